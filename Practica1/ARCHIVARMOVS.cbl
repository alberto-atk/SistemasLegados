@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVARMOVS.
+       *> Proceso batch periodico que saca de la MOVS.DAT en vivo los
+       *> apuntes con mas de PARAM-MESES-ARCHIVO meses de antiguedad,
+       *> dejandolos en un historico mensual MOVS-AAAAMM.DAT (uno por
+       *> cada mes al que pertenezcan los apuntes archivados) y
+       *> borrandolos de MOVS.DAT -- posible ahora que MOVS.DAT es
+       *> indexado, igual que hace CUADREDIARIO/POSTORDENESPERIODICAS
+       *> con el resto de procesos batch sobre este fichero.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Archivado periodico de movimientos antiguos
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT PARAMFILE ASSIGN TO "PARAMS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSP.
+
+              SELECT HISTMOVFILE ASSIGN TO WS-NOMBRE-ARCHIVO-HIST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSAH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD PARAMFILE.
+       01 REG-PARAMETROS.
+              02 PARAM-MAX-INTENTOS      PIC 9.
+              02 PARAM-HORAS-DESBLOQUEO  PIC 99.
+              02 PARAM-UMBRAL-TRANSF     PIC 9(9)V99.
+              02 PARAM-MESES-ARCHIVO     PIC 99.
+              02 PARAM-MILIS-TIMEOUT-SESION PIC 9(5).
+              02 PARAM-MESES-INACTIVIDAD PIC 99.
+
+       FD HISTMOVFILE.
+       01 REG-MOV-HIST.
+              02 HMOV-CLAVE.
+                 03 HMOV-ID             PIC X(24).
+                 03 HMOV-SEC            PIC 9(6).
+              02 HMOV-FECHA-HORA-COMP   PIC 9(14).
+              02 HMOV-CONCEPTO          PIC X(40).
+              02 HMOV-CANTIDAD          PIC --------9.99.
+              02 HMOV-CUENTA-DESTINO    PIC X(24).
+              02 HMOV-SALDO             PIC S9(9)V99.
+              02 HMOV-FECHA.
+                 03 DDH                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMH                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAH                 PIC 9999.
+              02 HMOV-HORA.
+                 03 HHH                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMIH                PIC 99.
+                 03 FILLER              PIC X.
+                 03 SSH                 PIC 99.
+
+       WORKING-STORAGE SECTION.
+              77 FSM                   PIC XX.
+              77 FSP                   PIC XX.
+              77 FSAH                  PIC XX.
+              77 MESES-ARCHIVO         PIC 99.
+              77 MESES-HOY             PIC 9(6).
+              77 MESES-CORTE           PIC S9(6).
+              77 MESES-MOV             PIC 9(6).
+              77 WS-NOMBRE-ARCHIVO-HIST PIC X(20).
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM CARGAR-PARAMETROS-ARCHIVO
+                      THRU FIN-CARGAR-PARAMETROS-ARCHIVO.
+                  PERFORM ARCHIVAR-MOVIMIENTOS
+                      THRU FIN-ARCHIVAR-MOVIMIENTOS.
+                  STOP RUN.
+
+       *> Obtiene el mes en curso, expresado como numero total de meses
+       *> (AA*12+MM), para poder restarle PARAM-MESES-ARCHIVO mas abajo
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  COMPUTE MESES-HOY = (AA OF FECHA * 12) + MM OF FECHA.
+
+       *> Carga el umbral de antiguedad desde PARAMS.DAT, igual que
+       *> CARGAR-PARAMETROS en CAJERO, con 12 meses como valor por
+       *> defecto si el fichero de parametros no existe todavia
+              CARGAR-PARAMETROS-ARCHIVO.
+                  MOVE 12 TO MESES-ARCHIVO.
+                  OPEN INPUT PARAMFILE.
+                  IF FSP = "35"
+                    CONTINUE
+                  ELSE
+                    READ PARAMFILE
+                      AT END CONTINUE
+                      NOT AT END
+                        IF PARAM-MESES-ARCHIVO NOT = 0
+                          MOVE PARAM-MESES-ARCHIVO TO MESES-ARCHIVO.
+                  CLOSE PARAMFILE.
+              FIN-CARGAR-PARAMETROS-ARCHIVO.
+                  EXIT.
+
+       *> Recorre MOVFILE completo; cada apunte anterior al mes de corte
+       *> se copia a su historico mensual y se borra de la tabla en vivo
+              ARCHIVAR-MOVIMIENTOS.
+                  COMPUTE MESES-CORTE = MESES-HOY - MESES-ARCHIVO.
+                  OPEN I-O MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-ARCHIVAR-MOVIMIENTOS.
+
+                INICIO-ARCHIVAR-MOVIMIENTOS.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-ARCHIVAR-MOVIMIENTOS.
+
+                  COMPUTE MESES-MOV = (AAM * 12) + MMM.
+                  IF MESES-MOV < MESES-CORTE
+                    PERFORM ESCRIBIR-MOV-EN-HISTORICO
+                        THRU FIN-ESCRIBIR-MOV-EN-HISTORICO
+                    DELETE MOVFILE.
+
+                  GO TO INICIO-ARCHIVAR-MOVIMIENTOS.
+
+                CERRAR-ARCHIVAR-MOVIMIENTOS.
+                  CLOSE MOVFILE.
+              FIN-ARCHIVAR-MOVIMIENTOS.
+                  EXIT.
+
+       *> Copia el apunte leido de MOVFILE a su historico mensual
+       *> MOVS-AAAAMM.DAT, creandolo si es la primera vez que se
+       *> archiva un apunte de ese mes
+              ESCRIBIR-MOV-EN-HISTORICO.
+                  STRING "MOVS-" DELIMITED BY SIZE
+                         AAM DELIMITED BY SIZE
+                         MMM DELIMITED BY SIZE
+                         ".DAT" DELIMITED BY SIZE
+                      INTO WS-NOMBRE-ARCHIVO-HIST.
+
+                  MOVE MOV-ID TO HMOV-ID.
+                  MOVE MOV-SEC TO HMOV-SEC.
+                  MOVE MOV-FECHA-HORA-COMP TO HMOV-FECHA-HORA-COMP.
+                  MOVE MOV-CONCEPTO TO HMOV-CONCEPTO.
+                  MOVE MOV-CANTIDAD TO HMOV-CANTIDAD.
+                  MOVE MOV-CUENTA-DESTINO TO HMOV-CUENTA-DESTINO.
+                  MOVE MOV-SALDO TO HMOV-SALDO.
+                  MOVE MOV-FECHA TO HMOV-FECHA.
+                  MOVE MOV-HORA TO HMOV-HORA.
+
+                  OPEN EXTEND HISTMOVFILE.
+                  WRITE REG-MOV-HIST.
+                  CLOSE HISTMOVFILE.
+              FIN-ESCRIBIR-MOV-EN-HISTORICO.
+                  EXIT.
