@@ -0,0 +1,1063 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENEESPEC.
+       *> Programa de mantenimiento del fichero ESPEC.DAT: sustituye a
+       *> tener que editar writeEspecFile.cbl cada vez que se quiere dar
+       *> de alta, corregir o retirar un espectaculo. Permite listar
+       *> todos los espectaculos dados de alta, anadir uno nuevo (que
+       *> genera tambien sus asientos libres en ASIENTOS.DAT, igual que
+       *> writeEspecFile.cbl), modificar los datos de uno existente (el
+       *> aforo no se toca aqui, solo desde alta, para no descuadrar los
+       *> asientos ya vendidos) y borrarlo, lo que solo se permite si
+       *> ESPEC-ENT-DISPONIBLES sigue siendo igual a ESPEC-ENT-TOTAL, es
+       *> decir, si todavia no se ha vendido ninguna entrada.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Mantenimiento de ESPEC.DAT
+       *> Versión 1.1 - Ajuste puntual de aforo (opcion 7), para sumar o
+       *>               restar entradas disponibles sin tener que volver
+       *>               a dar de alta el espectaculo entero; cada ajuste
+       *>               queda anotado en CAMBIOS-AFORO.DAT junto con el
+       *>               motivo, el operador y la fecha/hora
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ESPECFILE ASSIGN TO "ESPEC.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ESPEC-NUMERO
+                  FILE STATUS IS FSE.
+
+              SELECT ASIENTOFILE ASSIGN TO "ASIENTOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ASIENTO-CLAVE
+                  FILE STATUS IS FSA.
+
+              SELECT STAFFFILE ASSIGN TO "STAFF.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS STAFF-ID
+                  FILE STATUS IS FSST.
+
+              SELECT AUDITORIAFILE ASSIGN TO "AUDITORIA.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSAUD.
+
+              SELECT CAMBIOSAFOROFILE ASSIGN TO "CAMBIOS-AFORO.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSCA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESPECFILE.
+       01 REG-ESPECTACULO.
+         02 ESPEC-NUMERO           PIC 99.
+         02 ESPEC-NOMBRE           PIC X(20).
+         02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
+         02 ESPEC-DESCRIPCION      PIC X(30).
+         02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
+         02 ESPEC-FECHA.
+            03 DDE                 PIC 99.
+            03 FILLER              PIC X.
+            03 MME                 PIC 99.
+            03 FILLER              PIC X.
+            03 AAE                 PIC 9999.
+         02 ESPEC-ENT-TOTAL       PIC 9(3).
+         02 ESPEC-PRECIO-NINO     PIC 999V99.
+         02 ESPEC-PRECIO-SENIOR   PIC 999V99.
+
+       FD ASIENTOFILE.
+       01 REG-ASIENTO.
+         02 ASIENTO-CLAVE.
+            03 ASIENTO-ESPEC          PIC 99.
+            03 ASIENTO-NUM            PIC 9(3).
+         02 ASIENTO-OCUPADO        PIC X.
+
+*> FD STAFFFILE: cuentas de personal de oficina habilitadas para
+*> ejecutar este programa de mantenimiento, independientes de
+*> LOGINFILE (que es de clientes, identificados por tarjeta)
+       FD STAFFFILE.
+        01 REG-STAFF.
+          02 STAFF-ID               PIC X(8).
+          02 STAFF-CLAVE            PIC 9(4).
+          02 STAFF-NOMBRE           PIC X(30).
+
+*> FD AUDITORIAFILE: registro de quien ha dado de alta, modificado o
+*> borrado que clave, y cuando, en los ficheros de datos que se
+*> mantienen a pie de terminal
+       FD AUDITORIAFILE.
+        01 REG-AUDITORIA.
+          02 AUD-STAFF-ID           PIC X(8).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-PROGRAMA           PIC X(20).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-OPERACION          PIC X(10).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FICHERO            PIC X(12).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-CLAVE              PIC X(24).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FECHA.
+             03 DDA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MMA                 PIC 99.
+             03 FILLER              PIC X.
+             03 AAA                 PIC 9999.
+          02 AUD-HORA.
+             03 HHA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MIA                 PIC 99.
+             03 FILLER              PIC X.
+             03 SSA                 PIC 99.
+
+*> FD CAMBIOSAFOROFILE: historico de ajustes puntuales de aforo hechos
+*> con la opcion 7, uno por linea, con el espectaculo, el delta
+*> aplicado, el resultado, el motivo alegado, quien lo hizo y cuando
+       FD CAMBIOSAFOROFILE.
+        01 REG-CAMBIO-AFORO.
+          02 CA-ESPEC-NUMERO        PIC 99.
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-ESPEC-NOMBRE        PIC X(20).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-DELTA               PIC S999.
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-DISPONIBLES-RESULT  PIC 9(3).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-JUSTIFICACION       PIC X(40).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-STAFF-ID            PIC X(8).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-FECHA.
+             03 DDCA                PIC 99.
+             03 FILLER              PIC X.
+             03 MMCA                PIC 99.
+             03 FILLER              PIC X.
+             03 AACA                PIC 9999.
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 CA-HORA.
+             03 HHCA                PIC 99.
+             03 FILLER              PIC X.
+             03 MICA                PIC 99.
+             03 FILLER              PIC X.
+             03 SSCA                PIC 99.
+
+       WORKING-STORAGE SECTION.
+              77 FSE                   PIC XX.
+              77 FSA                   PIC XX.
+              77 FSCA                  PIC XX.
+              77 FSST                  PIC XX.
+              77 FSAUD                 PIC XX.
+              77 OPCION                PIC X.
+              77 ESPEC-ENCONTRADO      PIC X(2).
+              77 ASIENTOS-EXTEND       PIC X(2).
+              77 I-ASIENTO             PIC 9(3).
+              77 TECLA-PAUSA           PIC X.
+
+*> Campos de trabajo del login de personal y de la auditoria
+              01 DATOS-LOGIN-STAFF.
+                 02  STAFF-ID-INTENTO      PIC X(8).
+                 02  STAFF-CLAVE-INTENTO   PIC 9(4).
+                 02  NUM-INTENTOS-STAFF    PIC 9 VALUE 0.
+                 02  STAFF-LOGIN-OK        PIC X VALUE "N".
+
+              01 DATOS-AUDITORIA.
+                 02  AUD-PROGRAMA-WS       PIC X(20) VALUE "MANTENEESPEC".
+                 02  AUD-OPERACION-WS      PIC X(10).
+                 02  AUD-FICHERO-WS        PIC X(12).
+                 02  AUD-CLAVE-WS          PIC X(24).
+
+              01 FECHA-HORA-AUD.
+                 02  AAUD                  PIC 9999.
+                 02  MMUD                  PIC 99.
+                 02  DDUD                  PIC 99.
+                 02  HHUD                  PIC 99.
+                 02  MIUD                  PIC 99.
+                 02  SSUD                  PIC 99.
+                 02  FILLER                PIC X(9).
+
+              01 DATOS-ESPECTACULO.
+                 02 NUMERO                   PIC 99.
+                 02 NOMBRE                   PIC X(20).
+                 02 EUROS-ENTRADA            PIC 999.
+                 02 CENT-ENTRADA             PIC 99.
+                 02 EUROS-ENTRADA-NINO       PIC 999.
+                 02 CENT-ENTRADA-NINO        PIC 99.
+                 02 EUROS-ENTRADA-SENIOR     PIC 999.
+                 02 CENT-ENTRADA-SENIOR      PIC 99.
+                 02 DESCRIPCION              PIC X(30).
+                 02 ENTRADAS-DISPONIBLES     PIC 9(3).
+                 02 DIA                      PIC 99.
+                 02 MES                      PIC 99.
+                 02 ANYO                     PIC 9999.
+
+       *> Campos de trabajo de generar-serie-espectaculos: la periodicidad
+       *> pedida, cuantas sesiones quedan por generar y el numero de
+       *> espectaculo en curso, que se asigna automaticamente a partir del
+       *> mayor ya existente en ESPEC.DAT
+              01 DATOS-SERIE-ESPECTACULO.
+                 02 TIPO-RECURRENCIA-WS      PIC X.
+                 02 NUM-OCURRENCIAS-WS       PIC 99.
+                 02 I-OCURRENCIA-WS          PIC 99.
+                 02 PROX-NUM-ESPEC-WS        PIC 99.
+                 02 MAX-NUM-ESPEC-WS         PIC 99.
+
+              01 SERIE-FECHA-WS.
+                 02 SERIE-FECHA-COMP         PIC 9(8).
+                 02 SERIE-FECHA-INT-WS       PIC 9(7).
+
+       *> Campos de trabajo de ajustar-aforo: tipo de ajuste (A=Anadir/
+       *> Q=Quitar), cantidad sin signo introducida en pantalla, delta
+       *> con signo ya calculado y el resultado que quedaria en
+       *> ESPEC-ENT-DISPONIBLES tras aplicarlo
+              01 DATOS-AJUSTE-AFORO.
+                 02 TIPO-AJUSTE-WS           PIC X.
+                 02 CANTIDAD-AJUSTE-WS       PIC 9(3).
+                 02 JUSTIFICACION-AFORO-WS   PIC X(40).
+                 02 DELTA-AFORO-WS           PIC S999.
+                 02 NUEVAS-DISPONIBLES-WS    PIC S9(4).
+
+              01 SALDO                       PIC 999V99.
+              01 MSJ-MANTENIMIENTO           PIC X(50) VALUE SPACES.
+
+       *> Linea de detalle usada para listar los espectaculos por
+       *> consola, una fila por espectaculo
+              01 LINEA-ESPEC.
+                 02 LE-NUMERO                PIC Z9.
+                 02 FILLER                   PIC X(2) VALUE SPACES.
+                 02 LE-NOMBRE                PIC X(20).
+                 02 FILLER                   PIC X VALUE SPACE.
+                 02 LE-PRECIO                PIC ZZZ9.99.
+                 02 FILLER                   PIC X(2) VALUE SPACES.
+                 02 LE-DISPONIBLES           PIC ZZ9.
+                 02 FILLER                   PIC X(3) VALUE SPACES.
+                 02 LE-TOTAL                 PIC ZZ9.
+                 02 FILLER                   PIC X(3) VALUE SPACES.
+                 02 LE-FECHA                 PIC X(10).
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-LOGIN-STAFF.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---ACCESO DE PERSONAL---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) USING STAFF-ID-INTENTO UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CLAVE: ".
+           02 LINE 8   COL 32  PIC 9(4) USING STAFF-CLAVE-INTENTO
+               SECURE BLANK WHEN ZERO.
+
+       01 PANTALLA-MENU-ESPEC.
+           02 BLANK SCREEN.
+           02 LINE 2  COL 9  VALUE
+               "---MANTENIMIENTO DEL FICHERO DE ESPECTACULOS---".
+           02 LINE 5  COL 19 VALUE "1 - Listar espectaculos".
+           02 LINE 7  COL 19 VALUE "2 - Anadir espectaculo".
+           02 LINE 9  COL 19 VALUE "3 - Modificar espectaculo".
+           02 LINE 11 COL 19 VALUE "4 - Borrar espectaculo".
+           02 LINE 13 COL 19 VALUE "5 - Generar serie periodica".
+           02 LINE 14 COL 19 VALUE "6 - Ajustar aforo".
+           02 LINE 15 COL 19 VALUE "7 - Salir".
+           02 LINE 17 COL 19 VALUE "Opcion:".
+           02 LINE 17 COL 27 PIC X USING OPCION UNDERLINE.
+           02 LINE 20 COL 19 PIC X(50) FROM MSJ-MANTENIMIENTO.
+
+       01 PANTALLA-BUSCAR-ESPEC.
+           02 BLANK SCREEN.
+           02 LINE 2  COL 9  VALUE
+               "---MANTENIMIENTO DEL FICHERO DE ESPECTACULOS---".
+           02 LINE 6  COL 19 VALUE "NUMERO DE ESPECTACULO:".
+           02 LINE 6  COL 42 PIC 99 USING NUMERO UNDERLINE BLANK WHEN ZERO.
+           02 LINE 20 COL 19 PIC X(50) FROM MSJ-MANTENIMIENTO.
+           02 LINE 22 COL 19 VALUE "ENTER - Aceptar".
+           02 LINE 23 COL 19 VALUE "  F9  - Cancelar".
+
+       01 PANTALLA-ALTA-ESPECTACULO.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE
+               "---INTRODUZCA LOS DATOS DEL ESPECTACULO---".
+           02 LINE 4   COL 19  VALUE "NUMERO DE ESPECTACULO:".
+           02 LINE 4   COL 42  PIC 99 USING NUMERO UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 6   COL 19  VALUE "NOMBRE DEL ESPECTACULO:".
+           02 LINE 6   COL 44  PIC X(20) USING NOMBRE UNDERLINE.
+           02 LINE 8   COL 19  VALUE "PRECIO POR ENTRADA:    .  ".
+           02 LINE 8   COL 39  PIC 999 USING EUROS-ENTRADA.
+           02 LINE 8   COL 43  PIC 99 USING CENT-ENTRADA.
+           02 LINE 10  COL 19   VALUE "DESCRIPCION:".
+           02 LINE 10  COL 32  PIC X(30) USING DESCRIPCION UNDERLINE.
+           02 LINE 12  COL 19  VALUE "ENTRADAS DISPONIBLES:".
+           02 LINE 12  COL 41  PIC 9(3) USING ENTRADAS-DISPONIBLES UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 14  COL 19  VALUE "PRECIO NINO:    .  ".
+           02 LINE 14  COL 32  PIC 999 USING EUROS-ENTRADA-NINO.
+           02 LINE 14  COL 36  PIC 99 USING CENT-ENTRADA-NINO.
+           02 LINE 14  COL 42  VALUE "PRECIO SENIOR:    .  ".
+           02 LINE 14  COL 57  PIC 999 USING EUROS-ENTRADA-SENIOR.
+           02 LINE 14  COL 61  PIC 99 USING CENT-ENTRADA-SENIOR.
+           02 LINE 16 COL 19 VALUE "Fecha:   /  /    ".
+           02 LINE 16 COL 26 PIC 99 USING DIA UNDERLINE FULL.
+           02 LINE 16 COL 29 PIC 99 USING MES UNDERLINE FULL.
+           02 LINE 16 COL 32 PIC 9999 USING ANYO UNDERLINE FULL.
+           02 LINE 19 COL 19 PIC X(50) FROM MSJ-MANTENIMIENTO.
+           02 LINE 21 COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 22 COL 19  VALUE "  F9  - Cancelar".
+
+       01 PANTALLA-SERIE-ESPECTACULO.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE
+               "---GENERAR SERIE PERIODICA DE ESPECTACULOS---".
+           02 LINE 4   COL 19  VALUE "NOMBRE DEL ESPECTACULO:".
+           02 LINE 4   COL 44  PIC X(20) USING NOMBRE UNDERLINE.
+           02 LINE 6   COL 19  VALUE "PRECIO POR ENTRADA:    .  ".
+           02 LINE 6   COL 39  PIC 999 USING EUROS-ENTRADA.
+           02 LINE 6   COL 43  PIC 99 USING CENT-ENTRADA.
+           02 LINE 8   COL 19   VALUE "DESCRIPCION:".
+           02 LINE 8   COL 32  PIC X(30) USING DESCRIPCION UNDERLINE.
+           02 LINE 10  COL 19  VALUE "ENTRADAS DISPONIBLES (por sesion):".
+           02 LINE 10  COL 55  PIC 9(3) USING ENTRADAS-DISPONIBLES UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 12  COL 19  VALUE "PRECIO NINO:    .  ".
+           02 LINE 12  COL 32  PIC 999 USING EUROS-ENTRADA-NINO.
+           02 LINE 12  COL 36  PIC 99 USING CENT-ENTRADA-NINO.
+           02 LINE 12  COL 42  VALUE "PRECIO SENIOR:    .  ".
+           02 LINE 12  COL 57  PIC 999 USING EUROS-ENTRADA-SENIOR.
+           02 LINE 12  COL 61  PIC 99 USING CENT-ENTRADA-SENIOR.
+           02 LINE 14 COL 19 VALUE "Fecha primera sesion:   /  /    ".
+           02 LINE 14 COL 42 PIC 99 USING DIA UNDERLINE FULL.
+           02 LINE 14 COL 45 PIC 99 USING MES UNDERLINE FULL.
+           02 LINE 14 COL 48 PIC 9999 USING ANYO UNDERLINE FULL.
+           02 LINE 16 COL 19 VALUE "Periodicidad (S=Semanal/M=Mensual):".
+           02 LINE 16 COL 56 PIC X USING TIPO-RECURRENCIA-WS UNDERLINE.
+           02 LINE 17 COL 19 VALUE "Numero de sesiones a generar:".
+           02 LINE 17 COL 50 PIC 99 USING NUM-OCURRENCIAS-WS UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 19 COL 19 PIC X(50) FROM MSJ-MANTENIMIENTO.
+           02 LINE 21 COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 22 COL 19  VALUE "  F9  - Cancelar".
+
+       01 PANTALLA-MODIFICAR-ESPECTACULO.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE
+               "---MODIFICAR DATOS DEL ESPECTACULO---".
+           02 LINE 4   COL 19  VALUE "NUMERO DE ESPECTACULO:".
+           02 LINE 4   COL 42  PIC 99 FROM NUMERO.
+           02 LINE 6   COL 19  VALUE "NOMBRE DEL ESPECTACULO:".
+           02 LINE 6   COL 44  PIC X(20) USING NOMBRE UNDERLINE.
+           02 LINE 8   COL 19  VALUE "PRECIO POR ENTRADA:    .  ".
+           02 LINE 8   COL 39  PIC 999 USING EUROS-ENTRADA.
+           02 LINE 8   COL 43  PIC 99 USING CENT-ENTRADA.
+           02 LINE 10  COL 19   VALUE "DESCRIPCION:".
+           02 LINE 10  COL 32  PIC X(30) USING DESCRIPCION UNDERLINE.
+           02 LINE 12  COL 19  VALUE "ENTRADAS DISPONIBLES:".
+           02 LINE 12  COL 41  PIC 9(3) FROM ESPEC-ENT-DISPONIBLES.
+           02 LINE 13  COL 19  VALUE "(aforo total, no editable aqui):".
+           02 LINE 13  COL 52  PIC 9(3) FROM ESPEC-ENT-TOTAL.
+           02 LINE 14  COL 19  VALUE "PRECIO NINO:    .  ".
+           02 LINE 14  COL 32  PIC 999 USING EUROS-ENTRADA-NINO.
+           02 LINE 14  COL 36  PIC 99 USING CENT-ENTRADA-NINO.
+           02 LINE 14  COL 42  VALUE "PRECIO SENIOR:    .  ".
+           02 LINE 14  COL 57  PIC 999 USING EUROS-ENTRADA-SENIOR.
+           02 LINE 14  COL 61  PIC 99 USING CENT-ENTRADA-SENIOR.
+           02 LINE 16 COL 19 VALUE "Fecha:   /  /    ".
+           02 LINE 16 COL 26 PIC 99 USING DIA UNDERLINE FULL.
+           02 LINE 16 COL 29 PIC 99 USING MES UNDERLINE FULL.
+           02 LINE 16 COL 32 PIC 9999 USING ANYO UNDERLINE FULL.
+           02 LINE 19 COL 19 PIC X(50) FROM MSJ-MANTENIMIENTO.
+           02 LINE 21 COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 22 COL 19  VALUE "  F9  - Cancelar".
+
+       01 PANTALLA-CONFIRMAR-BORRAR.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---BORRAR ESPECTACULO---".
+           02 LINE 6   COL 19  VALUE "NUMERO:".
+           02 LINE 6   COL 27  PIC 99 FROM NUMERO.
+           02 LINE 8   COL 19  VALUE "NOMBRE:".
+           02 LINE 8   COL 27  PIC X(20) FROM ESPEC-NOMBRE.
+           02 LINE 12  COL 19  VALUE "Seguro que desea borrar este espectaculo?".
+           02 LINE 21  COL 19  VALUE "ENTER - Borrar".
+           02 LINE 22  COL 19  VALUE "  F9  - Cancelar".
+
+       01 PANTALLA-AJUSTAR-AFORO.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---AJUSTAR AFORO---".
+           02 LINE 5   COL 19  VALUE "NUMERO:".
+           02 LINE 5   COL 27  PIC 99 FROM NUMERO.
+           02 LINE 6   COL 19  VALUE "NOMBRE:".
+           02 LINE 6   COL 27  PIC X(20) FROM ESPEC-NOMBRE.
+           02 LINE 8   COL 19  VALUE "ENTRADAS DISPONIBLES ACTUALES:".
+           02 LINE 8   COL 51  PIC ZZ9 FROM ESPEC-ENT-DISPONIBLES.
+           02 LINE 9   COL 19  VALUE "AFORO TOTAL (informativo):".
+           02 LINE 9   COL 47  PIC ZZ9 FROM ESPEC-ENT-TOTAL.
+           02 LINE 12  COL 19  VALUE "Tipo de ajuste (A=Anadir/Q=Quitar):".
+           02 LINE 12  COL 56  PIC X USING TIPO-AJUSTE-WS UNDERLINE.
+           02 LINE 14  COL 19  VALUE "Cantidad de entradas:".
+           02 LINE 14  COL 42  PIC 9(3) USING CANTIDAD-AJUSTE-WS UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 16  COL 19  VALUE "Motivo del ajuste:".
+           02 LINE 16  COL 38  PIC X(40) USING JUSTIFICACION-AFORO-WS
+               UNDERLINE.
+           02 LINE 19  COL 19  PIC X(50) FROM MSJ-MANTENIMIENTO.
+           02 LINE 21  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 22  COL 19  VALUE "  F9  - Cancelar".
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM LOGIN-STAFF THRU FIN-LOGIN-STAFF.
+                  IF STAFF-LOGIN-OK NOT = "S"
+                    STOP RUN.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  PERFORM MOSTRAR-MENU UNTIL OPCION = "7".
+                  STOP RUN.
+
+       *> Procedimiento login-staff: exige un ID de empleado y clave
+       *> dados de alta en STAFF.DAT antes de dejar tocar ESPEC.DAT.
+       *> Tres intentos fallidos y el programa termina sin abrir nada
+       *> mas
+              LOGIN-STAFF.
+                  OPEN INPUT STAFFFILE.
+                  IF FSST = "35"
+                    DISPLAY CLEAR-SCREEN
+                    DISPLAY "No existe STAFF.DAT: de alta antes ningun empleado."
+                    CLOSE STAFFFILE
+                    GO TO FIN-LOGIN-STAFF.
+                  CLOSE STAFFFILE.
+
+                PEDIR-LOGIN-STAFF.
+                  DISPLAY PANTALLA-LOGIN-STAFF.
+                  ACCEPT PANTALLA-LOGIN-STAFF
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-LOGIN-STAFF.
+
+                  OPEN INPUT STAFFFILE.
+                  MOVE STAFF-ID-INTENTO TO STAFF-ID.
+                  READ STAFFFILE
+                      INVALID KEY MOVE "N" TO STAFF-LOGIN-OK
+                      NOT INVALID KEY
+                          IF STAFF-CLAVE = STAFF-CLAVE-INTENTO
+                            MOVE "S" TO STAFF-LOGIN-OK
+                          ELSE
+                            MOVE "N" TO STAFF-LOGIN-OK.
+                  CLOSE STAFFFILE.
+
+                  IF STAFF-LOGIN-OK NOT = "S"
+                    ADD 1 TO NUM-INTENTOS-STAFF
+                    IF NUM-INTENTOS-STAFF >= 3
+                      DISPLAY CLEAR-SCREEN
+                      DISPLAY "Acceso denegado."
+                      GO TO FIN-LOGIN-STAFF
+                    ELSE
+                      DISPLAY "ID o clave incorrectos, intentelo de nuevo."
+                      GO TO PEDIR-LOGIN-STAFF.
+              FIN-LOGIN-STAFF.
+                  EXIT.
+
+       *> Procedimiento obtener-fecha-hora-aud
+              OBTENER-FECHA-HORA-AUD.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-AUD.
+                  MOVE DDUD TO DDA.
+                  MOVE MMUD TO MMA.
+                  MOVE AAUD TO AAA.
+                  MOVE HHUD TO HHA.
+                  MOVE MIUD TO MIA.
+                  MOVE SSUD TO SSA.
+
+       *> Procedimiento guardar-auditoria: deja constancia en
+       *> AUDITORIA.DAT de quien ha dado de alta, modificado o borrado
+       *> que clave, en que fichero, usando este programa. Los datos de
+       *> la operacion se depositan de antemano en DATOS-AUDITORIA
+       *> (AUD-OPERACION-WS, AUD-FICHERO-WS, AUD-CLAVE-WS)
+              GUARDAR-AUDITORIA.
+                  PERFORM OBTENER-FECHA-HORA-AUD.
+                  MOVE STAFF-ID-INTENTO TO AUD-STAFF-ID.
+                  MOVE AUD-PROGRAMA-WS TO AUD-PROGRAMA.
+                  MOVE AUD-OPERACION-WS TO AUD-OPERACION.
+                  MOVE AUD-FICHERO-WS TO AUD-FICHERO.
+                  MOVE AUD-CLAVE-WS TO AUD-CLAVE.
+                  OPEN EXTEND AUDITORIAFILE.
+                  IF FSAUD = "35"
+                    CLOSE AUDITORIAFILE
+                    OPEN OUTPUT AUDITORIAFILE.
+                  WRITE REG-AUDITORIA.
+                  CLOSE AUDITORIAFILE.
+
+       *> Muestra el menu principal y despacha la opcion elegida
+              MOSTRAR-MENU.
+                  DISPLAY PANTALLA-MENU-ESPEC.
+                  ACCEPT PANTALLA-MENU-ESPEC
+                      IF COB-CRT-STATUS = 1009
+                        MOVE "7" TO OPCION
+                        GO TO FIN-MOSTRAR-MENU.
+
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  IF OPCION = "1"
+                    PERFORM LISTAR-ESPECTACULOS THRU FIN-LISTAR-ESPECTACULOS
+                  ELSE
+                    IF OPCION = "2"
+                      PERFORM ANADIR-ESPECTACULO THRU FIN-ANADIR-ESPECTACULO
+                    ELSE
+                      IF OPCION = "3"
+                        PERFORM MODIFICAR-ESPECTACULO
+                            THRU FIN-MODIFICAR-ESPECTACULO
+                      ELSE
+                        IF OPCION = "4"
+                          PERFORM BORRAR-ESPECTACULO
+                              THRU FIN-BORRAR-ESPECTACULO
+                        ELSE
+                          IF OPCION = "5"
+                            PERFORM GENERAR-SERIE-ESPECTACULOS
+                                THRU FIN-GENERAR-SERIE-ESPECTACULOS
+                          ELSE
+                            IF OPCION = "6"
+                              PERFORM AJUSTAR-AFORO
+                                  THRU FIN-AJUSTAR-AFORO
+                            ELSE
+                              IF OPCION NOT = "7"
+                                MOVE "Opcion no valida" TO MSJ-MANTENIMIENTO.
+              FIN-MOSTRAR-MENU.
+
+       *> Recorre ESPEC.DAT completo mostrando por consola una linea por
+       *> espectaculo dado de alta
+              LISTAR-ESPECTACULOS.
+                  DISPLAY CLEAR-SCREEN.
+                  DISPLAY
+                   "Num  Nombre               Precio  Dispon. Aforo Fecha".
+                  DISPLAY
+                   "---  -------------------- ------- ------- ----- ----------".
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    DISPLAY "No hay ningun espectaculo dado de alta."
+                    CLOSE ESPECFILE
+                    GO TO ESPERAR-LISTAR-ESPECTACULOS.
+
+                INICIO-LISTAR-ESPECTACULOS.
+                  READ ESPECFILE NEXT RECORD
+                      AT END GO TO CERRAR-LISTAR-ESPECTACULOS.
+                  PERFORM MOSTRAR-LINEA-ESPEC.
+                  GO TO INICIO-LISTAR-ESPECTACULOS.
+
+                CERRAR-LISTAR-ESPECTACULOS.
+                  CLOSE ESPECFILE.
+
+                ESPERAR-LISTAR-ESPECTACULOS.
+                  DISPLAY " ".
+                  DISPLAY "Pulse Intro para continuar...".
+                  ACCEPT TECLA-PAUSA.
+              FIN-LISTAR-ESPECTACULOS.
+                  EXIT.
+
+              MOSTRAR-LINEA-ESPEC.
+                  MOVE ESPEC-NUMERO TO LE-NUMERO.
+                  MOVE ESPEC-NOMBRE TO LE-NOMBRE.
+                  MOVE ESPEC-PRECIO-ENTRADA TO LE-PRECIO.
+                  MOVE ESPEC-ENT-DISPONIBLES TO LE-DISPONIBLES.
+                  MOVE ESPEC-ENT-TOTAL TO LE-TOTAL.
+                  MOVE ESPEC-FECHA TO LE-FECHA.
+                  DISPLAY LINEA-ESPEC.
+
+       *> Da de alta un espectaculo nuevo y genera sus asientos libres,
+       *> igual que hacia writeEspecFile.cbl
+              ANADIR-ESPECTACULO.
+                  MOVE 0 TO NUMERO.
+                  MOVE SPACES TO NOMBRE.
+                  MOVE 0 TO EUROS-ENTRADA.
+                  MOVE 0 TO CENT-ENTRADA.
+                  MOVE 0 TO EUROS-ENTRADA-NINO.
+                  MOVE 0 TO CENT-ENTRADA-NINO.
+                  MOVE 0 TO EUROS-ENTRADA-SENIOR.
+                  MOVE 0 TO CENT-ENTRADA-SENIOR.
+                  MOVE SPACES TO DESCRIPCION.
+                  MOVE 0 TO ENTRADAS-DISPONIBLES.
+                  MOVE 0 TO DIA.
+                  MOVE 0 TO MES.
+                  MOVE 0 TO ANYO.
+
+                MOSTRAR-PANTALLA-ALTA-ESPEC.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  DISPLAY PANTALLA-ALTA-ESPECTACULO.
+                  ACCEPT PANTALLA-ALTA-ESPECTACULO
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-ANADIR-ESPECTACULO.
+
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    MOVE "NO" TO ESPEC-ENCONTRADO
+                  ELSE
+                    READ ESPECFILE
+                        INVALID KEY MOVE "NO" TO ESPEC-ENCONTRADO
+                        NOT INVALID KEY MOVE "SI" TO ESPEC-ENCONTRADO.
+                  CLOSE ESPECFILE.
+                  IF ESPEC-ENCONTRADO = "SI"
+                    MOVE "Ya existe un espectaculo con ese numero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-ALTA-ESPEC.
+
+                  OPEN I-O ESPECFILE.
+                  IF FSE = "35"
+                    CLOSE ESPECFILE
+                    OPEN OUTPUT ESPECFILE.
+                  PERFORM GRABAR-DATOS-ESPEC.
+                  WRITE REG-ESPECTACULO.
+                  CLOSE ESPECFILE.
+
+                  MOVE "ALTA" TO AUD-OPERACION-WS.
+                  MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+                  MOVE NUMERO TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  PERFORM GENERAR-ASIENTOS-ESPEC.
+                  MOVE "Espectaculo dado de alta" TO MSJ-MANTENIMIENTO.
+              FIN-ANADIR-ESPECTACULO.
+                  EXIT.
+
+              GRABAR-DATOS-ESPEC.
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  MOVE NOMBRE TO ESPEC-NOMBRE.
+                  COMPUTE SALDO = (CENT-ENTRADA / 100) + EUROS-ENTRADA.
+                  MOVE SALDO TO ESPEC-PRECIO-ENTRADA.
+                  COMPUTE SALDO =
+                      (CENT-ENTRADA-NINO / 100) + EUROS-ENTRADA-NINO.
+                  MOVE SALDO TO ESPEC-PRECIO-NINO.
+                  COMPUTE SALDO =
+                      (CENT-ENTRADA-SENIOR / 100) + EUROS-ENTRADA-SENIOR.
+                  MOVE SALDO TO ESPEC-PRECIO-SENIOR.
+                  MOVE DESCRIPCION TO ESPEC-DESCRIPCION.
+                  MOVE ENTRADAS-DISPONIBLES TO ESPEC-ENT-DISPONIBLES.
+                  MOVE ENTRADAS-DISPONIBLES TO ESPEC-ENT-TOTAL.
+                  MOVE DIA TO DDE.
+                  MOVE MES TO MME.
+                  MOVE ANYO TO AAE.
+
+       *> Da de alta en ASIENTOS.DAT un asiento libre por cada entrada
+       *> disponible del espectaculo, igual que writeEspecFile.cbl
+              GENERAR-ASIENTOS-ESPEC.
+                  OPEN INPUT ASIENTOFILE.
+                  IF FSA = "35"
+                    MOVE "NO" TO ASIENTOS-EXTEND
+                  ELSE
+                    MOVE "SI" TO ASIENTOS-EXTEND.
+                  CLOSE ASIENTOFILE.
+                  IF ASIENTOS-EXTEND = "SI"
+                    OPEN I-O ASIENTOFILE
+                  ELSE
+                    OPEN OUTPUT ASIENTOFILE.
+
+                  MOVE 1 TO I-ASIENTO.
+                  PERFORM ANADIR-UN-ASIENTO
+                      UNTIL I-ASIENTO > ENTRADAS-DISPONIBLES.
+
+                  CLOSE ASIENTOFILE.
+
+              ANADIR-UN-ASIENTO.
+                  MOVE NUMERO TO ASIENTO-ESPEC.
+                  MOVE I-ASIENTO TO ASIENTO-NUM.
+                  MOVE "N" TO ASIENTO-OCUPADO.
+                  WRITE REG-ASIENTO INVALID KEY CONTINUE.
+                  ADD 1 TO I-ASIENTO.
+
+       *> Da de alta automaticamente una serie de sesiones identicas
+       *> (mismo nombre, precios, aforo y descripcion) separadas una
+       *> semana o un mes entre si a partir de la fecha indicada,
+       *> reutilizando grabar-datos-espec y generar-asientos-espec para
+       *> cada sesion igual que hace anadir-espectaculo para una sola. El
+       *> numero de espectaculo de cada sesion se asigna automaticamente a
+       *> continuacion del mayor ya existente en ESPEC.DAT, ya que
+       *> ESPEC-NUMERO solo admite dos digitos (01-99); si la serie pedida
+       *> no cabe entera se generan las sesiones que quepan y se avisa
+              GENERAR-SERIE-ESPECTACULOS.
+                  MOVE SPACES TO NOMBRE.
+                  MOVE 0 TO EUROS-ENTRADA.
+                  MOVE 0 TO CENT-ENTRADA.
+                  MOVE 0 TO EUROS-ENTRADA-NINO.
+                  MOVE 0 TO CENT-ENTRADA-NINO.
+                  MOVE 0 TO EUROS-ENTRADA-SENIOR.
+                  MOVE 0 TO CENT-ENTRADA-SENIOR.
+                  MOVE SPACES TO DESCRIPCION.
+                  MOVE 0 TO ENTRADAS-DISPONIBLES.
+                  MOVE 0 TO DIA.
+                  MOVE 0 TO MES.
+                  MOVE 0 TO ANYO.
+                  MOVE "S" TO TIPO-RECURRENCIA-WS.
+                  MOVE 0 TO NUM-OCURRENCIAS-WS.
+
+                MOSTRAR-PANTALLA-SERIE-ESPEC.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  DISPLAY PANTALLA-SERIE-ESPECTACULO.
+                  ACCEPT PANTALLA-SERIE-ESPECTACULO
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-GENERAR-SERIE-ESPECTACULOS.
+
+                  IF NUM-OCURRENCIAS-WS = 0
+                    MOVE "Indique un numero de sesiones mayor que cero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-SERIE-ESPEC.
+
+                  IF TIPO-RECURRENCIA-WS NOT = "S" AND
+                     TIPO-RECURRENCIA-WS NOT = "M"
+                    MOVE "Periodicidad no valida (S o M)"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-SERIE-ESPEC.
+
+                  PERFORM BUSCAR-PROX-NUM-ESPEC-LIBRE
+                      THRU FIN-BUSCAR-PROX-NUM-ESPEC-LIBRE.
+
+                  MOVE 1 TO I-OCURRENCIA-WS.
+                  PERFORM GENERAR-UNA-SESION-SERIE
+                      UNTIL I-OCURRENCIA-WS > NUM-OCURRENCIAS-WS
+                         OR PROX-NUM-ESPEC-WS > 99.
+
+                  IF PROX-NUM-ESPEC-WS > 99
+                         AND I-OCURRENCIA-WS <= NUM-OCURRENCIAS-WS
+                    MOVE "Fichero lleno: se generaron las sesiones que cabian"
+                        TO MSJ-MANTENIMIENTO
+                  ELSE
+                    MOVE "Serie de espectaculos generada"
+                        TO MSJ-MANTENIMIENTO.
+              FIN-GENERAR-SERIE-ESPECTACULOS.
+                  EXIT.
+
+       *> Busca, recorriendo ESPEC.DAT, el primer numero de espectaculo
+       *> libre a continuacion del mayor ya dado de alta, para empezar a
+       *> numerar la serie sin chocar con espectaculos existentes
+              BUSCAR-PROX-NUM-ESPEC-LIBRE.
+                  MOVE 0 TO MAX-NUM-ESPEC-WS.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    CLOSE ESPECFILE
+                    GO TO ASIGNAR-PROX-NUM-ESPEC-LIBRE.
+
+                LEER-MAX-NUM-ESPEC.
+                  READ ESPECFILE NEXT RECORD
+                      AT END GO TO CERRAR-BUSCAR-PROX-NUM-ESPEC-LIBRE.
+                  IF ESPEC-NUMERO > MAX-NUM-ESPEC-WS
+                    MOVE ESPEC-NUMERO TO MAX-NUM-ESPEC-WS.
+                  GO TO LEER-MAX-NUM-ESPEC.
+
+                CERRAR-BUSCAR-PROX-NUM-ESPEC-LIBRE.
+                  CLOSE ESPECFILE.
+
+                ASIGNAR-PROX-NUM-ESPEC-LIBRE.
+                  COMPUTE PROX-NUM-ESPEC-WS = MAX-NUM-ESPEC-WS + 1.
+              FIN-BUSCAR-PROX-NUM-ESPEC-LIBRE.
+                  EXIT.
+
+       *> Da de alta una sesion de la serie con el numero de espectaculo
+       *> asignado en curso y avanza la fecha y el numero para la
+       *> siguiente sesion
+              GENERAR-UNA-SESION-SERIE.
+                  MOVE PROX-NUM-ESPEC-WS TO NUMERO.
+
+                  OPEN I-O ESPECFILE.
+                  IF FSE = "35"
+                    CLOSE ESPECFILE
+                    OPEN OUTPUT ESPECFILE.
+                  PERFORM GRABAR-DATOS-ESPEC.
+                  WRITE REG-ESPECTACULO.
+                  CLOSE ESPECFILE.
+
+                  MOVE "ALTA/SERIE" TO AUD-OPERACION-WS.
+                  MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+                  MOVE NUMERO TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  PERFORM GENERAR-ASIENTOS-ESPEC.
+
+                  PERFORM AVANZAR-FECHA-SERIE THRU FIN-AVANZAR-FECHA-SERIE.
+                  ADD 1 TO PROX-NUM-ESPEC-WS.
+                  ADD 1 TO I-OCURRENCIA-WS.
+
+       *> Avanza la fecha de la proxima sesion de la serie una semana o
+       *> un mes segun tipo-recurrencia-ws. El salto semanal se calcula
+       *> con function integer-of-date y function date-of-integer, igual
+       *> que ya hace cajero.cbl para contar dias transcurridos entre dos
+       *> fechas; el salto mensual simplemente avanza el mes con acarreo
+       *> de ano, conservando el dia
+              AVANZAR-FECHA-SERIE.
+                  IF TIPO-RECURRENCIA-WS = "S"
+                    COMPUTE SERIE-FECHA-COMP =
+                        (ANYO * 10000) + (MES * 100) + DIA
+                    COMPUTE SERIE-FECHA-INT-WS =
+                        FUNCTION INTEGER-OF-DATE(SERIE-FECHA-COMP) + 7
+                    COMPUTE SERIE-FECHA-COMP =
+                        FUNCTION DATE-OF-INTEGER(SERIE-FECHA-INT-WS)
+                    DIVIDE SERIE-FECHA-COMP BY 10000 GIVING ANYO
+                    COMPUTE MES =
+                        (SERIE-FECHA-COMP - (ANYO * 10000)) / 100
+                    COMPUTE DIA =
+                        SERIE-FECHA-COMP - (ANYO * 10000) - (MES * 100)
+                  ELSE
+                    ADD 1 TO MES
+                    IF MES > 12
+                      MOVE 1 TO MES
+                      ADD 1 TO ANYO.
+              FIN-AVANZAR-FECHA-SERIE.
+                  EXIT.
+
+       *> Modifica nombre, precio, descripcion y fecha de un espectaculo
+       *> existente. El aforo no se toca desde aqui: cambiarlo implica
+       *> reconciliar ASIENTOS.DAT y eso ya lo resuelve dar de alta un
+       *> espectaculo nuevo, asi que se deja fuera de esta pantalla
+              MODIFICAR-ESPECTACULO.
+                  MOVE 0 TO NUMERO.
+
+                MOSTRAR-PANTALLA-BUSCAR-MOD.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  DISPLAY PANTALLA-BUSCAR-ESPEC.
+                  ACCEPT PANTALLA-BUSCAR-ESPEC
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-MODIFICAR-ESPECTACULO.
+
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    MOVE "NO" TO ESPEC-ENCONTRADO
+                  ELSE
+                    READ ESPECFILE
+                        INVALID KEY MOVE "NO" TO ESPEC-ENCONTRADO
+                        NOT INVALID KEY MOVE "SI" TO ESPEC-ENCONTRADO.
+                  CLOSE ESPECFILE.
+                  IF ESPEC-ENCONTRADO NOT = "SI"
+                    MOVE "No existe ningun espectaculo con ese numero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-BUSCAR-MOD.
+
+                  MOVE ESPEC-NOMBRE TO NOMBRE.
+                  MOVE ESPEC-PRECIO-ENTRADA TO EUROS-ENTRADA.
+                  COMPUTE CENT-ENTRADA =
+                      (ESPEC-PRECIO-ENTRADA - EUROS-ENTRADA) * 100.
+                  MOVE ESPEC-PRECIO-NINO TO EUROS-ENTRADA-NINO.
+                  COMPUTE CENT-ENTRADA-NINO =
+                      (ESPEC-PRECIO-NINO - EUROS-ENTRADA-NINO) * 100.
+                  MOVE ESPEC-PRECIO-SENIOR TO EUROS-ENTRADA-SENIOR.
+                  COMPUTE CENT-ENTRADA-SENIOR =
+                      (ESPEC-PRECIO-SENIOR - EUROS-ENTRADA-SENIOR) * 100.
+                  MOVE ESPEC-DESCRIPCION TO DESCRIPCION.
+                  MOVE DDE TO DIA.
+                  MOVE MME TO MES.
+                  MOVE AAE TO ANYO.
+
+                MOSTRAR-PANTALLA-MOD-ESPEC.
+                  DISPLAY PANTALLA-MODIFICAR-ESPECTACULO.
+                  ACCEPT PANTALLA-MODIFICAR-ESPECTACULO
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-MODIFICAR-ESPECTACULO.
+
+                  OPEN I-O ESPECFILE.
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  READ ESPECFILE.
+                  MOVE NOMBRE TO ESPEC-NOMBRE.
+                  COMPUTE SALDO = (CENT-ENTRADA / 100) + EUROS-ENTRADA.
+                  MOVE SALDO TO ESPEC-PRECIO-ENTRADA.
+                  COMPUTE SALDO =
+                      (CENT-ENTRADA-NINO / 100) + EUROS-ENTRADA-NINO.
+                  MOVE SALDO TO ESPEC-PRECIO-NINO.
+                  COMPUTE SALDO =
+                      (CENT-ENTRADA-SENIOR / 100) + EUROS-ENTRADA-SENIOR.
+                  MOVE SALDO TO ESPEC-PRECIO-SENIOR.
+                  MOVE DESCRIPCION TO ESPEC-DESCRIPCION.
+                  MOVE DIA TO DDE.
+                  MOVE MES TO MME.
+                  MOVE ANYO TO AAE.
+                  REWRITE REG-ESPECTACULO.
+                  CLOSE ESPECFILE.
+
+                  MOVE "MODIF" TO AUD-OPERACION-WS.
+                  MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+                  MOVE NUMERO TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  MOVE "Espectaculo modificado" TO MSJ-MANTENIMIENTO.
+              FIN-MODIFICAR-ESPECTACULO.
+                  EXIT.
+
+       *> Borra un espectaculo, pero solo si todavia no se ha vendido
+       *> ninguna entrada (ESPEC-ENT-DISPONIBLES = ESPEC-ENT-TOTAL),
+       *> liberando tambien sus asientos de ASIENTOS.DAT
+              BORRAR-ESPECTACULO.
+                  MOVE 0 TO NUMERO.
+
+                MOSTRAR-PANTALLA-BUSCAR-BORRAR.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  DISPLAY PANTALLA-BUSCAR-ESPEC.
+                  ACCEPT PANTALLA-BUSCAR-ESPEC
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-BORRAR-ESPECTACULO.
+
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    MOVE "NO" TO ESPEC-ENCONTRADO
+                  ELSE
+                    READ ESPECFILE
+                        INVALID KEY MOVE "NO" TO ESPEC-ENCONTRADO
+                        NOT INVALID KEY MOVE "SI" TO ESPEC-ENCONTRADO.
+                  CLOSE ESPECFILE.
+                  IF ESPEC-ENCONTRADO NOT = "SI"
+                    MOVE "No existe ningun espectaculo con ese numero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-BUSCAR-BORRAR.
+
+                  IF ESPEC-ENT-DISPONIBLES NOT = ESPEC-ENT-TOTAL
+                    MOVE "No se puede borrar, ya se han vendido entradas"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-BUSCAR-BORRAR.
+
+                MOSTRAR-PANTALLA-CONFIRMAR-BORRAR.
+                  DISPLAY PANTALLA-CONFIRMAR-BORRAR.
+                  ACCEPT PANTALLA-CONFIRMAR-BORRAR
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-BORRAR-ESPECTACULO.
+
+                  OPEN I-O ESPECFILE.
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  READ ESPECFILE.
+                  DELETE ESPECFILE RECORD INVALID KEY CONTINUE.
+                  CLOSE ESPECFILE.
+
+                  MOVE "BAJA" TO AUD-OPERACION-WS.
+                  MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+                  MOVE NUMERO TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  PERFORM BORRAR-ASIENTOS-ESPEC.
+                  MOVE "Espectaculo borrado" TO MSJ-MANTENIMIENTO.
+              FIN-BORRAR-ESPECTACULO.
+                  EXIT.
+
+              BORRAR-ASIENTOS-ESPEC.
+                  OPEN I-O ASIENTOFILE.
+                  MOVE 1 TO I-ASIENTO.
+                  PERFORM BORRAR-UN-ASIENTO
+                      UNTIL I-ASIENTO > ESPEC-ENT-TOTAL.
+                  CLOSE ASIENTOFILE.
+
+              BORRAR-UN-ASIENTO.
+                  MOVE NUMERO TO ASIENTO-ESPEC.
+                  MOVE I-ASIENTO TO ASIENTO-NUM.
+                  DELETE ASIENTOFILE RECORD INVALID KEY CONTINUE.
+                  ADD 1 TO I-ASIENTO.
+
+       *> Suma o resta una cantidad de entradas a ESPEC-ENT-DISPONIBLES
+       *> sin tocar el resto del registro (a diferencia de modificar-
+       *> espectaculo, que no deja cambiar el aforo, ni de anadir-
+       *> espectaculo, que obligaria a reescribir el espectaculo entero
+       *> y podria descuadrar ASIENTOS.DAT). No se permite dejar las
+       *> entradas disponibles por debajo de cero, que es lo mismo que
+       *> impedir retirar mas aforo del que sigue sin vender. Cada
+       *> ajuste, con su motivo, queda anotado en CAMBIOS-AFORO.DAT
+              AJUSTAR-AFORO.
+                  MOVE 0 TO NUMERO.
+
+                MOSTRAR-PANTALLA-BUSCAR-AFORO.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  DISPLAY PANTALLA-BUSCAR-ESPEC.
+                  ACCEPT PANTALLA-BUSCAR-ESPEC
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-AJUSTAR-AFORO.
+
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    MOVE "NO" TO ESPEC-ENCONTRADO
+                  ELSE
+                    READ ESPECFILE
+                        INVALID KEY MOVE "NO" TO ESPEC-ENCONTRADO
+                        NOT INVALID KEY MOVE "SI" TO ESPEC-ENCONTRADO.
+                  CLOSE ESPECFILE.
+                  IF ESPEC-ENCONTRADO NOT = "SI"
+                    MOVE "No existe ningun espectaculo con ese numero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-BUSCAR-AFORO.
+
+                MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+                  MOVE SPACES TO MSJ-MANTENIMIENTO.
+                  MOVE SPACES TO TIPO-AJUSTE-WS.
+                  MOVE 0 TO CANTIDAD-AJUSTE-WS.
+                  MOVE SPACES TO JUSTIFICACION-AFORO-WS.
+                  DISPLAY PANTALLA-AJUSTAR-AFORO.
+                  ACCEPT PANTALLA-AJUSTAR-AFORO
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-AJUSTAR-AFORO.
+
+                  IF TIPO-AJUSTE-WS NOT = "A" AND TIPO-AJUSTE-WS NOT = "Q"
+                    MOVE "Tipo de ajuste no valido (A o Q)"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+
+                  IF CANTIDAD-AJUSTE-WS = 0
+                    MOVE "Indique una cantidad de entradas mayor que cero"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+
+                  IF JUSTIFICACION-AFORO-WS = SPACES
+                    MOVE "Indique el motivo del ajuste"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+
+                  IF TIPO-AJUSTE-WS = "A"
+                    COMPUTE DELTA-AFORO-WS = CANTIDAD-AJUSTE-WS
+                  ELSE
+                    COMPUTE DELTA-AFORO-WS = 0 - CANTIDAD-AJUSTE-WS.
+
+                  OPEN I-O ESPECFILE.
+                  MOVE NUMERO TO ESPEC-NUMERO.
+                  READ ESPECFILE.
+                  COMPUTE NUEVAS-DISPONIBLES-WS =
+                      ESPEC-ENT-DISPONIBLES + DELTA-AFORO-WS.
+
+                  IF NUEVAS-DISPONIBLES-WS < 0
+                    CLOSE ESPECFILE
+                    MOVE "Ese ajuste dejaria negativas las entradas disponibles"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+
+                  IF NUEVAS-DISPONIBLES-WS > ESPEC-ENT-TOTAL
+                    CLOSE ESPECFILE
+                    MOVE "Ese ajuste superaria el aforo total del espectaculo"
+                        TO MSJ-MANTENIMIENTO
+                    GO TO MOSTRAR-PANTALLA-AJUSTAR-AFORO.
+
+                  MOVE NUEVAS-DISPONIBLES-WS TO ESPEC-ENT-DISPONIBLES.
+                  REWRITE REG-ESPECTACULO.
+                  CLOSE ESPECFILE.
+
+                  PERFORM GUARDAR-CAMBIO-AFORO.
+
+                  MOVE "MODIF-AFORO" TO AUD-OPERACION-WS.
+                  MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+                  MOVE NUMERO TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  MOVE "Aforo ajustado" TO MSJ-MANTENIMIENTO.
+              FIN-AJUSTAR-AFORO.
+                  EXIT.
+
+       *> Anade a CAMBIOS-AFORO.DAT una linea con el ajuste que se
+       *> acaba de aplicar, siguiendo el mismo idioma OPEN EXTEND /
+       *> recrear si no existia que usa guardar-auditoria
+              GUARDAR-CAMBIO-AFORO.
+                  PERFORM OBTENER-FECHA-HORA-AUD.
+                  MOVE NUMERO TO CA-ESPEC-NUMERO.
+                  MOVE ESPEC-NOMBRE TO CA-ESPEC-NOMBRE.
+                  MOVE DELTA-AFORO-WS TO CA-DELTA.
+                  MOVE ESPEC-ENT-DISPONIBLES TO CA-DISPONIBLES-RESULT.
+                  MOVE JUSTIFICACION-AFORO-WS TO CA-JUSTIFICACION.
+                  MOVE STAFF-ID-INTENTO TO CA-STAFF-ID.
+                  MOVE DDUD TO DDCA.
+                  MOVE MMUD TO MMCA.
+                  MOVE AAUD TO AACA.
+                  MOVE HHUD TO HHCA.
+                  MOVE MIUD TO MICA.
+                  MOVE SSUD TO SSCA.
+                  OPEN EXTEND CAMBIOSAFOROFILE.
+                  IF FSCA = "35"
+                    CLOSE CAMBIOSAFOROFILE
+                    OPEN OUTPUT CAMBIOSAFOROFILE.
+                  WRITE REG-CAMBIO-AFORO.
+                  CLOSE CAMBIOSAFOROFILE.
