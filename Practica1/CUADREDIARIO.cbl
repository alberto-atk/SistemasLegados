@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUADREDIARIO.
+       *> Proceso batch de fin de dia que contrasta USERS.DAT contra
+       *> MOVS.DAT: para cada cuenta que haya tenido algun movimiento
+       *> hoy, recalcula el saldo que deberia quedar a partir del ultimo
+       *> apunte del dia (MOV-SALDO, que ya guarda el saldo resultante
+       *> de cada operacion) y lo compara con el USER-SALDO realmente
+       *> almacenado, dejando constancia de cualquier cuenta descuadrada
+       *> en CUADRE.DAT -- pensado para detectar el caso en que CAJERO
+       *> se cae entre el REWRITE REG-USUARIO y el WRITE REG-MOVIMIENTOS
+       *> de una misma operacion.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Cuadre diario USERS.DAT / MOVS.DAT
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT CUADREFILE ASSIGN TO "CUADRE.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD CUADREFILE.
+       01 REG-CUADRE.
+              02 CUADRE-CUENTA          PIC X(24).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CUADRE-SALDO-ESPERADO  PIC -------9.99.
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CUADRE-SALDO-REAL      PIC -------9.99.
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CUADRE-FECHA           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSM                   PIC XX.
+              77 FSC                   PIC XX.
+              77 M                     PIC 999 VALUE 1.
+              77 N                     PIC 999 VALUE 1.
+              77 NUM-CUENTAS           PIC 999 VALUE 0.
+              77 CUENTA-ENCONTRADA     PIC X(3) VALUE "NO".
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+              01 FECHAF.
+                 02 DD                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 MM                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 AA                 PIC 9999.
+
+       *> Tabla con una entrada por cada cuenta existente en USERS.DAT,
+       *> rellenada al principio y actualizada segun se repasa MOVS.DAT
+              01 TABLA-CUENTAS.
+                 02 CUENTA-ENTRADA OCCURS 300 TIMES.
+                    03 TC-NUM-CUENTA        PIC X(24).
+                    03 TC-SALDO-REAL        PIC S9(9)V99.
+                    03 TC-SALDO-ESPERADO    PIC S9(9)V99.
+                    03 TC-HAY-MOVTO-HOY     PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM CARGAR-TABLA-CUENTAS THRU FIN-CARGAR-TABLA-CUENTAS.
+                  PERFORM REPASAR-MOVIMIENTOS-HOY
+                      THRU FIN-REPASAR-MOVIMIENTOS-HOY.
+                  PERFORM EMITIR-INFORME-CUADRE
+                      THRU FIN-EMITIR-INFORME-CUADRE.
+                  STOP RUN.
+
+       *> Obtiene la fecha de hoy, en el mismo formato DD/MM/AAAA que
+       *> guarda MOV-FECHA, para filtrar solo los apuntes del dia
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  MOVE CORR FECHA TO FECHAF.
+
+       *> Recorre USERS.DAT completo y vuelca cada cuenta no vacia a
+       *> TABLA-CUENTAS con su saldo actual como punto de partida
+              CARGAR-TABLA-CUENTAS.
+                  OPEN INPUT USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-CARGAR-TABLA-CUENTAS.
+
+                INICIO-CARGAR-TABLA-CUENTAS.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TABLA-CUENTAS.
+
+                  MOVE 1 TO M.
+                  PERFORM ANADIR-CUENTA-A-TABLA UNTIL M = 4.
+
+                  GO TO INICIO-CARGAR-TABLA-CUENTAS.
+
+                CERRAR-CARGAR-TABLA-CUENTAS.
+                  CLOSE USERFILE.
+              FIN-CARGAR-TABLA-CUENTAS.
+
+       *> Anade a la tabla la cuenta M-esima del titular leido, si el
+       *> hueco no esta vacio y aun queda sitio en la tabla
+              ANADIR-CUENTA-A-TABLA.
+                  IF USER-NUM-CUENTA(M) NOT = SPACES AND
+                     NUM-CUENTAS < 300
+                    ADD 1 TO NUM-CUENTAS
+                    MOVE USER-NUM-CUENTA(M) TO TC-NUM-CUENTA(NUM-CUENTAS)
+                    MOVE USER-SALDO(M) TO TC-SALDO-REAL(NUM-CUENTAS)
+                    MOVE USER-SALDO(M) TO TC-SALDO-ESPERADO(NUM-CUENTAS)
+                    MOVE "N" TO TC-HAY-MOVTO-HOY(NUM-CUENTAS).
+                  ADD 1 TO M.
+
+       *> Recorre MOVS.DAT completo; por cada apunte fechado hoy, deja
+       *> en la tabla el ultimo MOV-SALDO visto para esa cuenta -- el
+       *> saldo que deberia quedar segun el propio historial de apuntes
+              REPASAR-MOVIMIENTOS-HOY.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-REPASAR-MOVIMIENTOS-HOY.
+
+                INICIO-REPASAR-MOVIMIENTOS-HOY.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-REPASAR-MOVIMIENTOS-HOY.
+
+                  IF MOV-FECHA = FECHAF
+                    PERFORM LOCALIZAR-CUENTA-EN-TABLA
+                        THRU FIN-LOCALIZAR-CUENTA-EN-TABLA
+                    IF CUENTA-ENCONTRADA = "SI"
+                      MOVE MOV-SALDO TO TC-SALDO-ESPERADO(N)
+                      MOVE "S" TO TC-HAY-MOVTO-HOY(N).
+
+                  GO TO INICIO-REPASAR-MOVIMIENTOS-HOY.
+
+                CERRAR-REPASAR-MOVIMIENTOS-HOY.
+                  CLOSE MOVFILE.
+              FIN-REPASAR-MOVIMIENTOS-HOY.
+
+       *> Busca MOV-ID dentro de TABLA-CUENTAS; deja el indice en N y
+       *> CUENTA-ENCONTRADA a "SI" si la cuenta del apunte esta dada
+       *> de alta en USERS.DAT
+              LOCALIZAR-CUENTA-EN-TABLA.
+                  MOVE "NO" TO CUENTA-ENCONTRADA.
+                  MOVE 1 TO N.
+                  PERFORM COMPARAR-CUENTA-TABLA
+                      UNTIL N > NUM-CUENTAS OR CUENTA-ENCONTRADA = "SI".
+              FIN-LOCALIZAR-CUENTA-EN-TABLA.
+
+              COMPARAR-CUENTA-TABLA.
+                  IF TC-NUM-CUENTA(N) = MOV-ID
+                    MOVE "SI" TO CUENTA-ENCONTRADA
+                  ELSE
+                    ADD 1 TO N.
+
+       *> Escribe en CUADRE.DAT una linea por cada cuenta con movimiento
+       *> hoy cuyo saldo esperado (segun MOVS.DAT) no casa con el saldo
+       *> realmente almacenado en USERS.DAT
+              EMITIR-INFORME-CUADRE.
+                  OPEN OUTPUT CUADREFILE.
+                  MOVE 1 TO N.
+                  PERFORM COMPROBAR-CUADRE-CUENTA UNTIL N > NUM-CUENTAS.
+                  CLOSE CUADREFILE.
+              FIN-EMITIR-INFORME-CUADRE.
+
+              COMPROBAR-CUADRE-CUENTA.
+                  IF TC-HAY-MOVTO-HOY(N) = "S" AND
+                     TC-SALDO-ESPERADO(N) NOT = TC-SALDO-REAL(N)
+                    MOVE TC-NUM-CUENTA(N) TO CUADRE-CUENTA
+                    MOVE TC-SALDO-ESPERADO(N) TO CUADRE-SALDO-ESPERADO
+                    MOVE TC-SALDO-REAL(N) TO CUADRE-SALDO-REAL
+                    MOVE FECHAF TO CUADRE-FECHA
+                    WRITE REG-CUADRE.
+                  ADD 1 TO N.
