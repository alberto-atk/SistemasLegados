@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWriteRedInter.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT REDINTERFILE ASSIGN TO  "RED-INTERBANCARIA.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSRI.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REDINTERFILE.
+       01 REG-RED-INTERBANCARIA.
+         02 RBI-BIN-INICIO         PIC 9(6).
+         02 RBI-BIN-FIN            PIC 9(6).
+         02 RBI-BANCO-COD          PIC X(4).
+         02 RBI-BANCO-NOMBRE       PIC X(20).
+         02 RBI-RECARGO            PIC 9(3)V99.
+
+       WORKING-STORAGE SECTION.
+       01  FSRI    PIC X(2).
+
+       01 DATOS-RED-INTERBANCARIA.
+           02 BIN-INICIO               PIC 9(6).
+           02 BIN-FIN                  PIC 9(6).
+           02 BANCO-COD                PIC X(4).
+           02 BANCO-NOMBRE             PIC X(20).
+           02 RECARGO-EUR              PIC 9(3).
+           02 RECARGO-CENT             PIC 99.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-RED-INTERBANCARIA.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA ENTIDAD ASOCIADA---".
+           02 LINE 4   COL 19  VALUE "BIN INICIO:".
+           02 LINE 4   COL 32  PIC 9(6) USING BIN-INICIO UNDERLINE.
+           02 LINE 6   COL 19  VALUE "BIN FIN:".
+           02 LINE 6   COL 32  PIC 9(6) USING BIN-FIN UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CODIGO DE BANCO:".
+           02 LINE 8   COL 37  PIC X(4) USING BANCO-COD UNDERLINE.
+           02 LINE 10  COL 19  VALUE "NOMBRE DE LA ENTIDAD:".
+           02 LINE 11  COL 19  PIC X(20) USING BANCO-NOMBRE UNDERLINE.
+           02 LINE 13  COL 19  VALUE "RECARGO (EUR):".
+           02 LINE 13  COL 35  PIC 9(3) USING RECARGO-EUR UNDERLINE.
+           02 LINE 13  COL 39  VALUE ".".
+           02 LINE 13  COL 40  PIC 99 USING RECARGO-CENT UNDERLINE.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+       01  PANTALLA-RED-INTERBANCARIA-REGISTRADA.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA ENTIDAD ASOCIADA---".
+           02 LINE 4   COL 19  VALUE "BIN INICIO:".
+           02 LINE 4   COL 32  PIC 9(6) FROM BIN-INICIO.
+           02 LINE 6   COL 19  VALUE "BIN FIN:".
+           02 LINE 6   COL 32  PIC 9(6) FROM BIN-FIN.
+           02 LINE 8   COL 19  VALUE "CODIGO DE BANCO:".
+           02 LINE 8   COL 37  PIC X(4) FROM BANCO-COD.
+           02 LINE 10  COL 19  VALUE "NOMBRE DE LA ENTIDAD:".
+           02 LINE 11  COL 19  PIC X(20) FROM BANCO-NOMBRE.
+           02 LINE 13  COL 19  VALUE "RECARGO (EUR):".
+           02 LINE 13  COL 35  PIC 9(3) FROM RECARGO-EUR.
+           02 LINE 13  COL 39  VALUE ".".
+           02 LINE 13  COL 40  PIC 99 FROM RECARGO-CENT.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY CLEAR-SCREEN.
+           PERFORM WRITE-RED-INTERBANCARIA-DATA.
+           IF COB-CRT-STATUS = 1009
+               STOP RUN.
+           DISPLAY PANTALLA-RED-INTERBANCARIA-REGISTRADA.
+
+*> Anade al final de REDINTERFILE la entidad tecleada. La organizacion
+*> es secuencial (el cajero la recorre por rango de BIN, no por clave),
+*> asi que se abre en EXTEND, o en OUTPUT si todavia no existe.
+       WRITE-RED-INTERBANCARIA-DATA.
+           PERFORM ASK-RED-INTERBANCARIA-DATA.
+           IF COB-CRT-STATUS = 1009
+               GO TO FIN-WRITE-RED-INTERBANCARIA-DATA.
+
+           OPEN EXTEND REDINTERFILE.
+           IF FSRI = "35"
+               OPEN OUTPUT REDINTERFILE.
+           PERFORM WRITE-REDINTERFILE.
+           CLOSE REDINTERFILE.
+       FIN-WRITE-RED-INTERBANCARIA-DATA.
+           EXIT.
+
+*> Pregunta por los datos de la entidad asociada.
+       ASK-RED-INTERBANCARIA-DATA.
+           DISPLAY PANTALLA-DATOS-RED-INTERBANCARIA.
+           ACCEPT PANTALLA-DATOS-RED-INTERBANCARIA
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Graba la fila de REDINTERFILE con los datos tecleados.
+       WRITE-REDINTERFILE.
+           MOVE BIN-INICIO TO RBI-BIN-INICIO.
+           MOVE BIN-FIN TO RBI-BIN-FIN.
+           MOVE BANCO-COD TO RBI-BANCO-COD.
+           MOVE BANCO-NOMBRE TO RBI-BANCO-NOMBRE.
+           COMPUTE RBI-RECARGO = RECARGO-EUR + (RECARGO-CENT / 100).
+
+           WRITE REG-RED-INTERBANCARIA.
