@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMECADUCIDAD.
+       *> Proceso batch que recorre USERFILE completo y, para cada
+       *> tarjeta con fecha de caducidad registrada (USER-FECHA-
+       *> CADUCIDAD distinta de cero) que caduque dentro de los
+       *> proximos 30 dias, deja una linea en CADUCIDAD.DAT con los
+       *> datos de contacto del titular -- pensado para saber a quien
+       *> avisar para la renovacion de su tarjeta.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Informe de tarjetas proximas a caducar
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT CADUCIDADFILE ASSIGN TO "CADUCIDAD.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD CADUCIDADFILE.
+       01 REG-CADUCIDAD.
+              02 CAD-TARJ               PIC 9(10).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CAD-NOM-APE            PIC X(30).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CAD-TFNO                PIC X(9).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CAD-FECHA-CADUCIDAD    PIC 9(8).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 CAD-DIAS-RESTANTES     PIC ---9.
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSC                   PIC XX.
+              77 FECHA-HOY-COMP        PIC 9(8).
+              77 DIAS-PARA-CADUCAR     PIC S9(5).
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM EMITIR-INFORME-CADUCIDAD
+                      THRU FIN-EMITIR-INFORME-CADUCIDAD.
+                  STOP RUN.
+
+       *> Obtiene el dia de hoy comprimido en formato AAAAMMDD, el
+       *> mismo formato en que se guarda USER-FECHA-CADUCIDAD
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  COMPUTE FECHA-HOY-COMP =
+                               (AA * 10000) + (MM * 100) + DD.
+
+       *> Recorre USERFILE completo y deja en CADUCIDAD.DAT una linea
+       *> por cada tarjeta que caduque dentro de los proximos 30 dias
+              EMITIR-INFORME-CADUCIDAD.
+                  OPEN INPUT USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-EMITIR-INFORME-CADUCIDAD.
+                  OPEN OUTPUT CADUCIDADFILE.
+
+                INICIO-EMITIR-INFORME-CADUCIDAD.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-EMITIR-INFORME-CADUCIDAD.
+
+                  PERFORM COMPROBAR-CADUCIDAD-USUARIO.
+
+                  GO TO INICIO-EMITIR-INFORME-CADUCIDAD.
+
+                CERRAR-EMITIR-INFORME-CADUCIDAD.
+                  CLOSE USERFILE.
+                  CLOSE CADUCIDADFILE.
+              FIN-EMITIR-INFORME-CADUCIDAD.
+                  EXIT.
+
+       *> Comprueba si la tarjeta del titular en curso caduca dentro de
+       *> los proximos 30 dias; una caducidad a cero se interpreta como
+       *> "sin fecha de caducidad registrada" y se ignora
+              COMPROBAR-CADUCIDAD-USUARIO.
+                  IF USER-FECHA-CADUCIDAD = 0
+                    GO TO FIN-COMPROBAR-CADUCIDAD-USUARIO.
+
+                  COMPUTE DIAS-PARA-CADUCAR =
+                            FUNCTION INTEGER-OF-DATE(USER-FECHA-CADUCIDAD)
+                            - FUNCTION INTEGER-OF-DATE(FECHA-HOY-COMP).
+
+                  IF DIAS-PARA-CADUCAR >= 0 AND DIAS-PARA-CADUCAR <= 30
+                    MOVE USER-TARJ TO CAD-TARJ
+                    MOVE USER-NOM-APE TO CAD-NOM-APE
+                    MOVE USER-TFNO TO CAD-TFNO
+                    MOVE USER-FECHA-CADUCIDAD TO CAD-FECHA-CADUCIDAD
+                    MOVE DIAS-PARA-CADUCAR TO CAD-DIAS-RESTANTES
+                    WRITE REG-CADUCIDAD.
+              FIN-COMPROBAR-CADUCIDAD-USUARIO.
+                  EXIT.
