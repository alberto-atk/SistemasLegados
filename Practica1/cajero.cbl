@@ -1,2028 +1,7478 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAJERO.
-       
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-           SELECT USERFILE ASSIGN TO  "USERS.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS USER-TARJ
-           FILE STATUS IS FSU.
-
-           SELECT MOVFILE ASSIGN TO  "MOVS.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FSM.
-
-           SELECT ESPECFILE ASSIGN TO  "ESPEC.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS ESPEC-NUMERO
-           FILE STATUS IS FSE.
-
-           SELECT LOGINFILE ASSIGN TO  "LOGIN.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS LOGIN-TARJ
-           FILE STATUS IS FSL.
-
-
-        DATA DIVISION.
-         FILE SECTION.
-         FD USERFILE.
-         01 REG-USUARIO.
-            02 USER-TARJ             PIC 9(10).
-            02 USER-PIN              PIC 9(4).
-            02 USER-DNI              PIC X(9).
-            02 USER-NOM-APE          PIC X(30).
-            02 USER-TFNO             PIC X(9).
-            02 USER-DIRECCION        PIC X(25).
-            02 USER-BLOQUEADA        PIC X.
-            02 CUENTA-USUARIO        OCCURS 3 TIMES.
-               03 USER-NUM-CUENTA       PIC X(24).
-               03 USER-SALDO            PIC 9(9)V99.
-
-         FD MOVFILE.
-         01 REG-MOVIMIENTOS.
-           02 MOV-ID                 PIC X(24).
-           02 MOV-CONCEPTO           PIC X(40).
-           02 MOV-CANTIDAD           PIC --------9.99.
-           02 MOV-CUENTA-DESTINO     PIC X(24).
-           02 MOV-SALDO              PIC 9(9)V99.
-           02 MOV-FECHA.
-              03 DDM                 PIC 99.
-              03 FILLER              PIC X.
-              03 MMM                 PIC 99.
-              03 FILLER              PIC X.
-              03 AAM                 PIC 9999.
-           02 MOV-HORA.
-              03 HH                  PIC 99.
-              03 FILLER              PIC X.
-              03 MM                  PIC 99.
-              03 FILLER              PIC X.
-              03 SS                  PIC 99.
-
-         FD ESPECFILE.
-         01 REG-ESPECTACULO.
-           02 ESPEC-NUMERO           PIC 99.
-           02 ESPEC-NOMBRE           PIC X(20).
-           02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
-           02 ESPEC-DESCRIPCION      PIC X(30).
-           02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
-           02 ESPEC-FECHA.
-              03 DDE                  PIC 99.
-              03 FILLER              PIC X.
-              03 MME                  PIC 99.
-              03 FILLER              PIC X.
-              03 AAE                  PIC 9999.
-
-         FD LOGINFILE.
-         01 REG-LOGIN.
-           02 LOGIN-TARJ             PIC 9(10).
-           02 LOGIN-NUM-INTENTOS     PIC 9.
-
-        WORKING-STORAGE SECTION.
-         77 OP                       PIC X.
-         77 OPCION                   PIC 9.
-         77 FSU                      PIC XX.
-         77 FSE                      PIC XX.
-         77 FSM                      PIC XX.
-         77 FSL                      PIC XX.
-         77 TECLA                    PIC X.
-         77 CODIGO-TECLA             PIC 99.
-         77 CUENTA-VACIA             PIC X(24) VALUE "                        ".
-         77 I                         PIC 999 VALUE 1.
-         77 J                         PIC 999 VALUE 1.
-         77 K                         PIC 999 VALUE 1.
-         77 L                         PIC 999 VALUE 1.
-         77 M                         PIC 999 VALUE 1.
-         77 TOTAL-CUENTAS             PIC 999 VALUE 0.
-         77 SELECCION-CUENTA          PIC 9.
-         77 CUENTA-SELECCIONADA       PIC X(24).
-         77 SALDO-SELECCIONADO        PIC 9(9)V99.
-         77 SALDO-DESTINO             PIC 9(9)v99.
-         77 LINEA-MOV                 PIC 99 VALUE 12.
-         01 MOVIMIENTO.
-            02 LINEA-DETALLE-MOV OCCURS 999 TIMES.
-                03 FILLER             PIC X(1) VALUE SPACES.
-                03 FECHA-D           PIC X(10).
-                03 FILLER             PIC X(3) VALUE SPACES.
-                03 CONCEPTO-D        PIC X(40).
-                03 FILLER             PIC X(2) VALUE SPACES.
-                03 CANTIDAD-D        PIC --------9.99.
-                03 FILLER             PIC X(3) VALUE SPACES.
-                03 SALDO-CUENTA-D    PIC --------9.99.
-         77 LINEA-ESPEC                 PIC 99 VALUE 12.
-         01 ESPECTACULO.
-            02 LINEA-DETALLE-ESPEC OCCURS 100 TIMES.
-                03 FILLER                PIC X(1) VALUE SPACES.
-                03 NUM-D-ESPEC          PIC 99.
-                03 FILLER                PIC X(3) VALUE SPACES.
-                03 FECHA-D-ESPEC           PIC X(10).
-                03 FILLER                PIC X(3) VALUE SPACES.
-                03 NOMBRE-D-ESPEC       PIC X(20).
-                03 FILLER                PIC X(3) VALUE SPACES.
-                03 DESCRIPCION-D-ESPEC     PIC X(30).
-                03 FILLER                PIC X(4) VALUE SPACES.
-                03 PRECIO-D-ESPEC       PIC ZZ9.99.
-                03 FILLER                PIC X(7) VALUE SPACES.
-                03 ENT-DISPO-D-ESPEC    PIC ZZ9.
-
-         01 WS-REG-USUARIO.
-            02 WS-USER-TARJ             PIC 9(10).
-            02 WS-USER-PIN              PIC 9(4).
-            02 WS-USER-DNI              PIC X(9).
-            02 WS-USER-NOM-APE          PIC X(30).
-            02 WS-USER-TFNO             PIC X(9).
-            02 WS-USER-DIRECCION        PIC X(25).
-            02 WS-USER-BLOQUEADA        PIC X.
-            02 WS-CUENTA-USUARIO        OCCURS 3 TIMES.
-               03 WS-USER-NUM-CUENTA       PIC X(24).
-               03 WS-USER-SALDO            PIC 9(9)V99.
-
-         01 HORA.
-              02 HH                  PIC 99.
-              02 MM                  PIC 99.
-              02 SS                  PIC 99.
-         01 HORAF.
-              02 HH                  PIC 99.
-              02 FILLER              PIC X VALUE ":".
-              02 MM                  PIC 99.
-              02 FILLER              PIC X VALUE ":".
-              02 SS                  PIC 99.
-
-         01 FECHA.
-               02 AA                  PIC 9999.
-              02 MM                  PIC 99.
-              02 DD                  PIC 99.
-         01 FECHAF.
-              02 DD                  PIC 99.
-              02 FILLER              PIC X VALUE "/".
-              02 MM                  PIC 99.
-              02 FILLER              PIC X VALUE "/".
-              02 AA                  PIC 9999.
-
-        01 DATOS-ACCESO.
-            02 NUM-TARJETA           PIC 9(10).
-            02 PIN                   PIC 9(4).
-            02 NUM-INTENTOS-ACC      PIC 9 VALUE 0.
-            02 MSJ-INTENTOS-ACC      PIC X(35).
-            02 MSJ-1-INTENTOS-ACC    PIC X(33)
-               VALUE "Clave incorrecta, queda 1 intento".
-            02 MSJ-2-INTENTOS-ACC    PIC X(35)
-               VALUE "Clave incorrecta, quedan 2 intentos".
-
-        01 SALDO-RETIRAR.
-            02 EUROSR                PIC 9(9).
-            02 CENTR                 PIC 99.
-            02 DINERO-A-SACAR        PIC 9(9)V99.
-            02 ERROR-RETIRAR         PIC X(48).
-            02 MSJ-ERROR-RETIRAR     PIC X(48)
-               VALUE "Saldo insuficiente. Indique una cantidad menor!!".
-            02 CANTIDAD-RET-MOV      PIC --------9.99.
-
-        01 CONSULTA-MOVIMIENTOS.
-            02 DD-COMP                 PIC 99.
-            02 FECHA-INICIO.
-               03 DDI                PIC 99.
-               03 MMI                PIC 99.
-               03 AAI                PIC 9999.
-            02 FECHA-FIN.
-               03 DDF                PIC 99.
-               03 MMF                PIC 99.
-               03 AAF                PIC 9999.
-            02 IEUROS                 PIC 9(6).
-            02 ICENT                 PIC 99.
-            02 FEUROS                PIC 9(6).
-            02 FCENT                 PIC 99.
-            02 CANTIDAD-INICIAL-MOV  PIC 9(6)V99.
-            02 CANTIDAD-FINAL-MOV    PIC 9(6)V99.
-            02 CANTIDAD-MOV          PIC 9(6)V99.
-            02 FECHA-INICIAL-MOV     PIC 9(8).
-            02 FECHA-FINAL-MOV       PIC 9(8).
-            02 FECHA-MOV              PIC 9(8).
-            02 NUM-TOTAL-MOV         PIC 999 VALUE IS 0.
-            02 NUM-PANTALLA-MOV      PIC 999 VALUE IS 1.
-            02 TOTAL-PANTALLAS-MOV   PIC 99.
-            02 RESTO-MOV             PIC 99.
-            02 NUM-PRIMER-MOV        PIC 999.
-            02 NUM-ULTIMO-MOV        PIC 999.
-            02 FILTRAR-POR-FECHA     PIC X(2) VALUE "SI".
-            02 FILTRAR-POR-CANTIDAD  PIC X(2) VALUE "SI".
-            02 MSJ-MOVS              PIC X(50).
-            02 MSJ-ERROR-CANT        PIC X(50) VALUE
-                "La cantidad inicial debe ser menor que la final!".
-            02 MSJ-ERROR-FORMATO-FECHAS   PIC X(21) VALUE
-                "La fecha es invalida!".
-            02 MSJ-ERROR-FECHAS-I-F  PIC X(45) VALUE
-                "La fecha inicial debe ser menor que la final!".
-
-        01 SALDO-INGRESAR.
-            02 EUROSI                PIC 9(4).
-            02 CENTI                 PIC 99.
-            02 DINERO-A-INGRESAR     PIC 9(9)V99.
-            02 TOTAL-INGRESADO       PIC 9(5)V99.
-
-        01 TRANSFERENCIA.
-            02 CUENTA-DESTINO        PIC X(24).
-            02 TITULAR               PIC X(20).
-            02 CANTIDAD.
-               03 EUROST             PIC 9(9).
-               03 CENTT              PIC 99.
-            02 DINERO-A-TRANSFERIR   PIC 9(9)V99.
-            02 ERROR-TRANSF          PIC X(47).
-            02 MSJ-ERROR-TRANSF      PIC X(47)
-               VALUE "Saldo insuficiente. Indique una cantidad menor!".
-            02 CANTIDAD-TRANSF-MOV   PIC --------9.99.
-            02 CONCEPTO-TRANSF-MOV   PIC X(40).
-
-        01 ESPECTACULOS.
-            02 NUM-ENTRADAS          PIC 9(3).
-            02 NUM-ENTRADAS-FORMAT   PIC ZZ9.
-            02 NUM-ESPEC             PIC 99.
-            02 COSTE-TOTAL-ENTRADAS  PIC 9(4)V99.
-            02 COSTE-TOTAL-ENT-MOV   PIC ---9.99.
-            02 NUM-TOTAL-ESPEC       PIC 99.
-            02 HAY-ENTRADAS             PIC X(2).
-            02 EXISTE-ESPECTACULO     PIC X(2).
-            02 MSJ-ENTER-ESPEC       PIC X(22).
-            02 MSJ-NO-MAS-ESPEC      PIC X(13) VALUE "Enter-Aceptar".
-            02 MSJ-MAS-ESPEC         PIC X(22)
-                VALUE "Enter-Mas espectaculos".
-            02 NUM-PANTALLA-ESPEC    PIC 999 VALUE 1.
-            02 TOTAL-PANTALLAS-ESPEC PIC 99.
-            02 RESTO-ESPEC             PIC 99.
-            02 NUM-PRIMER-ESPEC      PIC 999.
-            02 NUM-ULTIMO-ESPEC      PIC 999.
-            02 MSJ-COMPRAR-ENTRADAS  PIC X(51).
-            02 MSJ-ERROR-ENTRADAS    PIC X(51) VALUE
-               "Entradas insuficientes. Indique una cantidad menor!".
-            02 MSJ-ERROR-ESPEC       PIC X(50) VALUE
-               "El espectaculo seleccionado no existe. Elija otro!".
-
-        01 CAMBIO-CLAVE.
-            02 CLAVE-ACTUAL          PIC 9(4).
-            02 CLAVE-NUEVA           PIC 9(4).
-            02 CLAVE-NUEVA-2         PIC 9(4).
-            02 MSJ-ERROR-CCLAVE      PIC X(41).
-            02 MSJ-INTENTOS          PIC X(19).
-            02 NUM-ERRORES-CACTUAL   PIC 9 VALUE 0.
-            02 NUM-ERRORES-CNUEVA    PIC 9 VALUE 0.
-            02 ERROR-CLAVE-ACTUAL    PIC X(41)
-               VALUE "La clave actual indicada no es correcta!!".
-            02 ERROR-CLAVE-NUEVA     PIC X(41)
-               VALUE "La nueva clave no coincide o no es valida".
-            02 ERROR-TARJ-BLOQ       PIC X(31)
-               VALUE "Tarjeta bloqueada por seguridad".
-            02 MSJ-0-INTENTOS        PIC X(19)
-               VALUE "Acuda a una oficina".
-            02 MSJ-1-INTENTOS        PIC X(17)
-               VALUE "Queda 1 intento".
-            02 MSJ-2-INTENTOS        PIC X(17)
-               VALUE "Quedan 2 intentos".
-
-
-        SCREEN SECTION.
-         01 CLEAR-SCREEN.
-            02 BLANK SCREEN.
-
-         01 PANTALLA-BIENVENIDA FOREGROUND-COLOR IS 7
-            BACKGROUND-COLOR IS 1.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 28 VALUE "Bienvenido a UnizarBank".
-            02 LINE 11 COL 17
-               VALUE "Por favor, introduzca una tarjeta para operar".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-ACCESO-SISTEMA FULL REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 10 COL 25 VALUE "Numero de tarjeta: ".
-            02 LINE 10 COL 44 PIC 9(10) USING NUM-TARJETA
-                BLANK WHEN ZERO.
-            02 LINE 12 COL 37 VALUE "Clave: ".
-            02 LINE 12 COL 44 PIC 9(4) USING PIN SECURE
-				BLANK WHEN ZERO.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar". 
-         
-         01 PANTALLA-ERROR-ACCESO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 10 COL 22 PIC X(35) FROM MSJ-INTENTOS-ACC.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-ERROR-USUARIO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 10 COL 22
-               VALUE "El numero de tarjeta no es correcto".
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-SELECCION-CUENTA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 20 VALUE 
-               "Escoja la cuenta con la que desee operar".
-            02 LINE 10 COL 17 VALUE "1.-".
-            02 LINE 10 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(1).
-            02 LINE 10 COL 45 VALUE "          .   EUR".
-            02 LINE 10 COL 45 PIC ZZZZZZZ9.99 FROM WS-USER-SALDO(1).
-            02 LINE 12 COL 17 VALUE "2.-".
-            02 LINE 12 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(2).
-            02 LINE 12 COL 45 VALUE "          .   EUR".
-            02 LINE 12 COL 45 PIC ZZZZZZZ9.99 FROM WS-USER-SALDO(2).
-            02 LINE 14 COL 17 VALUE "3.-".
-            02 LINE 14 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(3).
-            02 LINE 14 COL 45 VALUE "          .   EUR".
-            02 LINE 14 COL 45 PIC ZZZZZZZ9.99 FROM WS-USER-SALDO(3).
-
-            02 LINE 16 COL 44 PIC 9 USING SELECCION-CUENTA
-                BLANK WHEN ZERO.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-BLOQUEO-TARJETA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 10 COL 20
-               VALUE "Se ha sobrepasado el numero de intentos".
-            02 LINE 12 COL 24 VALUE "Tarjeta bloqueada por seguridad".
-            02 LINE 14 COL 30 VALUE "Acuda a una oficina ".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-TARJETA-BLOQUEADA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 11 COL 27 VALUE "Su tarjeta esta bloqueada".
-            02 LINE 13 COL 30 VALUE "Acuda a una oficina".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-MENU-PRINCIPAL.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 25 VALUE "1 - Consultar saldo".
-            02 LINE 10 COL 25 VALUE "2 - Consultar movimientos".
-            02 LINE 11 COL 25 VALUE "3 - Retirar efectivo".
-            02 LINE 12 COL 25 VALUE "4 - Ingresar efectivo".
-            02 LINE 13 COL 25 VALUE "5 - Ordenar transferencia".
-            02 LINE 14 COL 25 VALUE "6 - Comprar entradas espectaculos".
-            02 LINE 16 COL 25 VALUE "7 - Cambiar clave".
-            02 LINE 23 COL 34 VALUE "Esc - Salir".
-        
-         01 PANTALLA-CONSULTA-SALDO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 31 UNDERLINE VALUE "Consulta de saldo".
-            02 LINE 13 COL 16
-               VALUE "El saldo de tu cuenta                          es de".
-            02 LINE 13 COL 38 PIC X(24) FROM CUENTA-SELECCIONADA.
-            02 LINE 15 COL 32 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 15 COL 45 VALUE "EUR".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-CONSULTA-MOVIMIENTOS AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 28 VALUE "Consulta de movimientos" UNDERLINE.
-            02 LINE 12 COL 9
-               VALUE "Se mostraran los ultimos movimientos de mas a ".
-            02 LINE 12 COL 55 VALUE "menos recientes".
-            02 LINE 13 COL 8
-               VALUE "Alternativamente, indique un intervalo de fechas".
-            02 LINE 13 COL 56 VALUE " y/o cantidades".
-            02 LINE 16 COL 22
-               VALUE "Entre las fechas   /  /     y   /  /    ".
-            02 LINE 16 COL 39 PIC 99 USING DDI UNDERLINE FULL.
-            02 LINE 16 COL 42 PIC 99 USING MMI UNDERLINE FULL.
-            02 LINE 16 COL 45 PIC 9999 USING AAI UNDERLINE FULL.
-            02 LINE 16 COL 52 PIC 99 USING DDF UNDERLINE FULL.
-            02 LINE 16 COL 55 PIC 99 USING MMF UNDERLINE FULL.
-            02 LINE 16 COL 58 PIC 9999 USING AAF UNDERLINE FULL.
-            02 LINE 17 COL 18
-               VALUE "Cantidad entre       .   EUR y       .   EUR".
-            02 LINE 17 COL 33 PIC 9(6) USING IEUROS UNDERLINE.
-            02 LINE 17 COL 40 PIC 99 USING ICENT UNDERLINE FULL.
-            02 LINE 17 COL 49 PIC 9(6) USING FEUROS UNDERLINE.
-            02 LINE 17 COL 56 PIC 99 USING FCENT UNDERLINE FULL.
-			02 LINE 19 COL 15 PIC X(50) FROM MSJ-MOVS HIGHLIGHT.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-MUESTRA-MOVIMIENTOS.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 28 VALUE "Consulta de movimientos".
-            02 LINE 11 COL 2 VALUE "Fecha".
-            02 LINE 12 COL 2 VALUE "----------".
-            02 LINE 11 COL 15 VALUE "Concepto".
-            02 LINE 12 COL 15
-                VALUE "----------------------------------------".
-            02 LINE 11 COL 61 VALUE "Cantidad".
-            02 LINE 12 COL 61 VALUE "--------".
-            02 LINE 11 COL 72 VALUE "Saldo cuenta".
-            02 LINE 12 COL 72 VALUE "------------".
-            02 LINE 23 COL 13 VALUE "Esc -".
-            02 LINE 24 COL 11 VALUE "Cancelar".
-            02 LINE 23 COL 32 VALUE "Abajo -".
-            02 LINE 24 COL 28 VALUE "Movs. Anteriores".
-            02 LINE 23 COL 59 VALUE "Arriba -".
-            02 LINE 24 COL 54 VALUE "Movs. Siguientes".
-
-         01 PANTALLA-SIN-MOVIMIENTOS.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 28 VALUE "Consulta de movimientos".
-            02 LINE 12 COL 14 VALUE "No hay movimientos con los ".
-            02 LINE 12 COL 41 VALUE "criterios seleccionados!".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-RETIRAR-EFECTIVO REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 32 VALUE "Retirar efectivo" UNDERLINE.
-            02 LINE 12 COL 25 VALUE "Saldo actual:              EUR".
-            02 LINE 12 COL 39 PIC ZZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 15 COL 16
-               VALUE "Indique la cantidad a retirar:          .   EUR".
-            02 LINE 15 COL 47 PIC 9(9) USING EUROSR.
-            02 LINE 15 COL 57 PIC 99 USING CENTR FULL BLANK WHEN ZERO.
-            02 LINE 18 COLUMN 16 PIC X(48) FROM ERROR-RETIRAR HIGHLIGHT.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-EFECTIVO-RETIRADO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 32 VALUE "Retirar efectivo" UNDERLINE.
-            02 LINE 13 COL 19
-               VALUE "Por favor, retire los billetes y el ticket".
-            02 LINE 15 COL 19
-               VALUE "El saldo resultante es de              EUR".
-            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-INICIAR-INGRESO REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
-            02 LINE 12 COL 25 VALUE "Saldo actual:          .   EUR".
-            02 LINE 12 COL 39 PIC ZZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 16 COL 23
-               VALUE "Por favor, introduzca los billetes".
-            02 LINE 18 COL 24 VALUE "Cantidad a ingresar     .   EUR".
-            02 LINE 18 COL 44 PIC 9(4) USING EUROSI.
-            02 LINE 18 COL 49 PIC 99 USING CENTI FULL BLANK WHEN ZERO.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Ingresar".  
-         
-         01 PANTALLA-INGRESANDO-EFECTIVO REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
-            02 LINE 12 COL 25 VALUE "Saldo actual:          .   EUR".
-            02 LINE 12 COL 39 PIC ZZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 15 COL 10 VALUE "Por favor, introduzca los ".
-            02 LINE 15 COL 36 VALUE    "billetes para continuar ".
-            02 LINE 15 COL 60 VALUE    "ingresando".
-            02 LINE 16 COL 25 VALUE    "Lleva ingresados          EUR".
-            02 LINE 16 COL 42 PIC ZZZZ9.99 FROM TOTAL-INGRESADO.
-            02 LINE 19 COL 24 VALUE "Cantidad a ingresar     .   EUR".
-            02 LINE 19 COL 44 PIC 9(4) USING EUROSI.
-            02 LINE 19 COL 49 PIC 99 USING CENTI FULL BLANK WHEN ZERO.  
-            02 LINE 23 COL 28 VALUE "Esc - Finalizar ingreso".
-            
-         01 PANTALLA-ERROR-SELECCION.
-           02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 10 COL 22
-               VALUE "La cuenta seleccionada no es correcta".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-EFECTIVO-INGRESADO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
-            02 LINE 13 COL 19
-               VALUE "Se han recibido correctamente          EUR".
-            02 LINE 13 COL 49 PIC ZZZZ9.99 FROM TOTAL-INGRESADO.
-            02 LINE 15 COL 19
-               VALUE "El saldo resultante es de              EUR".
-            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-ORDENAR-TRANSF REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
-            02 LINE 11 COL 25 VALUE "Saldo actual:              EUR".
-            02 LINE 11 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 14 COL 16 VALUE "Indique la cuenta destino: ".
-            02 LINE 14 COL 43 PIC X(24) USING CUENTA-DESTINO FULL.
-            02 LINE 15 COL 16 VALUE "y el nombre de su titular: ".
-            02 LINE 15 COL 43 PIC X(20) USING TITULAR.
-            02 LINE 17 COL 16 VALUE
-                "Indique la cantidad a transferir          .   EUR".
-            02 LINE 17 COL 49 PIC 9(9) USING EUROST.
-            02 LINE 17 COL 59 PIC 99 USING CENTT FULL BLANK WHEN ZERO.
-            02 LINE 20 COL 16 PIC X(47) FROM ERROR-TRANSF HIGHLIGHT.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-CONFIRMAR-TRANSF.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
-            02 LINE 12 COL 17
-               VALUE "Va a transferir              EUR de su cuenta".
-            02 LINE 12 COL 33 PIC --------9.99 FROM DINERO-A-TRANSFERIR.
-            02 LINE 14 COL 23
-               VALUE "a la cuenta '                        '".
-            02 LINE 16 COL 22 VALUE "cuyo titular es ".
-            02 LINE 14 COL 36 PIC X(24) FROM CUENTA-DESTINO.
-            02 LINE 16 COL 38 PIC X(20) FROM TITULAR.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
-
-         01 PANTALLA-TRANSF-CONFIRMADA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
-            02 LINE 12 COL 21
-               VALUE "Transferencia realizada correctamente!".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-TRANSF-CANCELADA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
-            02 LINE 12 COL 28 VALUE "Transferencia cancelada!".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-MUESTRA-ESPECTACULOS REQUIRED AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 9 COL 25 VALUE "Saldo actual:              EUR".
-            02 LINE 9 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 11 COL 2 VALUE "Num".
-            02 LINE 12 COL 1 VALUE "----".
-            02 LINE 11 COL 9 VALUE "Fecha".
-            02 LINE 12 COL 7 VALUE "----------".
-            02 LINE 11 COL 27 VALUE "Nombre".
-            02 LINE 12 COL 20 VALUE "--------------------".
-            02 LINE 11 COL 52 VALUE "Descripcion".
-            02 LINE 12 COL 43 VALUE "------------------------------".
-            02 LINE 11 COL 76 VALUE "Precio".
-            02 LINE 12 COL 76 VALUE "-------".
-            02 LINE 11 COL 86 VALUE "Disponible".
-            02 LINE 12 COL 86 VALUE "----------".				
-            02 LINE 23 COL 6 VALUE "Esc -".
-            02 LINE 24 COL 4 VALUE "Cancelar".
-            02 LINE 23 COL 25 VALUE "Abajo -".
-            02 LINE 24 COL 20 VALUE "Espec. Anteriores".
-            02 LINE 23 COL 50 VALUE "Arriba -".
-            02 LINE 24 COL 45 VALUE "Espec. Siguientes".
-            02 LINE 23 COL 70 VALUE "Enter -".
-            02 LINE 24 COL 68 VALUE "Ir a compra".
-
-         01 PANTALLA-COMPRAR-ENTRADAS AUTO REQUIRED.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 9 COL 25 VALUE "Saldo actual:              EUR".
-            02 LINE 9 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 11 COL 2 VALUE "Num".
-            02 LINE 12 COL 1 VALUE "----".
-            02 LINE 11 COL 9 VALUE "Fecha".
-            02 LINE 12 COL 7 VALUE "----------".
-            02 LINE 11 COL 27 VALUE "Nombre".
-            02 LINE 12 COL 20 VALUE "--------------------".
-            02 LINE 11 COL 52 VALUE "Descripcion".
-            02 LINE 12 COL 43 VALUE "------------------------------".
-            02 LINE 11 COL 76 VALUE "Precio".
-            02 LINE 12 COL 76 VALUE "-------".
-            02 LINE 11 COL 86 VALUE "Disponible".
-            02 LINE 12 COL 86 VALUE "----------".	
-            02 LINE 20 COL 18 VALUE "Comprar '   ' entradas ".
-            02 LINE 20 COL 41 VALUE "del espectaculo '  '".
-            02 LINE 20 COL 27 PIC 9(3) USING NUM-ENTRADAS
-                BLANK WHEN ZERO.
-            02 LINE 20 COL 58 PIC 99 USING NUM-ESPEC BLANK WHEN ZERO.
-            02 LINE 22 COL 14 PIC X(51) FROM MSJ-COMPRAR-ENTRADAS
-				HIGHLIGHT.
-            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 24 COL 48 VALUE "Enter - Comprar".
-
-         01 PANTALLA-ENT-ESPEC-COMPRADAS.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 13 COL 25 VALUE "Por favor, retire las entradas".
-            02 LINE 15 COL 19
-               VALUE "El saldo resultante es de              EUR".
-            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-ESPEC-SIN-SALDO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 39 VALUE "-".
-            02 LINE 4 COL 41 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 13 COL 16 VALUE
-                 "Lo sentimos mucho, pero el saldo es insuficiente".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-CONFIRMAR-COMPRA-ENT.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 12 COL 18 VALUE "Vas a comprar     entradas ".
-            02 LINE 12 COL 32 PIC ZZ9 FROM NUM-ENTRADAS.
-            02 LINE 12 COL 45 VALUE "para el ".
-            02 LINE 12 COL 53 PIC X(10) FROM ESPEC-FECHA.
-            02 LINE 14 COL 22 VALUE "del espectaculo ".
-            02 LINE 14 COL 38 PIC X(20) FROM ESPEC-NOMBRE.
-            02 LINE 17 COL 27 VALUE "Precio total:         EUR".
-            02 LINE 17 COL 41 PIC ---9.99 FROM COSTE-TOTAL-ENTRADAS.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
-
-         01 PANTALLA-SIN-ESPECTACULOS.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
-                UNDERLINE.
-            02 LINE 13 COL 34 VALUE "Lo sentimos!".
-            02 LINE 14 COL 16 VALUE "En este momento no hay ".
-            02 LINE 14 COL 39 VALUE "espectaculos en cartelera".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-CAMBIAR-CLAVE REQUIRED FULL AUTO.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
-            02 LINE 12 COL 24 VALUE "Introduzca la clave actual: ".
-            02 LINE 12 COL 52 PIC 9(4) USING CLAVE-ACTUAL SECURE
-                BLANK WHEN ZERO.
-            02 LINE 13 COL 25 VALUE "Introduzca la nueva clave: ".
-            02 LINE 13 COL 52 PIC 9(4) USING CLAVE-NUEVA SECURE
-                BLANK WHEN ZERO.
-            02 LINE 14 COL 29 VALUE "Repita la nueva clave: ".
-            02 LINE 14 COL 52 PIC 9(4) USING CLAVE-NUEVA-2 SECURE
-            	BLANK WHEN ZERO.
-            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
-            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
-
-         01 PANTALLA-CLAVE-CAMBIADA.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
-            02 LINE 12 COL 19
-               VALUE "La clave se ha actualizado correctamente!".
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-         01 PANTALLA-ERROR-CAMBIO-CLAVE.
-            02 BLANK SCREEN.
-            02 LINE 3 COL 26 VALUE "Cajero Automatico UnizarBank".
-            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
-            02 LINE 4 COL 41 VALUE "-".
-            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
-            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
-            02 LINE 13 COL 22 PIC X(41) FROM MSJ-ERROR-CCLAVE.
-            02 LINE 15 COL 30 PIC X(19) FROM MSJ-INTENTOS.
-            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
-
-
-        PROCEDURE DIVISION.
-        SPECIAL-CHARACTERS.
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
-           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
-
-         INICIO.
-            PERFORM OBTENER-FECHA.
-			DISPLAY PANTALLA-BIENVENIDA.  
-			PERFORM LEER-TECLA.
-			IF COB-CRT-STATUS = 2005
-			  STOP RUN 
-			ELSE
-			 IF COB-CRT-STATUS NOT = 0
-			   GO TO INICIO.
-			  
-         LOGIN.
-			DISPLAY PANTALLA-ACCESO-SISTEMA. 
-			ACCEPT PANTALLA-ACCESO-SISTEMA
-			  IF COB-CRT-STATUS = 2005
-			    PERFORM RESTAURAR-CAMPOS-ACCESO
-		        GO TO INICIO.
-		    
-		    PERFORM LEER-TECLA.
-			IF COB-CRT-STATUS = 2005	  
-			  GO TO INICIO 
-			ELSE
-			 IF COB-CRT-STATUS NOT = 0
-			   MOVE 0 TO PIN
-			   GO TO LOGIN.
-			    	  
-			PERFORM COMPROBAR-ACCESO. 
-			IF NUM-INTENTOS-ACC > 0
-	 	      IF NUM-INTENTOS-ACC = 1
-                MOVE MSJ-2-INTENTOS-ACC TO MSJ-INTENTOS-ACC
-                GO TO ERROR-CLAVE
-              ELSE
-                IF NUM-INTENTOS-ACC = 2
-                  MOVE MSJ-1-INTENTOS-ACC TO MSJ-INTENTOS-ACC
-                  GO TO ERROR-CLAVE
-                ELSE
-                  PERFORM RESTAURAR-CAMPOS-ACCESO
-                  GO TO BLOQUEO-TARJETA.
-         PERFORM MOSTRAR-PANTALLA-SELECCION-CUENTA.   
-
-         MENU-OPCIONES.
-            PERFORM RESTAURAR-CAMPOS-ACCESO.
-            DISPLAY PANTALLA-MENU-PRINCIPAL.
-			PERFORM LEER-TECLA.
-
-			IF COB-CRT-STATUS = 2005
-			  MOVE 0 TO NUM-ERRORES-CNUEVA
-		      MOVE 0 TO NUM-ERRORES-CACTUAL
-			  GO TO INICIO 
-			ELSE
-			  IF TECLA = 1
-			    GO TO CONSULTAR-SALDO
-			  ELSE
-			    IF TECLA = 2
-				  GO TO CONSULTAR-MOVS
-			    ELSE
-				  IF TECLA = 3
-			        GO TO RETIRAR-EFECTIVO
-				  ELSE
-				    IF TECLA = 4
-                      GO TO INGRESAR-EFECTIVO
-                    ELSE
-                      IF TECLA = 5
-                        GO TO HACER-TRANSFERENCIA
-                      ELSE
-                        IF TECLA = 6
-                          GO TO COMPRAR-ENTRADAS
-                        ELSE
-                          IF TECLA = 7
-                            GO TO CAMBIAR-CLAVE
-                          ELSE
-                            GO TO MENU-OPCIONES.
-
-*> Procedimiento mostrar-pantalla-seleccion-cuenta
-       MOSTRAR-PANTALLA-SELECCION-CUENTA.
-           PERFORM LEER-SALDOS-CUENTAS.
-		   DISPLAY PANTALLA-SELECCION-CUENTA.
-           ACCEPT PANTALLA-SELECCION-CUENTA.
-           IF COB-CRT-STATUS = 2005
-               PERFORM RESTAURAR-CAMPOS-ACCESO
-               GO TO LOGIN.
-           PERFORM OBTENER-CUENTA-SALDO-A-USAR.       
-
-
-
-
-
-*> Procedimiento obtener saldos y cuentas
-       LEER-SALDOS-CUENTAS.
-           MOVE 1 TO K. 
-           OPEN INPUT USERFILE.
-
-           MOVE USER-NUM-CUENTA(1) TO WS-USER-NUM-CUENTA(1).
-           MOVE USER-SALDO(1) TO WS-USER-SALDO(1).
-
-           MOVE USER-NUM-CUENTA(2) TO WS-USER-NUM-CUENTA(2).
-           MOVE USER-SALDO(2) TO WS-USER-SALDO(2).
-
-           MOVE USER-NUM-CUENTA(3) TO WS-USER-NUM-CUENTA(3).
-           MOVE USER-SALDO(3) TO WS-USER-SALDO(3).
-
-          CLOSE USERFILE.
-
-
-       
-
-
-
-*> Procedimiento obtener cuenta a usar por el usuario
-       OBTENER-CUENTA-SALDO-A-USAR.
-           IF SELECCION-CUENTA > 3
-               PERFORM MOSTRAR-ERROR-SELECCION-CUENTA
-           ELSE
-               IF WS-USER-NUM-CUENTA(SELECCION-CUENTA) = CUENTA-VACIA
-                   PERFORM MOSTRAR-ERROR-SELECCION-CUENTA
-               ELSE
-                  MOVE WS-USER-NUM-CUENTA(SELECCION-CUENTA) TO CUENTA-SELECCIONADA
-                  MOVE WS-USER-SALDO(SELECCION-CUENTA) TO SALDO-SELECCIONADO.
-
-*> Procedimiento mostrar-error-seleccion-cuenta
-       MOSTRAR-ERROR-SELECCION-CUENTA.
-           DISPLAY PANTALLA-ERROR-SELECCION.
-           PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS = 0
-               MOVE ' ' TO SELECCION-CUENTA
-               PERFORM MOSTRAR-PANTALLA-SELECCION-CUENTA.
-
-
-*> Procedimiento obtener-fecha
-       OBTENER-FECHA.
-           MOVE FUNCTION CURRENT-DATE TO FECHA.
-           MOVE CORR FECHA TO FECHAF.
-           ACCEPT HORA FROM TIME.
-           MOVE CORR HORA TO HORAF.
-
-*> Procedimiento leer-tecla
-       LEER-TECLA.
-           ACCEPT TECLA LINE 25 COLUMN 1.
-            
-
-*> Procedimiento restaurar-campos-acceso
-       RESTAURAR-CAMPOS-ACCESO.
-           MOVE 0 TO PIN.
-           MOVE 0 TO NUM-TARJETA.
-
-*> Procedimiento comprobar-acceso
-       COMPROBAR-ACCESO.
-           OPEN INPUT USERFILE.
-           OPEN I-O LOGINFILE.
-           MOVE NUM-TARJETA TO USER-TARJ.
-
-           READ USERFILE INVALID KEY GO TO ERROR-USUARIO.
-           IF USER-BLOQUEADA = "1"
-             GO TO ERROR-TAJETA-BLOQUEADA.
-
-           MOVE NUM-TARJETA TO LOGIN-TARJ.
-           READ LOGINFILE INVALID KEY GO TO ERROR-USUARIO.
-           IF USER-PIN = PIN
-             MOVE 0 TO NUM-INTENTOS-ACC
-             MOVE 0 TO LOGIN-NUM-INTENTOS
-             REWRITE REG-LOGIN
-             CLOSE USERFILE
-             CLOSE LOGINFILE
-           ELSE
-             MOVE LOGIN-NUM-INTENTOS TO NUM-INTENTOS-ACC
-             ADD 1 TO NUM-INTENTOS-ACC
-             MOVE NUM-INTENTOS-ACC TO LOGIN-NUM-INTENTOS
-             REWRITE REG-LOGIN
-             CLOSE USERFILE
-             CLOSE LOGINFILE.
-
-*> Procedimiento error-tarjeta-bloqueada
-       ERROR-TAJETA-BLOQUEADA.
-           CLOSE USERFILE.
-           CLOSE LOGINFILE.
-           PERFORM RESTAURAR-CAMPOS-ACCESO.
-
-         MUESTRA-MSJ-TARJETA-BLOQUEADA.
-	       DISPLAY PANTALLA-TARJETA-BLOQUEADA.
-		   PERFORM LEER-TECLA.
-			 IF COB-CRT-STATUS NOT = 0
-               GO TO MUESTRA-MSJ-TARJETA-BLOQUEADA
-             ELSE
-               GO TO INICIO.
-
-*> Procedimiento error-usuario
-       ERROR-USUARIO.
-           CLOSE USERFILE.
-           CLOSE LOGINFILE.
-           MOVE 0 TO NUM-INTENTOS-ACC.
-           MOVE 0 TO PIN.
-
-         MUESTRA-MENSAJE-ERROR-USUARIO.
-           DISPLAY PANTALLA-ERROR-USUARIO.
-
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             GO TO INICIO
-           ELSE
-             IF COB-CRT-STATUS = 13
-               GO TO LOGIN
-             ELSE
-               GO TO MUESTRA-MENSAJE-ERROR-USUARIO.
-
-*> Procedimiento error-clave
-       ERROR-CLAVE.
-         MUESTRA-MENSAJE-ERROR-ACCESO.
-           DISPLAY PANTALLA-ERROR-ACCESO.
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             PERFORM RESTAURAR-CAMPOS-ACCESO
-             GO TO INICIO
-           ELSE
-             IF COB-CRT-STATUS = 0
-               MOVE 0 TO PIN
-               GO TO LOGIN
-             ELSE
-               GO TO MUESTRA-MENSAJE-ERROR-ACCESO.
-
-*> Procedimiento bloqueo-tarjeta
-       BLOQUEO-TARJETA.
-           OPEN I-O USERFILE.
-           READ USERFILE.
-
-         MUESTRA-MSJ-BLOQUEO-TARJETA.
-           DISPLAY PANTALLA-BLOQUEO-TARJETA.
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS NOT = 0
-             GO TO MUESTRA-MSJ-BLOQUEO-TARJETA
-           ELSE
-             MOVE 0 TO NUM-INTENTOS-ACC.
-             MOVE "1" TO USER-BLOQUEADA
-
-             REWRITE REG-USUARIO
-             CLOSE USERFILE
-             GO TO INICIO.
-
-
-*> Procedimiento consultar-saldo
-       CONSULTAR-SALDO.
-           OPEN INPUT USERFILE.
-           READ USERFILE.
-
-         MUESTRA-SALDO.  
-		   DISPLAY PANTALLA-CONSULTA-SALDO.
-		   PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS NOT = 0
-             GO TO MUESTRA-SALDO.
-
-           CLOSE USERFILE.
-           GO TO MENU-OPCIONES.
-
-
-*> Procedimiento consultar-movimientos
-       CONSULTAR-MOVS.
-          MOSTRAR-PANTALLA-MOVS.
-		   DISPLAY PANTALLA-CONSULTA-MOVIMIENTOS.
-		   ACCEPT PANTALLA-CONSULTA-MOVIMIENTOS
-		     IF COB-CRT-STATUS = 2005
-		       PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
-		       MOVE " " TO MSJ-MOVS
-		       GO TO MENU-OPCIONES.		       
-		   
-		   PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-              PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
-		      MOVE " " TO MSJ-MOVS
-			  GO TO MENU-OPCIONES
-		   ELSE
-		      IF COB-CRT-STATUS NOT = 0
-				GO TO MOSTRAR-PANTALLA-MOVS
-			  ELSE
-				GO TO LEER-MOVIMIENTOS.
-
-*> Procedimiento leer-movimientos
-       LEER-MOVIMIENTOS.
-           COMPUTE CANTIDAD-INICIAL-MOV = (ICENT / 100) + IEUROS.
-           COMPUTE CANTIDAD-FINAL-MOV = (FCENT / 100) + FEUROS.
-
-           PERFORM COMPROBAR-FECHAS THRU FIN-COMPROBAR-FECHAS.
-           MOVE " " TO MSJ-MOVS.
-           PERFORM COMPROBAR-CANTIDADES THRU FIN-COMPROBAR-CANTIDADES.
-           MOVE " " TO MSJ-MOVS.
-
-           IF CANTIDAD-INICIAL-MOV = 0
-             IF CANTIDAD-FINAL-MOV = 0
-               MOVE "NO" TO FILTRAR-POR-CANTIDAD.
-
-           IF DDI = 0
-             IF DDF = 0
-               IF MMI = 0
-                 IF MMF = 0
-                     MOVE "NO" TO FILTRAR-POR-FECHA.
-
-           IF FILTRAR-POR-CANTIDAD = "SI"
-             IF FILTRAR-POR-FECHA = "SI"
-               PERFORM BUSCAR-MOVS-FECHA-CANT
-                                THRU FIN-BUSCAR-MOVS-FECHA-CANT
-             ELSE
-               PERFORM BUSCAR-MOVS-POR-CANTIDAD
-                                THRU FIN-BUSCAR-MOVS-POR-CANTIDAD
-           ELSE
-             IF FILTRAR-POR-FECHA = "SI"
-               PERFORM BUSCAR-MOVS-POR-FECHA
-                                THRU FIN-BUSCAR-MOVS-POR-FECHA
-             ELSE
-               PERFORM BUSCAR-TODOS-MOVS THRU FIN-BUSCAR-TODOS-MOVS.
-
-           DIVIDE 8 INTO NUM-TOTAL-MOV GIVING
-                            TOTAL-PANTALLAS-MOV REMAINDER RESTO-MOV.
-           IF RESTO-MOV > 0
-             ADD 1 TO TOTAL-PANTALLAS-MOV.
-
-           IF NUM-TOTAL-MOV = 0
-             GO TO ERROR-MOSTRAR-MOVIMIENTOS.
-
-         MOSTRAR-PANTALLA-MOV.
-           COMPUTE NUM-ULTIMO-MOV = NUM-PANTALLA-MOV * 8.
-           COMPUTE NUM-PRIMER-MOV = NUM-ULTIMO-MOV - 7.
-
-           DISPLAY PANTALLA-MUESTRA-MOVIMIENTOS.
-           PERFORM UNTIL NUM-PRIMER-MOV > NUM-ULTIMO-MOV
-                        OR CONCEPTO-D(NUM-PRIMER-MOV) = "FIN"
-             ADD 1 TO LINEA-MOV
-             DISPLAY LINEA-DETALLE-MOV(NUM-PRIMER-MOV)
-               AT LINE NUMBER LINEA-MOV
-			 ADD 1 TO NUM-PRIMER-MOV
-	       END-PERFORM.
-           
-           PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS = 2005
-		     PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
-			 GO TO MENU-OPCIONES  
-		   ELSE
-		     IF COB-CRT-STATUS = 2003
-		       IF NUM-PANTALLA-MOV = 1
-				 MOVE 12 TO LINEA-MOV
-				 GO TO MOSTRAR-PANTALLA-MOV
-			   ELSE
-			     SUBTRACT 1 FROM NUM-PANTALLA-MOV
-				 MOVE 12 TO LINEA-MOV
-				 GO TO MOSTRAR-PANTALLA-MOV
-		     ELSE
-		       IF COB-CRT-STATUS = 2004
-		         IF NUM-PANTALLA-MOV = TOTAL-PANTALLAS-MOV
-				   MOVE 12 TO LINEA-MOV
-				   GO TO MOSTRAR-PANTALLA-MOV
-			     ELSE
-			       ADD 1 TO NUM-PANTALLA-MOV
-				   MOVE 12 TO LINEA-MOV
-				   GO TO MOSTRAR-PANTALLA-MOV
-			   ELSE
-			     MOVE 12 TO LINEA-MOV
-		         GO TO MOSTRAR-PANTALLA-MOV.
-       
-*> Procedimiento comprobar-fechas
-       COMPROBAR-FECHAS.
-           COMPUTE FECHA-INICIAL-MOV =
-                        (AAI * 10000) + (MMI * 100) + DDI.
-           COMPUTE FECHA-FINAL-MOV =
-                        (AAF * 10000) + (MMF * 100) + DDF.
-           IF FECHA-INICIAL-MOV > FECHA-FINAL-MOV
-             MOVE MSJ-ERROR-FECHAS-I-F TO MSJ-MOVS
-             GO TO ERROR-FECHA.
-
-
-           IF DDI >= 1 AND DDI <= 31 AND DDF >= 1 AND DDF <= 31
-                    AND MMI <= 12 AND MMI >= 1 AND MMF <= 12
-                    AND MMF >= 1
-             GO TO FIN-COMPROBAR-FECHAS.
-
-           IF DDI = 0
-             IF MMI = 0
-               IF AAI = 0
-                 IF DDF = 0
-                   IF MMF = 0
-                     IF AAF = 0
-                       GO TO FIN-COMPROBAR-FECHAS.
-
-
-           MOVE MSJ-ERROR-FORMATO-FECHAS TO MSJ-MOVS.
-         ERROR-FECHA.
-           MOVE 0 TO DDI.
-           MOVE 0 TO MMI.
-           MOVE 0 TO AAI.
-           MOVE 0 TO DDF.
-           MOVE 0 TO MMF.
-           MOVE 0 TO AAF.
-           GO TO MOSTRAR-PANTALLA-MOVS.
-       FIN-COMPROBAR-FECHAS.
-           EXIT.
-
-*> Procedimiento comprobar-cantidades
-       COMPROBAR-CANTIDADES.
-           IF CANTIDAD-INICIAL-MOV > CANTIDAD-FINAL-MOV
-             MOVE MSJ-ERROR-CANT TO MSJ-MOVS
-             MOVE 0 TO IEUROS
-             MOVE 0 TO ICENT
-             MOVE 0 TO FEUROS
-             MOVE 0 TO FCENT
-             GO TO MOSTRAR-PANTALLA-MOVS.
-       FIN-COMPROBAR-CANTIDADES.
-             EXIT.
-
-*> Procedimiento buscar-todos-los-movimientos
-       BUSCAR-TODOS-MOVS.
-           MOVE 0 TO NUM-TOTAL-MOV.
-           MOVE 1 TO J.
-           OPEN INPUT MOVFILE.
-         INICIO-OBTENER-TODOS-MOVS.
-           READ MOVFILE NEXT RECORD
-                    AT END GO TO FIN-CONTAR-TODOS-MOVS.
-           IF CUENTA-SELECCIONADA = MOV-ID
-             ADD 1 TO NUM-TOTAL-MOV
-             MOVE MOV-FECHA TO FECHA-D(J)
-             MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
-             MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
-             MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
-             ADD 1 TO J.
-           GO TO INICIO-OBTENER-TODOS-MOVS.
-
-         FIN-CONTAR-TODOS-MOVS.
-           MOVE "FIN" TO CONCEPTO-D(J).
-           CLOSE MOVFILE.
-         FIN-BUSCAR-TODOS-MOVS.
-
-*> Procedimiento buscar-movimientos-por-cantidad
-       BUSCAR-MOVS-POR-CANTIDAD.
-           MOVE 0 TO NUM-TOTAL-MOV.
-           MOVE 1 TO J.
-           OPEN INPUT MOVFILE.
-         INICIO-OBTENER-MOVS-POR-CANT.
-           READ MOVFILE NEXT RECORD
-                  AT END GO TO FIN-CONTAR-MOVS-POR-CANT.
-           MOVE MOV-CANTIDAD TO CANTIDAD-MOV.
-           IF CUENTA-SELECCIONADA = MOV-ID
-             IF CANTIDAD-MOV >= CANTIDAD-INICIAL-MOV
-               IF CANTIDAD-MOV <= CANTIDAD-FINAL-MOV
-                 ADD 1 TO NUM-TOTAL-MOV
-                 MOVE MOV-FECHA TO FECHA-D(J)
-                 MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
-                 MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
-                 MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
-                 ADD 1 TO J.
-           GO TO INICIO-OBTENER-MOVS-POR-CANT.
-
-         FIN-CONTAR-MOVS-POR-CANT.
-           MOVE "FIN" TO CONCEPTO-D(J)
-           CLOSE MOVFILE.
-         FIN-BUSCAR-MOVS-POR-CANTIDAD.
-
-*> Procedimiento buscar-movimientos-por-fecha
-       BUSCAR-MOVS-POR-FECHA.
-           MOVE 0 TO NUM-TOTAL-MOV.
-           MOVE 1 TO J.
-           COMPUTE FECHA-INICIAL-MOV =
-                        (AAI * 10000) + (MMI * 100) + DDI.
-           COMPUTE FECHA-FINAL-MOV =
-                        (AAF * 10000) + (MMF * 100) + DDF.
-
-           OPEN INPUT MOVFILE.
-         INICIO-OBTENER-MOVS-POR-FECHA.
-           READ MOVFILE NEXT RECORD
-                  AT END GO TO FIN-CONTAR-MOVS-POR-FECHA.
-
-           IF CUENTA-SELECCIONADA = MOV-ID
-            COMPUTE FECHA-MOV = (AAM * 10000) + (MMM * 100) + DDM
-            IF FECHA-MOV >= FECHA-INICIAL-MOV
-              IF FECHA-MOV <= FECHA-FINAL-MOV
-                ADD 1 TO NUM-TOTAL-MOV
-                MOVE MOV-FECHA TO FECHA-D(J)
-                MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
-                MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
-                MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
-                ADD 1 TO J.
-           GO TO INICIO-OBTENER-MOVS-POR-FECHA.
-
-          FIN-CONTAR-MOVS-POR-FECHA.
-           MOVE "FIN" TO CONCEPTO-D(J).
-           CLOSE MOVFILE.
-         FIN-BUSCAR-MOVS-POR-FECHA.
-
-*> Procedimiento buscar-movimientos-por-cantidad-y-fecha
-       BUSCAR-MOVS-FECHA-CANT.
-           MOVE 0 TO NUM-TOTAL-MOV.
-           MOVE 1 TO J.
-           COMPUTE FECHA-INICIAL-MOV =
-                    (AAI * 10000) + (MMI * 100) + DDI.
-           COMPUTE FECHA-FINAL-MOV =
-                    (AAF * 10000) + (MMF * 100) + DDF.
-
-           OPEN INPUT MOVFILE.
-         INICIO-OBTENER-MOVS-FECHA-CANT.
-           READ MOVFILE NEXT RECORD
-               AT END GO TO FIN-CONTAR-MOVS-FECHA-CANT.
-           MOVE MOV-CANTIDAD TO CANTIDAD-MOV.
-
-           IF CUENTA-SELECCIONADA = MOV-ID
-             IF CANTIDAD-MOV >= CANTIDAD-INICIAL-MOV
-               IF CANTIDAD-MOV <= CANTIDAD-FINAL-MOV
-                 COMPUTE FECHA-MOV =
-                            (AAM * 10000) + (MMM * 100) + DDM
-                 IF FECHA-MOV >= FECHA-INICIAL-MOV
-                   IF FECHA-MOV <= FECHA-FINAL-MOV
-                     ADD 1 TO NUM-TOTAL-MOV
-                     MOVE MOV-FECHA TO FECHA-D(J)
-                     MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
-                     MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
-                     MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
-                     ADD 1 TO J.
-           GO TO INICIO-OBTENER-MOVS-FECHA-CANT.
-
-         FIN-CONTAR-MOVS-FECHA-CANT.
-           MOVE "FIN" TO CONCEPTO-D(J).
-           CLOSE MOVFILE.
-         FIN-BUSCAR-MOVS-FECHA-CANT.
-
-*> Procedimiento error-mostrar-movimientos
-       ERROR-MOSTRAR-MOVIMIENTOS.
-           PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS.
-         MOSTRAR-ERROR-MOVS.
-           DISPLAY PANTALLA-SIN-MOVIMIENTOS
-           PERFORM LEER-TECLA
-           IF COB-CRT-STATUS NOT = 0
-             GO TO MOSTRAR-ERROR-MOVS
-           ELSE
-             GO TO MENU-OPCIONES.
-
-*> Procedimiento restaurar-campos-movimientos
-       RESTAURAR-CAMPOS-MOVIMIENTOS.
-           MOVE 12 TO LINEA-MOV.
-           MOVE "SI" TO FILTRAR-POR-FECHA.
-           MOVE "SI" TO FILTRAR-POR-CANTIDAD.
-           MOVE 1 TO NUM-PANTALLA-MOV.
-           MOVE 0 TO NUM-TOTAL-MOV.
-           DISPLAY "ESTOY AQUI. MENUDO FALLO."
-           MOVE 0 TO IEUROS.
-           MOVE 0 TO ICENT.
-           MOVE 0 TO FEUROS.
-           MOVE 0 TO FCENT.
-           MOVE 0 TO DDI.
-           MOVE 0 TO MMI.
-           MOVE 0 TO AAI.
-           MOVE 0 TO DDF.
-           MOVE 0 TO MMF.
-           MOVE 0 TO AAF.
-
-
-*> Procedimiento retirar-efectivo
-       RETIRAR-EFECTIVO.
-           OPEN I-O USERFILE.
-           READ USERFILE.
-
-         MOSTRAR-PANTALLA-RE.
-           DISPLAY PANTALLA-RETIRAR-EFECTIVO.
-           ACCEPT PANTALLA-RETIRAR-EFECTIVO
-             IF COB-CRT-STATUS = 2005
-               MOVE 0 TO EUROSR
-               MOVE 0 TO CENTR
-               CLOSE USERFILE
-               GO TO MENU-OPCIONES.
-
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             MOVE 0 TO EUROSR
-             MOVE 0 TO CENTR
-             CLOSE USERFILE
-             GO TO MENU-OPCIONES
-           ELSE
-             IF COB-CRT-STATUS NOT = 0
-               GO TO MOSTRAR-PANTALLA-RE.
-
-           COMPUTE DINERO-A-SACAR = (CENTR / 100) + EUROSR.
-
-           IF DINERO-A-SACAR = 0
-             GO TO MOSTRAR-PANTALLA-RE.
-
-           IF DINERO-A-SACAR > SALDO-SELECCIONADO
-             MOVE 0 TO EUROSR
-             MOVE 0 TO CENTR
-             MOVE MSJ-ERROR-RETIRAR TO ERROR-RETIRAR
-             GO TO MOSTRAR-PANTALLA-RE
-           ELSE
-             MOVE " " TO ERROR-RETIRAR.
-
-           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-SACAR.
-           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
-           REWRITE REG-USUARIO.
-           CLOSE USERFILE.
-           MOVE 0 TO EUROSR.
-           MOVE 0 TO CENTR.
-
-           PERFORM GUARDAR-MOV-RETIRAR-EFECTIVO.
-
-         MUESTRA-EFECTIVO-RETIRADO.
-		   DISPLAY PANTALLA-EFECTIVO-RETIRADO.
-		   PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS NOT = 0
-             GO TO MUESTRA-EFECTIVO-RETIRADO.
-
-           GO TO MENU-OPCIONES.
-
-*> Procedimiento guardar-movimiento-de-retirar-efectivo
-       GUARDAR-MOV-RETIRAR-EFECTIVO.
-           OPEN EXTEND MOVFILE.
-           COMPUTE CANTIDAD-RET-MOV =
-                                DINERO-A-SACAR - (DINERO-A-SACAR * 2).
-
-           MOVE CUENTA-SELECCIONADA TO MOV-ID.
-           MOVE "Reintegro" TO MOV-CONCEPTO.
-           MOVE CANTIDAD-RET-MOV TO MOV-CANTIDAD.
-           MOVE " " TO MOV-CUENTA-DESTINO.
-           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
-           PERFORM OBTENER-FECHA.
-           MOVE FECHAF TO MOV-FECHA.
-           MOVE HORAF TO MOV-HORA.
-           WRITE REG-MOVIMIENTOS.
-           CLOSE MOVFILE.
-
-
-*> Procedimiento ingresar-efectivo
-       INGRESAR-EFECTIVO.
-           OPEN I-O USERFILE.
-           READ USERFILE.
-
-         MOSTRAR-PANTALLA-INI-INGRESO.
-		   DISPLAY PANTALLA-INICIAR-INGRESO.
-		   ACCEPT PANTALLA-INICIAR-INGRESO
-		    IF COB-CRT-STATUS = 2005
-		     MOVE 0 TO EUROSI
-			 MOVE 0 TO CENTI
-		     CLOSE USERFILE
-		     GO TO MENU-OPCIONES.
-		  
-		  PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             MOVE 0 TO EUROSI
-             MOVE 0 TO CENTI
-             CLOSE USERFILE
-             GO TO MENU-OPCIONES
-           ELSE
-             IF COB-CRT-STATUS NOT = 0
-               GO TO MOSTRAR-PANTALLA-INI-INGRESO.
-
-          COMPUTE DINERO-A-INGRESAR = (CENTI / 100) + EUROSI.
-          GO TO GESTIONAR-INGRESO.
-
-          MUESTRA-EFECTIVO-INGRESADO.
-            DISPLAY PANTALLA-EFECTIVO-INGRESADO.
-            PERFORM LEER-TECLA.
-			IF COB-CRT-STATUS NOT = 0
-              GO TO MUESTRA-EFECTIVO-INGRESADO.
-            MOVE 0 TO TOTAL-INGRESADO.
-            MOVE 0 TO DINERO-A-INGRESAR.
-            GO TO MENU-OPCIONES.
-
-*> Procedimiento gestionar-ingreso
-       GESTIONAR-INGRESO.
-		    IF DINERO-A-INGRESAR = 0
-		      GO TO MOSTRAR-PANTALLA-INI-INGRESO
-		    ELSE
-		      MOVE 0 TO EUROSI
-			  MOVE 0 TO CENTI
-		      COMPUTE TOTAL-INGRESADO = TOTAL-INGRESADO 
-										+ DINERO-A-INGRESAR.
-																			
-         MOSTRAR-PANTALLA-INGRESANDO.						
-		   DISPLAY PANTALLA-INGRESANDO-EFECTIVO.
-		   ACCEPT PANTALLA-INGRESANDO-EFECTIVO
-		    IF COB-CRT-STATUS = 2005
-			 MOVE 0 TO EUROSI
-			 MOVE 0 TO CENTI
-			 GO TO FIN-INGRESO.
-		  
-		   PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS = 2005
-		     MOVE 0 TO EUROSI
-			 MOVE 0 TO CENTI
-			 GO TO FIN-INGRESO
-		   ELSE
-		     IF COB-CRT-STATUS NOT = 0
-			   GO TO MOSTRAR-PANTALLA-INGRESANDO.
-		  
-		   COMPUTE DINERO-A-INGRESAR = (CENTI / 100) + EUROSI.    
-
-		   IF DINERO-A-INGRESAR = 0
-			 GO TO MOSTRAR-PANTALLA-INGRESANDO
-		   ELSE
-			 COMPUTE TOTAL-INGRESADO = TOTAL-INGRESADO 
-									+ DINERO-A-INGRESAR
-			 MOVE 0 TO EUROSI
-			 MOVE 0 TO CENTI
-			 GO TO MOSTRAR-PANTALLA-INGRESANDO.
-              
-         FIN-INGRESO.
-           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO + TOTAL-INGRESADO.
-           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
-           REWRITE REG-USUARIO.
-           CLOSE USERFILE.
-           PERFORM GUARDAR-MOV-INGRESAR-EFECTIVO.
-           GO TO MUESTRA-EFECTIVO-INGRESADO.
-
-*> Procedimiento guardar-movimiento-ingresar-efectivo
-       GUARDAR-MOV-INGRESAR-EFECTIVO.
-           OPEN EXTEND MOVFILE.
-
-           MOVE CUENTA-SELECCIONADA TO MOV-ID.
-           MOVE "Ingreso" TO MOV-CONCEPTO.
-           MOVE TOTAL-INGRESADO TO MOV-CANTIDAD.
-           MOVE " " TO MOV-CUENTA-DESTINO.
-           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
-           PERFORM OBTENER-FECHA.
-           MOVE FECHAF TO MOV-FECHA.
-           MOVE HORAF TO MOV-HORA.
-           WRITE REG-MOVIMIENTOS.
-           CLOSE MOVFILE.
-
-
-*> Procedimiento hacer-transferencia
-       HACER-TRANSFERENCIA.
-           OPEN I-O USERFILE.
-           READ USERFILE.
-
-         MOSTRAR-PANTALLA-TRANSF.
-           DISPLAY PANTALLA-ORDENAR-TRANSF.
-
-         ESPERAR-DATOS-TRANSF.
-           ACCEPT PANTALLA-ORDENAR-TRANSF
-            IF COB-CRT-STATUS = 2005
-              PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
-              CLOSE USERFILE
-              GO TO MENU-OPCIONES.
-
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
-			 CLOSE USERFILE
-	         GO TO MENU-OPCIONES
-	       ELSE
-             IF COB-CRT-STATUS NOT = 0
-			   GO TO ESPERAR-DATOS-TRANSF.
-           
-           COMPUTE DINERO-A-TRANSFERIR = (CENTT / 100) + EUROST. 
-           IF SALDO-SELECCIONADO < DINERO-A-TRANSFERIR
-             MOVE MSJ-ERROR-TRANSF TO ERROR-TRANSF
-             MOVE 0 TO EUROST
-             MOVE 0 TO CENTT
-             GO TO MOSTRAR-PANTALLA-TRANSF.
-
-         MUESTRA-CONFIRMAR-TRANSF.
-           DISPLAY PANTALLA-CONFIRMAR-TRANSF.
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
-             CLOSE USERFILE
-			 GO TO GESTIONAR-TRANSF-CANCELADA
-	       ELSE
-             IF COB-CRT-STATUS NOT = 0
-			   GO TO MUESTRA-CONFIRMAR-TRANSF.
-           
-		   COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-TRANSFERIR.
-           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
-           REWRITE REG-USUARIO.
-		   CLOSE USERFILE.
-		   PERFORM GUARDAR-MOV-TRANSF-EFECTIVO.
-		   
-           PERFORM TRANSFERIR-DINERO-CUENTA-DESTINO 
-                   THRU FIN-TRANSFERIR-DINERO.
-
-           PERFORM GUARDAR-MOV-TRANSFERENCIA.
-
-		   PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA.
-         MUESTRA-TRANS-CONFIRMADA.    
-		   DISPLAY PANTALLA-TRANSF-CONFIRMADA.
-		   PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS NOT = 0
-		     GO TO MUESTRA-TRANS-CONFIRMADA
-		   ELSE 
-		     GO TO MENU-OPCIONES.
-
-*> Procedimiento transferir-dinero-cuenta-destino
-       TRANSFERIR-DINERO-CUENTA-DESTINO.
-           OPEN I-O USERFILE.
-        
-         INICIO-OBTENER-CUENTAS.
-           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
-               AT END GO TO FIN-OBTENER-CUENTAS.
-           MOVE 1 TO M.
-       
-           PERFORM TRANSFERIR-DINERO UNTIL M = 4.
-       
-           GO TO INICIO-OBTENER-CUENTAS.
-  
-         FIN-OBTENER-CUENTAS.
-           CLOSE USERFILE.
-         FIN-TRANSFERIR-DINERO.
-
-*> Procedimiento auxiliar que busca la cuenta de un usuario
-       TRANSFERIR-DINERO.
-           IF WS-USER-NUM-CUENTA(M) = CUENTA-DESTINO  
-               COMPUTE WS-USER-SALDO(M) = WS-USER-SALDO(M) + DINERO-A-TRANSFERIR
-               MOVE WS-USER-SALDO(M) TO USER-SALDO(M)
-               REWRITE REG-USUARIO.
-           ADD 1 TO M.
-           
-
-*> Procedimiento guardar-movimiento-hacer-transferencia  	   
-	   GUARDAR-MOV-TRANSF-EFECTIVO.
-	       OPEN EXTEND MOVFILE.       
-	       COMPUTE CANTIDAD-TRANSF-MOV = 
-				DINERO-A-TRANSFERIR - (DINERO-A-TRANSFERIR * 2).
-		   STRING "Transferencia a " TITULAR DELIMITED BY SIZE 
-		      INTO CONCEPTO-TRANSF-MOV.
-				
-	       MOVE CUENTA-SELECCIONADA TO MOV-ID.
-		   MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
-		   MOVE CANTIDAD-TRANSF-MOV TO MOV-CANTIDAD.
-		   MOVE CUENTA-DESTINO TO MOV-CUENTA-DESTINO. 
-		   MOVE SALDO-SELECCIONADO TO MOV-SALDO.  
-		   PERFORM OBTENER-FECHA.
-		   MOVE FECHAF TO MOV-FECHA.
-		   MOVE HORAF TO MOV-HORA.
-	       WRITE REG-MOVIMIENTOS.
-	       CLOSE MOVFILE.
-
-*> Guarda una transferencia como movimiento en la cuenta de destino
-       GUARDAR-MOV-TRANSFERENCIA.
-           OPEN EXTEND MOVFILE.
-
-           MOVE CUENTA-DESTINO TO MOV-ID.
-           MOVE "Transferencia a su favor" TO MOV-CONCEPTO.
-           MOVE DINERO-A-TRANSFERIR TO MOV-CANTIDAD.
-           MOVE " " TO MOV-CUENTA-DESTINO.
-           PERFORM OBTENER-SALDO-CUENTA-DESTINO THRU FIN-OBTENER-SALDO.
-           MOVE SALDO-DESTINO TO MOV-SALDO.
-           PERFORM OBTENER-FECHA.
-           MOVE FECHAF TO MOV-FECHA.
-           MOVE HORAF TO MOV-HORA.
-           WRITE REG-MOVIMIENTOS.
-           CLOSE MOVFILE.
-
-*> Obtiene el saldo de la cuenta de destino para indicarlo en la transferencia
-       OBTENER-SALDO-CUENTA-DESTINO.
-           OPEN I-O USERFILE.
-        
-         INICIO-OBTENER-SALDO-CUENTAS.
-           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
-               AT END GO TO FIN-OBTENER-SALDO-CUENTAS.
-           MOVE 1 TO M.
-       
-           PERFORM OBTENER-SALDO UNTIL M = 4.
-       
-           GO TO INICIO-OBTENER-SALDO-CUENTAS.
-  
-         FIN-OBTENER-SALDO-CUENTAS.
-           CLOSE USERFILE.
-         FIN-OBTENER-SALDO.
-
-*> Procedimiento auxiliar que busca el saldo de la cuenta de destino
-       OBTENER-SALDO.
-           IF WS-USER-NUM-CUENTA(M) = CUENTA-DESTINO  
-               MOVE WS-USER-SALDO(M) TO SALDO-DESTINO.
-           ADD 1 TO M.
-	            
-*> Procedimiento gestionar-transferencia-cancelada       
-       GESTIONAR-TRANSF-CANCELADA.
-         MUESTRA-TRANSF-CANCEL.
-           DISPLAY PANTALLA-TRANSF-CANCELADA.
-           ACCEPT TECLA LINE 25, POSITION 1
-                ON EXCEPTION MOVE TECLA TO CODIGO-TECLA.
-           IF COB-CRT-STATUS NOT = 0
-			 GO TO MUESTRA-TRANSF-CANCEL
-		   ELSE
-		     GO TO MENU-OPCIONES.
-		
-*> Procedimiento limpiar-campos-transferencia  			   
-       LIMPIAR-CAMPOS-TRANSFERENCIA.
-           MOVE " " TO CUENTA-DESTINO.
-           MOVE " " TO TITULAR.
-           MOVE 0 TO EUROST.
-           MOVE 0 TO CENTT.
-
-
-*> Procedimiento comprar-entradas
-       COMPRAR-ENTRADAS.
-           PERFORM OBTENER-ESPECTACULOS THRU FIN-OBTENER-ESPECTACULOS.
-
-           DIVIDE 6 INTO NUM-TOTAL-ESPEC GIVING
-                          TOTAL-PANTALLAS-ESPEC REMAINDER RESTO-ESPEC.
-           IF RESTO-ESPEC > 0
-             ADD 1 TO TOTAL-PANTALLAS-ESPEC.
-
-           IF NUM-TOTAL-ESPEC = 0
-             GO TO ERROR-MOSTRAR-ESPECTACULOS.
-
-         MOSTRAR-PANTALLA-ESPEC.
-           COMPUTE NUM-ULTIMO-ESPEC = NUM-PANTALLA-ESPEC * 6.
-           COMPUTE NUM-PRIMER-ESPEC = NUM-ULTIMO-ESPEC - 5.
-
-           DISPLAY PANTALLA-MUESTRA-ESPECTACULOS.
-           PERFORM UNTIL NUM-PRIMER-ESPEC > NUM-ULTIMO-ESPEC
-             ADD 1 TO LINEA-ESPEC
-             DISPLAY LINEA-DETALLE-ESPEC(NUM-PRIMER-ESPEC) 
-               AT LINE NUMBER LINEA-ESPEC
-			 ADD 1 TO NUM-PRIMER-ESPEC 
-	       END-PERFORM.
-           
-           PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS = 2005
-		     PERFORM RESTAURAR-CAMPOS-ESPEC
-			 GO TO MENU-OPCIONES  
-		   ELSE
-		     IF COB-CRT-STATUS = 2003
-		       IF NUM-PANTALLA-ESPEC = 1
-				 MOVE 12 TO LINEA-ESPEC
-				 GO TO MOSTRAR-PANTALLA-ESPEC
-			   ELSE
-			     SUBTRACT 1 FROM NUM-PANTALLA-ESPEC
-				 MOVE 12 TO LINEA-ESPEC
-				 GO TO MOSTRAR-PANTALLA-ESPEC
-		     ELSE
-		       IF COB-CRT-STATUS = 2004
-		         IF NUM-PANTALLA-ESPEC = TOTAL-PANTALLAS-ESPEC
-				   MOVE 12 TO LINEA-ESPEC
-				   GO TO MOSTRAR-PANTALLA-ESPEC
-			     ELSE
-			       ADD 1 TO NUM-PANTALLA-ESPEC
-				   MOVE 12 TO LINEA-ESPEC
-				   GO TO MOSTRAR-PANTALLA-ESPEC
-			   ELSE
-			     IF COB-CRT-STATUS NOT = 0
-			       MOVE 12 TO LINEA-ESPEC
-		           GO TO MOSTRAR-PANTALLA-ESPEC
-		         ELSE
-		           MOVE 12 TO LINEA-ESPEC
-		           GO TO GESTION-COMPRA-ENTRADAS.
-			
-*> Procedimiento obtener-espectaculos            
-       OBTENER-ESPECTACULOS.
-           MOVE 0 TO NUM-TOTAL-ESPEC.
-           MOVE 1 TO I.
-           OPEN INPUT ESPECFILE.
-         INICIO-OBTENER-ESPEC.
-           READ ESPECFILE NEXT RECORD AT END GO TO FIN-CONTAR-ESPEC.
-
-           ADD 1 TO NUM-TOTAL-ESPEC.
-           MOVE ESPEC-NUMERO TO NUM-D-ESPEC(I).
-           MOVE ESPEC-FECHA TO FECHA-D-ESPEC(I).
-           MOVE ESPEC-NOMBRE TO NOMBRE-D-ESPEC(I).
-           MOVE ESPEC-DESCRIPCION TO DESCRIPCION-D-ESPEC(I).
-           MOVE ESPEC-PRECIO-ENTRADA TO PRECIO-D-ESPEC(I).
-           MOVE ESPEC-ENT-DISPONIBLES TO ENT-DISPO-D-ESPEC(I).
-           ADD 1 TO I.
-           GO TO INICIO-OBTENER-ESPEC.
-
-         FIN-CONTAR-ESPEC.
-           CLOSE ESPECFILE.
-       FIN-OBTENER-ESPECTACULOS.
-
-*> Procedimiento gestionar-compra-de-entradas
-       GESTION-COMPRA-ENTRADAS.
-         MOSTRAR-PANTALLA-COMPRA-ENT.
-           COMPUTE NUM-ULTIMO-ESPEC = NUM-PANTALLA-ESPEC * 6.
-           COMPUTE NUM-PRIMER-ESPEC = NUM-ULTIMO-ESPEC - 5.
-           DISPLAY PANTALLA-COMPRAR-ENTRADAS.
-           PERFORM UNTIL NUM-PRIMER-ESPEC > NUM-ULTIMO-ESPEC
-             ADD 1 TO LINEA-ESPEC
-             DISPLAY LINEA-DETALLE-ESPEC(NUM-PRIMER-ESPEC) 
-               AT LINE NUMBER LINEA-ESPEC
-			 ADD 1 TO NUM-PRIMER-ESPEC
-	       END-PERFORM.
-           ACCEPT PANTALLA-COMPRAR-ENTRADAS
-            IF COB-CRT-STATUS = 2005
-              PERFORM RESTAURAR-CAMPOS-ESPEC
-              MOVE " " TO MSJ-COMPRAR-ENTRADAS
-              GO TO COMPRAR-ENTRADAS.
-
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             PERFORM RESTAURAR-CAMPOS-ESPEC
-             MOVE " " TO MSJ-COMPRAR-ENTRADAS
-             GO TO COMPRAR-ENTRADAS
-	       ELSE
-             IF COB-CRT-STATUS NOT = 0
-               MOVE 12 TO LINEA-ESPEC
-			   GO TO MOSTRAR-PANTALLA-COMPRA-ENT.
-		   
-		   IF NUM-ENTRADAS = 0
-		     MOVE 12 TO LINEA-ESPEC
-			 GO TO MOSTRAR-PANTALLA-COMPRA-ENT.
-		   
-		   PERFORM COMPROBAR-ESPECTACULO
-						THRU FIN-COMPROBAR-ESPECTACULO.
-		   IF EXISTE-ESPECTACULO = "NO"
-		     MOVE MSJ-ERROR-ESPEC TO MSJ-COMPRAR-ENTRADAS
-		     PERFORM RESTAURAR-CAMPOS-ESPEC
-			 GO TO GESTION-COMPRA-ENTRADAS.
-		   	   
-		   PERFORM COMPROBAR-ENTRADAS-DISPO
-						THRU FIN-COMPROBAR-ENTRADAS-DISPO.
-		   IF HAY-ENTRADAS = "NO"
-			 MOVE MSJ-ERROR-ENTRADAS TO MSJ-COMPRAR-ENTRADAS
-			 PERFORM RESTAURAR-CAMPOS-ESPEC
-			 GO TO GESTION-COMPRA-ENTRADAS.
-		 
-		   PERFORM CALCULAR-COSTE-ENTRADAS 
-						THRU FIN-CALCULAR-COSTE-ENTRADAS.
-		   IF COSTE-TOTAL-ENTRADAS > SALDO-SELECCIONADO
-			 GO TO ERROR-SALDO-ESPEC.
-			 
-         MOSTRAR-PANTALLA-CONF-COMPRA.   				
-		   DISPLAY PANTALLA-CONFIRMAR-COMPRA-ENT.
-		   PERFORM LEER-TECLA.
-		   IF COB-CRT-STATUS = 2005
-			 MOVE " " TO MSJ-COMPRAR-ENTRADAS
-			 PERFORM RESTAURAR-CAMPOS-ESPEC
-			 GO TO MENU-OPCIONES
-		   ELSE
-			 IF COB-CRT-STATUS NOT = 0
-               GO TO MOSTRAR-PANTALLA-CONF-COMPRA
-             ELSE
-               GO TO HACER-COMPRA-ENTRADAS.
-
-*> Procedimiento comprobar-espectaculo
-       COMPROBAR-ESPECTACULO.
-           MOVE NUM-ESPEC TO ESPEC-NUMERO.
-           OPEN INPUT ESPECFILE.
-           READ ESPECFILE INVALID KEY GO TO ERROR-ESPECTACULO.
-           MOVE "SI" TO EXISTE-ESPECTACULO
-           GO TO FIN-COMPROBAR-ESPECTACULO.
-
-         ERROR-ESPECTACULO.
-           MOVE "NO" TO EXISTE-ESPECTACULO.
-
-       FIN-COMPROBAR-ESPECTACULO.
-           CLOSE ESPECFILE.
-
-*> Procedimiento comprobar-entradas-disponibles
-       COMPROBAR-ENTRADAS-DISPO.
-           OPEN INPUT ESPECFILE.
-           READ ESPECFILE.
-           IF NUM-ENTRADAS > ESPEC-ENT-DISPONIBLES
-             MOVE "NO" TO HAY-ENTRADAS
-           ELSE
-             MOVE "SI" TO HAY-ENTRADAS.
-
-           CLOSE ESPECFILE.
-       FIN-COMPROBAR-ENTRADAS-DISPO.
-
-*> Procedimiento calcular-coste-entradas
-       CALCULAR-COSTE-ENTRADAS.
-           OPEN INPUT ESPECFILE.
-           READ ESPECFILE.
-           COMPUTE COSTE-TOTAL-ENTRADAS =
-                    ESPEC-PRECIO-ENTRADA * NUM-ENTRADAS.
-           CLOSE ESPECFILE.
-       FIN-CALCULAR-COSTE-ENTRADAS.
-
-*> Procedimiento hacer-compra-entradas
-       HACER-COMPRA-ENTRADAS.
-           MOVE NUM-ESPEC TO ESPEC-NUMERO.
-           OPEN I-O ESPECFILE.
-           READ ESPECFILE.
-           SUBTRACT NUM-ENTRADAS FROM ESPEC-ENT-DISPONIBLES.
-           REWRITE REG-ESPECTACULO.
-           CLOSE ESPECFILE.
-
-           OPEN I-O USERFILE.
-           READ USERFILE.
-           SUBTRACT COSTE-TOTAL-ENTRADAS FROM SALDO-SELECCIONADO.
-           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
-           REWRITE REG-USUARIO.
-           CLOSE USERFILE.
-           
-           OPEN EXTEND MOVFILE.  
-           MOVE NUM-ENTRADAS TO NUM-ENTRADAS-FORMAT. 
-           COMPUTE COSTE-TOTAL-ENT-MOV =     
-				COSTE-TOTAL-ENTRADAS - (COSTE-TOTAL-ENTRADAS * 2).
-		   STRING "Compra " NUM-ENTRADAS-FORMAT " entradas " 
-			  ESPEC-NOMBRE DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV.
-			  		
- 	       MOVE CUENTA-SELECCIONADA TO MOV-ID.
-		   MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
-		   MOVE COSTE-TOTAL-ENT-MOV TO MOV-CANTIDAD.
-		   MOVE " " TO MOV-CUENTA-DESTINO. 
-		   MOVE SALDO-SELECCIONADO TO MOV-SALDO.  
-		   PERFORM OBTENER-FECHA.
-		   MOVE FECHAF TO MOV-FECHA.
-		   MOVE HORAF TO MOV-HORA.
-	       WRITE REG-MOVIMIENTOS.
-	       CLOSE MOVFILE.
-	     
-         MOSTRAR-ENTRADAS-COMPRADAS. 
-	       DISPLAY PANTALLA-ENT-ESPEC-COMPRADAS.
-	       PERFORM LEER-TECLA.
-	       IF COB-CRT-STATUS NOT = 0
-			 GO TO MOSTRAR-ENTRADAS-COMPRADAS
-	       ELSE
-	         PERFORM RESTAURAR-CAMPOS-ESPEC
-	         MOVE " " TO MSJ-COMPRAR-ENTRADAS
-	         GO TO MENU-OPCIONES.
-       
-*> Procedimiento error-de-saldo-espectaculos             
-       ERROR-SALDO-ESPEC.
-         MOSTRAR-ERROR-SALDO-ESPEC.
-           DISPLAY PANTALLA-ESPEC-SIN-SALDO
-		   PERFORM LEER-TECLA
-		   IF COB-CRT-STATUS NOT = 0
-		     GO TO MOSTRAR-ERROR-SALDO-ESPEC
-		   ELSE
-		     MOVE 12 TO LINEA-ESPEC
-		     MOVE " " TO MSJ-COMPRAR-ENTRADAS
-		     GO TO COMPRAR-ENTRADAS.     
-
-*> Procedimiento restaurar-campos-espectaculos       
-       RESTAURAR-CAMPOS-ESPEC.
-           MOVE 12 TO LINEA-ESPEC.
-           MOVE 1 TO NUM-PANTALLA-ESPEC.
-           MOVE 0 TO NUM-ESPEC.
-           MOVE 0 TO NUM-ENTRADAS.
-
-*> Procedimiento error-mostrar-espectaculos
-       ERROR-MOSTRAR-ESPECTACULOS.
-         MOSTRAR-ERROR-ESPEC.
-           DISPLAY PANTALLA-SIN-ESPECTACULOS.
-           PERFORM LEER-TECLA
-           IF COB-CRT-STATUS NOT = 0
-             GO TO MOSTRAR-ERROR-ESPEC
-           ELSE
-             GO TO MENU-OPCIONES.
-
-
-*> Procedimiento cambiar-clave
-       CAMBIAR-CLAVE.
-           OPEN I-O USERFILE.
-           READ USERFILE.
-
-         MOSTRAR-PANTALLA-CC.
-           DISPLAY PANTALLA-CAMBIAR-CLAVE.
-           ACCEPT PANTALLA-CAMBIAR-CLAVE
-             IF COB-CRT-STATUS = 2005
-               CLOSE USERFILE
-               GO TO MENU-OPCIONES.
-
-           PERFORM LEER-TECLA.
-           IF COB-CRT-STATUS = 2005
-             PERFORM LIMPIAR-CAMPOS-CCLAVE
-			 CLOSE USERFILE
-	         GO TO MENU-OPCIONES
-	       ELSE
-             IF COB-CRT-STATUS NOT = 0
-               PERFORM LIMPIAR-CAMPOS-CCLAVE
-               GO TO MOSTRAR-PANTALLA-CC.
-
-           IF CLAVE-ACTUAL NOT = USER-PIN
-             PERFORM LIMPIAR-CAMPOS-CCLAVE
-             COMPUTE NUM-ERRORES-CACTUAL = NUM-ERRORES-CACTUAL + 1
-             IF NUM-ERRORES-CACTUAL = 1
-               MOVE ERROR-CLAVE-ACTUAL TO MSJ-ERROR-CCLAVE
-               MOVE MSJ-2-INTENTOS TO MSJ-INTENTOS
-               DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-               ACCEPT OP
-               GO TO MOSTRAR-PANTALLA-CC
-             ELSE
-               IF NUM-ERRORES-CACTUAL = 2
-                 MOVE ERROR-CLAVE-ACTUAL TO MSJ-ERROR-CCLAVE
-                 MOVE MSJ-1-INTENTOS TO MSJ-INTENTOS
-                 DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-                 ACCEPT OP
-                 GO TO MOSTRAR-PANTALLA-CC
-               ELSE
-                 MOVE ERROR-TARJ-BLOQ TO MSJ-ERROR-CCLAVE
-                 MOVE MSJ-0-INTENTOS TO MSJ-INTENTOS
-                 MOVE "1" TO USER-BLOQUEADA
-                 MOVE 0 TO NUM-ERRORES-CNUEVA
-                 MOVE 0 TO NUM-ERRORES-CACTUAL
-                 DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-                 ACCEPT OP
-                 REWRITE REG-USUARIO
-                 CLOSE USERFILE
-                 GO TO INICIO
-           ELSE
-             IF CLAVE-NUEVA NOT = CLAVE-NUEVA-2
-               COMPUTE NUM-ERRORES-CNUEVA = NUM-ERRORES-CNUEVA + 1
-               IF NUM-ERRORES-CNUEVA = 1
-                 MOVE ERROR-CLAVE-NUEVA TO MSJ-ERROR-CCLAVE
-                 MOVE MSJ-2-INTENTOS TO MSJ-INTENTOS
-                 DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-                 ACCEPT OP
-                 PERFORM LIMPIAR-CAMPOS-CCLAVE
-                    GO TO MOSTRAR-PANTALLA-CC
-               ELSE
-                 IF NUM-ERRORES-CNUEVA = 2
-                   MOVE ERROR-CLAVE-NUEVA TO MSJ-ERROR-CCLAVE
-                   MOVE MSJ-1-INTENTOS TO MSJ-INTENTOS
-                   DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-                   ACCEPT OP
-                   PERFORM LIMPIAR-CAMPOS-CCLAVE
-                   GO TO MOSTRAR-PANTALLA-CC
-                 ELSE
-                   MOVE ERROR-TARJ-BLOQ TO MSJ-ERROR-CCLAVE
-                   MOVE MSJ-0-INTENTOS TO MSJ-INTENTOS
-                   MOVE "1" TO USER-BLOQUEADA
-                   MOVE 0 TO NUM-ERRORES-CNUEVA
-                   MOVE 0 TO NUM-ERRORES-CACTUAL
-                   DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
-                   ACCEPT OP
-                   REWRITE REG-USUARIO
-                   CLOSE USERFILE
-                   PERFORM LIMPIAR-CAMPOS-CCLAVE
-                   GO TO INICIO
-             ELSE
-               DISPLAY PANTALLA-CLAVE-CAMBIADA
-               ACCEPT OP
-               MOVE 0 TO NUM-ERRORES-CNUEVA
-               MOVE 0 TO NUM-ERRORES-CACTUAL
-               MOVE CLAVE-NUEVA TO USER-PIN
-               REWRITE REG-USUARIO
-               CLOSE USERFILE
-               PERFORM LIMPIAR-CAMPOS-CCLAVE
-               GO TO MENU-OPCIONES.
-
-*> Procedimiento limpiar-campos-cambio-clave
-       LIMPIAR-CAMPOS-CCLAVE.
-           MOVE 0 TO CLAVE-ACTUAL.
-           MOVE 0 TO CLAVE-NUEVA.
-           MOVE 0 TO CLAVE-NUEVA-2.
-
-
-       END PROGRAM CAJERO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAJERO.
+       
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO  "USERS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-TARJ
+           FILE STATUS IS FSU.
+
+           SELECT MOVFILE ASSIGN TO  "MOVS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-CLAVE
+           ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP WITH DUPLICATES
+           FILE STATUS IS FSM.
+
+           SELECT ESPECFILE ASSIGN TO  "ESPEC.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESPEC-NUMERO
+           FILE STATUS IS FSE.
+
+           SELECT LOGINFILE ASSIGN TO  "LOGIN.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOGIN-TARJ
+           FILE STATUS IS FSL.
+
+           SELECT RECIBOSFILE ASSIGN TO  "RECIBOS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSR.
+
+           SELECT ORDENESFILE ASSIGN TO  "ORDENES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDEN-CLAVE
+           FILE STATUS IS FSO.
+
+           SELECT SECUNDFILE ASSIGN TO  "SECUND.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SECUND-TARJ
+           FILE STATUS IS FSS.
+
+           SELECT ASIENTOFILE ASSIGN TO  "ASIENTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ASIENTO-CLAVE
+           FILE STATUS IS FSA.
+
+           SELECT WAITLISTFILE ASSIGN TO  "WAITLIST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WAIT-CLAVE
+           FILE STATUS IS FSW.
+
+           SELECT PARAMFILE ASSIGN TO  "PARAMS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSP.
+
+           SELECT MENSAJESFILE ASSIGN TO  "MENSAJES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSJ.
+
+           SELECT EXTRACTOFILE ASSIGN TO  "EXTRACTO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSX.
+
+           SELECT FXFILE ASSIGN TO  "FX.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FX-PAR
+           FILE STATUS IS FSF.
+
+           SELECT REVISIONFILE ASSIGN TO  "REVISION.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSV.
+
+           SELECT HISTMOVFILE ASSIGN TO  WS-NOMBRE-ARCHIVO-HIST
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAH.
+
+           SELECT BENEFICIARIOFILE ASSIGN TO  "BENEFICIARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BENEF-CLAVE
+           FILE STATUS IS FSB.
+
+           SELECT OPERADORASFILE ASSIGN TO  "OPERADORAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OPERADORA-COD
+           FILE STATUS IS FSOP.
+
+           SELECT NOTIFICAFILE ASSIGN TO  "NOTIFICA.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTIF-CLAVE
+           FILE STATUS IS FSN.
+
+           SELECT WALFILE ASSIGN TO  "CAJERO.WAL"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WAL-CLAVE
+           FILE STATUS IS FSWAL.
+
+           SELECT CODRETIROFILE ASSIGN TO  "CODIGOS-RETIRO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CR-CODIGO
+           FILE STATUS IS FSCR.
+
+           SELECT AVISOSVOZFILE ASSIGN TO  "AVISOSVOZ.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSAV.
+
+*> SELECT IDIOMASFILE: tabla de recursos de idioma, una fila por
+*> clave de literal de pantalla y por idioma (ES/EN/CA/EU), que se
+*> carga en los campos de WORKING-STORAGE que las pantallas ya
+*> referencian por FROM, para no tocar la SCREEN SECTION al cambiar
+*> de idioma
+           SELECT IDIOMASFILE ASSIGN TO  "IDIOMAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDI-CLAVE
+           FILE STATUS IS FSI.
+
+*> SELECT CASSETTEFILE: una fila por denominacion de billete (200, 100,
+*> 50, 20 y 10 EUR), con el recuento de billetes que hay cargados en el
+*> cajero y los totales historicos cargados/dispensados, para el
+*> seguimiento del transporte de valores (cash-in-transit)
+           SELECT CASSETTEFILE ASSIGN TO  "CASSETTE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CASS-DENOM
+           FILE STATUS IS FSCAS.
+
+*> SELECT REDINTERFILE: tabla de rangos de BIN de bancos asociados en
+*> la red interbancaria, una fila por entidad, para reconocer y
+*> liquidar tarjetas ajenas que el cajero solo acepta para retirada de
+*> efectivo. Se recorre secuencialmente porque la busqueda es "el BIN
+*> cae dentro de este rango", no una clave exacta
+           SELECT REDINTERFILE ASSIGN TO  "RED-INTERBANCARIA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSRI.
+
+
+        DATA DIVISION.
+         FILE SECTION.
+         FD USERFILE.
+         01 REG-USUARIO.
+            02 USER-TARJ             PIC 9(10).
+            02 USER-PIN              PIC 9(4).
+            02 USER-DNI              PIC X(9).
+            02 USER-NOM-APE          PIC X(30).
+            02 USER-TFNO             PIC X(9).
+            02 USER-DIRECCION        PIC X(25).
+            02 USER-BLOQUEADA        PIC X.
+            02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+            02 USER-PREGUNTA-SEG     PIC X(30).
+            02 USER-RESPUESTA-SEG    PIC X(20).
+            02 CUENTA-USUARIO        OCCURS 3 TIMES.
+               03 USER-NUM-CUENTA       PIC X(24).
+               03 USER-SALDO            PIC S9(9)V99.
+               03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+               03 USER-MONEDA           PIC X(3).
+               03 USER-TIPO-INTERES     PIC 9V9999.
+               03 USER-FECHA-ULT-DEVENGO.
+                  04 USER-ULT-DEVENGO-AA  PIC 9999.
+                  04 USER-ULT-DEVENGO-MM  PIC 99.
+            02 USER-FECHA-BLOQUEO.
+               03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+               03 USER-BLOQUEO-HORA.
+                  04 USER-BLOQUEO-HH       PIC 99.
+                  04 USER-BLOQUEO-MM       PIC 99.
+                  04 USER-BLOQUEO-SS       PIC 99.
+            02 USER-FECHA-EMISION      PIC 9(8).
+            02 USER-FECHA-CADUCIDAD    PIC 9(8).
+            02 USER-PUNTOS             PIC 9(7).
+            02 USER-COD-REFERIDO       PIC X(10).
+
+         FD MOVFILE.
+         01 REG-MOVIMIENTOS.
+           02 MOV-CLAVE.
+              03 MOV-ID              PIC X(24).
+              03 MOV-SEC             PIC 9(6).
+           02 MOV-FECHA-HORA-COMP    PIC 9(14).
+           02 MOV-CONCEPTO           PIC X(40).
+           02 MOV-CANTIDAD           PIC --------9.99.
+           02 MOV-CUENTA-DESTINO     PIC X(24).
+           02 MOV-SALDO              PIC S9(9)V99.
+           02 MOV-FECHA.
+              03 DDM                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMM                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAM                 PIC 9999.
+           02 MOV-HORA.
+              03 HH                  PIC 99.
+              03 FILLER              PIC X.
+              03 MM                  PIC 99.
+              03 FILLER              PIC X.
+              03 SS                  PIC 99.
+
+         FD ESPECFILE.
+         01 REG-ESPECTACULO.
+           02 ESPEC-NUMERO           PIC 99.
+           02 ESPEC-NOMBRE           PIC X(20).
+           02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
+           02 ESPEC-DESCRIPCION      PIC X(30).
+           02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
+           02 ESPEC-FECHA.
+              03 DDE                  PIC 99.
+              03 FILLER              PIC X.
+              03 MME                  PIC 99.
+              03 FILLER              PIC X.
+              03 AAE                  PIC 9999.
+           02 ESPEC-ENT-TOTAL        PIC 9(3).
+           02 ESPEC-PRECIO-NINO      PIC 999V99.
+           02 ESPEC-PRECIO-SENIOR    PIC 999V99.
+
+         FD LOGINFILE.
+         01 REG-LOGIN.
+           02 LOGIN-TARJ             PIC 9(10).
+           02 LOGIN-NUM-INTENTOS     PIC 9.
+
+*> FD AVISOSVOZFILE: en modo accesible, cada pantalla de las
+*> operaciones principales deja aqui el texto que un añadido de texto
+*> a voz leeria en alto junto con la propia pantalla, a modo de guia
+*> hablada (no hay sintetizador de voz real en este sistema, igual que
+*> NOTIFICA.DAT hace de cola de salida para SMS/email)
+         FD AVISOSVOZFILE.
+         01 REG-AVISO-VOZ.
+           02 AVISO-VOZ-TEXTO        PIC X(60).
+
+*> FD IDIOMASFILE: una fila por clave de literal de pantalla y por
+*> idioma. IDI-IDIOMA toma los valores "ES", "EN", "CA" o "EU"
+         FD IDIOMASFILE.
+         01 REG-IDIOMA.
+           02 IDI-CLAVE.
+             03 IDI-LITERAL          PIC X(20).
+             03 IDI-IDIOMA           PIC XX.
+           02 IDI-TEXTO              PIC X(62).
+
+*> FD CASSETTEFILE: una fila por denominacion de billete, con el
+*> recuento de billetes disponibles en el cajero (CASS-DISPONIBLES) y
+*> los totales historicos cargados/dispensados por los reponedores
+         FD CASSETTEFILE.
+         01 REG-CASSETTE.
+           02 CASS-DENOM             PIC 9(3).
+           02 CASS-DISPONIBLES       PIC 9(7).
+           02 CASS-CARGADOS          PIC 9(7).
+           02 CASS-DISPENSADOS       PIC 9(7).
+
+*> FD REDINTERFILE: una fila por entidad asociada en la red
+*> interbancaria, con el rango de BIN (primeros 6 digitos de la
+*> tarjeta) que le corresponde y el recargo fijo a aplicar
+         FD REDINTERFILE.
+         01 REG-RED-INTERBANCARIA.
+           02 RBI-BIN-INICIO         PIC 9(6).
+           02 RBI-BIN-FIN            PIC 9(6).
+           02 RBI-BANCO-COD          PIC X(4).
+           02 RBI-BANCO-NOMBRE       PIC X(20).
+           02 RBI-RECARGO            PIC 9(3)V99.
+
+         FD RECIBOSFILE.
+         01 REG-RECIBO.
+           02 RECIBO-TIPO-OP         PIC X(20).
+           02 RECIBO-MOV-ID          PIC X(24).
+           02 RECIBO-CANTIDAD        PIC --------9.99.
+           02 RECIBO-SALDO           PIC S9(9)V99.
+           02 RECIBO-FECHA.
+              03 DDR                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMR                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAR                 PIC 9999.
+           02 RECIBO-HORA.
+              03 HHR                 PIC 99.
+              03 FILLER              PIC X.
+              03 MNR                 PIC 99.
+              03 FILLER              PIC X.
+              03 SSR                 PIC 99.
+
+         FD ORDENESFILE.
+         01 REG-ORDEN.
+           02 ORDEN-CLAVE.
+              03 ORDEN-TARJ           PIC 9(10).
+              03 ORDEN-SEC            PIC 9(3).
+           02 ORDEN-CUENTA-ORIGEN     PIC X(24).
+           02 ORDEN-CUENTA-DESTINO    PIC X(24).
+           02 ORDEN-CANTIDAD          PIC 9(9)V99.
+           02 ORDEN-DIA-MES           PIC 99.
+           02 ORDEN-ACTIVA            PIC X.
+
+         FD SECUNDFILE.
+         01 REG-SECUNDARIA.
+           02 SECUND-TARJ             PIC 9(10).
+           02 SECUND-PIN              PIC 9(4).
+           02 SECUND-TARJ-TITULAR     PIC 9(10).
+           02 SECUND-CUENTA-TITULAR   PIC X(24).
+           02 SECUND-BLOQUEADA        PIC X.
+           02 SECUND-FECHA-BLOQUEO.
+              03 SECUND-BLOQUEO-AAAAMMDD PIC 9(8).
+              03 SECUND-BLOQUEO-HORA.
+                 04 SECUND-BLOQUEO-HH      PIC 99.
+                 04 SECUND-BLOQUEO-MM      PIC 99.
+                 04 SECUND-BLOQUEO-SS      PIC 99.
+
+         FD ASIENTOFILE.
+         01 REG-ASIENTO.
+           02 ASIENTO-CLAVE.
+              03 ASIENTO-ESPEC          PIC 99.
+              03 ASIENTO-NUM            PIC 9(3).
+           02 ASIENTO-OCUPADO        PIC X.
+
+         FD WAITLISTFILE.
+         01 REG-LISTA-ESPERA.
+           02 WAIT-CLAVE.
+              03 WAIT-ESPEC             PIC 99.
+              03 WAIT-TARJ              PIC 9(10).
+           02 WAIT-CUENTA             PIC X(24).
+           02 WAIT-NUM-ENTRADAS       PIC 9(3).
+           02 WAIT-FECHA-ALTA.
+              03 DDW                    PIC 99.
+              03 FILLER                 PIC X.
+              03 MMW                    PIC 99.
+              03 FILLER                 PIC X.
+              03 AAW                    PIC 9999.
+           02 WAIT-ATENDIDA           PIC X.
+
+         FD PARAMFILE.
+         01 REG-PARAMETROS.
+           02 PARAM-MAX-INTENTOS      PIC 9.
+           02 PARAM-HORAS-DESBLOQUEO  PIC 99.
+           02 PARAM-UMBRAL-TRANSF     PIC 9(9)V99.
+           02 PARAM-MESES-ARCHIVO     PIC 99.
+           02 PARAM-MILIS-TIMEOUT-SESION PIC 9(5).
+           02 PARAM-MESES-INACTIVIDAD PIC 99.
+
+*> Tabla de mensajes promocionales de la pantalla de bienvenida, uno
+*> por registro, que el back-office puede editar sin recompilar con
+*> writeMensajesFile
+         FD MENSAJESFILE.
+         01 REG-MENSAJE.
+           02 MSJ-TEXTO-BIENVENIDA    PIC X(60).
+
+         FD EXTRACTOFILE.
+         01 REG-EXTRACTO.
+           02 EXTRACTO-CUENTA         PIC X(24).
+           02 EXTRACTO-FECHA.
+              03 DDX                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMX                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAX                 PIC 9999.
+           02 EXTRACTO-CONCEPTO       PIC X(40).
+           02 EXTRACTO-CANTIDAD       PIC --------9.99.
+           02 EXTRACTO-SALDO          PIC S9(9)V99.
+
+         FD FXFILE.
+         01 REG-FX.
+           02 FX-PAR.
+              03 FX-ORIGEN            PIC X(3).
+              03 FX-DESTINO           PIC X(3).
+           02 FX-TASA                 PIC 9(5)V9999.
+
+         FD REVISIONFILE.
+         01 REG-REVISION.
+           02 REVISION-CUENTA         PIC X(24).
+           02 REVISION-REGLA          PIC X(40).
+           02 REVISION-CANTIDAD       PIC --------9.99.
+           02 REVISION-FECHA.
+              03 DDV                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMV                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAV                 PIC 9999.
+           02 REVISION-HORA.
+              03 HHV                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMIV                PIC 99.
+              03 FILLER              PIC X.
+              03 SSV                 PIC 99.
+
+         FD HISTMOVFILE.
+         01 REG-MOV-HIST.
+           02 HMOV-CLAVE.
+              03 HMOV-ID             PIC X(24).
+              03 HMOV-SEC            PIC 9(6).
+           02 HMOV-FECHA-HORA-COMP   PIC 9(14).
+           02 HMOV-CONCEPTO          PIC X(40).
+           02 HMOV-CANTIDAD          PIC --------9.99.
+           02 HMOV-CUENTA-DESTINO    PIC X(24).
+           02 HMOV-SALDO             PIC S9(9)V99.
+           02 HMOV-FECHA.
+              03 DDH                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMH                 PIC 99.
+              03 FILLER              PIC X.
+              03 AAH                 PIC 9999.
+           02 HMOV-HORA.
+              03 HHH                 PIC 99.
+              03 FILLER              PIC X.
+              03 MMIH                PIC 99.
+              03 FILLER              PIC X.
+              03 SSH                 PIC 99.
+
+         FD BENEFICIARIOFILE.
+         01 REG-BENEFICIARIO.
+           02 BENEF-CLAVE.
+              03 BENEF-TARJ          PIC 9(10).
+              03 BENEF-SEC           PIC 9(2).
+           02 BENEF-CUENTA-DESTINO   PIC X(24).
+           02 BENEF-TITULAR          PIC X(20).
+
+         FD OPERADORASFILE.
+         01 REG-OPERADORA.
+           02 OPERADORA-COD         PIC 99.
+           02 OPERADORA-NOMBRE      PIC X(15).
+           02 OPERADORA-IMPORTE     PIC 99V99.
+
+         FD NOTIFICAFILE.
+         01 REG-NOTIFICACION.
+           02 NOTIF-CLAVE.
+              03 NOTIF-TARJ          PIC 9(10).
+              03 NOTIF-SEC           PIC 9(6).
+           02 NOTIF-TIPO-EVENTO      PIC X(20).
+           02 NOTIF-DNI              PIC X(9).
+           02 NOTIF-TFNO             PIC X(9).
+           02 NOTIF-DETALLE          PIC X(60).
+           02 NOTIF-FECHA.
+              03 DDNO                PIC 99.
+              03 FILLER              PIC X.
+              03 MMNO                PIC 99.
+              03 FILLER              PIC X.
+              03 AANO                PIC 9999.
+           02 NOTIF-HORA.
+              03 HHNO                PIC 99.
+              03 FILLER              PIC X.
+              03 MMHNO               PIC 99.
+              03 FILLER              PIC X.
+              03 SSNO                PIC 99.
+
+*> FD WALFILE: diario antes/despues (WAL) de las operaciones que
+*> mueven dinero. Al tratarse de un cajero que atiende a un cliente
+*> cada vez, basta una unica ranura con clave fija (WAL-CLAVE = 1); se
+*> escribe antes de tocar el saldo y se borra en cuanto el movimiento
+*> queda grabado en MOVFILE, de modo que su sola presencia al arrancar
+*> delata una operacion que quedo a medias.
+         FD WALFILE.
+         01 REG-WAL.
+           02 WAL-CLAVE              PIC 9.
+           02 WAL-ESTADO             PIC X.
+              88 WAL-SALDO-PENDIENTE VALUE "P".
+              88 WAL-SALDO-APLICADO  VALUE "A".
+           02 WAL-OPERACION          PIC X(20).
+           02 WAL-TARJ               PIC 9(10).
+           02 WAL-CUENTA-IDX         PIC 9.
+           02 WAL-CUENTA             PIC X(24).
+           02 WAL-CUENTA-DESTINO     PIC X(24).
+           02 WAL-CONCEPTO           PIC X(40).
+           02 WAL-CANTIDAD           PIC S9(9)V99.
+           02 WAL-SALDO-ANTES        PIC S9(9)V99.
+           02 WAL-SALDO-DESPUES      PIC S9(9)V99.
+
+*> FD CODRETIROFILE: codigos de retirada sin tarjeta solicitados desde
+*> la banca online. Cada codigo lleva asociada la cuenta y el importe
+*> preestablecidos, un PIN corto propio del codigo (no el USER-PIN de
+*> la tarjeta) y queda marcado como gastado en cuanto se redime, para
+*> que no se pueda usar dos veces
+         FD CODRETIROFILE.
+         01 REG-CODIGO-RETIRO.
+           02 CR-CODIGO              PIC 9(6).
+           02 CR-PIN                 PIC 9(4).
+           02 CR-CUENTA-DESTINO      PIC X(24).
+           02 CR-IMPORTE             PIC 9(7)V99.
+           02 CR-ESTADO              PIC X.
+              88 CR-PENDIENTE        VALUE "P".
+              88 CR-GASTADO          VALUE "G".
+           02 CR-FECHA-GENERACION    PIC 9(8).
+
+        WORKING-STORAGE SECTION.
+         77 OP                       PIC X.
+         77 OPCION                   PIC 9.
+         77 FSU                      PIC XX.
+         77 FSE                      PIC XX.
+         77 FSM                      PIC XX.
+         77 FSL                      PIC XX.
+         77 FSR                      PIC XX.
+         77 FSO                      PIC XX.
+         77 FSS                      PIC XX.
+         77 FSA                      PIC XX.
+         77 FSW                      PIC XX.
+         77 FSP                      PIC XX.
+         77 FSJ                      PIC XX.
+         77 FSX                      PIC XX.
+         77 FSF                      PIC XX.
+         77 FSV                      PIC XX.
+         77 FSB                      PIC XX.
+         77 FSOP                      PIC XX.
+         77 FSCR                      PIC XX.
+         77 FSAV                      PIC XX.
+         77 FSI                       PIC XX.
+         77 FSN                       PIC XX.
+         77 FSCAS                     PIC XX.
+         77 FSRI                      PIC XX.
+         77 NOTIF-SEC-WS              PIC 9(6).
+         77 FSWAL                     PIC XX.
+         77 NUM-TARJETA-OPERAR        PIC 9(10).
+         77 ES-TARJETA-SECUNDARIA     PIC X VALUE "N".
+         77 TARJETA-CADUCADA          PIC X VALUE "N".
+         77 CUENTA-SECUNDARIA-PERMITIDA PIC X(24).
+         77 EXPECTED-PIN-ACCESO       PIC 9(4).
+         77 RECIBO-TIPO-OP-WS       PIC X(20).
+         77 TECLA                    PIC X.
+         77 CODIGO-TECLA             PIC 99.
+         77 CUENTA-VACIA             PIC X(24) VALUE "                        ".
+         77 I                         PIC 999 VALUE 1.
+         77 J                         PIC 999 VALUE 1.
+         77 K                         PIC 999 VALUE 1.
+         77 L                         PIC 999 VALUE 1.
+         77 M                         PIC 999 VALUE 1.
+         77 TOTAL-CUENTAS             PIC 999 VALUE 0.
+         77 SELECCION-CUENTA          PIC 9.
+         77 CUENTA-SELECCIONADA       PIC X(24).
+         77 SALDO-SELECCIONADO        PIC S9(9)V99.
+         77 SALDO-DESTINO             PIC S9(9)V99.
+         77 PUNTOS-POR-OPERACION      PIC 9(3) VALUE 10.
+         77 VALOR-EUROS-POR-PUNTO     PIC 9V999 VALUE 0.01.
+         77 PUNTOS-A-CANJEAR          PIC 9(7).
+         77 DESCUENTO-PUNTOS-WS       PIC 999V99.
+         77 MSJ-ERROR-PUNTOS          PIC X(51) VALUE
+            "No dispone de tantos puntos de fidelizacion!".
+         77 LINEA-MOV                 PIC 99 VALUE 12.
+         01 MOVIMIENTO.
+            02 LINEA-DETALLE-MOV OCCURS 999 TIMES.
+                03 FILLER             PIC X(1) VALUE SPACES.
+                03 FECHA-D           PIC X(10).
+                03 FILLER             PIC X(3) VALUE SPACES.
+                03 CONCEPTO-D        PIC X(40).
+                03 FILLER             PIC X(2) VALUE SPACES.
+                03 CANTIDAD-D        PIC --------9.99.
+                03 FILLER             PIC X(3) VALUE SPACES.
+                03 SALDO-CUENTA-D    PIC --------9.99.
+         77 LINEA-ESPEC                 PIC 99 VALUE 12.
+         01 ESPECTACULO.
+            02 LINEA-DETALLE-ESPEC OCCURS 100 TIMES.
+                03 FILLER                PIC X(1) VALUE SPACES.
+                03 NUM-D-ESPEC          PIC 99.
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 FECHA-D-ESPEC           PIC X(10).
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 NOMBRE-D-ESPEC       PIC X(20).
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 DESCRIPCION-D-ESPEC     PIC X(30).
+                03 FILLER                PIC X(4) VALUE SPACES.
+                03 PRECIO-D-ESPEC       PIC ZZ9.99.
+                03 FILLER                PIC X(7) VALUE SPACES.
+                03 ENT-DISPO-D-ESPEC    PIC ZZ9.
+
+         77 LINEA-BENEF                 PIC 99 VALUE 12.
+         01 BENEFICIARIO.
+            02 LINEA-DETALLE-BENEF OCCURS 7 TIMES.
+                03 FILLER                PIC X(1) VALUE SPACES.
+                03 NUM-D-BENEF          PIC 9.
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 CUENTA-D-BENEF       PIC X(24).
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 TITULAR-D-BENEF      PIC X(20).
+
+         77 LINEA-OPER                  PIC 99 VALUE 12.
+         01 OPERADORA-LISTA.
+            02 LINEA-DETALLE-OPER OCCURS 7 TIMES.
+                03 FILLER                PIC X(1) VALUE SPACES.
+                03 NUM-D-OPER           PIC 9.
+                03 FILLER                PIC X(3) VALUE SPACES.
+                03 NOMBRE-D-OPER        PIC X(15).
+                03 FILLER                PIC X(5) VALUE SPACES.
+                03 IMPORTE-D-OPER       PIC Z9.99.
+
+         01 WS-REG-USUARIO.
+            02 WS-USER-TARJ             PIC 9(10).
+            02 WS-USER-PIN              PIC 9(4).
+            02 WS-USER-DNI              PIC X(9).
+            02 WS-USER-NOM-APE          PIC X(30).
+            02 WS-USER-TFNO             PIC X(9).
+            02 WS-USER-DIRECCION        PIC X(25).
+            02 WS-USER-BLOQUEADA        PIC X.
+            02 WS-USER-LIMITE-DIARIO    PIC 9(7)V99.
+            02 WS-USER-PREGUNTA-SEG     PIC X(30).
+            02 WS-USER-RESPUESTA-SEG    PIC X(20).
+            02 WS-CUENTA-USUARIO        OCCURS 3 TIMES.
+               03 WS-USER-NUM-CUENTA       PIC X(24).
+               03 WS-USER-SALDO            PIC S9(9)V99.
+               03 WS-USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+               03 WS-USER-MONEDA           PIC X(3).
+               03 WS-USER-TIPO-INTERES     PIC 9V9999.
+               03 WS-USER-FECHA-ULT-DEVENGO.
+                  04 WS-USER-ULT-DEVENGO-AA  PIC 9999.
+                  04 WS-USER-ULT-DEVENGO-MM  PIC 99.
+            02 WS-USER-FECHA-BLOQUEO.
+               03 WS-USER-BLOQUEO-AAAAMMDD PIC 9(8).
+               03 WS-USER-BLOQUEO-HORA.
+                  04 WS-USER-BLOQUEO-HH      PIC 99.
+                  04 WS-USER-BLOQUEO-MM      PIC 99.
+                  04 WS-USER-BLOQUEO-SS      PIC 99.
+            02 WS-USER-FECHA-EMISION    PIC 9(8).
+            02 WS-USER-FECHA-CADUCIDAD  PIC 9(8).
+
+         01 HORA.
+              02 HH                  PIC 99.
+              02 MM                  PIC 99.
+              02 SS                  PIC 99.
+         01 HORAF.
+              02 HH                  PIC 99.
+              02 FILLER              PIC X VALUE ":".
+              02 MM                  PIC 99.
+              02 FILLER              PIC X VALUE ":".
+              02 SS                  PIC 99.
+
+         01 FECHA.
+               02 AA                  PIC 9999.
+              02 MM                  PIC 99.
+              02 DD                  PIC 99.
+         01 FECHAF.
+              02 DD                  PIC 99.
+              02 FILLER              PIC X VALUE "/".
+              02 MM                  PIC 99.
+              02 FILLER              PIC X VALUE "/".
+              02 AA                  PIC 9999.
+
+        01 DATOS-ACCESO.
+            02 NUM-TARJETA           PIC 9(10).
+            02 PIN                   PIC 9(4).
+            02 NUM-INTENTOS-ACC      PIC 9 VALUE 0.
+            02 MSJ-INTENTOS-ACC      PIC X(35).
+            02 INTENTOS-RESTANTES-ACC    PIC 9.
+
+        01 PARAMETROS-SISTEMA.
+            02 MAX-INTENTOS          PIC 9 VALUE 3.
+            02 HORAS-DESBLOQUEO      PIC 99 VALUE 24.
+            02 UMBRAL-TRANSF-FRAUDE  PIC 9(9)V99 VALUE 3000.
+*> Tiempo de inactividad, en milisegundos, que se deja transcurrir en
+*> cada ACCEPT de una sesion autenticada antes de darla por abandonada
+            02 MILIS-TIMEOUT-SESION-WS PIC 9(5) VALUE 60000.
+
+*> Mensajes promocionales que rotan en la pantalla de bienvenida
+*> mientras el cajero esta inactivo (sin tarjeta insertada), leidos de
+*> MENSAJES.DAT y recargados en cada vuelta a INICIO para que un cambio
+*> del back-office se vea sin recompilar. MILIS-CICLO-MENSAJE-WS es lo
+*> que se espera sin pulsar tecla antes de pasar al siguiente mensaje
+        01 MENSAJES-BIENVENIDA-WS.
+            02 MILIS-CICLO-MENSAJE-WS   PIC 9(5) VALUE 5000.
+            02 NUM-MENSAJES-WS          PIC 99 VALUE 0.
+            02 MENSAJE-ACTUAL-WS        PIC 99 VALUE 1.
+            02 TEXTO-BIENVENIDA-WS      PIC X(60).
+            02 TABLA-MENSAJES-WS.
+               03 MENSAJE-TABLA-WS      PIC X(60) OCCURS 20 TIMES.
+
+        01 DATOS-FRAUDE.
+            02 NUM-RETIRADAS-HORA    PIC 9(3).
+            02 MOV-FECHA-COMP        PIC 9(8).
+            02 DIAS-DESDE-MOV        PIC S9(9).
+            02 SEGUNDOS-DESDE-MOV    PIC S9(9).
+            02 MSJ-REGLA-VELOCIDAD   PIC X(40)
+               VALUE "3 o mas reintegros en 1 hora".
+            02 MSJ-REGLA-TRANSF      PIC X(40)
+               VALUE "Transferencia superior al umbral".
+
+        01 CALCULO-AUTODESBLOQUEO.
+            02 DIAS-DESDE-BLOQUEO         PIC S9(9).
+            02 SEGUNDOS-TRANSCURRIDOS     PIC S9(9).
+            02 LIMITE-SEGUNDOS-DESBLOQUEO PIC S9(9).
+
+        01 SALDO-RETIRAR.
+            02 EUROSR                PIC 9(9).
+            02 CENTR                 PIC 99.
+            02 DINERO-A-SACAR        PIC 9(9)V99.
+            02 ERROR-RETIRAR         PIC X(48).
+            02 MSJ-ERROR-RETIRAR     PIC X(48)
+               VALUE "Saldo insuficiente. Indique una cantidad menor!!".
+            02 MSJ-ERROR-LIMITE-DIARIO  PIC X(48)
+               VALUE "Ha superado el limite diario de retirada!!!!!!!".
+            02 CANTIDAD-RET-MOV      PIC --------9.99.
+            02 TOTAL-RETIRADO-HOY    PIC 9(7)V99.
+            02 FECHA-HOY-COMP        PIC 9(8).
+
+        01 DESGLOSE-BILLETES.
+            02 IMPORTE-DESGLOSE-BILLETES  PIC 9(9).
+            02 NUM-BILLETES-200      PIC 9(5).
+            02 NUM-BILLETES-100      PIC 9(5).
+            02 NUM-BILLETES-50       PIC 9(5).
+            02 NUM-BILLETES-20       PIC 9(5).
+            02 NUM-BILLETES-10       PIC 9(5).
+
+*> Campo de trabajo de COMPROBAR-CASSETTE: indica si el cajero tiene
+*> billetes suficientes de cada denominacion para cubrir el desglose
+*> que se acaba de calcular en DESGLOSE-BILLETES
+        01 CASSETTE-CHEQUEO-WS.
+            02 CASSETTE-SUFICIENTE  PIC X VALUE "S".
+
+*> Campos de trabajo de COMPROBAR-TARJETA-INTERBANCARIA: BIN extraido
+*> de la tarjeta y datos de la entidad asociada que resulten del
+*> recorrido de REDINTERFILE
+        01 INTERBANCARIA-WS.
+            02 BIN-TARJETA-WS           PIC 9(6).
+            02 INTERBANCARIA-ENCONTRADA PIC X VALUE "N".
+            02 INTERBANC-BANCO-COD-WS   PIC X(4).
+            02 INTERBANC-BANCO-NOMBRE-WS PIC X(20).
+            02 INTERBANC-RECARGO-WS     PIC 9(3)V99.
+
+        01 CONSULTA-MOVIMIENTOS.
+            02 DD-COMP                 PIC 99.
+            02 FECHA-INICIO.
+               03 DDI                PIC 99.
+               03 MMI                PIC 99.
+               03 AAI                PIC 9999.
+            02 FECHA-FIN.
+               03 DDF                PIC 99.
+               03 MMF                PIC 99.
+               03 AAF                PIC 9999.
+            02 IEUROS                 PIC 9(6).
+            02 ICENT                 PIC 99.
+            02 FEUROS                PIC 9(6).
+            02 FCENT                 PIC 99.
+            02 CANTIDAD-INICIAL-MOV  PIC 9(6)V99.
+            02 CANTIDAD-FINAL-MOV    PIC 9(6)V99.
+            02 CANTIDAD-MOV          PIC 9(6)V99.
+            02 FECHA-INICIAL-MOV     PIC 9(8).
+            02 FECHA-FINAL-MOV       PIC 9(8).
+            02 FECHA-MOV              PIC 9(8).
+            02 NUM-TOTAL-MOV         PIC 999 VALUE IS 0.
+            02 NUM-PANTALLA-MOV      PIC 999 VALUE IS 1.
+            02 TOTAL-PANTALLAS-MOV   PIC 99.
+            02 RESTO-MOV             PIC 99.
+            02 NUM-PRIMER-MOV        PIC 999.
+            02 NUM-ULTIMO-MOV        PIC 999.
+            02 FILTRAR-POR-FECHA     PIC X(2) VALUE "SI".
+            02 FILTRAR-POR-CANTIDAD  PIC X(2) VALUE "SI".
+            02 TIPO-CONCEPTO-MOV     PIC 9 VALUE 0.
+            02 FILTRAR-POR-CONCEPTO  PIC X(2) VALUE "NO".
+            02 CONCEPTO-COINCIDE     PIC X(2) VALUE "NO".
+            02 MSJ-MOVS              PIC X(50).
+            02 MSJ-ERROR-CANT        PIC X(50) VALUE
+                "La cantidad inicial debe ser menor que la final!".
+            02 MSJ-ERROR-FORMATO-FECHAS   PIC X(21) VALUE
+                "La fecha es invalida!".
+            02 MSJ-ERROR-FECHAS-I-F  PIC X(45) VALUE
+                "La fecha inicial debe ser menor que la final!".
+            02 MSJ-ERROR-TIPO-CONCEPTO  PIC X(38) VALUE
+                "El tipo de movimiento no es valido!".
+
+        01 DATOS-GENERAR-EXTRACTO.
+            02 MES-EXTRACTO          PIC 99.
+            02 ANO-EXTRACTO          PIC 9999.
+            02 NUM-MOVS-EXTRACTO     PIC 999 VALUE 0.
+            02 MSJ-EXTRACTO          PIC X(40).
+            02 MSJ-ERROR-MES-EXTRACTO PIC X(30) VALUE
+                "El mes indicado no es valido!".
+            02 MSJ-ERROR-ANO-EXTRACTO PIC X(30) VALUE
+                "El ano indicado no es valido!".
+
+        01 DATOS-CONSULTA-ARCHIVO.
+            02 MES-ARCHIVO           PIC 99.
+            02 ANO-ARCHIVO           PIC 9999.
+            02 MSJ-ARCHIVO           PIC X(40).
+            02 MSJ-ERROR-MES-ARCHIVO PIC X(30) VALUE
+                "El mes indicado no es valido!".
+            02 MSJ-ERROR-ANO-ARCHIVO PIC X(30) VALUE
+                "El ano indicado no es valido!".
+            02 MSJ-ERROR-ARCHIVO-NO-EXISTE PIC X(40) VALUE
+                "No existe historico para ese mes y ano!".
+            02 FSAH                  PIC XX.
+            02 WS-NOMBRE-ARCHIVO-HIST PIC X(20).
+
+        01 SALDO-INGRESAR.
+            02 EUROSI                PIC 9(4).
+            02 CENTI                 PIC 99.
+            02 DINERO-A-INGRESAR     PIC 9(9)V99.
+            02 TOTAL-INGRESADO       PIC 9(5)V99.
+            02 ERROR-INGRESO         PIC X(48).
+
+        01 BILLETES-INGRESADOS.
+            02 IMPORTE-ING-BILLETES  PIC 9(9).
+            02 NUM-ING-BILLETES-200  PIC 9(5).
+            02 NUM-ING-BILLETES-100  PIC 9(5).
+            02 NUM-ING-BILLETES-50   PIC 9(5).
+            02 NUM-ING-BILLETES-20   PIC 9(5).
+            02 NUM-ING-BILLETES-10   PIC 9(5).
+
+        01 TRANSFERENCIA.
+            02 CUENTA-DESTINO        PIC X(24).
+            02 TITULAR               PIC X(20).
+            02 CANTIDAD.
+               03 EUROST             PIC 9(9).
+               03 CENTT              PIC 99.
+            02 DINERO-A-TRANSFERIR   PIC 9(9)V99.
+            02 ERROR-TRANSF          PIC X(47).
+            02 MSJ-ERROR-TRANSF      PIC X(47)
+               VALUE "Saldo insuficiente. Indique una cantidad menor!".
+            02 MSJ-ERROR-TRANSF-DESTINO PIC X(47)
+               VALUE "La cuenta destino indicada no existe!!!!!!!!!!!".
+            02 CANTIDAD-TRANSF-MOV   PIC --------9.99.
+            02 CONCEPTO-TRANSF-MOV   PIC X(40).
+            02 CUENTA-DESTINO-EXISTE PIC X(2).
+            02 DINERO-TRANSF-CONVERTIDO PIC 9(9)V99.
+            02 REFERENCIA-TRANSF     PIC X(20).
+
+*> Campos de trabajo de comprobar-duplicado-retirada/ingreso/transf:
+*> recuerdan, solo en memoria (es decir, mientras dura la sesion de
+*> esta tarjeta en el cajero), la ultima cantidad efectivamente
+*> aplicada de cada operacion y a que segundo del dia se aplico, para
+*> poder ignorar en silencio un reenvio identico de la misma pantalla
+*> si el cajero tarda en redibujarse y el cliente pulsa Intro dos
+*> veces. UMBRAL-SEGUNDOS-DUPLICADO es la ventana de tolerancia
+        01 CONTROL-OPERACIONES-DUPLICADAS.
+            02 UMBRAL-SEGUNDOS-DUPLICADO PIC 9 VALUE 3.
+            02 OPERACION-DUPLICADA-WS    PIC X VALUE "N".
+            02 SEGUNDOS-ACTUALES-WS      PIC 9(5).
+            02 SEGUNDOS-DESDE-ULTIMA-WS  PIC S9(6).
+            02 ULT-RETIRADA-CANTIDAD-WS  PIC 9(9)V99 VALUE 0.
+            02 ULT-RETIRADA-SEGUNDOS-WS  PIC 9(5) VALUE 0.
+            02 ULT-INGRESO-CANTIDAD-WS   PIC 9(9)V99 VALUE 0.
+            02 ULT-INGRESO-SEGUNDOS-WS   PIC 9(5) VALUE 0.
+            02 ULT-TRANSF-CANTIDAD-WS    PIC 9(9)V99 VALUE 0.
+            02 ULT-TRANSF-SEGUNDOS-WS    PIC 9(5) VALUE 0.
+            02 MSJ-ERROR-DUP-RETIRAR     PIC X(48) VALUE
+               "Ya se ha procesado esa retirada, espere!!!!!!!!".
+            02 MSJ-ERROR-DUP-INGRESO     PIC X(48) VALUE
+               "Ya se ha procesado ese ingreso, espere!!!!!!!!!".
+            02 MSJ-ERROR-DUP-TRANSF      PIC X(47) VALUE
+               "Ya se ha procesado esa transferencia, espere!!".
+
+*> Campos de la confirmacion en dos pasos para transferencias por
+*> encima de UMBRAL-TRANSF-FRAUDE: se genera un codigo de un solo uso,
+*> se deja en NOTIFICA.DAT (mismo cauce que el resto de avisos al
+*> cliente) y se le pide que lo vuelva a teclear antes de ejecutar la
+*> transferencia
+            02 CODIGO-TRANSF-GENERADO   PIC 9(6).
+            02 CODIGO-TRANSF-INTRODUCIDO PIC 9(6).
+            02 CODIGO-TRANSF-VALIDO     PIC X(2).
+            02 MSJ-CODIGO-TRANSF        PIC X(51).
+            02 MSJ-ERROR-CODIGO-TRANSF  PIC X(51) VALUE
+               "Codigo de confirmacion incorrecto. Operacion cancelada".
+
+*> Campos de la operacion combinada: tanto PANTALLA-RETIRAR-EFECTIVO
+*> como PANTALLA-INICIAR-INGRESO llevan un conmutador "operacion
+*> combinada (S/N)" que, una vez aceptada la cantidad total, permite
+*> repartirla entre la cuenta ya seleccionada y una segunda cuenta del
+*> mismo titular. Las cuentas-guard recuerdan la cuenta en curso
+*> mientras APLICAR-RETIRADA-CUENTA2/APLICAR-INGRESO-CUENTA2 apuntan
+*> temporalmente los globales de "cuenta en curso" a la segunda cuenta
+*> para reutilizar sin cambios las mismas rutinas de cargo/abono
+        01 OPERACION-COMBINADA-WS.
+            02 COMBINADA-RETIRADA-WS   PIC X VALUE "N".
+            02 COMBINADA-INGRESO-WS    PIC X VALUE "N".
+            02 SELECCION-CUENTA-2-WS   PIC 9.
+            02 EUROSR2                 PIC 9(9).
+            02 CENTR2                  PIC 99.
+            02 EUROSI2                 PIC 9(4).
+            02 CENTI2                  PIC 99.
+            02 DINERO-CUENTA2-WS       PIC 9(9)V99.
+            02 TOTAL-COMBINADA-WS      PIC 9(9)V99.
+            02 TOTAL-INGRESADO-COMBI-WS PIC 9(5)V99.
+            02 ERROR-COMBINADA-WS      PIC X(48).
+            02 MSJ-ERROR-CTA2-INVALIDA PIC X(48) VALUE
+               "La segunda cuenta debe ser distinta y valida!!!".
+            02 MSJ-ERROR-CTA2-SALDO    PIC X(48) VALUE
+               "Saldo insuficiente en la segunda cuenta!!!!!!!!".
+            02 MOTIVO-FALLO-CTA2-WS    PIC X(48).
+            02 MSJ-CTA2-FALLO-CASSETTE PIC X(48) VALUE
+               "No quedan billetes suficientes para esa cuenta.".
+            02 MSJ-CTA2-FALLO-LIMITE   PIC X(48) VALUE
+               "Ha superado el limite diario en esa cuenta.".
+            02 SELECCION-CUENTA-GUARD-WS     PIC 9.
+            02 CUENTA-SELECCIONADA-GUARD-WS  PIC X(24).
+            02 SALDO-SELECCIONADA-GUARD-WS   PIC S9(9)V99.
+
+*> Campos de la retirada de efectivo sin tarjeta: el cliente solicita
+*> de antemano en la banca online un codigo de un solo uso y un PIN
+*> corto propio del codigo (distinto de USER-PIN), asociados a una
+*> cuenta y un importe preestablecidos en CODRETIROFILE. En el cajero
+*> solo hace falta teclear ese codigo y ese PIN para retirar el
+*> efectivo, sin introducir ninguna tarjeta
+        01 RETIRADA-SIN-TARJETA-WS.
+            02 COD-RETIRO-INTRODUCIDO PIC 9(6).
+            02 PIN-RETIRO-INTRODUCIDO PIC 9(4).
+            02 COD-RETIRADA-VALIDO   PIC X(2).
+            02 MSJ-ERROR-COD-RETIRADA PIC X(51).
+            02 CUENTA-COD-RETIRADA-ENCONTRADA PIC X(2).
+            02 TARJETA-COD-RETIRADA  PIC 9(10).
+            02 CUENTA-IDX-COD-RETIRADA PIC 9.
+
+*> Campos del modo accesible: un interruptor que se activa/desactiva
+*> con la tecla M en PANTALLA-BIENVENIDA y que, mientras esta activo,
+*> sustituye las pantallas de las operaciones principales (acceso,
+*> consulta de saldo, retirada e ingreso) por una version simplificada
+*> de alto contraste y texto mas espaciado, y deja en AVISOSVOZ.DAT el
+*> texto que se leeria en voz alta junto con cada una de ellas
+        01 ACCESIBILIDAD-WS.
+            02 MODO-ACCESIBLE        PIC X VALUE "N".
+            02 MSJ-MODO-ACCESIBLE    PIC X(11) VALUE "DESACTIVADO".
+            02 AVISO-VOZ-TEXTO-WS    PIC X(60).
+
+*> Campos del selector de idioma: IDIOMA-ACTUAL se conmuta con la
+*> tecla I en PANTALLA-BIENVENIDA entre ES/EN/CA/EU, y CARGAR-IDIOMA
+*> vuelca en este grupo, desde IDIOMAS.DAT, el texto de cada literal
+*> de pantalla en el idioma elegido, para que las pantallas lo
+*> muestren por FROM sin tocar la SCREEN SECTION
+        01 IDIOMA-SELECCIONADO-WS.
+            02 IDIOMA-ACTUAL         PIC XX VALUE "ES".
+            02 MSJ-IDIOMA-ACTUAL     PIC X(8) VALUE "ESPANOL".
+
+        01 TEXTOS-IDIOMA-WS.
+            02 IDI-TITULO-CAJERO       PIC X(32).
+            02 IDI-BIENVENIDO          PIC X(26).
+            02 IDI-INTRO-TARJETA       PIC X(45).
+            02 IDI-OPC-RETIRO-SIN-TARJ PIC X(60).
+            02 IDI-OPC-MODO-ACCESIBLE  PIC X(20).
+            02 IDI-ENTER-ACEPTAR       PIC X(17).
+            02 IDI-NUMERO-TARJETA      PIC X(19).
+            02 IDI-CLAVE-LABEL         PIC X(07).
+            02 IDI-ESC-CANCELAR        PIC X(16).
+            02 IDI-OPC-CONSULTAR-SALDO PIC X(22).
+            02 IDI-OPC-CONSULTAR-MOVS  PIC X(27).
+            02 IDI-OPC-RETIRAR         PIC X(20).
+            02 IDI-OPC-INGRESAR        PIC X(21).
+            02 IDI-OPC-TRANSFERENCIA   PIC X(25).
+            02 IDI-OPC-ENTRADAS        PIC X(33).
+            02 IDI-OPC-CAMBIAR-CLAVE   PIC X(17).
+            02 IDI-OPC-MINI-EXTRACTO   PIC X(18).
+            02 IDI-OPC-TRANSF-PERIODICA PIC X(28).
+            02 IDI-OPC-ANULAR-ENTRADAS PIC X(24).
+            02 IDI-OPC-EXTRACTO        PIC X(22).
+            02 IDI-OPC-MOVS-ARCHIVADOS PIC X(29).
+            02 IDI-OPC-RECARGA-MOVIL   PIC X(21).
+            02 IDI-OPC-CONTRATAR-CTA   PIC X(26).
+            02 IDI-OPC-CANCELAR-CTA    PIC X(21).
+            02 IDI-ESC-SALIR           PIC X(12).
+            02 IDI-CONSULTA-SALDO-TIT  PIC X(17).
+            02 IDI-PUNTOS-ACUM         PIC X(34).
+
+        01 DATOS-BENEFICIARIOS.
+            02 SELECCION-BENEF       PIC 9.
+            02 TOTAL-BENEF           PIC 9.
+            02 BENEF-SEC-WS          PIC 9(2).
+            02 BENEF-YA-GUARDADO     PIC X(2).
+            02 ERROR-SELECCION-BENEF PIC X(47).
+            02 MSJ-ERROR-SELECCION-BENEF PIC X(47)
+               VALUE "Indique una opcion valida!!!!!!!!!!!!!!!!!!!!!!".
+            02 LISTA-BENEFICIARIOS OCCURS 7 TIMES.
+               03 LISTA-BENEF-CUENTA   PIC X(24).
+               03 LISTA-BENEF-TITULAR  PIC X(20).
+
+        01 DATOS-RECARGA-MOVIL.
+            02 TFNO-RECARGA          PIC X(9).
+            02 TOTAL-OPERADORAS      PIC 9.
+            02 SELECCION-OPERADORA   PIC 9.
+            02 IMPORTE-RECARGA       PIC 99V99.
+            02 IMPORTE-RECARGA-MOV   PIC ---9.99.
+            02 ERROR-RECARGA         PIC X(47).
+            02 MSJ-ERROR-RECARGA-SEL PIC X(47)
+               VALUE "Indique una opcion valida!!!!!!!!!!!!!!!!!!!!!!".
+            02 MSJ-ERROR-RECARGA-TFNO PIC X(47)
+               VALUE "Indique un numero de telefono valido!!!!!!!!!!!".
+            02 MSJ-ERROR-RECARGA-SALDO PIC X(47)
+               VALUE "Saldo insuficiente para realizar la recarga!!!!".
+            02 LISTA-OPERADORAS OCCURS 7 TIMES.
+               03 LISTA-OPER-NOMBRE   PIC X(15).
+               03 LISTA-OPER-IMPORTE  PIC 99V99.
+
+        01 DATOS-CONTRATAR-CUENTA.
+            02 SELECCION-CUENTA-LIBRE PIC 9.
+            02 NUEVA-CUENTA-WS        PIC X(24).
+            02 EUROS-APERTURA         PIC 9(7).
+            02 CENT-APERTURA          PIC 99.
+            02 IMPORTE-APERTURA       PIC 9(7)V99.
+            02 ERROR-CONTRATAR        PIC X(47).
+            02 MSJ-ERROR-CONTRATAR-HUECO PIC X(47)
+               VALUE "No puede contratar mas cuentas con esta tarjeta".
+
+        01 DATOS-CANCELAR-CUENTA.
+            02 CUENTAS-ACTIVAS        PIC 9.
+            02 ERROR-CANCELAR         PIC X(47).
+            02 MSJ-ERROR-CANCELAR-UNICA PIC X(47)
+               VALUE "No puede cancelar su unica cuenta activa!!!!!!".
+            02 MSJ-ERROR-CANCELAR-DEUDA PIC X(47)
+               VALUE "No puede cancelar una cuenta en descubierto!!!!".
+            02 MSJ-ERROR-CANCELAR-MISMA PIC X(47)
+               VALUE "Indique una cuenta destino distinta!!!!!!!!!!!!".
+
+        01 DATOS-NOTIFICACION.
+            02 NOTIF-TARJ-WS        PIC 9(10).
+            02 NOTIF-TIPO-WS        PIC X(20).
+            02 NOTIF-DNI-WS         PIC X(9).
+            02 NOTIF-TFNO-WS        PIC X(9).
+            02 NOTIF-DETALLE-WS     PIC X(60).
+            02 UMBRAL-NOTIF-RETIRADA PIC 9(7)V99 VALUE 600.
+
+*> Campos de trabajo para dejar en REG-WAL, antes de tocar el saldo,
+*> todo lo necesario para completar o descartar la operacion si el
+*> cajero se interrumpe a medio camino
+        01 DATOS-WAL.
+            02 WAL-OPERACION-WS      PIC X(20).
+            02 WAL-TARJ-WS           PIC 9(10).
+            02 WAL-CUENTA-IDX-WS     PIC 9.
+            02 WAL-CUENTA-WS         PIC X(24).
+            02 WAL-CUENTA-DESTINO-WS PIC X(24).
+            02 WAL-CONCEPTO-WS       PIC X(40).
+            02 WAL-CANTIDAD-WS       PIC S9(9)V99.
+            02 WAL-SALDO-ANTES-WS    PIC S9(9)V99.
+            02 WAL-SALDO-DESPUES-WS  PIC S9(9)V99.
+
+        01 DATOS-MONEDA.
+            02 MONEDA-SELECCIONADA  PIC X(3).
+            02 TASA-CAMBIO           PIC 9(5)V9999 VALUE 1.
+
+        01 DATOS-MOVFILE.
+            02 MOV-SEC-WS            PIC 9(6).
+            02 MOV-ID-BUSQUEDA-WS    PIC X(24).
+
+        01 ORDEN-PERIODICA.
+            02 ORDEN-DESTINO-WS      PIC X(24).
+            02 ORDEN-EUROS-WS        PIC 9(9).
+            02 ORDEN-CENT-WS         PIC 99.
+            02 ORDEN-IMPORTE-WS      PIC 9(9)V99.
+            02 ORDEN-DIA-WS          PIC 99.
+            02 ORDEN-SEC-WS          PIC 9(3).
+            02 ERROR-ORDEN-PERIODICA PIC X(47).
+            02 MSJ-ERROR-ORDEN-DIA   PIC X(47)
+               VALUE "Indique un dia del mes entre 01 y 28!!!!!!!!!!!".
+            02 MSJ-ERROR-ORDEN-DESTINO PIC X(47)
+               VALUE "La cuenta de destino indicada no existe!!!!!!!".
+
+        01 RECUPERACION-TARJETA.
+            02 RESPUESTA-SEG-WS      PIC X(20).
+            02 ERROR-RECUPERAR-TARJETA PIC X(47).
+            02 MSJ-ERROR-RESPUESTA-SEG PIC X(47)
+               VALUE "Respuesta incorrecta. Acuda a una oficina!!!!!!".
+
+        01 ESPECTACULOS.
+            02 NUM-ENTRADAS          PIC 9(3).
+            02 NUM-ENTRADAS-FORMAT   PIC ZZ9.
+*> Desglose por categoria de las NUM-ENTRADAS que se van a comprar;
+*> el resto hasta NUM-ENTRADAS se factura como entrada de adulto
+            02 NUM-ENTRADAS-NINO     PIC 9(3).
+            02 NUM-ENTRADAS-SENIOR   PIC 9(3).
+            02 NUM-ENTRADAS-ADULTO   PIC 9(3).
+            02 MSJ-ERROR-CATEGORIAS  PIC X(51) VALUE
+               "Entradas de nino y senior superan el total pedido!".
+            02 NUM-ESPEC             PIC 99.
+            02 COSTE-TOTAL-ENTRADAS  PIC 9(4)V99.
+            02 COSTE-TOTAL-ENT-MOV   PIC ---9.99.
+            02 NUM-TOTAL-ESPEC       PIC 99.
+            02 HAY-ENTRADAS             PIC X(2).
+            02 EXISTE-ESPECTACULO     PIC X(2).
+            02 MSJ-ENTER-ESPEC       PIC X(22).
+            02 MSJ-NO-MAS-ESPEC      PIC X(13) VALUE "Enter-Aceptar".
+            02 MSJ-MAS-ESPEC         PIC X(22)
+                VALUE "Enter-Mas espectaculos".
+            02 NUM-PANTALLA-ESPEC    PIC 999 VALUE 1.
+            02 TOTAL-PANTALLAS-ESPEC PIC 99.
+            02 RESTO-ESPEC             PIC 99.
+            02 NUM-PRIMER-ESPEC      PIC 999.
+            02 NUM-ULTIMO-ESPEC      PIC 999.
+            02 MSJ-COMPRAR-ENTRADAS  PIC X(51).
+            02 MSJ-ERROR-ENTRADAS    PIC X(51) VALUE
+               "Entradas insuficientes. Indique una cantidad menor!".
+            02 MSJ-LISTA-ESPERA      PIC X(51) VALUE
+               "No quedan entradas suficientes para su peticion".
+            02 MSJ-ERROR-ESPEC       PIC X(50) VALUE
+               "El espectaculo seleccionado no existe. Elija otro!".
+            02 ASIENTO-NUM-ELEGIDO   PIC 9(3).
+            02 I-ASIENTO             PIC 99 VALUE 1.
+            02 J-ASIENTO             PIC 99.
+            02 ASIENTO-VALIDO        PIC X(2).
+            02 MSJ-ASIENTO           PIC X(51).
+            02 MSJ-ERROR-ASIENTO     PIC X(51) VALUE
+               "Asiento no disponible. Elija otro numero de asiento".
+            02 ASIENTOS-ELEGIDOS OCCURS 50 TIMES PIC 9(3).
+
+*> Campos de la compra en grupo: un cargo de ESPEC-PRECIO-ENTRADA por
+*> entrada a la tarjeta de su propio pagador, en vez de cargar todo
+*> COSTE-TOTAL-ENTRADAS a la tarjeta que entro al menu de espectaculos
+            02 GRUPO-COMPRA          PIC X VALUE "N".
+            02 I-PAGADOR             PIC 99.
+            02 GRUPO-PAGADOR-TARJ OCCURS 50 TIMES PIC 9(10).
+            02 PAGADOR-TARJ-WS       PIC 9(10).
+            02 PAGADOR-PIN-WS        PIC 9(4).
+            02 PAGADOR-VALIDO        PIC X(2).
+            02 MSJ-PAGADOR           PIC X(51).
+            02 MSJ-ERROR-PAGADOR-PIN PIC X(51) VALUE
+               "Tarjeta o PIN incorrectos. Intentelo de nuevo!!!!!".
+            02 MSJ-ERROR-PAGADOR-SALDO PIC X(51) VALUE
+               "Saldo insuficiente en esa tarjeta. Use otra!!!!!!!".
+            02 MSJ-ERROR-PAGADOR-BLOQ PIC X(51) VALUE
+               "Esa tarjeta esta bloqueada o caducada!!!!!!!!!!!!!!".
+
+*> Campos del canje de puntos de fidelizacion contra el coste de una
+*> compra de entradas individual (no disponible en compra en grupo,
+*> ya que el cargo se reparte entre varias tarjetas distintas)
+            02 CANJE-PUNTOS          PIC X VALUE "N".
+            02 PUNTOS-DISPONIBLES-WS PIC 9(7).
+
+        01 ANULACION-ENTRADAS.
+            02 ANUL-DD               PIC 99.
+            02 ANUL-MM               PIC 99.
+            02 ANUL-AA               PIC 9999.
+            02 ANUL-FECHA-BUSCADA.
+               03 ANUL-FB-DD            PIC 99.
+               03 FILLER                PIC X VALUE "/".
+               03 ANUL-FB-MM            PIC 99.
+               03 FILLER                PIC X VALUE "/".
+               03 ANUL-FB-AA            PIC 9999.
+            02 ANUL-ENCONTRADA       PIC X(2).
+            02 ANUL-NUM-ESPEC        PIC 99.
+            02 ANUL-NUM-ENTRADAS     PIC 9(3).
+            02 ANUL-IMPORTE          PIC 9(4)V99.
+            02 MSJ-ANULAR            PIC X(51).
+            02 MSJ-ERROR-ANULAR      PIC X(51) VALUE
+               "No se encontro ninguna compra en esa fecha".
+            02 MSJ-ERROR-ANULAR-CADUCADA PIC X(51) VALUE
+               "No se puede anular, el espectaculo ya ha pasado".
+
+        01 CAMBIO-CLAVE.
+            02 CLAVE-ACTUAL          PIC 9(4).
+            02 CLAVE-NUEVA           PIC 9(4).
+            02 CLAVE-NUEVA-2         PIC 9(4).
+            02 MSJ-ERROR-CCLAVE      PIC X(41).
+            02 MSJ-INTENTOS          PIC X(19).
+            02 NUM-ERRORES-CACTUAL   PIC 9 VALUE 0.
+            02 NUM-ERRORES-CNUEVA    PIC 9 VALUE 0.
+            02 ERROR-CLAVE-ACTUAL    PIC X(41)
+               VALUE "La clave actual indicada no es correcta!!".
+            02 ERROR-CLAVE-NUEVA     PIC X(41)
+               VALUE "La nueva clave no coincide o no es valida".
+            02 ERROR-TARJ-BLOQ       PIC X(31)
+               VALUE "Tarjeta bloqueada por seguridad".
+            02 MSJ-0-INTENTOS        PIC X(19)
+               VALUE "Acuda a una oficina".
+            02 CC-INTENTOS-RESTANTES PIC 9.
+
+
+        SCREEN SECTION.
+         01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+         01 PANTALLA-BIENVENIDA FOREGROUND-COLOR IS 7
+            BACKGROUND-COLOR IS 1.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 28 PIC X(26) FROM IDI-BIENVENIDO.
+            02 LINE 11 COL 17 PIC X(45) FROM IDI-INTRO-TARJETA.
+            02 LINE 14 COL 17 PIC X(60) FROM IDI-OPC-RETIRO-SIN-TARJ.
+            02 LINE 16 COL 17 PIC X(20) FROM IDI-OPC-MODO-ACCESIBLE.
+            02 LINE 16 COL 38 PIC X(11) FROM MSJ-MODO-ACCESIBLE.
+            02 LINE 19 COL 17 VALUE "I - Idioma:".
+            02 LINE 19 COL 29 PIC X(8) FROM MSJ-IDIOMA-ACTUAL.
+            02 LINE 21 COL 10 PIC X(60) FROM TEXTO-BIENVENIDA-WS.
+            02 LINE 23 COL 32 PIC X(17) FROM IDI-ENTER-ACEPTAR.
+
+         01 PANTALLA-ACCESO-SISTEMA FULL REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 25 PIC X(19) FROM IDI-NUMERO-TARJETA.
+            02 LINE 10 COL 44 PIC 9(10) USING NUM-TARJETA
+                BLANK WHEN ZERO.
+            02 LINE 12 COL 37 PIC X(07) FROM IDI-CLAVE-LABEL.
+            02 LINE 12 COL 44 PIC 9(4) USING PIN SECURE
+				BLANK WHEN ZERO.
+            02 LINE 23 COL 17 PIC X(16) FROM IDI-ESC-CANCELAR.
+            02 LINE 23 COL 48 PIC X(17) FROM IDI-ENTER-ACEPTAR.
+
+*> Version en modo accesible de PANTALLA-ACCESO-SISTEMA: alto contraste,
+*> menos elementos por pantalla y texto mas espaciado y resaltado
+         01 PANTALLA-ACCESO-SISTEMA-ACC FULL REQUIRED AUTO
+            FOREGROUND-COLOR IS 7 BACKGROUND-COLOR IS 1.
+            02 BLANK SCREEN.
+            02 LINE 2 COL 21 VALUE "CAJERO UNIZARBANK" HIGHLIGHT.
+            02 LINE 7 COL 10 VALUE "NUMERO DE TARJETA:" HIGHLIGHT.
+            02 LINE 9 COL 10 PIC 9(10) USING NUM-TARJETA
+                BLANK WHEN ZERO HIGHLIGHT.
+            02 LINE 13 COL 10 VALUE "CLAVE:" HIGHLIGHT.
+            02 LINE 15 COL 10 PIC 9(4) USING PIN SECURE
+                BLANK WHEN ZERO HIGHLIGHT.
+            02 LINE 22 COL 10 VALUE "ESC - CANCELAR" HIGHLIGHT.
+            02 LINE 22 COL 40 VALUE "ENTER - ACEPTAR" HIGHLIGHT.
+
+         01 PANTALLA-ERROR-ACCESO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 22 PIC X(35) FROM MSJ-INTENTOS-ACC.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ERROR-USUARIO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 22
+               VALUE "El numero de tarjeta no es correcto".
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CODIGO-RETIRADA FULL REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 24 VALUE "Retirada de efectivo sin tarjeta"
+                UNDERLINE.
+            02 LINE 11 COL 19 VALUE "Codigo de retirada: ".
+            02 LINE 11 COL 40 PIC 9(6) USING COD-RETIRO-INTRODUCIDO
+                BLANK WHEN ZERO.
+            02 LINE 13 COL 27 VALUE "Clave: ".
+            02 LINE 13 COL 35 PIC 9(4) USING PIN-RETIRO-INTRODUCIDO
+                SECURE BLANK WHEN ZERO.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ERROR-COD-RETIRADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 13 PIC X(51) FROM MSJ-ERROR-COD-RETIRADA.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-SELECCION-CUENTA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 20 VALUE 
+               "Escoja la cuenta con la que desee operar".
+            02 LINE 10 COL 17 VALUE "1.-".
+            02 LINE 10 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(1).
+            02 LINE 10 COL 45 VALUE "          .      ".
+            02 LINE 10 COL 45 PIC -ZZZZZZ9.99 FROM WS-USER-SALDO(1).
+            02 LINE 10 COL 59 PIC X(3) FROM WS-USER-MONEDA(1).
+            02 LINE 12 COL 17 VALUE "2.-".
+            02 LINE 12 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(2).
+            02 LINE 12 COL 45 VALUE "          .      ".
+            02 LINE 12 COL 45 PIC -ZZZZZZ9.99 FROM WS-USER-SALDO(2).
+            02 LINE 12 COL 59 PIC X(3) FROM WS-USER-MONEDA(2).
+            02 LINE 14 COL 17 VALUE "3.-".
+            02 LINE 14 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(3).
+            02 LINE 14 COL 45 VALUE "          .      ".
+            02 LINE 14 COL 45 PIC -ZZZZZZ9.99 FROM WS-USER-SALDO(3).
+            02 LINE 14 COL 59 PIC X(3) FROM WS-USER-MONEDA(3).
+
+            02 LINE 16 COL 44 PIC 9 USING SELECCION-CUENTA
+                BLANK WHEN ZERO.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-BLOQUEO-TARJETA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 20
+               VALUE "Se ha sobrepasado el numero de intentos".
+            02 LINE 12 COL 24 VALUE "Tarjeta bloqueada por seguridad".
+            02 LINE 14 COL 30 VALUE "Acuda a una oficina ".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-TARJETA-BLOQUEADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 11 COL 27 VALUE "Su tarjeta esta bloqueada".
+            02 LINE 13 COL 30 VALUE "Acuda a una oficina".
+            02 LINE 15 COL 22 VALUE "o pulse R para recuperarla usted mismo".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-TARJETA-CADUCADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 11 COL 28 VALUE "Su tarjeta ha caducado".
+            02 LINE 13 COL 21 VALUE "Acuda a una oficina para renovarla".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-RECUPERAR-TARJETA REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 26 VALUE "Recuperacion de tarjeta" UNDERLINE.
+            02 LINE 12 COL 16 PIC X(30) FROM USER-PREGUNTA-SEG.
+            02 LINE 14 COL 16 VALUE "Su respuesta: ".
+            02 LINE 14 COL 30 PIC X(20) USING RESPUESTA-SEG-WS.
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-RECUPERAR-TARJETA
+               HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-TARJETA-RECUPERADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 26 VALUE "Recuperacion de tarjeta" UNDERLINE.
+            02 LINE 12 COL 18
+               VALUE "Tarjeta desbloqueada! Ya puede operar con ella.".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-MENU-PRINCIPAL.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 25 PIC X(22) FROM IDI-OPC-CONSULTAR-SALDO.
+            02 LINE 10 COL 25 PIC X(27) FROM IDI-OPC-CONSULTAR-MOVS.
+            02 LINE 11 COL 25 PIC X(20) FROM IDI-OPC-RETIRAR.
+            02 LINE 12 COL 25 PIC X(21) FROM IDI-OPC-INGRESAR.
+            02 LINE 13 COL 25 PIC X(25) FROM IDI-OPC-TRANSFERENCIA.
+            02 LINE 14 COL 25 PIC X(33) FROM IDI-OPC-ENTRADAS.
+            02 LINE 16 COL 25 PIC X(17) FROM IDI-OPC-CAMBIAR-CLAVE.
+            02 LINE 17 COL 25 PIC X(18) FROM IDI-OPC-MINI-EXTRACTO.
+            02 LINE 18 COL 25 PIC X(28) FROM IDI-OPC-TRANSF-PERIODICA.
+            02 LINE 19 COL 25 PIC X(24) FROM IDI-OPC-ANULAR-ENTRADAS.
+            02 LINE 20 COL 25 PIC X(22) FROM IDI-OPC-EXTRACTO.
+            02 LINE 21 COL 25 PIC X(29) FROM IDI-OPC-MOVS-ARCHIVADOS.
+            02 LINE 22 COL 25 PIC X(21) FROM IDI-OPC-RECARGA-MOVIL.
+            02 LINE 23 COL 25 PIC X(26) FROM IDI-OPC-CONTRATAR-CTA.
+            02 LINE 22 COL 56 PIC X(21) FROM IDI-OPC-CANCELAR-CTA.
+            02 LINE 23 COL 56 PIC X(12) FROM IDI-ESC-SALIR.
+
+         01 PANTALLA-CONSULTA-SALDO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 31 UNDERLINE PIC X(17) FROM IDI-CONSULTA-SALDO-TIT.
+            02 LINE 13 COL 16
+               VALUE "El saldo de tu cuenta                          es de".
+            02 LINE 13 COL 38 PIC X(24) FROM CUENTA-SELECCIONADA.
+            02 LINE 15 COL 32 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 15 COL 45 PIC X(3) FROM MONEDA-SELECCIONADA.
+            02 LINE 17 COL 16 PIC X(34) FROM IDI-PUNTOS-ACUM.
+            02 LINE 17 COL 52 PIC ZZZZZZ9 FROM USER-PUNTOS.
+            02 LINE 23 COL 32 PIC X(17) FROM IDI-ENTER-ACEPTAR.
+
+*> Version en modo accesible de PANTALLA-CONSULTA-SALDO
+         01 PANTALLA-CONSULTA-SALDO-ACC
+            FOREGROUND-COLOR IS 7 BACKGROUND-COLOR IS 1.
+            02 BLANK SCREEN.
+            02 LINE 2 COL 21 VALUE "CAJERO UNIZARBANK" HIGHLIGHT.
+            02 LINE 7 COL 10 VALUE "SALDO DE SU CUENTA:" HIGHLIGHT.
+            02 LINE 9 COL 10 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO
+                HIGHLIGHT.
+            02 LINE 9 COL 25 PIC X(3) FROM MONEDA-SELECCIONADA
+                HIGHLIGHT.
+            02 LINE 15 COL 10 VALUE "PUNTOS ACUMULADOS:" HIGHLIGHT.
+            02 LINE 17 COL 10 PIC ZZZZZZ9 FROM USER-PUNTOS HIGHLIGHT.
+            02 LINE 22 COL 24 VALUE "ENTER - ACEPTAR" HIGHLIGHT.
+
+         01 PANTALLA-CONSULTA-MOVIMIENTOS AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Consulta de movimientos" UNDERLINE.
+            02 LINE 12 COL 9
+               VALUE "Se mostraran los ultimos movimientos de mas a ".
+            02 LINE 12 COL 55 VALUE "menos recientes".
+            02 LINE 13 COL 8
+               VALUE "Alternativamente, indique un intervalo de fechas".
+            02 LINE 13 COL 56 VALUE " y/o cantidades".
+            02 LINE 16 COL 22
+               VALUE "Entre las fechas   /  /     y   /  /    ".
+            02 LINE 16 COL 39 PIC 99 USING DDI UNDERLINE FULL.
+            02 LINE 16 COL 42 PIC 99 USING MMI UNDERLINE FULL.
+            02 LINE 16 COL 45 PIC 9999 USING AAI UNDERLINE FULL.
+            02 LINE 16 COL 52 PIC 99 USING DDF UNDERLINE FULL.
+            02 LINE 16 COL 55 PIC 99 USING MMF UNDERLINE FULL.
+            02 LINE 16 COL 58 PIC 9999 USING AAF UNDERLINE FULL.
+            02 LINE 17 COL 18
+               VALUE "Cantidad entre       .   EUR y       .   EUR".
+            02 LINE 17 COL 33 PIC 9(6) USING IEUROS UNDERLINE.
+            02 LINE 17 COL 40 PIC 99 USING ICENT UNDERLINE FULL.
+            02 LINE 17 COL 49 PIC 9(6) USING FEUROS UNDERLINE.
+            02 LINE 17 COL 56 PIC 99 USING FCENT UNDERLINE FULL.
+            02 LINE 18 COL 6
+               VALUE "Tipo (0-Todos 1-Reintegros 2-Ingresos 3-Transf. 4-Entradas): ".
+            02 LINE 18 COL 68 PIC 9 USING TIPO-CONCEPTO-MOV UNDERLINE FULL.
+			02 LINE 19 COL 15 PIC X(50) FROM MSJ-MOVS HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-MUESTRA-MOVIMIENTOS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 28 VALUE "Consulta de movimientos".
+            02 LINE 11 COL 2 VALUE "Fecha".
+            02 LINE 12 COL 2 VALUE "----------".
+            02 LINE 11 COL 15 VALUE "Concepto".
+            02 LINE 12 COL 15
+                VALUE "----------------------------------------".
+            02 LINE 11 COL 61 VALUE "Cantidad".
+            02 LINE 12 COL 61 VALUE "--------".
+            02 LINE 11 COL 72 VALUE "Saldo cuenta".
+            02 LINE 12 COL 72 VALUE "------------".
+            02 LINE 23 COL 13 VALUE "Esc -".
+            02 LINE 24 COL 11 VALUE "Cancelar".
+            02 LINE 23 COL 32 VALUE "Abajo -".
+            02 LINE 24 COL 28 VALUE "Movs. Anteriores".
+            02 LINE 23 COL 59 VALUE "Arriba -".
+            02 LINE 24 COL 54 VALUE "Movs. Siguientes".
+
+         01 PANTALLA-MINI-EXTRACTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 25 VALUE "Mini-extracto (ultimos movimientos)".
+            02 LINE 11 COL 2 VALUE "Fecha".
+            02 LINE 12 COL 2 VALUE "----------".
+            02 LINE 11 COL 15 VALUE "Concepto".
+            02 LINE 12 COL 15
+                VALUE "----------------------------------------".
+            02 LINE 11 COL 61 VALUE "Cantidad".
+            02 LINE 12 COL 61 VALUE "--------".
+            02 LINE 11 COL 72 VALUE "Saldo cuenta".
+            02 LINE 12 COL 72 VALUE "------------".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-GENERAR-EXTRACTO AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 25 VALUE "Generar extracto" UNDERLINE.
+            02 LINE 13 COL 14 VALUE "Mes y ano del extracto:    /     ".
+            02 LINE 13 COL 38 PIC 99 USING MES-EXTRACTO UNDERLINE FULL.
+            02 LINE 13 COL 42 PIC 9999 USING ANO-EXTRACTO UNDERLINE FULL.
+            02 LINE 16 COL 8 PIC X(40) FROM MSJ-EXTRACTO HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-EXTRACTO-GENERADO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 25 VALUE "Generar extracto" UNDERLINE.
+            02 LINE 13 COL 10 VALUE "Extracto generado con".
+            02 LINE 13 COL 32 PIC ZZ9 FROM NUM-MOVS-EXTRACTO.
+            02 LINE 13 COL 36 VALUE "movimientos.".
+            02 LINE 15 COL 10
+               VALUE "Solicitelo en oficina para su envio o impresion.".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-SIN-MOVIMIENTOS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Consulta de movimientos".
+            02 LINE 12 COL 14 VALUE "No hay movimientos con los ".
+            02 LINE 12 COL 41 VALUE "criterios seleccionados!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONSULTA-ARCHIVO AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 21 VALUE "Movimientos archivados" UNDERLINE.
+            02 LINE 13 COL 14 VALUE "Mes y ano a consultar:    /     ".
+            02 LINE 13 COL 37 PIC 99 USING MES-ARCHIVO UNDERLINE FULL.
+            02 LINE 13 COL 41 PIC 9999 USING ANO-ARCHIVO UNDERLINE FULL.
+            02 LINE 16 COL 8 PIC X(40) FROM MSJ-ARCHIVO HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-RETIRAR-EFECTIVO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 32 VALUE "Retirar efectivo" UNDERLINE.
+            02 LINE 12 COL 25 VALUE "Saldo actual:              EUR".
+            02 LINE 12 COL 39 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 15 COL 16
+               VALUE "Indique la cantidad a retirar:          .   EUR".
+            02 LINE 15 COL 47 PIC 9(9) USING EUROSR.
+            02 LINE 15 COL 57 PIC 99 USING CENTR FULL BLANK WHEN ZERO.
+            02 LINE 17 COL 16 VALUE "Operacion combinada, repartir en 2 cuentas (S/N):".
+            02 LINE 17 COL 67 PIC X USING COMBINADA-RETIRADA-WS.
+            02 LINE 18 COLUMN 16 PIC X(48) FROM ERROR-RETIRAR HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+*> Pantalla de la segunda cuenta y el reparto de una retirada
+*> combinada, mostrada tras aceptar PANTALLA-RETIRAR-EFECTIVO cuando
+*> el cliente marco "operacion combinada"
+         01 PANTALLA-RETIRADA-COMBINADA REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 14 VALUE
+               "Retirada combinada: escoja la segunda cuenta" UNDERLINE.
+            02 LINE 10 COL 17 VALUE "1.-".
+            02 LINE 10 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(1).
+            02 LINE 10 COL 59 PIC X(3) FROM WS-USER-MONEDA(1).
+            02 LINE 12 COL 17 VALUE "2.-".
+            02 LINE 12 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(2).
+            02 LINE 12 COL 59 PIC X(3) FROM WS-USER-MONEDA(2).
+            02 LINE 14 COL 17 VALUE "3.-".
+            02 LINE 14 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(3).
+            02 LINE 14 COL 59 PIC X(3) FROM WS-USER-MONEDA(3).
+            02 LINE 16 COL 17 VALUE "Cuenta:".
+            02 LINE 16 COL 44 PIC 9 USING SELECCION-CUENTA-2-WS
+                BLANK WHEN ZERO.
+            02 LINE 18 COL 16
+               VALUE "Cantidad para esa cuenta:          .   EUR".
+            02 LINE 18 COL 44 PIC 9(9) USING EUROSR2.
+            02 LINE 18 COL 54 PIC 99 USING CENTR2 FULL BLANK WHEN ZERO.
+            02 LINE 20 COLUMN 16 PIC X(48) FROM ERROR-COMBINADA-WS HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+*> Pantalla final de dispensacion de la segunda cuenta de una
+*> retirada combinada; variante de PANTALLA-EFECTIVO-RETIRADO
+         01 PANTALLA-EFECTIVO-RETIRADO-CTA2.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 24 VALUE "Retirada combinada (cuenta 2)" UNDERLINE.
+            02 LINE 13 COL 19
+               VALUE "Por favor, retire los billetes y el ticket".
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 17 COL 19 VALUE "Billetes entregados:".
+            02 LINE 18 COL 21 VALUE "200 EUR x".
+            02 LINE 18 COL 31 PIC ZZZ9 FROM NUM-BILLETES-200.
+            02 LINE 18 COL 41 VALUE "100 EUR x".
+            02 LINE 18 COL 51 PIC ZZZ9 FROM NUM-BILLETES-100.
+            02 LINE 19 COL 22 VALUE "50 EUR x".
+            02 LINE 19 COL 31 PIC ZZZ9 FROM NUM-BILLETES-50.
+            02 LINE 19 COL 42 VALUE "20 EUR x".
+            02 LINE 19 COL 51 PIC ZZZ9 FROM NUM-BILLETES-20.
+            02 LINE 20 COL 22 VALUE "10 EUR x".
+            02 LINE 20 COL 31 PIC ZZZ9 FROM NUM-BILLETES-10.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+*> Version en modo accesible de PANTALLA-RETIRAR-EFECTIVO
+         01 PANTALLA-RETIRAR-EFECTIVO-ACC REQUIRED AUTO
+            FOREGROUND-COLOR IS 7 BACKGROUND-COLOR IS 1.
+            02 BLANK SCREEN.
+            02 LINE 2 COL 18 VALUE "RETIRAR EFECTIVO" HIGHLIGHT.
+            02 LINE 6 COL 10 VALUE "SALDO ACTUAL:" HIGHLIGHT.
+            02 LINE 8 COL 10 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO
+                HIGHLIGHT.
+            02 LINE 13 COL 10 VALUE "CANTIDAD A RETIRAR (EUR):" HIGHLIGHT.
+            02 LINE 15 COL 10 PIC 9(9) USING EUROSR HIGHLIGHT.
+            02 LINE 15 COL 20 VALUE "." HIGHLIGHT.
+            02 LINE 15 COL 22 PIC 99 USING CENTR FULL
+                BLANK WHEN ZERO HIGHLIGHT.
+            02 LINE 19 COLUMN 10 PIC X(48) FROM ERROR-RETIRAR HIGHLIGHT.
+            02 LINE 22 COL 10 VALUE "ESC - CANCELAR" HIGHLIGHT.
+            02 LINE 22 COL 40 VALUE "ENTER - ACEPTAR" HIGHLIGHT.
+
+         01 PANTALLA-EFECTIVO-RETIRADO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 32 VALUE "Retirar efectivo" UNDERLINE.
+            02 LINE 13 COL 19
+               VALUE "Por favor, retire los billetes y el ticket".
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 17 COL 19 VALUE "Billetes entregados:".
+            02 LINE 18 COL 21 VALUE "200 EUR x".
+            02 LINE 18 COL 31 PIC ZZZ9 FROM NUM-BILLETES-200.
+            02 LINE 18 COL 41 VALUE "100 EUR x".
+            02 LINE 18 COL 51 PIC ZZZ9 FROM NUM-BILLETES-100.
+            02 LINE 19 COL 22 VALUE "50 EUR x".
+            02 LINE 19 COL 31 PIC ZZZ9 FROM NUM-BILLETES-50.
+            02 LINE 19 COL 42 VALUE "20 EUR x".
+            02 LINE 19 COL 51 PIC ZZZ9 FROM NUM-BILLETES-20.
+            02 LINE 20 COL 22 VALUE "10 EUR x".
+            02 LINE 20 COL 31 PIC ZZZ9 FROM NUM-BILLETES-10.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+*> Pantalla mostrada cuando CASSETTE.DAT no tiene billetes suficientes
+*> para cubrir la retirada solicitada; se llega aqui siempre antes de
+*> tocar el saldo del cliente, asi que no se ha realizado ningun cargo
+         01 PANTALLA-CAJERO-FUERA-SERVICIO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 20
+               VALUE "CAJERO TEMPORALMENTE FUERA DE SERVICIO" HIGHLIGHT.
+            02 LINE 12 COL 13
+               VALUE "No quedan billetes suficientes para entregar la".
+            02 LINE 13 COL 13
+               VALUE "cantidad solicitada. No se ha realizado ningun cargo.".
+            02 LINE 15 COL 17
+               VALUE "Pruebe con una cantidad menor o acuda a una oficina.".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+*> Pantalla mostrada cuando, en una retirada combinada, la primera
+*> cuenta ya se cargo y el efectivo ya se entrego, pero la segunda
+*> cuenta no ha podido completarse (cajero sin billetes para ella o
+*> limite diario superado); a diferencia de PANTALLA-CAJERO-FUERA-
+*> SERVICIO, aqui SI se ha hecho un cargo (el de la primera cuenta), y
+*> el texto lo deja claro para que el cliente no piense que se ha
+*> quedado sin su dinero
+         01 PANTALLA-CAJERO-FUERA-SERVICIO-CTA2.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 13
+               VALUE "La retirada de la primera cuenta SI se ha realizado."
+               HIGHLIGHT.
+            02 LINE 12 COL 13
+               VALUE "No ha sido posible completar la segunda cuenta:".
+            02 LINE 13 COL 13 PIC X(48) FROM MOTIVO-FALLO-CTA2-WS.
+            02 LINE 15 COL 13
+               VALUE "No se ha realizado ningun cargo en la segunda cuenta.".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+*> Pantalla de peticion de importe para una tarjeta reconocida como
+*> interbancaria por COMPROBAR-TARJETA-INTERBANCARIA; en vez de un
+*> saldo propio (no existe ninguno) se muestra la entidad asociada y
+*> la comision fija que se le aplicara
+         01 PANTALLA-RETIRADA-INTERBANCARIA REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Retirada interbancaria" UNDERLINE.
+            02 LINE 12 COL 19 VALUE "Entidad:".
+            02 LINE 12 COL 28 PIC X(20) FROM INTERBANC-BANCO-NOMBRE-WS.
+            02 LINE 13 COL 19
+               VALUE "Se aplicara una comision de          EUR".
+            02 LINE 13 COL 47 PIC ZZZ9.99 FROM INTERBANC-RECARGO-WS.
+            02 LINE 16 COL 16
+               VALUE "Indique la cantidad a retirar:          .   EUR".
+            02 LINE 16 COL 47 PIC 9(9) USING EUROSR.
+            02 LINE 16 COL 57 PIC 99 USING CENTR FULL BLANK WHEN ZERO.
+            02 LINE 19 COLUMN 16 PIC X(48) FROM ERROR-RETIRAR HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+*> Pantalla final de dispensacion para una retirada interbancaria;
+*> variante de PANTALLA-EFECTIVO-RETIRADO sin el saldo resultante
+*> (que no existe en este cajero) y con la entidad y la comision
+*> aplicada en su lugar
+         01 PANTALLA-EFECTIVO-RETIRADO-INTERBANCARIA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Retirada interbancaria" UNDERLINE.
+            02 LINE 12 COL 19
+               VALUE "Por favor, retire los billetes y el ticket".
+            02 LINE 14 COL 19 VALUE "Entidad:".
+            02 LINE 14 COL 28 PIC X(20) FROM INTERBANC-BANCO-NOMBRE-WS.
+            02 LINE 15 COL 19 VALUE "Comision aplicada:          EUR".
+            02 LINE 15 COL 38 PIC ZZZ9.99 FROM INTERBANC-RECARGO-WS.
+            02 LINE 17 COL 19 VALUE "Billetes entregados:".
+            02 LINE 18 COL 21 VALUE "200 EUR x".
+            02 LINE 18 COL 31 PIC ZZZ9 FROM NUM-BILLETES-200.
+            02 LINE 18 COL 41 VALUE "100 EUR x".
+            02 LINE 18 COL 51 PIC ZZZ9 FROM NUM-BILLETES-100.
+            02 LINE 19 COL 22 VALUE "50 EUR x".
+            02 LINE 19 COL 31 PIC ZZZ9 FROM NUM-BILLETES-50.
+            02 LINE 19 COL 42 VALUE "20 EUR x".
+            02 LINE 19 COL 51 PIC ZZZ9 FROM NUM-BILLETES-20.
+            02 LINE 20 COL 22 VALUE "10 EUR x".
+            02 LINE 20 COL 31 PIC ZZZ9 FROM NUM-BILLETES-10.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-INICIAR-INGRESO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
+            02 LINE 12 COL 25 VALUE "Saldo actual:          .   EUR".
+            02 LINE 12 COL 39 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 14 COL 18
+               VALUE "Operacion combinada, repartir en 2 cuentas (S/N):".
+            02 LINE 14 COL 69 PIC X USING COMBINADA-INGRESO-WS.
+            02 LINE 16 COL 23
+               VALUE "Por favor, introduzca los billetes".
+            02 LINE 18 COL 24 VALUE "Cantidad a ingresar     .   EUR".
+            02 LINE 18 COL 44 PIC 9(4) USING EUROSI.
+            02 LINE 18 COL 49 PIC 99 USING CENTI FULL BLANK WHEN ZERO.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Ingresar".
+
+*> Version en modo accesible de PANTALLA-INICIAR-INGRESO
+         01 PANTALLA-INICIAR-INGRESO-ACC REQUIRED AUTO
+            FOREGROUND-COLOR IS 7 BACKGROUND-COLOR IS 1.
+            02 BLANK SCREEN.
+            02 LINE 2 COL 19 VALUE "INGRESAR EFECTIVO" HIGHLIGHT.
+            02 LINE 6 COL 10 VALUE "SALDO ACTUAL:" HIGHLIGHT.
+            02 LINE 8 COL 10 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO
+                HIGHLIGHT.
+            02 LINE 13 COL 10 VALUE "CANTIDAD A INGRESAR (EUR):" HIGHLIGHT.
+            02 LINE 15 COL 10 PIC 9(4) USING EUROSI HIGHLIGHT.
+            02 LINE 15 COL 15 VALUE "." HIGHLIGHT.
+            02 LINE 15 COL 17 PIC 99 USING CENTI FULL
+                BLANK WHEN ZERO HIGHLIGHT.
+            02 LINE 22 COL 10 VALUE "ESC - CANCELAR" HIGHLIGHT.
+            02 LINE 22 COL 40 VALUE "ENTER - INGRESAR" HIGHLIGHT.
+
+
+         01 PANTALLA-INGRESANDO-EFECTIVO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
+            02 LINE 12 COL 25 VALUE "Saldo actual:          .   EUR".
+            02 LINE 12 COL 39 PIC -ZZZZZZZ9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 15 COL 10 VALUE "Por favor, introduzca los ".
+            02 LINE 15 COL 36 VALUE    "billetes para continuar ".
+            02 LINE 15 COL 60 VALUE    "ingresando".
+            02 LINE 16 COL 25 VALUE    "Lleva ingresados          EUR".
+            02 LINE 16 COL 42 PIC ZZZZ9.99 FROM TOTAL-INGRESADO.
+            02 LINE 19 COL 24 VALUE "Cantidad a ingresar     .   EUR".
+            02 LINE 19 COL 44 PIC 9(4) USING EUROSI.
+            02 LINE 19 COL 49 PIC 99 USING CENTI FULL BLANK WHEN ZERO.
+            02 LINE 21 COL 16 PIC X(48) FROM ERROR-INGRESO HIGHLIGHT.
+            02 LINE 23 COL 28 VALUE "Esc - Finalizar ingreso".
+            
+         01 PANTALLA-ERROR-SELECCION.
+           02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 10 COL 22
+               VALUE "La cuenta seleccionada no es correcta".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-EFECTIVO-INGRESADO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 31 VALUE "Ingresar efectivo" UNDERLINE.
+            02 LINE 13 COL 19
+               VALUE "Se han recibido correctamente          EUR".
+            02 LINE 13 COL 49 PIC ZZZZ9.99 FROM TOTAL-INGRESADO.
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 17 COL 19 VALUE "Billetes recibidos:".
+            02 LINE 18 COL 21 VALUE "200 EUR x".
+            02 LINE 18 COL 31 PIC ZZZ9 FROM NUM-ING-BILLETES-200.
+            02 LINE 18 COL 41 VALUE "100 EUR x".
+            02 LINE 18 COL 51 PIC ZZZ9 FROM NUM-ING-BILLETES-100.
+            02 LINE 19 COL 22 VALUE "50 EUR x".
+            02 LINE 19 COL 31 PIC ZZZ9 FROM NUM-ING-BILLETES-50.
+            02 LINE 19 COL 42 VALUE "20 EUR x".
+            02 LINE 19 COL 51 PIC ZZZ9 FROM NUM-ING-BILLETES-20.
+            02 LINE 20 COL 22 VALUE "10 EUR x".
+            02 LINE 20 COL 31 PIC ZZZ9 FROM NUM-ING-BILLETES-10.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+*> Pantalla de la segunda cuenta y el reparto de un ingreso combinado,
+*> mostrada al terminar de introducir billetes cuando el cliente
+*> marco "operacion combinada" en PANTALLA-INICIAR-INGRESO
+         01 PANTALLA-INGRESO-COMBINADO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 14 VALUE
+               "Ingreso combinado: escoja la segunda cuenta" UNDERLINE.
+            02 LINE 10 COL 17 VALUE "1.-".
+            02 LINE 10 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(1).
+            02 LINE 10 COL 59 PIC X(3) FROM WS-USER-MONEDA(1).
+            02 LINE 12 COL 17 VALUE "2.-".
+            02 LINE 12 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(2).
+            02 LINE 12 COL 59 PIC X(3) FROM WS-USER-MONEDA(2).
+            02 LINE 14 COL 17 VALUE "3.-".
+            02 LINE 14 COL 20 PIC X(24) FROM WS-USER-NUM-CUENTA(3).
+            02 LINE 14 COL 59 PIC X(3) FROM WS-USER-MONEDA(3).
+            02 LINE 16 COL 17 VALUE "Cuenta:".
+            02 LINE 16 COL 44 PIC 9 USING SELECCION-CUENTA-2-WS
+                BLANK WHEN ZERO.
+            02 LINE 18 COL 16
+               VALUE "Cantidad para esa cuenta:          .   EUR".
+            02 LINE 18 COL 44 PIC 9(4) USING EUROSI2.
+            02 LINE 18 COL 49 PIC 99 USING CENTI2 FULL BLANK WHEN ZERO.
+            02 LINE 20 COLUMN 16 PIC X(48) FROM ERROR-COMBINADA-WS HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-SELECCION-BENEFICIARIO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 25 VALUE "Seleccione un destinatario" UNDERLINE.
+            02 LINE 10 COL 3 VALUE "Num".
+            02 LINE 10 COL 9 VALUE "Cuenta destino".
+            02 LINE 10 COL 36 VALUE "Titular".
+            02 LINE 19 COL 5 VALUE "0".
+            02 LINE 19 COL 9 VALUE "- Nuevo destinatario (no guardado)".
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-SELECCION-BENEF
+                HIGHLIGHT.
+            02 LINE 21 COL 16 VALUE "Indique el numero de destinatario: ".
+            02 LINE 21 COL 52 PIC 9 USING SELECCION-BENEF FULL.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ORDENAR-TRANSF REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 11 COL 25 VALUE "Saldo actual:              EUR".
+            02 LINE 11 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 14 COL 16 VALUE "Indique la cuenta destino: ".
+            02 LINE 14 COL 43 PIC X(24) USING CUENTA-DESTINO FULL.
+            02 LINE 15 COL 16 VALUE "y el nombre de su titular: ".
+            02 LINE 15 COL 43 PIC X(20) USING TITULAR.
+            02 LINE 17 COL 16 VALUE
+                "Indique la cantidad a transferir          .   EUR".
+            02 LINE 17 COL 49 PIC 9(9) USING EUROST.
+            02 LINE 17 COL 59 PIC 99 USING CENTT FULL BLANK WHEN ZERO.
+            02 LINE 18 COL 16 VALUE "Concepto/referencia (opcional): ".
+            02 LINE 18 COL 49 PIC X(20) USING REFERENCIA-TRANSF.
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-TRANSF HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONFIRMAR-TRANSF.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 12 COL 17
+               VALUE "Va a transferir              EUR de su cuenta".
+            02 LINE 12 COL 33 PIC --------9.99 FROM DINERO-A-TRANSFERIR.
+            02 LINE 14 COL 23
+               VALUE "a la cuenta '                        '".
+            02 LINE 16 COL 22 VALUE "cuyo titular es ".
+            02 LINE 14 COL 36 PIC X(24) FROM CUENTA-DESTINO.
+            02 LINE 16 COL 38 PIC X(20) FROM TITULAR.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CODIGO-TRANSF AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 11 COL 13
+               VALUE "Por tratarse de una cantidad elevada, le hemos".
+            02 LINE 12 COL 13
+               VALUE "enviado un codigo de confirmacion".
+            02 LINE 14 COL 19 VALUE "Introduzca el codigo recibido:".
+            02 LINE 14 COL 51 PIC 9(6) USING CODIGO-TRANSF-INTRODUCIDO
+                UNDERLINE FULL.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-CODIGO-TRANSF
+                HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-TRANSF-CONFIRMADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 12 COL 21
+               VALUE "Transferencia realizada correctamente!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-GUARDAR-BENEFICIARIO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 12 COL 14
+               VALUE "Quiere guardar la cuenta '                        '".
+            02 LINE 12 COL 41 PIC X(24) FROM CUENTA-DESTINO.
+            02 LINE 13 COL 14 VALUE "como destinatario habitual?".
+            02 LINE 23 COL 14 VALUE "Esc - No".
+            02 LINE 23 COL 46 VALUE "Enter - Si, guardar".
+
+         01 PANTALLA-TRANSF-CANCELADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 29 VALUE "Ordenar transferencia" UNDERLINE.
+            02 LINE 12 COL 28 VALUE "Transferencia cancelada!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ORDEN-PERIODICA REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 26 VALUE "Transferencia periodica" UNDERLINE.
+            02 LINE 11 COL 25 VALUE "Saldo actual:              EUR".
+            02 LINE 11 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 14 COL 16 VALUE "Indique la cuenta destino: ".
+            02 LINE 14 COL 43 PIC X(24) USING ORDEN-DESTINO-WS FULL.
+            02 LINE 16 COL 16 VALUE
+                "Indique la cantidad a transferir          .   EUR".
+            02 LINE 16 COL 49 PIC 9(9) USING ORDEN-EUROS-WS.
+            02 LINE 16 COL 59 PIC 99 USING ORDEN-CENT-WS FULL BLANK WHEN ZERO.
+            02 LINE 18 COL 16 VALUE "Dia del mes en que se repite (01-28): ".
+            02 LINE 18 COL 54 PIC 99 USING ORDEN-DIA-WS FULL.
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-ORDEN-PERIODICA HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ORDEN-PERIODICA-CONFIRMADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 26 VALUE "Transferencia periodica" UNDERLINE.
+            02 LINE 12 COL 16
+               VALUE "Transferencia periodica programada correctamente!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-MUESTRA-ESPECTACULOS REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 9 COL 25 VALUE "Saldo actual:              EUR".
+            02 LINE 9 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 11 COL 2 VALUE "Num".
+            02 LINE 12 COL 1 VALUE "----".
+            02 LINE 11 COL 9 VALUE "Fecha".
+            02 LINE 12 COL 7 VALUE "----------".
+            02 LINE 11 COL 27 VALUE "Nombre".
+            02 LINE 12 COL 20 VALUE "--------------------".
+            02 LINE 11 COL 52 VALUE "Descripcion".
+            02 LINE 12 COL 43 VALUE "------------------------------".
+            02 LINE 11 COL 76 VALUE "Precio".
+            02 LINE 12 COL 76 VALUE "-------".
+            02 LINE 11 COL 86 VALUE "Disponible".
+            02 LINE 12 COL 86 VALUE "----------".				
+            02 LINE 23 COL 6 VALUE "Esc -".
+            02 LINE 24 COL 4 VALUE "Cancelar".
+            02 LINE 23 COL 25 VALUE "Abajo -".
+            02 LINE 24 COL 20 VALUE "Espec. Anteriores".
+            02 LINE 23 COL 50 VALUE "Arriba -".
+            02 LINE 24 COL 45 VALUE "Espec. Siguientes".
+            02 LINE 23 COL 70 VALUE "Enter -".
+            02 LINE 24 COL 68 VALUE "Ir a compra".
+
+         01 PANTALLA-COMPRAR-ENTRADAS AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 9 COL 25 VALUE "Saldo actual:              EUR".
+            02 LINE 9 COL 39 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 11 COL 2 VALUE "Num".
+            02 LINE 12 COL 1 VALUE "----".
+            02 LINE 11 COL 9 VALUE "Fecha".
+            02 LINE 12 COL 7 VALUE "----------".
+            02 LINE 11 COL 27 VALUE "Nombre".
+            02 LINE 12 COL 20 VALUE "--------------------".
+            02 LINE 11 COL 52 VALUE "Descripcion".
+            02 LINE 12 COL 43 VALUE "------------------------------".
+            02 LINE 11 COL 76 VALUE "Precio".
+            02 LINE 12 COL 76 VALUE "-------".
+            02 LINE 11 COL 86 VALUE "Disponible".
+            02 LINE 12 COL 86 VALUE "----------".	
+            02 LINE 20 COL 18 VALUE "Comprar '   ' entradas ".
+            02 LINE 20 COL 41 VALUE "del espectaculo '  '".
+            02 LINE 20 COL 27 PIC 9(3) USING NUM-ENTRADAS
+                BLANK WHEN ZERO.
+            02 LINE 20 COL 58 PIC 99 USING NUM-ESPEC BLANK WHEN ZERO.
+            02 LINE 21 COL 18 VALUE "de las que son de nino '   ' y senior '   '".
+            02 LINE 21 COL 41 PIC 9(3) USING NUM-ENTRADAS-NINO
+                BLANK WHEN ZERO.
+            02 LINE 21 COL 61 PIC 9(3) USING NUM-ENTRADAS-SENIOR
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-COMPRAR-ENTRADAS
+				HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Comprar".
+
+         01 PANTALLA-ELEGIR-ASIENTO AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 20 VALUE "Seleccion de asientos" UNDERLINE.
+            02 LINE 11 COL 14 VALUE "Asiento '   ' de '   ' (numero 1 a".
+            02 LINE 11 COL 50 VALUE "'   ' libre/ocupado):".
+            02 LINE 11 COL 23 PIC 99 USING I-ASIENTO BLANK WHEN ZERO.
+            02 LINE 11 COL 31 PIC 9(3) USING NUM-ENTRADAS
+                BLANK WHEN ZERO.
+            02 LINE 11 COL 62 PIC 9(3) FROM ESPEC-ENT-DISPONIBLES.
+            02 LINE 13 COL 20 VALUE "Numero de asiento: ".
+            02 LINE 13 COL 39 PIC 9(3) USING ASIENTO-NUM-ELEGIDO
+                UNDERLINE BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-ASIENTO HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ENT-ESPEC-COMPRADAS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 13 COL 25 VALUE "Por favor, retire las entradas".
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ENT-GRUPO-COMPRADAS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 13 COL 25 VALUE "Por favor, retire las entradas".
+            02 LINE 15 COL 19 PIC X(51) FROM MSJ-PAGADOR.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ESPEC-SIN-SALDO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 39 VALUE "-".
+            02 LINE 4 COL 41 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 13 COL 16 VALUE
+                 "Lo sentimos mucho, pero el saldo es insuficiente".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-RECARGA-MOVIL REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 29 VALUE "Recarga de movil" UNDERLINE.
+            02 LINE 9 COL 16 VALUE "Numero de telefono a recargar: ".
+            02 LINE 9 COL 48 PIC X(9) USING TFNO-RECARGA UNDERLINE FULL.
+            02 LINE 11 COL 3 VALUE "Num".
+            02 LINE 11 COL 9 VALUE "Operador".
+            02 LINE 11 COL 30 VALUE "Importe".
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-RECARGA HIGHLIGHT.
+            02 LINE 21 COL 16 VALUE "Indique el numero de operador: ".
+            02 LINE 21 COL 48 PIC 9 USING SELECCION-OPERADORA FULL.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONFIRMAR-RECARGA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 29 VALUE "Recarga de movil" UNDERLINE.
+            02 LINE 12 COL 17
+               VALUE "Va a recargar          EUR al telefono".
+            02 LINE 12 COL 29 PIC ZZ9.99 FROM IMPORTE-RECARGA.
+            02 LINE 12 COL 56 PIC X(9) FROM TFNO-RECARGA.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-RECARGA-CONFIRMADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 29 VALUE "Recarga de movil" UNDERLINE.
+            02 LINE 12 COL 21 VALUE "Recarga realizada correctamente!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-RECARGA-SIN-SALDO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 29 VALUE "Recarga de movil" UNDERLINE.
+            02 LINE 13 COL 16 VALUE
+                 "Lo sentimos mucho, pero el saldo es insuficiente".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONTRATAR-CUENTA REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 24 VALUE "Contratar nueva cuenta" UNDERLINE.
+            02 LINE 9 COL 12
+               VALUE "Se le asignara la cuenta numero:".
+            02 LINE 9 COL 46 PIC X(24) FROM NUEVA-CUENTA-WS.
+            02 LINE 12 COL 9 VALUE "Importe del ingreso de apertura:    .  ".
+            02 LINE 12 COL 44 PIC 9(7) USING EUROS-APERTURA UNDERLINE
+               BLANK WHEN ZERO.
+            02 LINE 12 COL 52 PIC 99 USING CENT-APERTURA UNDERLINE FULL.
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-CONTRATAR HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONFIRMAR-CONTRATACION.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 24 VALUE "Contratar nueva cuenta" UNDERLINE.
+            02 LINE 12 COL 10
+               VALUE "Va a abrir la cuenta                     con un".
+            02 LINE 12 COL 29 PIC X(24) FROM NUEVA-CUENTA-WS.
+            02 LINE 13 COL 10 VALUE "ingreso de apertura de          EUR".
+            02 LINE 13 COL 34 PIC ZZZZZ9.99 FROM IMPORTE-APERTURA.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CUENTA-CONTRATADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 24 VALUE "Contratar nueva cuenta" UNDERLINE.
+            02 LINE 12 COL 16 VALUE "Cuenta contratada correctamente!".
+            02 LINE 14 COL 16 VALUE "Numero de cuenta:".
+            02 LINE 14 COL 35 PIC X(24) FROM NUEVA-CUENTA-WS.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ERROR-CONTRATAR-CUENTA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 24 VALUE "Contratar nueva cuenta" UNDERLINE.
+            02 LINE 13 COL 16 PIC X(47) FROM ERROR-CONTRATAR HIGHLIGHT.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CANCELAR-DESTINO REQUIRED AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 27 VALUE "Cancelar cuenta" UNDERLINE.
+            02 LINE 9 COL 14
+               VALUE "La cuenta tiene un saldo de          EUR que".
+            02 LINE 9 COL 37 PIC ZZZZZ9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 10 COL 14
+               VALUE "debe traspasar a otra de sus cuentas antes".
+            02 LINE 11 COL 14 VALUE "de poder cancelarla.".
+            02 LINE 14 COL 10 VALUE "Cuenta destino: ".
+            02 LINE 14 COL 27 PIC X(24) USING CUENTA-DESTINO UNDERLINE FULL.
+            02 LINE 20 COL 16 PIC X(47) FROM ERROR-CANCELAR HIGHLIGHT.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONFIRMAR-CANCELAR.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 27 VALUE "Cancelar cuenta" UNDERLINE.
+            02 LINE 12 COL 10 VALUE "Va a cancelar la cuenta".
+            02 LINE 12 COL 35 PIC X(24) FROM CUENTA-SELECCIONADA.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 46 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CUENTA-CANCELADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 27 VALUE "Cancelar cuenta" UNDERLINE.
+            02 LINE 12 COL 19 VALUE "Cuenta cancelada correctamente!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ERROR-CANCELAR-CUENTA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 27 VALUE "Cancelar cuenta" UNDERLINE.
+            02 LINE 13 COL 16 PIC X(47) FROM ERROR-CANCELAR HIGHLIGHT.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-LISTA-ESPERA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 13 COL 14 PIC X(51) FROM MSJ-LISTA-ESPERA.
+            02 LINE 15 COL 10
+               VALUE "Desea apuntarse a la lista de espera?".
+            02 LINE 23 COL 17 VALUE "Esc - No".
+            02 LINE 23 COL 47 VALUE "Enter - Apuntarme".
+
+         01 PANTALLA-PREGUNTA-GRUPO AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 12 COL 12
+               VALUE "Desea pagar cada entrada con una tarjeta distinta".
+            02 LINE 13 COL 12 VALUE "(compra en grupo)? (S/N):".
+            02 LINE 13 COL 39 PIC X USING GRUPO-COMPRA UNDERLINE.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-COMPRAR-ENTRADAS
+                HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-CANJE-PUNTOS AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 11 COL 12 VALUE "Dispone de       puntos de fidelizacion".
+            02 LINE 11 COL 22 PIC ZZZZZZ9 FROM PUNTOS-DISPONIBLES-WS.
+            02 LINE 13 COL 12 VALUE "Desea canjear puntos en esta compra?".
+            02 LINE 13 COL 50 PIC X USING CANJE-PUNTOS UNDERLINE.
+            02 LINE 14 COL 12 VALUE "Cuantos puntos desea canjear?".
+            02 LINE 14 COL 43 PIC 9(7) USING PUNTOS-A-CANJEAR
+                UNDERLINE FULL.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-COMPRAR-ENTRADAS
+                HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-DATOS-PAGADOR AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 19 VALUE "Compra en grupo: pago por entrada"
+                UNDERLINE.
+            02 LINE 10 COL 16 VALUE "Entrada '   ' de '   ':".
+            02 LINE 10 COL 25 PIC 99 USING I-PAGADOR BLANK WHEN ZERO.
+            02 LINE 10 COL 35 PIC 9(3) USING NUM-ENTRADAS
+                BLANK WHEN ZERO.
+            02 LINE 13 COL 19 VALUE "Precio de esta entrada:      EUR".
+            02 LINE 13 COL 46 PIC ---9.99 FROM ESPEC-PRECIO-ENTRADA.
+            02 LINE 16 COL 19 VALUE "Tarjeta: ".
+            02 LINE 16 COL 29 PIC 9(10) USING PAGADOR-TARJ-WS
+                UNDERLINE BLANK WHEN ZERO.
+            02 LINE 18 COL 19 VALUE "PIN: ".
+            02 LINE 18 COL 29 PIC 9(4) USING PAGADOR-PIN-WS SECURE
+                BLANK WHEN ZERO.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-PAGADOR HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar compra".
+            02 LINE 24 COL 48 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CONFIRMAR-COMPRA-GRUPO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 12 COL 18 VALUE "Vas a comprar     entradas ".
+            02 LINE 12 COL 32 PIC ZZ9 FROM NUM-ENTRADAS.
+            02 LINE 12 COL 45 VALUE "para el ".
+            02 LINE 12 COL 53 PIC X(10) FROM ESPEC-FECHA.
+            02 LINE 14 COL 22 VALUE "del espectaculo ".
+            02 LINE 14 COL 38 PIC X(20) FROM ESPEC-NOMBRE.
+            02 LINE 17 COL 18 VALUE "Precio total:         EUR, repartido".
+            02 LINE 17 COL 32 PIC ---9.99 FROM COSTE-TOTAL-ENTRADAS.
+            02 LINE 18 COL 18 VALUE "en     tarjetas distintas".
+            02 LINE 18 COL 22 PIC ZZ9 FROM NUM-ENTRADAS.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CONFIRMAR-COMPRA-ENT.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 12 COL 18 VALUE "Vas a comprar     entradas ".
+            02 LINE 12 COL 32 PIC ZZ9 FROM NUM-ENTRADAS.
+            02 LINE 12 COL 45 VALUE "para el ".
+            02 LINE 12 COL 53 PIC X(10) FROM ESPEC-FECHA.
+            02 LINE 14 COL 22 VALUE "del espectaculo ".
+            02 LINE 14 COL 38 PIC X(20) FROM ESPEC-NOMBRE.
+            02 LINE 17 COL 27 VALUE "Precio total:         EUR".
+            02 LINE 17 COL 41 PIC ---9.99 FROM COSTE-TOTAL-ENTRADAS.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-ANULAR-ENTRADAS AUTO REQUIRED.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 19 VALUE "Anulacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 11 COL 12
+               VALUE "Indique la fecha en que realizo la compra:".
+            02 LINE 13 COL 19 VALUE "Fecha:   /  /    ".
+            02 LINE 13 COL 26 PIC 99 USING ANUL-DD UNDERLINE FULL.
+            02 LINE 13 COL 29 PIC 99 USING ANUL-MM UNDERLINE FULL.
+            02 LINE 13 COL 32 PIC 9999 USING ANUL-AA UNDERLINE FULL.
+            02 LINE 22 COL 14 PIC X(51) FROM MSJ-ANULAR HIGHLIGHT.
+            02 LINE 24 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 24 COL 48 VALUE "Enter - Continuar".
+
+         01 PANTALLA-CONFIRMAR-ANULAR.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 19 VALUE "Anulacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 12 COL 14 VALUE "Vas a anular     entradas ".
+            02 LINE 12 COL 28 PIC ZZ9 FROM ANUL-NUM-ENTRADAS.
+            02 LINE 12 COL 41 VALUE "del espectaculo ".
+            02 LINE 12 COL 57 PIC X(20) FROM ESPEC-NOMBRE.
+            02 LINE 17 COL 22 VALUE "Se le abonaran:         EUR".
+            02 LINE 17 COL 38 PIC -------9.99 FROM ANUL-IMPORTE.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-ENTRADAS-ANULADAS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 7 COL 19 VALUE "Anulacion de compra de entradas"
+                UNDERLINE.
+            02 LINE 13 COL 20 VALUE "Las entradas han sido anuladas".
+            02 LINE 15 COL 19
+               VALUE "El saldo resultante es de              EUR".
+            02 LINE 15 COL 45 PIC --------9.99 FROM SALDO-SELECCIONADO.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-SIN-ESPECTACULOS.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 8 COL 23 VALUE "Compra de entradas de espectaculos"
+                UNDERLINE.
+            02 LINE 13 COL 34 VALUE "Lo sentimos!".
+            02 LINE 14 COL 16 VALUE "En este momento no hay ".
+            02 LINE 14 COL 39 VALUE "espectaculos en cartelera".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-CAMBIAR-CLAVE REQUIRED FULL AUTO.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
+            02 LINE 12 COL 24 VALUE "Introduzca la clave actual: ".
+            02 LINE 12 COL 52 PIC 9(4) USING CLAVE-ACTUAL SECURE
+                BLANK WHEN ZERO.
+            02 LINE 13 COL 25 VALUE "Introduzca la nueva clave: ".
+            02 LINE 13 COL 52 PIC 9(4) USING CLAVE-NUEVA SECURE
+                BLANK WHEN ZERO.
+            02 LINE 14 COL 29 VALUE "Repita la nueva clave: ".
+            02 LINE 14 COL 52 PIC 9(4) USING CLAVE-NUEVA-2 SECURE
+            	BLANK WHEN ZERO.
+            02 LINE 23 COL 17 VALUE "Esc - Cancelar".
+            02 LINE 23 COL 47 VALUE "Enter - Confirmar".
+
+         01 PANTALLA-CLAVE-CAMBIADA.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
+            02 LINE 12 COL 19
+               VALUE "La clave se ha actualizado correctamente!".
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+         01 PANTALLA-ERROR-CAMBIO-CLAVE.
+            02 BLANK SCREEN.
+            02 LINE 3 COL 26 PIC X(32) FROM IDI-TITULO-CAJERO.
+            02 LINE 4 COL 30 PIC X(10) FROM FECHAF.
+            02 LINE 4 COL 41 VALUE "-".
+            02 LINE 4 COL 43 PIC X(8) FROM HORAF.
+            02 LINE 9 COL 28 VALUE "Cambio de clave personal" UNDERLINE.
+            02 LINE 13 COL 22 PIC X(41) FROM MSJ-ERROR-CCLAVE.
+            02 LINE 15 COL 30 PIC X(19) FROM MSJ-INTENTOS.
+            02 LINE 23 COL 32 VALUE "Enter - Aceptar".
+
+
+        PROCEDURE DIVISION.
+        SPECIAL-CHARACTERS.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+
+           PERFORM RECUPERAR-WAL-ARRANQUE THRU FIN-RECUPERAR-WAL-ARRANQUE.
+
+         INICIO.
+            PERFORM OBTENER-FECHA.
+            PERFORM CARGAR-PARAMETROS.
+            PERFORM CARGAR-MENSAJES-BIENVENIDA THRU FIN-CARGAR-MENSAJES-BIENVENIDA.
+            PERFORM SELECCIONAR-MENSAJE-BIENVENIDA.
+            IF IDI-TITULO-CAJERO = SPACES
+              PERFORM CARGAR-IDIOMA.
+			DISPLAY PANTALLA-BIENVENIDA.
+			ACCEPT TECLA LINE 25 COLUMN 1 WITH TIME-OUT MILIS-CICLO-MENSAJE-WS.
+			IF COB-CRT-STATUS = 2005
+			  STOP RUN
+			ELSE
+			 IF COB-CRT-STATUS NOT = 0
+			   PERFORM AVANZAR-MENSAJE-BIENVENIDA
+			   GO TO INICIO.
+
+           IF TECLA = "R" OR TECLA = "r"
+             GO TO RETIRADA-SIN-TARJETA.
+
+           IF TECLA = "M" OR TECLA = "m"
+             PERFORM ALTERNAR-MODO-ACCESIBLE
+             GO TO INICIO.
+
+           IF TECLA = "I" OR TECLA = "i"
+             PERFORM ALTERNAR-IDIOMA
+             GO TO INICIO.
+
+         LOGIN.
+           IF MODO-ACCESIBLE = "S"
+             GO TO LOGIN-ACC.
+
+			DISPLAY PANTALLA-ACCESO-SISTEMA.
+			ACCEPT PANTALLA-ACCESO-SISTEMA
+			    WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+			IF COB-CRT-STATUS = 8001
+			  MOVE 2005 TO COB-CRT-STATUS.
+			IF COB-CRT-STATUS = 2005
+			  PERFORM RESTAURAR-CAMPOS-ACCESO
+		        GO TO INICIO.
+           GO TO LOGIN-COMUN.
+
+         LOGIN-ACC.
+           DISPLAY PANTALLA-ACCESO-SISTEMA-ACC.
+           MOVE "Numero de tarjeta y clave, por favor"
+               TO AVISO-VOZ-TEXTO-WS.
+           PERFORM GUARDAR-AVISO-VOZ.
+           ACCEPT PANTALLA-ACCESO-SISTEMA-ACC
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ACCESO
+             GO TO INICIO.
+
+         LOGIN-COMUN.
+		    PERFORM LEER-TECLA.
+			IF COB-CRT-STATUS = 2005	  
+			  GO TO INICIO 
+			ELSE
+			 IF COB-CRT-STATUS NOT = 0
+			   MOVE 0 TO PIN
+			   GO TO LOGIN.
+			    	  
+			PERFORM COMPROBAR-ACCESO.
+			IF NUM-INTENTOS-ACC > 0
+	 	      IF NUM-INTENTOS-ACC >= MAX-INTENTOS
+                PERFORM RESTAURAR-CAMPOS-ACCESO
+                GO TO BLOQUEO-TARJETA
+              ELSE
+                COMPUTE INTENTOS-RESTANTES-ACC =
+                          MAX-INTENTOS - NUM-INTENTOS-ACC
+                STRING "Clave incorrecta, quedan "
+                       DELIMITED BY SIZE
+                       INTENTOS-RESTANTES-ACC DELIMITED BY SIZE
+                       " intentos" DELIMITED BY SIZE
+                       INTO MSJ-INTENTOS-ACC
+                GO TO ERROR-CLAVE.
+         IF ES-TARJETA-SECUNDARIA = "S"
+           PERFORM OBTENER-CUENTA-SECUNDARIA
+         ELSE
+           PERFORM MOSTRAR-PANTALLA-SELECCION-CUENTA.
+
+         MENU-OPCIONES.
+            PERFORM RESTAURAR-CAMPOS-ACCESO.
+            DISPLAY PANTALLA-MENU-PRINCIPAL.
+			PERFORM LEER-TECLA.
+
+			IF COB-CRT-STATUS = 2005
+			  MOVE 0 TO NUM-ERRORES-CNUEVA
+		      MOVE 0 TO NUM-ERRORES-CACTUAL
+			  GO TO INICIO 
+			ELSE
+			  IF TECLA = 1
+			    GO TO CONSULTAR-SALDO
+			  ELSE
+			    IF TECLA = 2
+				  GO TO CONSULTAR-MOVS
+			    ELSE
+				  IF TECLA = 3
+			        GO TO RETIRAR-EFECTIVO
+				  ELSE
+				    IF TECLA = 4
+                      GO TO INGRESAR-EFECTIVO
+                    ELSE
+                      IF TECLA = 5
+                        GO TO HACER-TRANSFERENCIA
+                      ELSE
+                        IF TECLA = 6
+                          GO TO COMPRAR-ENTRADAS
+                        ELSE
+                          IF TECLA = 7
+                            GO TO CAMBIAR-CLAVE
+                          ELSE
+                            IF TECLA = 8
+                              GO TO MINI-EXTRACTO
+                            ELSE
+                              IF TECLA = 9
+                                GO TO ORDENAR-TRANSF-PERIODICA
+                              ELSE
+                                IF TECLA = 0
+                                  GO TO ANULAR-ENTRADAS
+                                ELSE
+                                  IF TECLA = "E" OR TECLA = "e"
+                                    GO TO GENERAR-EXTRACTO
+                                  ELSE
+                                    IF TECLA = "A" OR TECLA = "a"
+                                      GO TO CONSULTAR-MOVS-ARCHIVADOS
+                                    ELSE
+                                      IF TECLA = "B" OR TECLA = "b"
+                                        GO TO RECARGAR-MOVIL
+                                      ELSE
+                                        IF TECLA = "C" OR TECLA = "c"
+                                          GO TO CONTRATAR-CUENTA
+                                        ELSE
+                                          IF TECLA = "D" OR TECLA = "d"
+                                            GO TO CANCELAR-CUENTA
+                                          ELSE
+                                            GO TO MENU-OPCIONES.
+
+*> Procedimiento mostrar-pantalla-seleccion-cuenta
+       MOSTRAR-PANTALLA-SELECCION-CUENTA.
+           PERFORM LEER-SALDOS-CUENTAS.
+		   DISPLAY PANTALLA-SELECCION-CUENTA.
+           ACCEPT PANTALLA-SELECCION-CUENTA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+               MOVE 2005 TO COB-CRT-STATUS.
+           IF COB-CRT-STATUS = 2005
+               PERFORM RESTAURAR-CAMPOS-ACCESO
+               GO TO LOGIN.
+           PERFORM OBTENER-CUENTA-SALDO-A-USAR.       
+
+
+
+
+
+*> Procedimiento obtener saldos y cuentas
+       LEER-SALDOS-CUENTAS.
+           MOVE 1 TO K. 
+           OPEN INPUT USERFILE.
+
+           MOVE USER-NUM-CUENTA(1) TO WS-USER-NUM-CUENTA(1).
+           MOVE USER-SALDO(1) TO WS-USER-SALDO(1).
+           MOVE USER-MONEDA(1) TO WS-USER-MONEDA(1).
+
+           MOVE USER-NUM-CUENTA(2) TO WS-USER-NUM-CUENTA(2).
+           MOVE USER-SALDO(2) TO WS-USER-SALDO(2).
+           MOVE USER-MONEDA(2) TO WS-USER-MONEDA(2).
+
+           MOVE USER-NUM-CUENTA(3) TO WS-USER-NUM-CUENTA(3).
+           MOVE USER-SALDO(3) TO WS-USER-SALDO(3).
+           MOVE USER-MONEDA(3) TO WS-USER-MONEDA(3).
+
+          CLOSE USERFILE.
+
+
+       
+
+
+
+*> Procedimiento que resuelve la cuenta compartida de una tarjeta
+*> secundaria sin pasar por la pantalla de seleccion de cuenta
+       OBTENER-CUENTA-SECUNDARIA.
+           PERFORM LEER-SALDOS-CUENTAS.
+           MOVE 1 TO SELECCION-CUENTA.
+           PERFORM BUSCAR-CUENTA-SECUNDARIA UNTIL
+               SELECCION-CUENTA > 3 OR
+               WS-USER-NUM-CUENTA(SELECCION-CUENTA) = CUENTA-SECUNDARIA-PERMITIDA.
+           IF SELECCION-CUENTA > 3
+               PERFORM RESTAURAR-CAMPOS-ACCESO
+               GO TO ERROR-USUARIO
+           ELSE
+               MOVE WS-USER-NUM-CUENTA(SELECCION-CUENTA) TO CUENTA-SELECCIONADA
+               MOVE WS-USER-SALDO(SELECCION-CUENTA) TO SALDO-SELECCIONADO
+               MOVE WS-USER-MONEDA(SELECCION-CUENTA) TO MONEDA-SELECCIONADA.
+
+       BUSCAR-CUENTA-SECUNDARIA.
+           IF WS-USER-NUM-CUENTA(SELECCION-CUENTA) NOT = CUENTA-SECUNDARIA-PERMITIDA
+               ADD 1 TO SELECCION-CUENTA.
+
+*> Procedimiento obtener cuenta a usar por el usuario
+       OBTENER-CUENTA-SALDO-A-USAR.
+           IF SELECCION-CUENTA > 3
+               PERFORM MOSTRAR-ERROR-SELECCION-CUENTA
+           ELSE
+               IF WS-USER-NUM-CUENTA(SELECCION-CUENTA) = CUENTA-VACIA
+                   PERFORM MOSTRAR-ERROR-SELECCION-CUENTA
+               ELSE
+                  MOVE WS-USER-NUM-CUENTA(SELECCION-CUENTA) TO CUENTA-SELECCIONADA
+                  MOVE WS-USER-SALDO(SELECCION-CUENTA) TO SALDO-SELECCIONADO
+                  MOVE WS-USER-MONEDA(SELECCION-CUENTA) TO MONEDA-SELECCIONADA.
+
+*> Procedimiento mostrar-error-seleccion-cuenta
+       MOSTRAR-ERROR-SELECCION-CUENTA.
+           DISPLAY PANTALLA-ERROR-SELECCION.
+           PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS = 0
+               MOVE ' ' TO SELECCION-CUENTA
+               PERFORM MOSTRAR-PANTALLA-SELECCION-CUENTA.
+
+
+*> Procedimiento obtener-fecha
+       OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE TO FECHA.
+           MOVE CORR FECHA TO FECHAF.
+           ACCEPT HORA FROM TIME.
+           MOVE CORR HORA TO HORAF.
+
+*> Procedimiento carga-parametros: lee el numero maximo de intentos
+*> de PIN y las horas de autodesbloqueo desde PARAMS.DAT; si el
+*> fichero no existe todavia se usan los valores por defecto
+       CARGAR-PARAMETROS.
+           MOVE 3 TO MAX-INTENTOS.
+           MOVE 24 TO HORAS-DESBLOQUEO.
+           MOVE 3000 TO UMBRAL-TRANSF-FRAUDE.
+           MOVE 60000 TO MILIS-TIMEOUT-SESION-WS.
+           OPEN INPUT PARAMFILE.
+           IF FSP = "35"
+             CONTINUE
+           ELSE
+             READ PARAMFILE
+               AT END CONTINUE
+               NOT AT END
+                 MOVE PARAM-MAX-INTENTOS TO MAX-INTENTOS
+                 MOVE PARAM-HORAS-DESBLOQUEO TO HORAS-DESBLOQUEO
+                 MOVE PARAM-UMBRAL-TRANSF TO UMBRAL-TRANSF-FRAUDE
+                 IF PARAM-MILIS-TIMEOUT-SESION > 0
+                   MOVE PARAM-MILIS-TIMEOUT-SESION TO MILIS-TIMEOUT-SESION-WS.
+           CLOSE PARAMFILE.
+
+*> Procedimiento cargar-mensajes-bienvenida: recarga en
+*> TABLA-MENSAJES-WS los mensajes promocionales de MENSAJES.DAT, hasta
+*> un maximo de 20, para que el texto de la pantalla de bienvenida
+*> pueda cambiar sin recompilar el cajero
+       CARGAR-MENSAJES-BIENVENIDA.
+           MOVE 0 TO NUM-MENSAJES-WS.
+           OPEN INPUT MENSAJESFILE.
+           IF FSJ = "35"
+             GO TO FIN-CARGAR-MENSAJES-BIENVENIDA.
+
+         LEER-UN-MENSAJE-BIENVENIDA.
+           READ MENSAJESFILE NEXT RECORD
+             AT END GO TO CERRAR-CARGAR-MENSAJES-BIENVENIDA.
+           IF NUM-MENSAJES-WS < 20
+             ADD 1 TO NUM-MENSAJES-WS
+             MOVE MSJ-TEXTO-BIENVENIDA TO MENSAJE-TABLA-WS(NUM-MENSAJES-WS).
+           GO TO LEER-UN-MENSAJE-BIENVENIDA.
+
+         CERRAR-CARGAR-MENSAJES-BIENVENIDA.
+           CLOSE MENSAJESFILE.
+       FIN-CARGAR-MENSAJES-BIENVENIDA.
+           EXIT.
+
+*> Procedimiento seleccionar-mensaje-bienvenida: deja en
+*> TEXTO-BIENVENIDA-WS el mensaje que toca mostrar segun
+*> MENSAJE-ACTUAL-WS, o blanco si no hay ninguno cargado
+       SELECCIONAR-MENSAJE-BIENVENIDA.
+           IF NUM-MENSAJES-WS = 0
+             MOVE SPACES TO TEXTO-BIENVENIDA-WS
+           ELSE
+             IF MENSAJE-ACTUAL-WS > NUM-MENSAJES-WS
+               MOVE 1 TO MENSAJE-ACTUAL-WS.
+           IF NUM-MENSAJES-WS > 0
+             MOVE MENSAJE-TABLA-WS(MENSAJE-ACTUAL-WS) TO TEXTO-BIENVENIDA-WS.
+
+*> Procedimiento avanzar-mensaje-bienvenida: pasa al siguiente mensaje
+*> de la tabla cuando el cajero lleva MILIS-CICLO-MENSAJE-WS inactivo
+       AVANZAR-MENSAJE-BIENVENIDA.
+           ADD 1 TO MENSAJE-ACTUAL-WS.
+           IF MENSAJE-ACTUAL-WS > NUM-MENSAJES-WS
+             MOVE 1 TO MENSAJE-ACTUAL-WS.
+
+*> Procedimiento leer-tecla: espera una tecla con el tope de
+*> inactividad de la sesion; un TIME-OUT se trata exactamente igual
+*> que la tecla Esc, asi que cada uno de los muchos llamadores de
+*> LEER-TECLA cancela la operacion en curso sin cambios adicionales
+       LEER-TECLA.
+           ACCEPT TECLA LINE 25 COLUMN 1
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+
+
+*> Procedimiento restaurar-campos-acceso
+       RESTAURAR-CAMPOS-ACCESO.
+           MOVE 0 TO PIN.
+           MOVE 0 TO NUM-TARJETA.
+           MOVE 0 TO ULT-RETIRADA-CANTIDAD-WS.
+           MOVE 0 TO ULT-RETIRADA-SEGUNDOS-WS.
+           MOVE 0 TO ULT-INGRESO-CANTIDAD-WS.
+           MOVE 0 TO ULT-INGRESO-SEGUNDOS-WS.
+           MOVE 0 TO ULT-TRANSF-CANTIDAD-WS.
+           MOVE 0 TO ULT-TRANSF-SEGUNDOS-WS.
+
+*> Procedimiento alternar-modo-accesible: conmuta el interruptor de
+*> modo accesible leido desde PANTALLA-BIENVENIDA. Queda activo hasta
+*> que se vuelva a pulsar M, igual que un interruptor fisico del cajero
+       ALTERNAR-MODO-ACCESIBLE.
+           IF MODO-ACCESIBLE = "S"
+             MOVE "N" TO MODO-ACCESIBLE
+             MOVE "DESACTIVADO" TO MSJ-MODO-ACCESIBLE
+           ELSE
+             MOVE "S" TO MODO-ACCESIBLE
+             MOVE "ACTIVADO" TO MSJ-MODO-ACCESIBLE.
+
+*> Procedimiento guardar-aviso-voz: en modo accesible, deja en
+*> AVISOSVOZ.DAT el texto (depositado de antemano en AVISO-VOZ-TEXTO-WS
+*> por el procedimiento que muestra la pantalla) que un añadido de
+*> texto a voz leeria en alto junto con esa pantalla (modelado sobre
+*> EMITIR-RECIBO, que tambien abre su fichero en modo EXTEND)
+       GUARDAR-AVISO-VOZ.
+           OPEN EXTEND AVISOSVOZFILE.
+           MOVE AVISO-VOZ-TEXTO-WS TO AVISO-VOZ-TEXTO.
+           WRITE REG-AVISO-VOZ.
+           CLOSE AVISOSVOZFILE.
+
+*> Procedimiento alternar-idioma: conmuta IDIOMA-ACTUAL en el ciclo
+*> ES -> EN -> CA -> EU -> ES cada vez que se pulsa la tecla I en
+*> PANTALLA-BIENVENIDA, y recarga los textos de pantalla en el
+*> nuevo idioma
+       ALTERNAR-IDIOMA.
+           IF IDIOMA-ACTUAL = "ES"
+             MOVE "EN" TO IDIOMA-ACTUAL
+             MOVE "ENGLISH" TO MSJ-IDIOMA-ACTUAL
+           ELSE
+             IF IDIOMA-ACTUAL = "EN"
+               MOVE "CA" TO IDIOMA-ACTUAL
+               MOVE "CATALA" TO MSJ-IDIOMA-ACTUAL
+             ELSE
+               IF IDIOMA-ACTUAL = "CA"
+                 MOVE "EU" TO IDIOMA-ACTUAL
+                 MOVE "EUSKARA" TO MSJ-IDIOMA-ACTUAL
+               ELSE
+                 MOVE "ES" TO IDIOMA-ACTUAL
+                 MOVE "ESPANOL" TO MSJ-IDIOMA-ACTUAL.
+           PERFORM CARGAR-IDIOMA.
+
+*> Procedimiento cargar-idioma: vuelca en TEXTOS-IDIOMA-WS, desde
+*> IDIOMAS.DAT, el texto de cada literal de pantalla en el idioma
+*> indicado por IDIOMA-ACTUAL. Si IDIOMAS.DAT no tiene fila para una
+*> clave (p.ej. la instalacion todavia no ha cargado ese idioma) el
+*> campo conserva el texto que ya tuviera
+       CARGAR-IDIOMA.
+           OPEN INPUT IDIOMASFILE.
+           MOVE "TITULO-CAJERO" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-TITULO-CAJERO.
+           MOVE "BIENVENIDO" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-BIENVENIDO.
+           MOVE "INTRO-TARJETA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-INTRO-TARJETA.
+           MOVE "OPC-RETIRO-SIN-TARJ" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-RETIRO-SIN-TARJ.
+           MOVE "OPC-MODO-ACCESIBLE" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-MODO-ACCESIBLE.
+           MOVE "ENTER-ACEPTAR" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-ENTER-ACEPTAR.
+           MOVE "NUMERO-TARJETA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-NUMERO-TARJETA.
+           MOVE "CLAVE-LABEL" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-CLAVE-LABEL.
+           MOVE "ESC-CANCELAR" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-ESC-CANCELAR.
+           MOVE "OPC-CONSULTAR-SALDO" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-CONSULTAR-SALDO.
+           MOVE "OPC-CONSULTAR-MOVS" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-CONSULTAR-MOVS.
+           MOVE "OPC-RETIRAR" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-RETIRAR.
+           MOVE "OPC-INGRESAR" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-INGRESAR.
+           MOVE "OPC-TRANSFERENCIA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-TRANSFERENCIA.
+           MOVE "OPC-ENTRADAS" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-ENTRADAS.
+           MOVE "OPC-CAMBIAR-CLAVE" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-CAMBIAR-CLAVE.
+           MOVE "OPC-MINI-EXTRACTO" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-MINI-EXTRACTO.
+           MOVE "OPC-TRANSF-PERIODICA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-TRANSF-PERIODICA.
+           MOVE "OPC-ANULAR-ENTRADAS" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-ANULAR-ENTRADAS.
+           MOVE "OPC-EXTRACTO" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-EXTRACTO.
+           MOVE "OPC-MOVS-ARCHIVADOS" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-MOVS-ARCHIVADOS.
+           MOVE "OPC-RECARGA-MOVIL" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-RECARGA-MOVIL.
+           MOVE "OPC-CONTRATAR-CTA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-CONTRATAR-CTA.
+           MOVE "OPC-CANCELAR-CTA" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-OPC-CANCELAR-CTA.
+           MOVE "ESC-SALIR" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-ESC-SALIR.
+           MOVE "CONSULTA-SALDO-TIT" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-CONSULTA-SALDO-TIT.
+           MOVE "PUNTOS-ACUM" TO IDI-LITERAL.
+           MOVE IDIOMA-ACTUAL TO IDI-IDIOMA.
+           READ IDIOMASFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE IDI-TEXTO TO IDI-PUNTOS-ACUM.
+           CLOSE IDIOMASFILE.
+
+*> Procedimiento comprobar-acceso
+       COMPROBAR-ACCESO.
+           MOVE "N" TO ES-TARJETA-SECUNDARIA.
+           MOVE NUM-TARJETA TO NUM-TARJETA-OPERAR.
+           OPEN INPUT USERFILE.
+           MOVE NUM-TARJETA TO USER-TARJ.
+           READ USERFILE INVALID KEY GO TO COMPROBAR-ACCESO-SECUNDARIA.
+           MOVE USER-PIN TO EXPECTED-PIN-ACCESO.
+           GO TO COMPROBAR-ACCESO-COMUN.
+
+*> Una tarjeta secundaria no tiene registro propio en USERFILE; se
+*> busca en SECUNDFILE y se resuelve la cuenta compartida a traves
+*> del puntero a la tarjeta y cuenta del titular.
+       COMPROBAR-ACCESO-SECUNDARIA.
+           CLOSE USERFILE.
+           OPEN INPUT SECUNDFILE.
+           MOVE NUM-TARJETA TO SECUND-TARJ.
+           READ SECUNDFILE INVALID KEY
+               CLOSE SECUNDFILE
+               GO TO COMPROBAR-TARJETA-INTERBANCARIA.
+           PERFORM COMPROBAR-AUTODESBLOQUEO-SECUNDARIA
+                        THRU FIN-COMPROBAR-AUTODESBLOQUEO-SECUNDARIA.
+           IF SECUND-BLOQUEADA = "1"
+             CLOSE SECUNDFILE
+             GO TO ERROR-TAJETA-BLOQUEADA.
+           MOVE SECUND-PIN TO EXPECTED-PIN-ACCESO.
+           MOVE SECUND-TARJ-TITULAR TO NUM-TARJETA-OPERAR.
+           MOVE SECUND-CUENTA-TITULAR TO CUENTA-SECUNDARIA-PERMITIDA.
+           MOVE "S" TO ES-TARJETA-SECUNDARIA.
+           CLOSE SECUNDFILE.
+
+           OPEN INPUT USERFILE.
+           MOVE NUM-TARJETA-OPERAR TO USER-TARJ.
+           READ USERFILE INVALID KEY GO TO ERROR-USUARIO.
+
+       COMPROBAR-ACCESO-COMUN.
+           PERFORM COMPROBAR-AUTODESBLOQUEO-USUARIO
+                        THRU FIN-COMPROBAR-AUTODESBLOQUEO-USUARIO.
+           IF USER-BLOQUEADA = "1"
+             CLOSE USERFILE
+             GO TO ERROR-TAJETA-BLOQUEADA.
+           PERFORM COMPROBAR-CADUCIDAD-TARJETA
+                        THRU FIN-COMPROBAR-CADUCIDAD-TARJETA.
+           IF TARJETA-CADUCADA = "S"
+             CLOSE USERFILE
+             GO TO ERROR-TARJETA-CADUCADA.
+
+           OPEN I-O LOGINFILE.
+           MOVE NUM-TARJETA TO LOGIN-TARJ.
+           READ LOGINFILE INVALID KEY
+             CLOSE USERFILE
+             CLOSE LOGINFILE
+             GO TO ERROR-USUARIO.
+           IF EXPECTED-PIN-ACCESO = PIN
+             MOVE 0 TO NUM-INTENTOS-ACC
+             MOVE 0 TO LOGIN-NUM-INTENTOS
+             REWRITE REG-LOGIN
+             MOVE NUM-TARJETA-OPERAR TO USER-TARJ
+             CLOSE USERFILE
+             CLOSE LOGINFILE
+           ELSE
+             MOVE LOGIN-NUM-INTENTOS TO NUM-INTENTOS-ACC
+             ADD 1 TO NUM-INTENTOS-ACC
+             MOVE NUM-INTENTOS-ACC TO LOGIN-NUM-INTENTOS
+             REWRITE REG-LOGIN
+             CLOSE USERFILE
+             CLOSE LOGINFILE.
+
+*> Procedimiento comprobar-autodesbloqueo-usuario: si la tarjeta
+*> titular lleva bloqueada mas de HORAS-DESBLOQUEO horas, la
+*> desbloquea automaticamente sin necesidad de acudir a una oficina.
+*> USERFILE debe estar abierto en modo INPUT con REG-USUARIO ya
+*> leido al entrar, y queda en ese mismo estado al salir.
+       COMPROBAR-AUTODESBLOQUEO-USUARIO.
+           IF USER-BLOQUEADA NOT = "1"
+             GO TO FIN-COMPROBAR-AUTODESBLOQUEO-USUARIO.
+           IF USER-BLOQUEO-AAAAMMDD = 0
+             GO TO FIN-COMPROBAR-AUTODESBLOQUEO-USUARIO.
+
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-COMP =
+                        (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                         + DD OF FECHA.
+           COMPUTE DIAS-DESDE-BLOQUEO =
+                     FUNCTION INTEGER-OF-DATE(FECHA-HOY-COMP) -
+                     FUNCTION INTEGER-OF-DATE(USER-BLOQUEO-AAAAMMDD).
+           COMPUTE SEGUNDOS-TRANSCURRIDOS =
+                     (DIAS-DESDE-BLOQUEO * 86400)
+                     + ((HH OF HORA * 3600) + (MM OF HORA * 60)
+                          + SS OF HORA)
+                     - ((USER-BLOQUEO-HH * 3600)
+                          + (USER-BLOQUEO-MM * 60) + USER-BLOQUEO-SS).
+           COMPUTE LIMITE-SEGUNDOS-DESBLOQUEO = HORAS-DESBLOQUEO * 3600.
+
+           IF SEGUNDOS-TRANSCURRIDOS >= LIMITE-SEGUNDOS-DESBLOQUEO
+             CLOSE USERFILE
+             OPEN I-O USERFILE
+             READ USERFILE
+             MOVE "0" TO USER-BLOQUEADA
+             MOVE 0 TO USER-BLOQUEO-AAAAMMDD
+             MOVE 0 TO USER-BLOQUEO-HH
+             MOVE 0 TO USER-BLOQUEO-MM
+             MOVE 0 TO USER-BLOQUEO-SS
+             REWRITE REG-USUARIO
+             CLOSE USERFILE
+             OPEN INPUT USERFILE
+             READ USERFILE
+             OPEN I-O LOGINFILE
+             MOVE NUM-TARJETA TO LOGIN-TARJ
+             READ LOGINFILE
+             MOVE 0 TO LOGIN-NUM-INTENTOS
+             REWRITE REG-LOGIN
+             CLOSE LOGINFILE.
+       FIN-COMPROBAR-AUTODESBLOQUEO-USUARIO.
+           EXIT.
+
+*> Procedimiento comprobar-caducidad-tarjeta: compara la fecha de hoy
+*> con USER-FECHA-CADUCIDAD. Una caducidad a cero se interpreta como
+*> "sin fecha de caducidad registrada" y nunca caduca. USERFILE debe
+*> estar abierto con REG-USUARIO ya leido al entrar, y queda en ese
+*> mismo estado al salir.
+       COMPROBAR-CADUCIDAD-TARJETA.
+           MOVE "N" TO TARJETA-CADUCADA.
+           IF USER-FECHA-CADUCIDAD = 0
+             GO TO FIN-COMPROBAR-CADUCIDAD-TARJETA.
+
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-COMP =
+                        (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                         + DD OF FECHA.
+           IF FECHA-HOY-COMP > USER-FECHA-CADUCIDAD
+             MOVE "S" TO TARJETA-CADUCADA.
+       FIN-COMPROBAR-CADUCIDAD-TARJETA.
+           EXIT.
+
+*> Procedimiento comprobar-autodesbloqueo-secundaria: version para
+*> tarjetas secundarias del desbloqueo automatico anterior.
+*> SECUNDFILE debe estar abierto en modo INPUT con REG-SECUNDARIA ya
+*> leido al entrar, y queda en ese mismo estado al salir.
+       COMPROBAR-AUTODESBLOQUEO-SECUNDARIA.
+           IF SECUND-BLOQUEADA NOT = "1"
+             GO TO FIN-COMPROBAR-AUTODESBLOQUEO-SECUNDARIA.
+           IF SECUND-BLOQUEO-AAAAMMDD = 0
+             GO TO FIN-COMPROBAR-AUTODESBLOQUEO-SECUNDARIA.
+
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-COMP =
+                        (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                         + DD OF FECHA.
+           COMPUTE DIAS-DESDE-BLOQUEO =
+                     FUNCTION INTEGER-OF-DATE(FECHA-HOY-COMP) -
+                     FUNCTION INTEGER-OF-DATE(SECUND-BLOQUEO-AAAAMMDD).
+           COMPUTE SEGUNDOS-TRANSCURRIDOS =
+                     (DIAS-DESDE-BLOQUEO * 86400)
+                     + ((HH OF HORA * 3600) + (MM OF HORA * 60)
+                          + SS OF HORA)
+                     - ((SECUND-BLOQUEO-HH * 3600)
+                          + (SECUND-BLOQUEO-MM * 60)
+                          + SECUND-BLOQUEO-SS).
+           COMPUTE LIMITE-SEGUNDOS-DESBLOQUEO = HORAS-DESBLOQUEO * 3600.
+
+           IF SEGUNDOS-TRANSCURRIDOS >= LIMITE-SEGUNDOS-DESBLOQUEO
+             CLOSE SECUNDFILE
+             OPEN I-O SECUNDFILE
+             MOVE NUM-TARJETA TO SECUND-TARJ
+             READ SECUNDFILE
+             MOVE "0" TO SECUND-BLOQUEADA
+             MOVE 0 TO SECUND-BLOQUEO-AAAAMMDD
+             MOVE 0 TO SECUND-BLOQUEO-HH
+             MOVE 0 TO SECUND-BLOQUEO-MM
+             MOVE 0 TO SECUND-BLOQUEO-SS
+             REWRITE REG-SECUNDARIA
+             CLOSE SECUNDFILE
+             OPEN INPUT SECUNDFILE
+             MOVE NUM-TARJETA TO SECUND-TARJ
+             READ SECUNDFILE
+             OPEN I-O LOGINFILE
+             MOVE NUM-TARJETA TO LOGIN-TARJ
+             READ LOGINFILE
+             MOVE 0 TO LOGIN-NUM-INTENTOS
+             REWRITE REG-LOGIN
+             CLOSE LOGINFILE.
+       FIN-COMPROBAR-AUTODESBLOQUEO-SECUNDARIA.
+           EXIT.
+
+*> Procedimiento error-tarjeta-bloqueada
+       ERROR-TAJETA-BLOQUEADA.
+           CLOSE USERFILE.
+           CLOSE LOGINFILE.
+
+         MUESTRA-MSJ-TARJETA-BLOQUEADA.
+	       DISPLAY PANTALLA-TARJETA-BLOQUEADA.
+		   PERFORM LEER-TECLA.
+			 IF COB-CRT-STATUS NOT = 0
+               GO TO MUESTRA-MSJ-TARJETA-BLOQUEADA
+             ELSE
+               IF TECLA = "R" OR TECLA = "r"
+                 GO TO RECUPERAR-TARJETA
+               ELSE
+                 PERFORM RESTAURAR-CAMPOS-ACCESO
+                 GO TO INICIO.
+
+*> Procedimiento error-tarjeta-caducada
+       ERROR-TARJETA-CADUCADA.
+           CLOSE USERFILE.
+
+         MUESTRA-MSJ-TARJETA-CADUCADA.
+           DISPLAY PANTALLA-TARJETA-CADUCADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-MSJ-TARJETA-CADUCADA.
+           PERFORM RESTAURAR-CAMPOS-ACCESO.
+           GO TO INICIO.
+
+*> Procedimiento recuperar-tarjeta: recuperacion de tarjeta bloqueada
+*> mediante pregunta/respuesta de seguridad, sin acudir a una oficina
+       RECUPERAR-TARJETA.
+           OPEN INPUT USERFILE.
+           MOVE NUM-TARJETA TO USER-TARJ.
+           READ USERFILE INVALID KEY GO TO ERROR-RECUPERAR-NO-EXISTE.
+           CLOSE USERFILE.
+
+         MOSTRAR-PANTALLA-RECUPERAR-TARJETA.
+           DISPLAY PANTALLA-RECUPERAR-TARJETA.
+
+         ESPERAR-DATOS-RECUPERAR-TARJETA.
+           ACCEPT PANTALLA-RECUPERAR-TARJETA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              PERFORM RESTAURAR-CAMPOS-ACCESO
+              GO TO INICIO.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ACCESO
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO ESPERAR-DATOS-RECUPERAR-TARJETA.
+
+           OPEN INPUT USERFILE.
+           MOVE NUM-TARJETA TO USER-TARJ.
+           READ USERFILE INVALID KEY GO TO ERROR-RECUPERAR-NO-EXISTE.
+           IF RESPUESTA-SEG-WS NOT = USER-RESPUESTA-SEG
+             CLOSE USERFILE
+             MOVE MSJ-ERROR-RESPUESTA-SEG TO ERROR-RECUPERAR-TARJETA
+             MOVE " " TO RESPUESTA-SEG-WS
+             GO TO MOSTRAR-PANTALLA-RECUPERAR-TARJETA.
+           CLOSE USERFILE.
+
+           OPEN I-O USERFILE.
+           MOVE NUM-TARJETA TO USER-TARJ.
+           READ USERFILE.
+           MOVE "0" TO USER-BLOQUEADA.
+           MOVE 0 TO USER-BLOQUEO-AAAAMMDD.
+           MOVE 0 TO USER-BLOQUEO-HH.
+           MOVE 0 TO USER-BLOQUEO-MM.
+           MOVE 0 TO USER-BLOQUEO-SS.
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           OPEN I-O LOGINFILE.
+           MOVE NUM-TARJETA TO LOGIN-TARJ.
+           READ LOGINFILE.
+           MOVE 0 TO LOGIN-NUM-INTENTOS.
+           REWRITE REG-LOGIN.
+           CLOSE LOGINFILE.
+
+           MOVE " " TO RESPUESTA-SEG-WS.
+           MOVE " " TO ERROR-RECUPERAR-TARJETA.
+
+         MUESTRA-TARJETA-RECUPERADA.
+           DISPLAY PANTALLA-TARJETA-RECUPERADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-TARJETA-RECUPERADA
+           ELSE
+             PERFORM RESTAURAR-CAMPOS-ACCESO
+             GO TO INICIO.
+
+*> Procedimiento auxiliar si la tarjeta ya no existe en USERFILE
+       ERROR-RECUPERAR-NO-EXISTE.
+           CLOSE USERFILE.
+           PERFORM RESTAURAR-CAMPOS-ACCESO.
+           GO TO INICIO.
+
+*> Procedimiento comprobar-tarjeta-interbancaria: ultimo recurso antes
+*> de rechazar una tarjeta que no tiene registro ni en USERFILE ni en
+*> SECUNDFILE. Se extrae el BIN (los 6 primeros digitos del numero de
+*> tarjeta) y se recorre REDINTERFILE, modelado sobre el recorrido
+*> secuencial de CARGAR-OPERADORAS, buscando la entidad cuyo rango de
+*> BIN lo cubra. Si no hay coincidencia (o el fichero todavia no
+*> existe) se conserva el rechazo generico de siempre; si la hay, la
+*> tarjeta se trata como ajena y pasa a RETIRADA-INTERBANCARIA en lugar
+*> de al menu habitual, ya que este cajero no tiene saldo ni clave
+*> propios de esas tarjetas
+       COMPROBAR-TARJETA-INTERBANCARIA.
+           MOVE "N" TO INTERBANCARIA-ENCONTRADA.
+           MOVE NUM-TARJETA(1:6) TO BIN-TARJETA-WS.
+           OPEN INPUT REDINTERFILE.
+           IF FSRI = "35"
+             GO TO ERROR-USUARIO.
+
+         LEER-REDINTERFILE.
+           READ REDINTERFILE NEXT RECORD
+             AT END GO TO CERRAR-REDINTERFILE.
+           IF BIN-TARJETA-WS >= RBI-BIN-INICIO
+                  AND BIN-TARJETA-WS <= RBI-BIN-FIN
+             MOVE "S" TO INTERBANCARIA-ENCONTRADA
+             MOVE RBI-BANCO-COD TO INTERBANC-BANCO-COD-WS
+             MOVE RBI-BANCO-NOMBRE TO INTERBANC-BANCO-NOMBRE-WS
+             MOVE RBI-RECARGO TO INTERBANC-RECARGO-WS
+             GO TO CERRAR-REDINTERFILE.
+           GO TO LEER-REDINTERFILE.
+
+         CERRAR-REDINTERFILE.
+           CLOSE REDINTERFILE.
+           IF INTERBANCARIA-ENCONTRADA NOT = "S"
+             GO TO ERROR-USUARIO.
+
+           GO TO RETIRADA-INTERBANCARIA.
+
+*> Procedimiento error-usuario
+       ERROR-USUARIO.
+           CLOSE USERFILE.
+           CLOSE LOGINFILE.
+           MOVE 0 TO NUM-INTENTOS-ACC.
+           MOVE 0 TO PIN.
+
+         MUESTRA-MENSAJE-ERROR-USUARIO.
+           DISPLAY PANTALLA-ERROR-USUARIO.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS = 13
+               GO TO LOGIN
+             ELSE
+               GO TO MUESTRA-MENSAJE-ERROR-USUARIO.
+
+*> Procedimiento error-clave
+       ERROR-CLAVE.
+         MUESTRA-MENSAJE-ERROR-ACCESO.
+           DISPLAY PANTALLA-ERROR-ACCESO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ACCESO
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS = 0
+               MOVE 0 TO PIN
+               GO TO LOGIN
+             ELSE
+               GO TO MUESTRA-MENSAJE-ERROR-ACCESO.
+
+*> Procedimiento bloqueo-tarjeta
+       BLOQUEO-TARJETA.
+           IF ES-TARJETA-SECUNDARIA = "S"
+             OPEN I-O SECUNDFILE
+             MOVE NUM-TARJETA TO SECUND-TARJ
+             READ SECUNDFILE
+           ELSE
+             OPEN I-O USERFILE
+             READ USERFILE.
+
+         MUESTRA-MSJ-BLOQUEO-TARJETA.
+           DISPLAY PANTALLA-BLOQUEO-TARJETA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-MSJ-BLOQUEO-TARJETA
+           ELSE
+             MOVE 0 TO NUM-INTENTOS-ACC
+             PERFORM OBTENER-FECHA
+             IF ES-TARJETA-SECUNDARIA = "S"
+               MOVE "1" TO SECUND-BLOQUEADA
+               COMPUTE SECUND-BLOQUEO-AAAAMMDD =
+                         (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                          + DD OF FECHA
+               MOVE HH OF HORA TO SECUND-BLOQUEO-HH
+               MOVE MM OF HORA TO SECUND-BLOQUEO-MM
+               MOVE SS OF HORA TO SECUND-BLOQUEO-SS
+               REWRITE REG-SECUNDARIA
+               MOVE SECUND-TARJ TO NOTIF-TARJ-WS
+               MOVE " " TO NOTIF-DNI-WS
+               MOVE " " TO NOTIF-TFNO-WS
+               MOVE "TARJETA-BLOQUEADA" TO NOTIF-TIPO-WS
+               MOVE "Tarjeta secundaria bloqueada por seguridad"
+                   TO NOTIF-DETALLE-WS
+               PERFORM GUARDAR-NOTIFICACION
+               CLOSE SECUNDFILE
+             ELSE
+               MOVE "1" TO USER-BLOQUEADA
+               COMPUTE USER-BLOQUEO-AAAAMMDD =
+                         (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                          + DD OF FECHA
+               MOVE HH OF HORA TO USER-BLOQUEO-HH
+               MOVE MM OF HORA TO USER-BLOQUEO-MM
+               MOVE SS OF HORA TO USER-BLOQUEO-SS
+               REWRITE REG-USUARIO
+               MOVE USER-TARJ TO NOTIF-TARJ-WS
+               MOVE USER-DNI TO NOTIF-DNI-WS
+               MOVE USER-TFNO TO NOTIF-TFNO-WS
+               MOVE "TARJETA-BLOQUEADA" TO NOTIF-TIPO-WS
+               MOVE "Tarjeta bloqueada por seguridad" TO NOTIF-DETALLE-WS
+               PERFORM GUARDAR-NOTIFICACION
+               CLOSE USERFILE
+             END-IF
+             GO TO INICIO.
+
+
+*> Procedimiento consultar-saldo
+       CONSULTAR-SALDO.
+           OPEN INPUT USERFILE.
+           READ USERFILE.
+
+         MUESTRA-SALDO.
+           IF MODO-ACCESIBLE = "S"
+             DISPLAY PANTALLA-CONSULTA-SALDO-ACC
+             MOVE "Su saldo actual se muestra en pantalla"
+                 TO AVISO-VOZ-TEXTO-WS
+             PERFORM GUARDAR-AVISO-VOZ
+           ELSE
+             DISPLAY PANTALLA-CONSULTA-SALDO.
+		   PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-SALDO.
+
+           CLOSE USERFILE.
+           GO TO MENU-OPCIONES.
+
+
+*> Procedimiento consultar-movimientos
+       CONSULTAR-MOVS.
+          MOSTRAR-PANTALLA-MOVS.
+		   DISPLAY PANTALLA-CONSULTA-MOVIMIENTOS.
+		   ACCEPT PANTALLA-CONSULTA-MOVIMIENTOS
+		       WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+		   IF COB-CRT-STATUS = 8001
+		     MOVE 2005 TO COB-CRT-STATUS.
+		     IF COB-CRT-STATUS = 2005
+		       PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
+		       MOVE " " TO MSJ-MOVS
+		       GO TO MENU-OPCIONES.		       
+		   
+		   PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+              PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
+		      MOVE " " TO MSJ-MOVS
+			  GO TO MENU-OPCIONES
+		   ELSE
+		      IF COB-CRT-STATUS NOT = 0
+				GO TO MOSTRAR-PANTALLA-MOVS
+			  ELSE
+				GO TO LEER-MOVIMIENTOS.
+
+*> Procedimiento leer-movimientos
+       LEER-MOVIMIENTOS.
+           COMPUTE CANTIDAD-INICIAL-MOV = (ICENT / 100) + IEUROS.
+           COMPUTE CANTIDAD-FINAL-MOV = (FCENT / 100) + FEUROS.
+
+           PERFORM COMPROBAR-FECHAS THRU FIN-COMPROBAR-FECHAS.
+           MOVE " " TO MSJ-MOVS.
+           PERFORM COMPROBAR-CANTIDADES THRU FIN-COMPROBAR-CANTIDADES.
+           MOVE " " TO MSJ-MOVS.
+           PERFORM COMPROBAR-TIPO-CONCEPTO THRU FIN-COMPROBAR-TIPO-CONCEPTO.
+           MOVE " " TO MSJ-MOVS.
+
+           IF CANTIDAD-INICIAL-MOV = 0
+             IF CANTIDAD-FINAL-MOV = 0
+               MOVE "NO" TO FILTRAR-POR-CANTIDAD.
+
+           IF DDI = 0
+             IF DDF = 0
+               IF MMI = 0
+                 IF MMF = 0
+                     MOVE "NO" TO FILTRAR-POR-FECHA.
+
+           IF TIPO-CONCEPTO-MOV = 0
+             MOVE "NO" TO FILTRAR-POR-CONCEPTO
+           ELSE
+             MOVE "SI" TO FILTRAR-POR-CONCEPTO.
+
+           IF FILTRAR-POR-CANTIDAD = "SI"
+             IF FILTRAR-POR-FECHA = "SI"
+               PERFORM BUSCAR-MOVS-FECHA-CANT
+                                THRU FIN-BUSCAR-MOVS-FECHA-CANT
+             ELSE
+               PERFORM BUSCAR-MOVS-POR-CANTIDAD
+                                THRU FIN-BUSCAR-MOVS-POR-CANTIDAD
+           ELSE
+             IF FILTRAR-POR-FECHA = "SI"
+               PERFORM BUSCAR-MOVS-POR-FECHA
+                                THRU FIN-BUSCAR-MOVS-POR-FECHA
+             ELSE
+               PERFORM BUSCAR-TODOS-MOVS THRU FIN-BUSCAR-TODOS-MOVS.
+
+           DIVIDE 8 INTO NUM-TOTAL-MOV GIVING
+                            TOTAL-PANTALLAS-MOV REMAINDER RESTO-MOV.
+           IF RESTO-MOV > 0
+             ADD 1 TO TOTAL-PANTALLAS-MOV.
+
+           IF NUM-TOTAL-MOV = 0
+             GO TO ERROR-MOSTRAR-MOVIMIENTOS.
+
+         MOSTRAR-PANTALLA-MOV.
+           COMPUTE NUM-ULTIMO-MOV = NUM-PANTALLA-MOV * 8.
+           COMPUTE NUM-PRIMER-MOV = NUM-ULTIMO-MOV - 7.
+
+           DISPLAY PANTALLA-MUESTRA-MOVIMIENTOS.
+           PERFORM UNTIL NUM-PRIMER-MOV > NUM-ULTIMO-MOV
+                        OR CONCEPTO-D(NUM-PRIMER-MOV) = "FIN"
+             ADD 1 TO LINEA-MOV
+             DISPLAY LINEA-DETALLE-MOV(NUM-PRIMER-MOV)
+               AT LINE NUMBER LINEA-MOV
+			 ADD 1 TO NUM-PRIMER-MOV
+	       END-PERFORM.
+           
+           PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS = 2005
+		     PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
+			 GO TO MENU-OPCIONES  
+		   ELSE
+		     IF COB-CRT-STATUS = 2003
+		       IF NUM-PANTALLA-MOV = 1
+				 MOVE 12 TO LINEA-MOV
+				 GO TO MOSTRAR-PANTALLA-MOV
+			   ELSE
+			     SUBTRACT 1 FROM NUM-PANTALLA-MOV
+				 MOVE 12 TO LINEA-MOV
+				 GO TO MOSTRAR-PANTALLA-MOV
+		     ELSE
+		       IF COB-CRT-STATUS = 2004
+		         IF NUM-PANTALLA-MOV = TOTAL-PANTALLAS-MOV
+				   MOVE 12 TO LINEA-MOV
+				   GO TO MOSTRAR-PANTALLA-MOV
+			     ELSE
+			       ADD 1 TO NUM-PANTALLA-MOV
+				   MOVE 12 TO LINEA-MOV
+				   GO TO MOSTRAR-PANTALLA-MOV
+			   ELSE
+			     MOVE 12 TO LINEA-MOV
+		         GO TO MOSTRAR-PANTALLA-MOV.
+       
+*> Procedimiento comprobar-fechas
+       COMPROBAR-FECHAS.
+           COMPUTE FECHA-INICIAL-MOV =
+                        (AAI * 10000) + (MMI * 100) + DDI.
+           COMPUTE FECHA-FINAL-MOV =
+                        (AAF * 10000) + (MMF * 100) + DDF.
+           IF FECHA-INICIAL-MOV > FECHA-FINAL-MOV
+             MOVE MSJ-ERROR-FECHAS-I-F TO MSJ-MOVS
+             GO TO ERROR-FECHA.
+
+
+           IF DDI >= 1 AND DDI <= 31 AND DDF >= 1 AND DDF <= 31
+                    AND MMI <= 12 AND MMI >= 1 AND MMF <= 12
+                    AND MMF >= 1
+             GO TO FIN-COMPROBAR-FECHAS.
+
+           IF DDI = 0
+             IF MMI = 0
+               IF AAI = 0
+                 IF DDF = 0
+                   IF MMF = 0
+                     IF AAF = 0
+                       GO TO FIN-COMPROBAR-FECHAS.
+
+
+           MOVE MSJ-ERROR-FORMATO-FECHAS TO MSJ-MOVS.
+         ERROR-FECHA.
+           MOVE 0 TO DDI.
+           MOVE 0 TO MMI.
+           MOVE 0 TO AAI.
+           MOVE 0 TO DDF.
+           MOVE 0 TO MMF.
+           MOVE 0 TO AAF.
+           GO TO MOSTRAR-PANTALLA-MOVS.
+       FIN-COMPROBAR-FECHAS.
+           EXIT.
+
+*> Procedimiento comprobar-cantidades
+       COMPROBAR-CANTIDADES.
+           IF CANTIDAD-INICIAL-MOV > CANTIDAD-FINAL-MOV
+             MOVE MSJ-ERROR-CANT TO MSJ-MOVS
+             MOVE 0 TO IEUROS
+             MOVE 0 TO ICENT
+             MOVE 0 TO FEUROS
+             MOVE 0 TO FCENT
+             GO TO MOSTRAR-PANTALLA-MOVS.
+       FIN-COMPROBAR-CANTIDADES.
+             EXIT.
+
+*> Procedimiento comprobar-tipo-concepto
+       COMPROBAR-TIPO-CONCEPTO.
+           IF TIPO-CONCEPTO-MOV > 4
+             MOVE MSJ-ERROR-TIPO-CONCEPTO TO MSJ-MOVS
+             MOVE 0 TO TIPO-CONCEPTO-MOV
+             GO TO MOSTRAR-PANTALLA-MOVS.
+       FIN-COMPROBAR-TIPO-CONCEPTO.
+             EXIT.
+
+*> Procedimiento que indica si MOV-CONCEPTO del registro leido
+*> coincide con el tipo de movimiento seleccionado en la consulta
+       COINCIDE-CONCEPTO-MOV.
+           MOVE "NO" TO CONCEPTO-COINCIDE.
+           IF TIPO-CONCEPTO-MOV = 1
+             IF MOV-CONCEPTO(1:9) = "Reintegro"
+               MOVE "SI" TO CONCEPTO-COINCIDE.
+           IF TIPO-CONCEPTO-MOV = 2
+             IF MOV-CONCEPTO(1:7) = "Ingreso"
+               MOVE "SI" TO CONCEPTO-COINCIDE.
+           IF TIPO-CONCEPTO-MOV = 3
+             IF MOV-CONCEPTO(1:15) = "Transferencia a"
+               MOVE "SI" TO CONCEPTO-COINCIDE.
+           IF TIPO-CONCEPTO-MOV = 4
+             IF MOV-CONCEPTO(1:7) = "Compra "
+               MOVE "SI" TO CONCEPTO-COINCIDE.
+       FIN-COINCIDE-CONCEPTO-MOV.
+             EXIT.
+
+*> Procedimiento buscar-todos-los-movimientos
+       BUSCAR-TODOS-MOVS.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           MOVE 1 TO J.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-CONTAR-TODOS-MOVS.
+         INICIO-OBTENER-TODOS-MOVS.
+           READ MOVFILE NEXT RECORD
+                    AT END GO TO FIN-CONTAR-TODOS-MOVS.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-CONTAR-TODOS-MOVS.
+           PERFORM COINCIDE-CONCEPTO-MOV THRU FIN-COINCIDE-CONCEPTO-MOV
+           IF FILTRAR-POR-CONCEPTO = "NO" OR CONCEPTO-COINCIDE = "SI"
+             ADD 1 TO NUM-TOTAL-MOV
+             MOVE MOV-FECHA TO FECHA-D(J)
+             MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
+             MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
+             MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
+             ADD 1 TO J.
+           GO TO INICIO-OBTENER-TODOS-MOVS.
+
+         FIN-CONTAR-TODOS-MOVS.
+           MOVE "FIN" TO CONCEPTO-D(J).
+           CLOSE MOVFILE.
+         FIN-BUSCAR-TODOS-MOVS.
+
+*> Procedimiento buscar-movimientos-por-cantidad
+       BUSCAR-MOVS-POR-CANTIDAD.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           MOVE 1 TO J.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-CONTAR-MOVS-POR-CANT.
+         INICIO-OBTENER-MOVS-POR-CANT.
+           READ MOVFILE NEXT RECORD
+                  AT END GO TO FIN-CONTAR-MOVS-POR-CANT.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-CONTAR-MOVS-POR-CANT.
+           MOVE MOV-CANTIDAD TO CANTIDAD-MOV.
+           IF CANTIDAD-MOV >= CANTIDAD-INICIAL-MOV
+             IF CANTIDAD-MOV <= CANTIDAD-FINAL-MOV
+               PERFORM COINCIDE-CONCEPTO-MOV THRU FIN-COINCIDE-CONCEPTO-MOV
+               IF FILTRAR-POR-CONCEPTO = "NO" OR CONCEPTO-COINCIDE = "SI"
+                 ADD 1 TO NUM-TOTAL-MOV
+                 MOVE MOV-FECHA TO FECHA-D(J)
+                 MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
+                 MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
+                 MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
+                 ADD 1 TO J.
+           GO TO INICIO-OBTENER-MOVS-POR-CANT.
+
+         FIN-CONTAR-MOVS-POR-CANT.
+           MOVE "FIN" TO CONCEPTO-D(J)
+           CLOSE MOVFILE.
+         FIN-BUSCAR-MOVS-POR-CANTIDAD.
+
+*> Procedimiento buscar-movimientos-por-fecha
+       BUSCAR-MOVS-POR-FECHA.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           MOVE 1 TO J.
+           COMPUTE FECHA-INICIAL-MOV =
+                        (AAI * 10000) + (MMI * 100) + DDI.
+           COMPUTE FECHA-FINAL-MOV =
+                        (AAF * 10000) + (MMF * 100) + DDF.
+
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-CONTAR-MOVS-POR-FECHA.
+         INICIO-OBTENER-MOVS-POR-FECHA.
+           READ MOVFILE NEXT RECORD
+                  AT END GO TO FIN-CONTAR-MOVS-POR-FECHA.
+
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-CONTAR-MOVS-POR-FECHA.
+           COMPUTE FECHA-MOV = (AAM * 10000) + (MMM * 100) + DDM
+           IF FECHA-MOV >= FECHA-INICIAL-MOV
+              IF FECHA-MOV <= FECHA-FINAL-MOV
+                PERFORM COINCIDE-CONCEPTO-MOV THRU FIN-COINCIDE-CONCEPTO-MOV
+                IF FILTRAR-POR-CONCEPTO = "NO" OR CONCEPTO-COINCIDE = "SI"
+                  ADD 1 TO NUM-TOTAL-MOV
+                  MOVE MOV-FECHA TO FECHA-D(J)
+                  MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
+                  MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
+                  MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
+                  ADD 1 TO J.
+           GO TO INICIO-OBTENER-MOVS-POR-FECHA.
+
+          FIN-CONTAR-MOVS-POR-FECHA.
+           MOVE "FIN" TO CONCEPTO-D(J).
+           CLOSE MOVFILE.
+         FIN-BUSCAR-MOVS-POR-FECHA.
+
+*> Procedimiento buscar-movimientos-por-cantidad-y-fecha
+       BUSCAR-MOVS-FECHA-CANT.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           MOVE 1 TO J.
+           COMPUTE FECHA-INICIAL-MOV =
+                    (AAI * 10000) + (MMI * 100) + DDI.
+           COMPUTE FECHA-FINAL-MOV =
+                    (AAF * 10000) + (MMF * 100) + DDF.
+
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-CONTAR-MOVS-FECHA-CANT.
+         INICIO-OBTENER-MOVS-FECHA-CANT.
+           READ MOVFILE NEXT RECORD
+               AT END GO TO FIN-CONTAR-MOVS-FECHA-CANT.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-CONTAR-MOVS-FECHA-CANT.
+           MOVE MOV-CANTIDAD TO CANTIDAD-MOV.
+
+           IF CANTIDAD-MOV >= CANTIDAD-INICIAL-MOV
+             IF CANTIDAD-MOV <= CANTIDAD-FINAL-MOV
+                 COMPUTE FECHA-MOV =
+                            (AAM * 10000) + (MMM * 100) + DDM
+                 IF FECHA-MOV >= FECHA-INICIAL-MOV
+                   IF FECHA-MOV <= FECHA-FINAL-MOV
+                     PERFORM COINCIDE-CONCEPTO-MOV
+                                      THRU FIN-COINCIDE-CONCEPTO-MOV
+                     IF FILTRAR-POR-CONCEPTO = "NO" OR
+                        CONCEPTO-COINCIDE = "SI"
+                       ADD 1 TO NUM-TOTAL-MOV
+                       MOVE MOV-FECHA TO FECHA-D(J)
+                       MOVE MOV-CONCEPTO TO CONCEPTO-D(J)
+                       MOVE MOV-CANTIDAD TO CANTIDAD-D(J)
+                       MOVE MOV-SALDO TO SALDO-CUENTA-D(J)
+                       ADD 1 TO J.
+           GO TO INICIO-OBTENER-MOVS-FECHA-CANT.
+
+         FIN-CONTAR-MOVS-FECHA-CANT.
+           MOVE "FIN" TO CONCEPTO-D(J).
+           CLOSE MOVFILE.
+         FIN-BUSCAR-MOVS-FECHA-CANT.
+
+*> Procedimiento error-mostrar-movimientos
+       ERROR-MOSTRAR-MOVIMIENTOS.
+           PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS.
+         MOSTRAR-ERROR-MOVS.
+           DISPLAY PANTALLA-SIN-MOVIMIENTOS
+           PERFORM LEER-TECLA
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ERROR-MOVS
+           ELSE
+             GO TO MENU-OPCIONES.
+
+*> Procedimiento restaurar-campos-movimientos
+       RESTAURAR-CAMPOS-MOVIMIENTOS.
+           MOVE 12 TO LINEA-MOV.
+           MOVE "SI" TO FILTRAR-POR-FECHA.
+           MOVE "SI" TO FILTRAR-POR-CANTIDAD.
+           MOVE "NO" TO FILTRAR-POR-CONCEPTO.
+           MOVE 0 TO TIPO-CONCEPTO-MOV.
+           MOVE 1 TO NUM-PANTALLA-MOV.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           DISPLAY "ESTOY AQUI. MENUDO FALLO."
+           MOVE 0 TO IEUROS.
+           MOVE 0 TO ICENT.
+           MOVE 0 TO FEUROS.
+           MOVE 0 TO FCENT.
+           MOVE 0 TO DDI.
+           MOVE 0 TO MMI.
+           MOVE 0 TO AAI.
+           MOVE 0 TO DDF.
+           MOVE 0 TO MMF.
+           MOVE 0 TO AAF.
+
+
+*> Procedimiento mini-extracto (ultimos 5 movimientos)
+       MINI-EXTRACTO.
+           PERFORM BUSCAR-TODOS-MOVS THRU FIN-BUSCAR-TODOS-MOVS.
+           IF NUM-TOTAL-MOV = 0
+             GO TO ERROR-MOSTRAR-MOVIMIENTOS.
+
+           IF NUM-TOTAL-MOV > 5
+             COMPUTE NUM-PRIMER-MOV = NUM-TOTAL-MOV - 4
+           ELSE
+             MOVE 1 TO NUM-PRIMER-MOV.
+           MOVE NUM-TOTAL-MOV TO NUM-ULTIMO-MOV.
+           MOVE 12 TO LINEA-MOV.
+
+           DISPLAY PANTALLA-MINI-EXTRACTO.
+           PERFORM MOSTRAR-LINEA-MINI-EXTRACTO
+               UNTIL NUM-PRIMER-MOV > NUM-ULTIMO-MOV.
+
+         ESPERAR-TECLA-MINI-EXTRACTO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS
+             PERFORM RESTAURAR-CAMPOS-ACCESO
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO ESPERAR-TECLA-MINI-EXTRACTO.
+
+           PERFORM RESTAURAR-CAMPOS-MOVIMIENTOS.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento auxiliar que muestra una linea del mini-extracto
+       MOSTRAR-LINEA-MINI-EXTRACTO.
+           ADD 1 TO LINEA-MOV.
+           DISPLAY LINEA-DETALLE-MOV(NUM-PRIMER-MOV)
+               AT LINE NUMBER LINEA-MOV.
+           ADD 1 TO NUM-PRIMER-MOV.
+
+*> Procedimiento generar-extracto (exportacion mensual/anual de
+*> movimientos de la cuenta seleccionada a EXTRACTO.DAT)
+       GENERAR-EXTRACTO.
+           MOVE 0 TO MES-EXTRACTO.
+           MOVE 0 TO ANO-EXTRACTO.
+           MOVE " " TO MSJ-EXTRACTO.
+         MOSTRAR-PANTALLA-EXTRACTO.
+           DISPLAY PANTALLA-GENERAR-EXTRACTO.
+           ACCEPT PANTALLA-GENERAR-EXTRACTO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               GO TO MENU-OPCIONES.
+
+           IF MES-EXTRACTO < 1 OR MES-EXTRACTO > 12
+             MOVE MSJ-ERROR-MES-EXTRACTO TO MSJ-EXTRACTO
+             GO TO MOSTRAR-PANTALLA-EXTRACTO.
+
+           IF ANO-EXTRACTO = 0
+             MOVE MSJ-ERROR-ANO-EXTRACTO TO MSJ-EXTRACTO
+             GO TO MOSTRAR-PANTALLA-EXTRACTO.
+
+           MOVE 0 TO NUM-MOVS-EXTRACTO.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           OPEN EXTEND EXTRACTOFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-LECTURA-GENERAR-EXTRACTO.
+         INICIO-GENERAR-EXTRACTO.
+           READ MOVFILE NEXT RECORD
+               AT END GO TO FIN-LECTURA-GENERAR-EXTRACTO.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-LECTURA-GENERAR-EXTRACTO.
+           IF AAM = ANO-EXTRACTO AND MMM = MES-EXTRACTO
+               MOVE CUENTA-SELECCIONADA TO EXTRACTO-CUENTA
+               MOVE MOV-FECHA TO EXTRACTO-FECHA
+               MOVE MOV-CONCEPTO TO EXTRACTO-CONCEPTO
+               MOVE MOV-CANTIDAD TO EXTRACTO-CANTIDAD
+               MOVE MOV-SALDO TO EXTRACTO-SALDO
+               WRITE REG-EXTRACTO
+               ADD 1 TO NUM-MOVS-EXTRACTO.
+           GO TO INICIO-GENERAR-EXTRACTO.
+
+         FIN-LECTURA-GENERAR-EXTRACTO.
+           CLOSE MOVFILE.
+           CLOSE EXTRACTOFILE.
+
+           DISPLAY PANTALLA-EXTRACTO-GENERADO.
+         ESPERAR-TECLA-EXTRACTO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO ESPERAR-TECLA-EXTRACTO.
+
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento consultar-movimientos-archivados: abre el historico
+*> mensual MOVS-AAAAMM.DAT dejado por el proceso batch de archivado
+*> y muestra los movimientos de la cuenta seleccionada que contenga,
+*> reutilizando la misma pantalla paginada que CONSULTAR-MOVS.
+       CONSULTAR-MOVS-ARCHIVADOS.
+           MOVE 0 TO MES-ARCHIVO.
+           MOVE 0 TO ANO-ARCHIVO.
+           MOVE " " TO MSJ-ARCHIVO.
+         MOSTRAR-PANTALLA-ARCHIVO.
+           DISPLAY PANTALLA-CONSULTA-ARCHIVO.
+           ACCEPT PANTALLA-CONSULTA-ARCHIVO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               GO TO MENU-OPCIONES.
+
+           IF MES-ARCHIVO < 1 OR MES-ARCHIVO > 12
+             MOVE MSJ-ERROR-MES-ARCHIVO TO MSJ-ARCHIVO
+             GO TO MOSTRAR-PANTALLA-ARCHIVO.
+
+           IF ANO-ARCHIVO = 0
+             MOVE MSJ-ERROR-ANO-ARCHIVO TO MSJ-ARCHIVO
+             GO TO MOSTRAR-PANTALLA-ARCHIVO.
+
+           STRING "MOVS-" DELIMITED BY SIZE
+                  ANO-ARCHIVO DELIMITED BY SIZE
+                  MES-ARCHIVO DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-NOMBRE-ARCHIVO-HIST.
+
+           OPEN INPUT HISTMOVFILE.
+           IF FSAH = "35"
+             MOVE MSJ-ERROR-ARCHIVO-NO-EXISTE TO MSJ-ARCHIVO
+             GO TO MOSTRAR-PANTALLA-ARCHIVO.
+
+           PERFORM BUSCAR-MOVS-EN-ARCHIVO THRU FIN-BUSCAR-MOVS-EN-ARCHIVO.
+           CLOSE HISTMOVFILE.
+
+           DIVIDE 8 INTO NUM-TOTAL-MOV GIVING
+                            TOTAL-PANTALLAS-MOV REMAINDER RESTO-MOV.
+           IF RESTO-MOV > 0
+             ADD 1 TO TOTAL-PANTALLAS-MOV.
+
+           IF NUM-TOTAL-MOV = 0
+             GO TO ERROR-MOSTRAR-MOVIMIENTOS.
+
+           MOVE 1 TO NUM-PANTALLA-MOV.
+           MOVE 12 TO LINEA-MOV.
+           GO TO MOSTRAR-PANTALLA-MOV.
+
+*> Procedimiento auxiliar que recorre el historico mensual ya abierto
+*> y vuelca a la tabla de pantalla los apuntes de la cuenta seleccionada
+       BUSCAR-MOVS-EN-ARCHIVO.
+           MOVE 0 TO NUM-TOTAL-MOV.
+           MOVE 1 TO J.
+         INICIO-BUSCAR-MOVS-EN-ARCHIVO.
+           READ HISTMOVFILE NEXT RECORD
+               AT END GO TO FIN-CONTAR-MOVS-EN-ARCHIVO.
+           IF HMOV-ID = CUENTA-SELECCIONADA
+             ADD 1 TO NUM-TOTAL-MOV
+             MOVE HMOV-FECHA TO FECHA-D(J)
+             MOVE HMOV-CONCEPTO TO CONCEPTO-D(J)
+             MOVE HMOV-CANTIDAD TO CANTIDAD-D(J)
+             MOVE HMOV-SALDO TO SALDO-CUENTA-D(J)
+             ADD 1 TO J.
+           GO TO INICIO-BUSCAR-MOVS-EN-ARCHIVO.
+
+         FIN-CONTAR-MOVS-EN-ARCHIVO.
+           MOVE "FIN" TO CONCEPTO-D(J).
+       FIN-BUSCAR-MOVS-EN-ARCHIVO.
+           EXIT.
+
+*> Procedimiento auxiliar que suma los reintegros del dia en curso
+*> para la cuenta seleccionada, usado para el limite diario.
+       CALCULAR-RETIRADO-HOY.
+           MOVE 0 TO TOTAL-RETIRADO-HOY.
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-COMP =
+                        (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                         + DD OF FECHA.
+
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-CALCULAR-RETIRADO-HOY.
+         INICIO-CALCULAR-RETIRADO-HOY.
+           READ MOVFILE NEXT RECORD
+                  AT END GO TO FIN-CALCULAR-RETIRADO-HOY.
+
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO FIN-CALCULAR-RETIRADO-HOY.
+           IF MOV-CONCEPTO(1:9) = "Reintegro"
+               COMPUTE FECHA-MOV = (AAM * 10000) + (MMM * 100) + DDM
+               IF FECHA-MOV = FECHA-HOY-COMP
+                 MOVE MOV-CANTIDAD TO CANTIDAD-MOV
+                 ADD CANTIDAD-MOV TO TOTAL-RETIRADO-HOY.
+           GO TO INICIO-CALCULAR-RETIRADO-HOY.
+
+         FIN-CALCULAR-RETIRADO-HOY.
+           CLOSE MOVFILE.
+
+*> Procedimiento auxiliar que calcula el desglose de billetes (200,
+*> 100, 50, 20 y 10 EUR) usando el menor numero de billetes posible
+*> para un importe a retirar.
+       CALCULAR-DESGLOSE-RETIRADA.
+           MOVE DINERO-A-SACAR TO IMPORTE-DESGLOSE-BILLETES.
+           COMPUTE NUM-BILLETES-200 =
+                        IMPORTE-DESGLOSE-BILLETES / 200.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-200 * 200).
+           COMPUTE NUM-BILLETES-100 =
+                        IMPORTE-DESGLOSE-BILLETES / 100.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-100 * 100).
+           COMPUTE NUM-BILLETES-50 =
+                        IMPORTE-DESGLOSE-BILLETES / 50.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-50 * 50).
+           COMPUTE NUM-BILLETES-20 =
+                        IMPORTE-DESGLOSE-BILLETES / 20.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-20 * 20).
+           COMPUTE NUM-BILLETES-10 =
+                        IMPORTE-DESGLOSE-BILLETES / 10.
+
+*> Procedimiento comprobar-cassette: comprueba, denominacion a
+*> denominacion, que el cajero tiene billetes suficientes para cubrir
+*> el desglose ya calculado por CALCULAR-DESGLOSE-RETIRADA, antes de
+*> tocar el saldo del cliente. Si CASSETTE.DAT todavia no existe (el
+*> cajero no tiene activado el seguimiento de efectivo) se asume que
+*> hay billetes de sobra, igual que CARGAR-PARAMETROS asume valores
+*> por defecto cuando no existe PARAMS.DAT
+       COMPROBAR-CASSETTE.
+           MOVE "S" TO CASSETTE-SUFICIENTE.
+           OPEN INPUT CASSETTEFILE.
+           IF FSCAS = "35"
+             CLOSE CASSETTEFILE
+             GO TO FIN-COMPROBAR-CASSETTE.
+
+           MOVE 200 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY MOVE 0 TO CASS-DISPONIBLES.
+           IF NUM-BILLETES-200 > CASS-DISPONIBLES
+             MOVE "N" TO CASSETTE-SUFICIENTE.
+
+           MOVE 100 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY MOVE 0 TO CASS-DISPONIBLES.
+           IF NUM-BILLETES-100 > CASS-DISPONIBLES
+             MOVE "N" TO CASSETTE-SUFICIENTE.
+
+           MOVE 50 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY MOVE 0 TO CASS-DISPONIBLES.
+           IF NUM-BILLETES-50 > CASS-DISPONIBLES
+             MOVE "N" TO CASSETTE-SUFICIENTE.
+
+           MOVE 20 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY MOVE 0 TO CASS-DISPONIBLES.
+           IF NUM-BILLETES-20 > CASS-DISPONIBLES
+             MOVE "N" TO CASSETTE-SUFICIENTE.
+
+           MOVE 10 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY MOVE 0 TO CASS-DISPONIBLES.
+           IF NUM-BILLETES-10 > CASS-DISPONIBLES
+             MOVE "N" TO CASSETTE-SUFICIENTE.
+
+           CLOSE CASSETTEFILE.
+       FIN-COMPROBAR-CASSETTE.
+           EXIT.
+
+*> Procedimiento descontar-cassette: una vez realizada la retirada,
+*> descuenta de CASSETTE.DAT los billetes efectivamente entregados
+*> (calculados en CALCULAR-DESGLOSE-RETIRADA) y acumula el total
+*> historico dispensado de cada denominacion
+       DESCONTAR-CASSETTE.
+           OPEN I-O CASSETTEFILE.
+           IF FSCAS = "35"
+             CLOSE CASSETTEFILE
+             GO TO FIN-DESCONTAR-CASSETTE.
+
+           MOVE 200 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               SUBTRACT NUM-BILLETES-200 FROM CASS-DISPONIBLES
+               ADD NUM-BILLETES-200 TO CASS-DISPENSADOS
+               REWRITE REG-CASSETTE.
+
+           MOVE 100 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               SUBTRACT NUM-BILLETES-100 FROM CASS-DISPONIBLES
+               ADD NUM-BILLETES-100 TO CASS-DISPENSADOS
+               REWRITE REG-CASSETTE.
+
+           MOVE 50 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               SUBTRACT NUM-BILLETES-50 FROM CASS-DISPONIBLES
+               ADD NUM-BILLETES-50 TO CASS-DISPENSADOS
+               REWRITE REG-CASSETTE.
+
+           MOVE 20 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               SUBTRACT NUM-BILLETES-20 FROM CASS-DISPONIBLES
+               ADD NUM-BILLETES-20 TO CASS-DISPENSADOS
+               REWRITE REG-CASSETTE.
+
+           MOVE 10 TO CASS-DENOM.
+           READ CASSETTEFILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               SUBTRACT NUM-BILLETES-10 FROM CASS-DISPONIBLES
+               ADD NUM-BILLETES-10 TO CASS-DISPENSADOS
+               REWRITE REG-CASSETTE.
+
+           CLOSE CASSETTEFILE.
+       FIN-DESCONTAR-CASSETTE.
+           EXIT.
+
+*> Procedimiento retirar-efectivo
+       RETIRAR-EFECTIVO.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+
+         MOSTRAR-PANTALLA-RE.
+           IF MODO-ACCESIBLE = "S"
+             GO TO MOSTRAR-PANTALLA-RE-ACC.
+
+           DISPLAY PANTALLA-RETIRAR-EFECTIVO.
+           ACCEPT PANTALLA-RETIRAR-EFECTIVO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               MOVE 0 TO EUROSR
+               MOVE 0 TO CENTR
+               CLOSE USERFILE
+               GO TO MENU-OPCIONES.
+           GO TO RETIRAR-EFECTIVO-COMUN.
+
+         MOSTRAR-PANTALLA-RE-ACC.
+           DISPLAY PANTALLA-RETIRAR-EFECTIVO-ACC.
+           MOVE "Indique la cantidad a retirar en euros"
+               TO AVISO-VOZ-TEXTO-WS.
+           PERFORM GUARDAR-AVISO-VOZ.
+           ACCEPT PANTALLA-RETIRAR-EFECTIVO-ACC
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               MOVE 0 TO EUROSR
+               MOVE 0 TO CENTR
+               CLOSE USERFILE
+               GO TO MENU-OPCIONES.
+
+         RETIRAR-EFECTIVO-COMUN.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-RE.
+
+           COMPUTE DINERO-A-SACAR = (CENTR / 100) + EUROSR.
+
+           IF DINERO-A-SACAR = 0
+             GO TO MOSTRAR-PANTALLA-RE.
+
+           PERFORM COMPROBAR-DUPLICADO-RETIRADA THRU FIN-COMPROBAR-DUPLICADO-RETIRADA.
+           IF OPERACION-DUPLICADA-WS = "S"
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             MOVE MSJ-ERROR-DUP-RETIRAR TO ERROR-RETIRAR
+             GO TO MOSTRAR-PANTALLA-RE.
+
+           IF COMBINADA-RETIRADA-WS = "S"
+             PERFORM PEDIR-DATOS-RETIRADA-COMBINADA THRU
+                     FIN-PEDIR-DATOS-RETIRADA-COMBINADA.
+
+           IF DINERO-A-SACAR >
+                 SALDO-SELECCIONADO + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA)
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             MOVE MSJ-ERROR-RETIRAR TO ERROR-RETIRAR
+             GO TO MOSTRAR-PANTALLA-RE
+           ELSE
+             MOVE " " TO ERROR-RETIRAR.
+
+           PERFORM CALCULAR-RETIRADO-HOY THRU FIN-CALCULAR-RETIRADO-HOY.
+           IF (TOTAL-RETIRADO-HOY + DINERO-A-SACAR) > USER-LIMITE-DIARIO
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             MOVE MSJ-ERROR-LIMITE-DIARIO TO ERROR-RETIRAR
+             GO TO MOSTRAR-PANTALLA-RE
+           ELSE
+             MOVE " " TO ERROR-RETIRAR.
+
+           PERFORM CALCULAR-DESGLOSE-RETIRADA.
+           PERFORM COMPROBAR-CASSETTE THRU FIN-COMPROBAR-CASSETTE.
+           IF CASSETTE-SUFICIENTE NOT = "S"
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             CLOSE USERFILE
+             GO TO CAJERO-FUERA-SERVICIO-RETIRAR.
+
+           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-SACAR.
+           MOVE "RETIRADA" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE " " TO WAL-CUENTA-DESTINO-WS.
+           IF SALDO-SELECCIONADO < 0
+             MOVE "Reintegro (descubierto)" TO WAL-CONCEPTO-WS
+           ELSE
+             MOVE "Reintegro" TO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS = DINERO-A-SACAR - (DINERO-A-SACAR * 2).
+           ADD DINERO-A-SACAR TO SALDO-SELECCIONADO GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           MOVE DINERO-A-SACAR TO ULT-RETIRADA-CANTIDAD-WS.
+           MOVE SEGUNDOS-ACTUALES-WS TO ULT-RETIRADA-SEGUNDOS-WS.
+           PERFORM MARCAR-WAL-APLICADO.
+           IF DINERO-A-SACAR > UMBRAL-NOTIF-RETIRADA
+             MOVE USER-TARJ TO NOTIF-TARJ-WS
+             MOVE USER-DNI TO NOTIF-DNI-WS
+             MOVE USER-TFNO TO NOTIF-TFNO-WS
+             MOVE "RETIRADA-ELEVADA" TO NOTIF-TIPO-WS
+             MOVE "Retirada de efectivo superior al umbral habitual"
+                 TO NOTIF-DETALLE-WS
+             PERFORM GUARDAR-NOTIFICACION.
+           CLOSE USERFILE.
+           MOVE 0 TO EUROSR.
+           MOVE 0 TO CENTR.
+
+           PERFORM DESCONTAR-CASSETTE THRU FIN-DESCONTAR-CASSETTE.
+           PERFORM GUARDAR-MOV-RETIRAR-EFECTIVO.
+           PERFORM COMPROBAR-FRAUDE-RETIRADA THRU FIN-COMPROBAR-FRAUDE-RETIRADA.
+
+         MUESTRA-EFECTIVO-RETIRADO.
+		   DISPLAY PANTALLA-EFECTIVO-RETIRADO.
+		   PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-EFECTIVO-RETIRADO.
+
+           IF COMBINADA-RETIRADA-WS = "S"
+             PERFORM APLICAR-RETIRADA-CUENTA2 THRU FIN-APLICAR-RETIRADA-CUENTA2.
+
+           GO TO MENU-OPCIONES.
+
+         CAJERO-FUERA-SERVICIO-RETIRAR.
+           DISPLAY PANTALLA-CAJERO-FUERA-SERVICIO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO CAJERO-FUERA-SERVICIO-RETIRAR.
+
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento pedir-datos-retirada-combinada: cuando el cliente
+*> marco "operacion combinada" en PANTALLA-RETIRAR-EFECTIVO, pide la
+*> segunda cuenta y su reparto antes de aplicar ningun cargo, y deja
+*> en DINERO-A-SACAR solo la parte que corresponde a la primera cuenta
+*> (el resto hasta el total tecleado se aplica luego con
+*> APLICAR-RETIRADA-CUENTA2). Si se cancela, se deshace el conmutador
+*> y la retirada sigue su curso normal por el importe integro.
+       PEDIR-DATOS-RETIRADA-COMBINADA.
+           MOVE DINERO-A-SACAR TO TOTAL-COMBINADA-WS.
+           MOVE 0 TO SELECCION-CUENTA-2-WS.
+           MOVE 0 TO EUROSR2.
+           MOVE 0 TO CENTR2.
+           MOVE " " TO ERROR-COMBINADA-WS.
+
+         MOSTRAR-PANTALLA-RETIRADA-COMBINADA.
+           DISPLAY PANTALLA-RETIRADA-COMBINADA.
+           ACCEPT PANTALLA-RETIRADA-COMBINADA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               MOVE "N" TO COMBINADA-RETIRADA-WS
+               GO TO FIN-PEDIR-DATOS-RETIRADA-COMBINADA.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE "N" TO COMBINADA-RETIRADA-WS
+             GO TO FIN-PEDIR-DATOS-RETIRADA-COMBINADA
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-RETIRADA-COMBINADA.
+
+           IF SELECCION-CUENTA-2-WS > 3 OR
+                 SELECCION-CUENTA-2-WS = SELECCION-CUENTA OR
+                 WS-USER-NUM-CUENTA(SELECCION-CUENTA-2-WS) = CUENTA-VACIA
+             MOVE MSJ-ERROR-CTA2-INVALIDA TO ERROR-COMBINADA-WS
+             MOVE 0 TO SELECCION-CUENTA-2-WS
+             GO TO MOSTRAR-PANTALLA-RETIRADA-COMBINADA.
+
+           COMPUTE DINERO-CUENTA2-WS = (CENTR2 / 100) + EUROSR2.
+           IF DINERO-CUENTA2-WS = 0 OR
+                 DINERO-CUENTA2-WS >= TOTAL-COMBINADA-WS
+             MOVE MSJ-ERROR-CTA2-INVALIDA TO ERROR-COMBINADA-WS
+             MOVE 0 TO EUROSR2
+             MOVE 0 TO CENTR2
+             GO TO MOSTRAR-PANTALLA-RETIRADA-COMBINADA.
+
+           IF DINERO-CUENTA2-WS >
+                 WS-USER-SALDO(SELECCION-CUENTA-2-WS)
+                      + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA-2-WS)
+             MOVE MSJ-ERROR-CTA2-SALDO TO ERROR-COMBINADA-WS
+             MOVE 0 TO EUROSR2
+             MOVE 0 TO CENTR2
+             GO TO MOSTRAR-PANTALLA-RETIRADA-COMBINADA.
+
+           COMPUTE DINERO-A-SACAR = TOTAL-COMBINADA-WS - DINERO-CUENTA2-WS.
+
+       FIN-PEDIR-DATOS-RETIRADA-COMBINADA.
+           EXIT.
+
+*> Procedimiento aplicar-retirada-cuenta2: repite sobre la segunda
+*> cuenta la misma secuencia de limite diario, desglose, cassette,
+*> registro de movimiento, aviso de fraude y notificacion ya aplicada
+*> a la primera, apuntando temporalmente los globales de "cuenta en
+*> curso" a la segunda cuenta para poder reutilizar sin cambios
+*> CALCULAR-RETIRADO-HOY, CALCULAR-DESGLOSE-RETIRADA, COMPROBAR-
+*> CASSETTE, DESCONTAR-CASSETTE, GUARDAR-MOV-RETIRAR-EFECTIVO y
+*> COMPROBAR-FRAUDE-RETIRADA. Si la segunda cuenta no puede completarse
+*> (limite diario superado o cajero sin billetes suficientes para
+*> ella), la primera retirada ya se ha hecho efectiva y no se deshace;
+*> se avisa de ello con PANTALLA-CAJERO-FUERA-SERVICIO-CTA2 en vez de
+*> con la generica PANTALLA-CAJERO-FUERA-SERVICIO, que da a entender
+*> que no se ha hecho ningun cargo
+       APLICAR-RETIRADA-CUENTA2.
+           MOVE SELECCION-CUENTA TO SELECCION-CUENTA-GUARD-WS.
+           MOVE CUENTA-SELECCIONADA TO CUENTA-SELECCIONADA-GUARD-WS.
+           MOVE SALDO-SELECCIONADO TO SALDO-SELECCIONADA-GUARD-WS.
+
+           MOVE SELECCION-CUENTA-2-WS TO SELECCION-CUENTA.
+           MOVE WS-USER-NUM-CUENTA(SELECCION-CUENTA) TO CUENTA-SELECCIONADA.
+           MOVE WS-USER-SALDO(SELECCION-CUENTA) TO SALDO-SELECCIONADO.
+           MOVE DINERO-CUENTA2-WS TO DINERO-A-SACAR.
+
+           PERFORM CALCULAR-RETIRADO-HOY THRU FIN-CALCULAR-RETIRADO-HOY.
+           IF (TOTAL-RETIRADO-HOY + DINERO-A-SACAR) > USER-LIMITE-DIARIO
+             MOVE MSJ-CTA2-FALLO-LIMITE TO MOTIVO-FALLO-CTA2-WS
+             GO TO CUENTA2-FUERA-SERVICIO.
+
+           PERFORM CALCULAR-DESGLOSE-RETIRADA.
+           PERFORM COMPROBAR-CASSETTE THRU FIN-COMPROBAR-CASSETTE.
+           IF CASSETTE-SUFICIENTE NOT = "S"
+             MOVE MSJ-CTA2-FALLO-CASSETTE TO MOTIVO-FALLO-CTA2-WS
+             GO TO CUENTA2-FUERA-SERVICIO.
+
+           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-SACAR.
+           MOVE "RETIRADA" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE " " TO WAL-CUENTA-DESTINO-WS.
+           IF SALDO-SELECCIONADO < 0
+             MOVE "Reintegro (descubierto)" TO WAL-CONCEPTO-WS
+           ELSE
+             MOVE "Reintegro" TO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS = DINERO-A-SACAR - (DINERO-A-SACAR * 2).
+           ADD DINERO-A-SACAR TO SALDO-SELECCIONADO GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE DINERO-A-SACAR TO ULT-RETIRADA-CANTIDAD-WS.
+           MOVE SEGUNDOS-ACTUALES-WS TO ULT-RETIRADA-SEGUNDOS-WS.
+
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           IF DINERO-A-SACAR > UMBRAL-NOTIF-RETIRADA
+             MOVE USER-TARJ TO NOTIF-TARJ-WS
+             MOVE USER-DNI TO NOTIF-DNI-WS
+             MOVE USER-TFNO TO NOTIF-TFNO-WS
+             MOVE "RETIRADA-ELEVADA" TO NOTIF-TIPO-WS
+             MOVE "Retirada de efectivo superior al umbral habitual"
+                 TO NOTIF-DETALLE-WS
+             PERFORM GUARDAR-NOTIFICACION.
+           CLOSE USERFILE.
+
+           PERFORM DESCONTAR-CASSETTE THRU FIN-DESCONTAR-CASSETTE.
+           PERFORM GUARDAR-MOV-RETIRAR-EFECTIVO.
+           PERFORM COMPROBAR-FRAUDE-RETIRADA THRU FIN-COMPROBAR-FRAUDE-RETIRADA.
+
+         MUESTRA-EFECTIVO-RETIRADO-CTA2.
+           DISPLAY PANTALLA-EFECTIVO-RETIRADO-CTA2.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-EFECTIVO-RETIRADO-CTA2.
+           GO TO RESTAURAR-TRAS-RETIRADA-CUENTA2.
+
+         CUENTA2-FUERA-SERVICIO.
+           DISPLAY PANTALLA-CAJERO-FUERA-SERVICIO-CTA2.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO CUENTA2-FUERA-SERVICIO.
+
+         RESTAURAR-TRAS-RETIRADA-CUENTA2.
+           MOVE SELECCION-CUENTA-GUARD-WS TO SELECCION-CUENTA.
+           MOVE CUENTA-SELECCIONADA-GUARD-WS TO CUENTA-SELECCIONADA.
+           MOVE SALDO-SELECCIONADA-GUARD-WS TO SALDO-SELECCIONADO.
+           MOVE "N" TO COMBINADA-RETIRADA-WS.
+       FIN-APLICAR-RETIRADA-CUENTA2.
+           EXIT.
+
+*> Procedimiento retirada-sin-tarjeta: punto de entrada alternativo a
+*> RETIRAR-EFECTIVO para quien solicito de antemano un codigo de
+*> retirada en la banca online. No hace falta tarjeta ni USER-PIN; con
+*> el codigo y el PIN corto de CODRETIROFILE se localiza la cuenta ya
+*> preestablecida y se reutilizan CALCULAR-RETIRADO-HOY,
+*> CALCULAR-DESGLOSE-RETIRADA, GUARDAR-MOV-RETIRAR-EFECTIVO y
+*> COMPROBAR-FRAUDE-RETIRADA, exactamente igual que en una retirada con
+*> tarjeta
+       RETIRADA-SIN-TARJETA.
+           MOVE 0 TO COD-RETIRO-INTRODUCIDO.
+           MOVE 0 TO PIN-RETIRO-INTRODUCIDO.
+
+         MOSTRAR-PANTALLA-COD-RETIRADA.
+           DISPLAY PANTALLA-CODIGO-RETIRADA.
+           ACCEPT PANTALLA-CODIGO-RETIRADA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               GO TO INICIO.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-COD-RETIRADA.
+
+           PERFORM VALIDAR-CODIGO-RETIRADA THRU FIN-VALIDAR-CODIGO-RETIRADA.
+           IF COD-RETIRADA-VALIDO NOT = "SI"
+             GO TO ERROR-COD-RETIRADA.
+
+           PERFORM LOCALIZAR-CUENTA-COD-RETIRADA
+               THRU FIN-LOCALIZAR-CUENTA-COD-RETIRADA.
+           IF CUENTA-COD-RETIRADA-ENCONTRADA NOT = "SI"
+             MOVE "No se ha podido localizar la cuenta de ese codigo"
+                 TO MSJ-ERROR-COD-RETIRADA
+             GO TO ERROR-COD-RETIRADA.
+
+           MOVE TARJETA-COD-RETIRADA TO NUM-TARJETA-OPERAR.
+           MOVE TARJETA-COD-RETIRADA TO USER-TARJ.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           CLOSE USERFILE.
+           PERFORM LEER-SALDOS-CUENTAS.
+           MOVE CUENTA-IDX-COD-RETIRADA TO SELECCION-CUENTA.
+           PERFORM OBTENER-CUENTA-SALDO-A-USAR.
+
+           MOVE CR-IMPORTE TO DINERO-A-SACAR.
+           PERFORM RETIRAR-IMPORTE-COD-RETIRADA
+               THRU FIN-RETIRAR-IMPORTE-COD-RETIRADA.
+           GO TO INICIO.
+
+         ERROR-COD-RETIRADA.
+           DISPLAY PANTALLA-ERROR-COD-RETIRADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO ERROR-COD-RETIRADA.
+           GO TO INICIO.
+
+*> Procedimiento retirada-interbancaria: punto de entrada para una
+*> tarjeta de otro banco reconocida por su BIN en
+*> COMPROBAR-TARJETA-INTERBANCARIA. Este cajero no tiene saldo ni clave
+*> propios de esas tarjetas -- la autorizacion corre por cuenta de la
+*> red interbancaria -- asi que solo se ofrece retirada de efectivo, sin
+*> pasar por LOGIN-COMUN ni por el menu habitual. Reutiliza
+*> CALCULAR-DESGLOSE-RETIRADA, COMPROBAR-CASSETTE y DESCONTAR-CASSETTE
+*> exactamente igual que una retirada con tarjeta propia, y aplica el
+*> recargo fijo de la entidad sobre el importe antes de grabar el
+*> movimiento en MOVFILE con el codigo de banco como referencia de
+*> liquidacion
+       RETIRADA-INTERBANCARIA.
+           MOVE 0 TO EUROSR.
+           MOVE 0 TO CENTR.
+
+         MOSTRAR-PANTALLA-RETIRADA-INTERBANCARIA.
+           MOVE " " TO ERROR-RETIRAR.
+           DISPLAY PANTALLA-RETIRADA-INTERBANCARIA.
+           ACCEPT PANTALLA-RETIRADA-INTERBANCARIA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               GO TO INICIO.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO INICIO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-RETIRADA-INTERBANCARIA.
+
+           COMPUTE DINERO-A-SACAR = (CENTR / 100) + EUROSR.
+           IF DINERO-A-SACAR = 0
+             GO TO MOSTRAR-PANTALLA-RETIRADA-INTERBANCARIA.
+
+           PERFORM CALCULAR-DESGLOSE-RETIRADA.
+           PERFORM COMPROBAR-CASSETTE THRU FIN-COMPROBAR-CASSETTE.
+           IF CASSETTE-SUFICIENTE NOT = "S"
+             MOVE 0 TO EUROSR
+             MOVE 0 TO CENTR
+             GO TO CAJERO-FUERA-SERVICIO-INTERBANCARIA.
+
+           PERFORM DESCONTAR-CASSETTE THRU FIN-DESCONTAR-CASSETTE.
+           PERFORM GUARDAR-MOV-RETIRADA-INTERBANCARIA.
+           MOVE 0 TO EUROSR.
+           MOVE 0 TO CENTR.
+
+         MUESTRA-EFECTIVO-RETIRADO-INTERBANCARIA.
+           DISPLAY PANTALLA-EFECTIVO-RETIRADO-INTERBANCARIA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-EFECTIVO-RETIRADO-INTERBANCARIA.
+
+           GO TO INICIO.
+
+         CAJERO-FUERA-SERVICIO-INTERBANCARIA.
+           DISPLAY PANTALLA-CAJERO-FUERA-SERVICIO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO CAJERO-FUERA-SERVICIO-INTERBANCARIA.
+
+           GO TO INICIO.
+
+*> Procedimiento guardar-mov-retirada-interbancaria: registra en
+*> MOVFILE la retirada de una tarjeta de otro banco. No hay cuenta
+*> propia que usar como clave, asi que se usa la propia tarjeta
+*> (NUM-TARJETA), y MOV-CUENTA-DESTINO se etiqueta con el codigo de la
+*> entidad asociada, igual que otros movimientos ya reutilizan ese
+*> campo para una referencia auxiliar distinta de una cuenta destino
+*> literal
+       GUARDAR-MOV-RETIRADA-INTERBANCARIA.
+           COMPUTE CANTIDAD-RET-MOV =
+                     (DINERO-A-SACAR + INTERBANC-RECARGO-WS)
+                     - ((DINERO-A-SACAR + INTERBANC-RECARGO-WS) * 2).
+           MOVE NUM-TARJETA TO MOV-ID.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           STRING "Reintegro interbancario " DELIMITED BY SIZE
+                  INTERBANC-BANCO-COD-WS DELIMITED BY SIZE
+                  INTO MOV-CONCEPTO.
+           MOVE CANTIDAD-RET-MOV TO MOV-CANTIDAD.
+           MOVE INTERBANC-BANCO-COD-WS TO MOV-CUENTA-DESTINO.
+           MOVE 0 TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+           MOVE "Reintegro interb." TO RECIBO-TIPO-OP-WS.
+           PERFORM EMITIR-RECIBO.
+
+*> Procedimiento validar-codigo-retirada: comprueba que el codigo
+*> tecleado exista en CODRETIROFILE, que el PIN corto coincida y que
+*> el codigo no haya sido ya gastado
+       VALIDAR-CODIGO-RETIRADA.
+           MOVE "NO" TO COD-RETIRADA-VALIDO.
+           MOVE "El codigo de retirada no es correcto"
+               TO MSJ-ERROR-COD-RETIRADA.
+           OPEN INPUT CODRETIROFILE.
+           MOVE COD-RETIRO-INTRODUCIDO TO CR-CODIGO.
+           READ CODRETIROFILE
+               INVALID KEY
+                 CLOSE CODRETIROFILE
+                 GO TO FIN-VALIDAR-CODIGO-RETIRADA.
+           CLOSE CODRETIROFILE.
+
+           IF CR-PIN NOT = PIN-RETIRO-INTRODUCIDO
+             GO TO FIN-VALIDAR-CODIGO-RETIRADA.
+
+           IF NOT CR-PENDIENTE
+             MOVE "Ese codigo de retirada ya ha sido utilizado"
+                 TO MSJ-ERROR-COD-RETIRADA
+             GO TO FIN-VALIDAR-CODIGO-RETIRADA.
+
+           MOVE "SI" TO COD-RETIRADA-VALIDO.
+       FIN-VALIDAR-CODIGO-RETIRADA.
+           EXIT.
+
+*> Procedimiento localizar-cuenta-cod-retirada: recorre USERFILE
+*> buscando que tarjeta y que indice de cuenta tienen la cuenta
+*> preestablecida en CR-CUENTA-DESTINO (modelado sobre
+*> VALIDAR-CUENTA-DESTINO/COMPROBAR-CUENTA-DESTINO, pero capturando
+*> ademas la tarjeta y el indice encontrados)
+       LOCALIZAR-CUENTA-COD-RETIRADA.
+           MOVE "NO" TO CUENTA-COD-RETIRADA-ENCONTRADA.
+           OPEN INPUT USERFILE.
+
+         INICIO-LOCALIZAR-CUENTA-COD-RETIRADA.
+           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+               AT END GO TO CERRAR-LOCALIZAR-CUENTA-COD-RETIRADA.
+           MOVE 1 TO M.
+
+           PERFORM COMPROBAR-CUENTA-COD-RETIRADA UNTIL M = 4.
+
+           GO TO INICIO-LOCALIZAR-CUENTA-COD-RETIRADA.
+
+         CERRAR-LOCALIZAR-CUENTA-COD-RETIRADA.
+           CLOSE USERFILE.
+       FIN-LOCALIZAR-CUENTA-COD-RETIRADA.
+           EXIT.
+
+*> Procedimiento auxiliar que compara la cuenta preestablecida del
+*> codigo de retirada con cada una de las cuentas leidas de USERFILE
+       COMPROBAR-CUENTA-COD-RETIRADA.
+           IF WS-USER-NUM-CUENTA(M) = CR-CUENTA-DESTINO
+             MOVE "SI" TO CUENTA-COD-RETIRADA-ENCONTRADA
+             MOVE WS-USER-TARJ TO TARJETA-COD-RETIRADA
+             MOVE M TO CUENTA-IDX-COD-RETIRADA.
+           ADD 1 TO M.
+
+*> Procedimiento retirar-importe-cod-retirada: aplica a la cuenta ya
+*> localizada el importe preestablecido del codigo de retirada
+*> (CR-IMPORTE, ya copiado en DINERO-A-SACAR), igual que el bloque de
+*> comprobacion y cargo de RETIRAR-EFECTIVO pero sin pantalla de
+*> importe, ya que el importe no lo teclea el cliente sino que viene
+*> fijado de antemano desde la banca online
+       RETIRAR-IMPORTE-COD-RETIRADA.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+
+           IF DINERO-A-SACAR >
+                 SALDO-SELECCIONADO + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA)
+             CLOSE USERFILE
+             MOVE "Saldo insuficiente para ese codigo de retirada"
+                 TO MSJ-ERROR-COD-RETIRADA
+             GO TO ERROR-RETIRAR-COD-RETIRADA.
+
+           PERFORM CALCULAR-RETIRADO-HOY THRU FIN-CALCULAR-RETIRADO-HOY.
+           IF (TOTAL-RETIRADO-HOY + DINERO-A-SACAR) > USER-LIMITE-DIARIO
+             CLOSE USERFILE
+             MOVE "Ese codigo de retirada supera el limite diario"
+                 TO MSJ-ERROR-COD-RETIRADA
+             GO TO ERROR-RETIRAR-COD-RETIRADA.
+
+           PERFORM CALCULAR-DESGLOSE-RETIRADA.
+           PERFORM COMPROBAR-CASSETTE THRU FIN-COMPROBAR-CASSETTE.
+           IF CASSETTE-SUFICIENTE NOT = "S"
+             CLOSE USERFILE
+             GO TO CAJERO-FUERA-SERVICIO-COD-RETIRADA.
+
+           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-SACAR.
+           MOVE "RETIRADA" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE " " TO WAL-CUENTA-DESTINO-WS.
+           IF SALDO-SELECCIONADO < 0
+             MOVE "Reintegro (descubierto)" TO WAL-CONCEPTO-WS
+           ELSE
+             MOVE "Reintegro" TO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS = DINERO-A-SACAR - (DINERO-A-SACAR * 2).
+           ADD DINERO-A-SACAR TO SALDO-SELECCIONADO GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           IF DINERO-A-SACAR > UMBRAL-NOTIF-RETIRADA
+             MOVE USER-TARJ TO NOTIF-TARJ-WS
+             MOVE USER-DNI TO NOTIF-DNI-WS
+             MOVE USER-TFNO TO NOTIF-TFNO-WS
+             MOVE "RETIRADA-ELEVADA" TO NOTIF-TIPO-WS
+             MOVE "Retirada de efectivo superior al umbral habitual"
+                 TO NOTIF-DETALLE-WS
+             PERFORM GUARDAR-NOTIFICACION.
+           CLOSE USERFILE.
+
+           PERFORM DESCONTAR-CASSETTE THRU FIN-DESCONTAR-CASSETTE.
+           PERFORM GUARDAR-MOV-RETIRAR-EFECTIVO.
+           PERFORM COMPROBAR-FRAUDE-RETIRADA THRU FIN-COMPROBAR-FRAUDE-RETIRADA.
+
+           OPEN I-O CODRETIROFILE.
+           MOVE COD-RETIRO-INTRODUCIDO TO CR-CODIGO.
+           READ CODRETIROFILE
+               INVALID KEY GO TO FIN-MARCAR-COD-RETIRADA-GASTADO.
+           MOVE "G" TO CR-ESTADO.
+           REWRITE REG-CODIGO-RETIRO.
+         FIN-MARCAR-COD-RETIRADA-GASTADO.
+           CLOSE CODRETIROFILE.
+
+         MUESTRA-EFECTIVO-RETIRADO-COD.
+           DISPLAY PANTALLA-EFECTIVO-RETIRADO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-EFECTIVO-RETIRADO-COD.
+
+           GO TO FIN-RETIRAR-IMPORTE-COD-RETIRADA.
+
+         ERROR-RETIRAR-COD-RETIRADA.
+           DISPLAY PANTALLA-ERROR-COD-RETIRADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO ERROR-RETIRAR-COD-RETIRADA.
+           GO TO FIN-RETIRAR-IMPORTE-COD-RETIRADA.
+
+         CAJERO-FUERA-SERVICIO-COD-RETIRADA.
+           DISPLAY PANTALLA-CAJERO-FUERA-SERVICIO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO CAJERO-FUERA-SERVICIO-COD-RETIRADA.
+       FIN-RETIRAR-IMPORTE-COD-RETIRADA.
+           EXIT.
+
+*> Procedimiento auxiliar que busca la siguiente secuencia libre de
+*> MOVFILE para la cuenta ya depositada en MOV-ID (modelado sobre
+*> BUSCAR-SEC-LIBRE-ORDEN)
+       BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-ID TO MOV-ID-BUSQUEDA-WS.
+           MOVE 1 TO MOV-SEC-WS.
+           OPEN INPUT MOVFILE.
+           IF FSM = "35"
+             CLOSE MOVFILE
+             GO TO FIN-BUSCAR-SEC-LIBRE-MOV.
+
+*> En vez de probar MOV-SEC = 1, 2, 3... con una lectura por clave por
+*> cada intento (coste creciente segun se acumulan movimientos en la
+*> cuenta), se posiciona con START justo despues del ultimo posible
+*> movimiento de la cuenta (MOV-SEC = 999999) y se retrocede una unica
+*> vez con READ PRIOR: si esa lectura cae dentro de la misma cuenta,
+*> su MOV-SEC+1 es la siguiente libre; si no hay ningun movimiento
+*> previo de la cuenta (fin de fichero o cuenta distinta), la siguiente
+*> libre es la 1
+           MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+           MOVE 999999 TO MOV-SEC.
+           START MOVFILE KEY IS NOT GREATER THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+           READ MOVFILE PREVIOUS RECORD
+               AT END GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+           IF MOV-ID = MOV-ID-BUSQUEDA-WS
+             COMPUTE MOV-SEC-WS = MOV-SEC + 1.
+
+         FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+*> La busqueda (START/READ PREVIOUS) puede haber dejado en el registro
+*> la clave de otra cuenta, o ninguna si no habia movimientos previos;
+*> se repone MOV-ID a la cuenta buscada para que el procedimiento
+*> llamante pueda escribir el movimiento con la clave correcta
+           MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+           CLOSE MOVFILE.
+       FIN-BUSCAR-SEC-LIBRE-MOV.
+
+*> Procedimiento auxiliar que abre MOVFILE en escritura, creandolo si
+*> todavia no existe (equivalente indexado del antiguo OPEN EXTEND)
+       ABRIR-MOVFILE-ESCRITURA.
+           OPEN I-O MOVFILE.
+           IF FSM = "35"
+             CLOSE MOVFILE
+             OPEN OUTPUT MOVFILE.
+
+*> Procedimiento auxiliar que calcula la clave alternativa de fecha y
+*> hora comprimida (AAAAMMDDHHMMSS) de un apunte a punto de grabar
+       CALCULAR-FECHA-HORA-MOV.
+           COMPUTE MOV-FECHA-HORA-COMP =
+                     (AAM * 10000000000) + (MMM * 100000000)
+                     + (DDM * 1000000) + (HH OF MOV-HORA * 10000)
+                     + (MM OF MOV-HORA * 100) + SS OF MOV-HORA.
+
+*> Procedimiento auxiliar que busca la siguiente secuencia libre de
+*> NOTIFICA.DAT para la tarjeta ya depositada en NOTIF-TARJ-WS
+*> (modelado sobre BUSCAR-SEC-LIBRE-MOV)
+       BUSCAR-SEC-LIBRE-NOTIF.
+           MOVE 1 TO NOTIF-SEC-WS.
+           OPEN INPUT NOTIFICAFILE.
+           IF FSN = "35"
+             CLOSE NOTIFICAFILE
+             GO TO FIN-BUSCAR-SEC-LIBRE-NOTIF.
+
+         INICIO-BUSCAR-SEC-LIBRE-NOTIF.
+           MOVE NOTIF-TARJ-WS TO NOTIF-TARJ.
+           MOVE NOTIF-SEC-WS TO NOTIF-SEC.
+           READ NOTIFICAFILE
+               INVALID KEY GO TO FIN-BUSCAR-SEC-LIBRE-NOTIF-CERRAR.
+           ADD 1 TO NOTIF-SEC-WS.
+           GO TO INICIO-BUSCAR-SEC-LIBRE-NOTIF.
+
+         FIN-BUSCAR-SEC-LIBRE-NOTIF-CERRAR.
+           CLOSE NOTIFICAFILE.
+       FIN-BUSCAR-SEC-LIBRE-NOTIF.
+
+*> Procedimiento auxiliar que abre NOTIFICA.DAT en escritura,
+*> creandolo si todavia no existe (equivalente indexado del antiguo
+*> OPEN EXTEND, igual que ABRIR-MOVFILE-ESCRITURA)
+       ABRIR-NOTIFICAFILE-ESCRITURA.
+           OPEN I-O NOTIFICAFILE.
+           IF FSN = "35"
+             CLOSE NOTIFICAFILE
+             OPEN OUTPUT NOTIFICAFILE.
+
+*> Procedimiento guardar-notificacion: deja en NOTIFICA.DAT un aviso
+*> pendiente de envio (email/SMS) para un evento de seguridad. Los
+*> datos del evento se depositan de antemano en DATOS-NOTIFICACION
+*> (NOTIF-TARJ-WS, NOTIF-TIPO-WS, NOTIF-DNI-WS, NOTIF-TFNO-WS,
+*> NOTIF-DETALLE-WS) por el procedimiento que dispara el aviso.
+       GUARDAR-NOTIFICACION.
+           MOVE NOTIF-TARJ-WS TO NOTIF-TARJ.
+           MOVE NOTIF-TIPO-WS TO NOTIF-TIPO-EVENTO.
+           MOVE NOTIF-DNI-WS TO NOTIF-DNI.
+           MOVE NOTIF-TFNO-WS TO NOTIF-TFNO.
+           MOVE NOTIF-DETALLE-WS TO NOTIF-DETALLE.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO NOTIF-FECHA.
+           MOVE HORAF TO NOTIF-HORA.
+           PERFORM BUSCAR-SEC-LIBRE-NOTIF THRU FIN-BUSCAR-SEC-LIBRE-NOTIF.
+           MOVE NOTIF-TARJ-WS TO NOTIF-TARJ.
+           MOVE NOTIF-SEC-WS TO NOTIF-SEC.
+           PERFORM ABRIR-NOTIFICAFILE-ESCRITURA.
+           WRITE REG-NOTIFICACION.
+           CLOSE NOTIFICAFILE.
+
+*> Procedimiento auxiliar que abre WALFILE en escritura, creandolo si
+*> todavia no existe (equivalente indexado del antiguo OPEN EXTEND,
+*> igual que ABRIR-MOVFILE-ESCRITURA)
+       ABRIR-WALFILE-ESCRITURA.
+           OPEN I-O WALFILE.
+           IF FSWAL = "35"
+             CLOSE WALFILE
+             OPEN OUTPUT WALFILE
+             CLOSE WALFILE
+             OPEN I-O WALFILE.
+
+*> Procedimiento escribir-wal-antes: deja en CAJERO.WAL, antes de
+*> tocar el saldo, una fotografia de la operacion en curso (datos
+*> depositados de antemano en DATOS-WAL por el procedimiento que va a
+*> mover dinero). Si la maquina se para justo despues de este punto y
+*> antes del REWRITE REG-USUARIO, el saldo nunca llego a cambiar y
+*> RECUPERAR-WAL-ARRANQUE no tiene nada que deshacer.
+       ESCRIBIR-WAL-ANTES.
+           PERFORM ABRIR-WALFILE-ESCRITURA.
+           MOVE 1 TO WAL-CLAVE.
+           MOVE "P" TO WAL-ESTADO.
+           MOVE WAL-OPERACION-WS TO WAL-OPERACION.
+           MOVE WAL-TARJ-WS TO WAL-TARJ.
+           MOVE WAL-CUENTA-IDX-WS TO WAL-CUENTA-IDX.
+           MOVE WAL-CUENTA-WS TO WAL-CUENTA.
+           MOVE WAL-CUENTA-DESTINO-WS TO WAL-CUENTA-DESTINO.
+           MOVE WAL-CONCEPTO-WS TO WAL-CONCEPTO.
+           MOVE WAL-CANTIDAD-WS TO WAL-CANTIDAD.
+           MOVE WAL-SALDO-ANTES-WS TO WAL-SALDO-ANTES.
+           MOVE WAL-SALDO-DESPUES-WS TO WAL-SALDO-DESPUES.
+           WRITE REG-WAL
+               INVALID KEY REWRITE REG-WAL.
+           CLOSE WALFILE.
+
+*> Procedimiento marcar-wal-aplicado: se llama justo despues del
+*> REWRITE REG-USUARIO que mueve el saldo. A partir de aqui, si la
+*> maquina se para antes de grabar el apunte en MOVFILE,
+*> RECUPERAR-WAL-ARRANQUE sabe que el saldo ya quedo actualizado y que
+*> lo que falta por completar es el apunte.
+       MARCAR-WAL-APLICADO.
+           OPEN I-O WALFILE.
+           MOVE 1 TO WAL-CLAVE.
+           READ WALFILE
+               INVALID KEY GO TO FIN-MARCAR-WAL-APLICADO.
+           MOVE "A" TO WAL-ESTADO.
+           REWRITE REG-WAL.
+         FIN-MARCAR-WAL-APLICADO.
+           CLOSE WALFILE.
+
+*> Procedimiento borrar-wal: se llama en cuanto el apunte en MOVFILE
+*> queda grabado, cerrando la operacion -- ya no hay nada pendiente
+*> que recuperar en un proximo arranque.
+       BORRAR-WAL.
+           OPEN I-O WALFILE.
+           MOVE 1 TO WAL-CLAVE.
+           READ WALFILE
+               INVALID KEY GO TO FIN-BORRAR-WAL.
+           DELETE WALFILE RECORD.
+         FIN-BORRAR-WAL.
+           CLOSE WALFILE.
+
+*> Procedimiento recuperar-wal-arranque: se ejecuta una vez al
+*> arrancar el cajero, antes de admitir tarjetas nuevas. Si
+*> CAJERO.WAL tiene una ranura pendiente es que la maquina se paro a
+*> medio camino de una operacion:
+*>   - WAL-SALDO-PENDIENTE: el REWRITE REG-USUARIO nunca llego a
+*>     ejecutarse, asi que no hay nada que deshacer; se descarta el
+*>     diario sin mas.
+*>   - WAL-SALDO-APLICADO: el saldo ya quedo actualizado pero el
+*>     apunte de MOVFILE pudo no llegar a grabarse; se completa la
+*>     operacion grabando ahora ese apunte pendiente.
+       RECUPERAR-WAL-ARRANQUE.
+           OPEN I-O WALFILE.
+           IF FSWAL = "35"
+             CLOSE WALFILE
+             OPEN OUTPUT WALFILE
+             CLOSE WALFILE
+             GO TO FIN-RECUPERAR-WAL-ARRANQUE.
+
+           MOVE 1 TO WAL-CLAVE.
+           READ WALFILE
+               INVALID KEY GO TO CERRAR-RECUPERAR-WAL-ARRANQUE.
+
+           IF WAL-SALDO-APLICADO
+             PERFORM COMPLETAR-MOVIMIENTO-WAL
+                     THRU FIN-COMPLETAR-MOVIMIENTO-WAL.
+
+           DELETE WALFILE RECORD.
+         CERRAR-RECUPERAR-WAL-ARRANQUE.
+           CLOSE WALFILE.
+       FIN-RECUPERAR-WAL-ARRANQUE.
+           EXIT.
+
+*> Procedimiento completar-movimiento-wal: graba en MOVFILE, con los
+*> datos capturados en REG-WAL, el apunte que la operacion interrumpida
+*> no llego a dejar constancia de haber hecho
+       COMPLETAR-MOVIMIENTO-WAL.
+           MOVE WAL-CUENTA TO MOV-ID.
+           MOVE WAL-CONCEPTO TO MOV-CONCEPTO.
+           MOVE WAL-CANTIDAD TO MOV-CANTIDAD.
+           MOVE WAL-CUENTA-DESTINO TO MOV-CUENTA-DESTINO.
+           MOVE WAL-SALDO-DESPUES TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+       FIN-COMPLETAR-MOVIMIENTO-WAL.
+           EXIT.
+
+*> Procedimiento guardar-movimiento-de-retirar-efectivo
+       GUARDAR-MOV-RETIRAR-EFECTIVO.
+           COMPUTE CANTIDAD-RET-MOV =
+                                DINERO-A-SACAR - (DINERO-A-SACAR * 2).
+
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           IF SALDO-SELECCIONADO < 0
+             MOVE "Reintegro (descubierto)" TO MOV-CONCEPTO
+           ELSE
+             MOVE "Reintegro" TO MOV-CONCEPTO.
+           MOVE CANTIDAD-RET-MOV TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+           PERFORM BORRAR-WAL.
+           MOVE "Reintegro" TO RECIBO-TIPO-OP-WS.
+           PERFORM EMITIR-RECIBO.
+
+*> Procedimiento comprobar-fraude-retirada (regla de velocidad: tres o
+*> mas reintegros de la misma cuenta en la ultima hora)
+       COMPROBAR-FRAUDE-RETIRADA.
+           MOVE 0 TO NUM-RETIRADAS-HORA.
+           PERFORM OBTENER-FECHA.
+           COMPUTE FECHA-HOY-COMP =
+                        (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                         + DD OF FECHA.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN INPUT MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO FIN-LECTURA-FRAUDE-RETIRADA.
+         INICIO-FRAUDE-RETIRADA.
+           READ MOVFILE NEXT RECORD
+               AT END GO TO FIN-LECTURA-FRAUDE-RETIRADA.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+               GO TO FIN-LECTURA-FRAUDE-RETIRADA.
+           IF MOV-CONCEPTO(1:9) = "Reintegro"
+               PERFORM CALCULAR-SEGUNDOS-MOV THRU FIN-CALCULAR-SEGUNDOS-MOV
+               IF SEGUNDOS-DESDE-MOV <= 3600
+                   ADD 1 TO NUM-RETIRADAS-HORA.
+           GO TO INICIO-FRAUDE-RETIRADA.
+         FIN-LECTURA-FRAUDE-RETIRADA.
+           CLOSE MOVFILE.
+           IF NUM-RETIRADAS-HORA >= 3
+               MOVE MSJ-REGLA-VELOCIDAD TO REVISION-REGLA
+               MOVE DINERO-A-SACAR TO REVISION-CANTIDAD
+               PERFORM GUARDAR-REVISION.
+       FIN-COMPROBAR-FRAUDE-RETIRADA.
+           EXIT.
+
+*> Procedimiento auxiliar: segundos transcurridos entre un movimiento
+*> de MOVFILE ya leido y el instante actual (FECHA/HORA)
+       CALCULAR-SEGUNDOS-MOV.
+           COMPUTE MOV-FECHA-COMP = (AAM * 10000) + (MMM * 100) + DDM.
+           COMPUTE DIAS-DESDE-MOV =
+                     FUNCTION INTEGER-OF-DATE(FECHA-HOY-COMP) -
+                     FUNCTION INTEGER-OF-DATE(MOV-FECHA-COMP).
+           COMPUTE SEGUNDOS-DESDE-MOV =
+                     (DIAS-DESDE-MOV * 86400)
+                     + ((HH OF HORA * 3600) + (MM OF HORA * 60)
+                          + SS OF HORA)
+                     - ((HH OF MOV-HORA * 3600) + (MM OF MOV-HORA * 60)
+                          + SS OF MOV-HORA).
+       FIN-CALCULAR-SEGUNDOS-MOV.
+           EXIT.
+
+*> Procedimiento auxiliar: segundo del dia actual (HH:MM:SS), para la
+*> deteccion de reintentos duplicados de la misma pantalla
+       CALCULAR-SEGUNDOS-ACTUALES.
+           PERFORM OBTENER-FECHA.
+           COMPUTE SEGUNDOS-ACTUALES-WS =
+                     (HH OF HORA * 3600) + (MM OF HORA * 60) + SS OF HORA.
+       FIN-CALCULAR-SEGUNDOS-ACTUALES.
+           EXIT.
+
+*> Procedimientos comprobar-duplicado-retirada/ingreso/transf: si el
+*> cajero tarda en redibujarse y el cliente pulsa Intro dos veces (o
+*> vuelve a teclear sin querer el mismo importe justo despues), estos
+*> procedimientos detectan que la operacion ya se aplico hace muy
+*> pocos segundos y evitan que se repita. Solo comparan contra la
+*> ultima operacion del mismo tipo aplicada en esta misma sesion de
+*> tarjeta, de ahi que baste con los segundos del dia (HH:MM:SS) y no
+*> haga falta la fecha completa, a diferencia de CALCULAR-SEGUNDOS-MOV
+       COMPROBAR-DUPLICADO-RETIRADA.
+           PERFORM CALCULAR-SEGUNDOS-ACTUALES THRU FIN-CALCULAR-SEGUNDOS-ACTUALES.
+           MOVE "N" TO OPERACION-DUPLICADA-WS.
+           IF ULT-RETIRADA-CANTIDAD-WS = DINERO-A-SACAR
+             COMPUTE SEGUNDOS-DESDE-ULTIMA-WS =
+                       SEGUNDOS-ACTUALES-WS - ULT-RETIRADA-SEGUNDOS-WS
+             IF SEGUNDOS-DESDE-ULTIMA-WS >= 0 AND
+                SEGUNDOS-DESDE-ULTIMA-WS <= UMBRAL-SEGUNDOS-DUPLICADO
+               MOVE "S" TO OPERACION-DUPLICADA-WS.
+       FIN-COMPROBAR-DUPLICADO-RETIRADA.
+           EXIT.
+
+       COMPROBAR-DUPLICADO-INGRESO.
+           PERFORM CALCULAR-SEGUNDOS-ACTUALES THRU FIN-CALCULAR-SEGUNDOS-ACTUALES.
+           MOVE "N" TO OPERACION-DUPLICADA-WS.
+           IF ULT-INGRESO-CANTIDAD-WS = DINERO-A-INGRESAR
+             COMPUTE SEGUNDOS-DESDE-ULTIMA-WS =
+                       SEGUNDOS-ACTUALES-WS - ULT-INGRESO-SEGUNDOS-WS
+             IF SEGUNDOS-DESDE-ULTIMA-WS >= 0 AND
+                SEGUNDOS-DESDE-ULTIMA-WS <= UMBRAL-SEGUNDOS-DUPLICADO
+               MOVE "S" TO OPERACION-DUPLICADA-WS.
+       FIN-COMPROBAR-DUPLICADO-INGRESO.
+           EXIT.
+
+       COMPROBAR-DUPLICADO-TRANSF.
+           PERFORM CALCULAR-SEGUNDOS-ACTUALES THRU FIN-CALCULAR-SEGUNDOS-ACTUALES.
+           MOVE "N" TO OPERACION-DUPLICADA-WS.
+           IF ULT-TRANSF-CANTIDAD-WS = DINERO-A-TRANSFERIR
+             COMPUTE SEGUNDOS-DESDE-ULTIMA-WS =
+                       SEGUNDOS-ACTUALES-WS - ULT-TRANSF-SEGUNDOS-WS
+             IF SEGUNDOS-DESDE-ULTIMA-WS >= 0 AND
+                SEGUNDOS-DESDE-ULTIMA-WS <= UMBRAL-SEGUNDOS-DUPLICADO
+               MOVE "S" TO OPERACION-DUPLICADA-WS.
+       FIN-COMPROBAR-DUPLICADO-TRANSF.
+           EXIT.
+
+*> Procedimiento guardar-revision (escribe un apunte en la cola de
+*> revision de fraude para que el back-office lo trabaje; no bloquea
+*> la operacion del cliente)
+       GUARDAR-REVISION.
+           PERFORM OBTENER-FECHA.
+           OPEN EXTEND REVISIONFILE.
+           MOVE CUENTA-SELECCIONADA TO REVISION-CUENTA.
+           MOVE FECHAF TO REVISION-FECHA.
+           MOVE HORAF TO REVISION-HORA.
+           WRITE REG-REVISION.
+           CLOSE REVISIONFILE.
+
+*> Procedimiento ingresar-efectivo
+       INGRESAR-EFECTIVO.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+
+         MOSTRAR-PANTALLA-INI-INGRESO.
+           IF MODO-ACCESIBLE = "S"
+             GO TO MOSTRAR-PANTALLA-INI-INGRESO-ACC.
+
+		   DISPLAY PANTALLA-INICIAR-INGRESO.
+		   ACCEPT PANTALLA-INICIAR-INGRESO
+		       WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+		   IF COB-CRT-STATUS = 8001
+		     MOVE 2005 TO COB-CRT-STATUS.
+		    IF COB-CRT-STATUS = 2005
+		     MOVE 0 TO EUROSI
+			 MOVE 0 TO CENTI
+		     CLOSE USERFILE
+		     GO TO MENU-OPCIONES.
+           GO TO INGRESAR-EFECTIVO-COMUN.
+
+         MOSTRAR-PANTALLA-INI-INGRESO-ACC.
+           DISPLAY PANTALLA-INICIAR-INGRESO-ACC.
+           MOVE "Introduzca la cantidad a ingresar en euros"
+               TO AVISO-VOZ-TEXTO-WS.
+           PERFORM GUARDAR-AVISO-VOZ.
+           ACCEPT PANTALLA-INICIAR-INGRESO-ACC
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+             MOVE 0 TO EUROSI
+			 MOVE 0 TO CENTI
+		     CLOSE USERFILE
+		     GO TO MENU-OPCIONES.
+
+         INGRESAR-EFECTIVO-COMUN.
+		  PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE 0 TO EUROSI
+             MOVE 0 TO CENTI
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-INI-INGRESO.
+
+          COMPUTE DINERO-A-INGRESAR = (CENTI / 100) + EUROSI.
+          GO TO GESTIONAR-INGRESO.
+
+          MUESTRA-EFECTIVO-INGRESADO.
+            DISPLAY PANTALLA-EFECTIVO-INGRESADO.
+            PERFORM LEER-TECLA.
+			IF COB-CRT-STATUS NOT = 0
+              GO TO MUESTRA-EFECTIVO-INGRESADO.
+            MOVE 0 TO TOTAL-INGRESADO.
+            MOVE 0 TO DINERO-A-INGRESAR.
+            MOVE 0 TO NUM-ING-BILLETES-200.
+            MOVE 0 TO NUM-ING-BILLETES-100.
+            MOVE 0 TO NUM-ING-BILLETES-50.
+            MOVE 0 TO NUM-ING-BILLETES-20.
+            MOVE 0 TO NUM-ING-BILLETES-10.
+            GO TO MENU-OPCIONES.
+
+*> Procedimiento auxiliar que calcula el desglose de billetes de un
+*> ingreso y lo suma al contador de billetes insertados por
+*> denominacion, para poder conciliar el cajetin de efectivo.
+       CALCULAR-DESGLOSE-INGRESO.
+           MOVE DINERO-A-INGRESAR TO IMPORTE-DESGLOSE-BILLETES.
+           COMPUTE NUM-BILLETES-200 =
+                        IMPORTE-DESGLOSE-BILLETES / 200.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-200 * 200).
+           COMPUTE NUM-BILLETES-100 =
+                        IMPORTE-DESGLOSE-BILLETES / 100.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-100 * 100).
+           COMPUTE NUM-BILLETES-50 =
+                        IMPORTE-DESGLOSE-BILLETES / 50.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-50 * 50).
+           COMPUTE NUM-BILLETES-20 =
+                        IMPORTE-DESGLOSE-BILLETES / 20.
+           COMPUTE IMPORTE-DESGLOSE-BILLETES =
+                        IMPORTE-DESGLOSE-BILLETES - (NUM-BILLETES-20 * 20).
+           COMPUTE NUM-BILLETES-10 =
+                        IMPORTE-DESGLOSE-BILLETES / 10.
+           ADD NUM-BILLETES-200 TO NUM-ING-BILLETES-200.
+           ADD NUM-BILLETES-100 TO NUM-ING-BILLETES-100.
+           ADD NUM-BILLETES-50  TO NUM-ING-BILLETES-50.
+           ADD NUM-BILLETES-20  TO NUM-ING-BILLETES-20.
+           ADD NUM-BILLETES-10  TO NUM-ING-BILLETES-10.
+
+*> Procedimiento gestionar-ingreso
+       GESTIONAR-INGRESO.
+		    IF DINERO-A-INGRESAR = 0
+		      GO TO MOSTRAR-PANTALLA-INI-INGRESO
+		    ELSE
+		      MOVE 0 TO EUROSI
+			  MOVE 0 TO CENTI
+		      PERFORM COMPROBAR-DUPLICADO-INGRESO THRU FIN-COMPROBAR-DUPLICADO-INGRESO
+		      IF OPERACION-DUPLICADA-WS = "S"
+		        MOVE MSJ-ERROR-DUP-INGRESO TO ERROR-INGRESO
+		      ELSE
+		        MOVE " " TO ERROR-INGRESO
+		        COMPUTE TOTAL-INGRESADO = TOTAL-INGRESADO
+										+ DINERO-A-INGRESAR
+		        MOVE DINERO-A-INGRESAR TO ULT-INGRESO-CANTIDAD-WS
+		        MOVE SEGUNDOS-ACTUALES-WS TO ULT-INGRESO-SEGUNDOS-WS
+		        PERFORM CALCULAR-DESGLOSE-INGRESO.
+
+         MOSTRAR-PANTALLA-INGRESANDO.
+		   DISPLAY PANTALLA-INGRESANDO-EFECTIVO.
+		   ACCEPT PANTALLA-INGRESANDO-EFECTIVO
+		       WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+		   IF COB-CRT-STATUS = 8001
+		     MOVE 2005 TO COB-CRT-STATUS.
+		    IF COB-CRT-STATUS = 2005
+			 MOVE 0 TO EUROSI
+			 MOVE 0 TO CENTI
+			 GO TO FIN-INGRESO.
+
+		   PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS = 2005
+		     MOVE 0 TO EUROSI
+			 MOVE 0 TO CENTI
+			 GO TO FIN-INGRESO
+		   ELSE
+		     IF COB-CRT-STATUS NOT = 0
+			   GO TO MOSTRAR-PANTALLA-INGRESANDO.
+
+		   COMPUTE DINERO-A-INGRESAR = (CENTI / 100) + EUROSI.
+
+		   IF DINERO-A-INGRESAR = 0
+			 GO TO MOSTRAR-PANTALLA-INGRESANDO
+		   ELSE
+			 PERFORM COMPROBAR-DUPLICADO-INGRESO THRU FIN-COMPROBAR-DUPLICADO-INGRESO
+			 IF OPERACION-DUPLICADA-WS = "S"
+			   MOVE MSJ-ERROR-DUP-INGRESO TO ERROR-INGRESO
+			   MOVE 0 TO EUROSI
+			   MOVE 0 TO CENTI
+			   GO TO MOSTRAR-PANTALLA-INGRESANDO
+			 ELSE
+			   MOVE " " TO ERROR-INGRESO
+			   COMPUTE TOTAL-INGRESADO = TOTAL-INGRESADO
+									+ DINERO-A-INGRESAR
+			   MOVE DINERO-A-INGRESAR TO ULT-INGRESO-CANTIDAD-WS
+			   MOVE SEGUNDOS-ACTUALES-WS TO ULT-INGRESO-SEGUNDOS-WS
+			   PERFORM CALCULAR-DESGLOSE-INGRESO
+			   MOVE 0 TO EUROSI
+			   MOVE 0 TO CENTI
+			   GO TO MOSTRAR-PANTALLA-INGRESANDO.
+
+         FIN-INGRESO.
+           MOVE TOTAL-INGRESADO TO TOTAL-INGRESADO-COMBI-WS.
+           IF COMBINADA-INGRESO-WS = "S" AND TOTAL-INGRESADO > 0
+             PERFORM PEDIR-DATOS-INGRESO-COMBINADA THRU
+                     FIN-PEDIR-DATOS-INGRESO-COMBINADA.
+
+           IF COMBINADA-INGRESO-WS = "S"
+             COMPUTE TOTAL-INGRESADO =
+                     TOTAL-INGRESADO-COMBI-WS - DINERO-CUENTA2-WS.
+
+           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO + TOTAL-INGRESADO.
+           MOVE "INGRESO" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE " " TO WAL-CUENTA-DESTINO-WS.
+           MOVE "Ingreso" TO WAL-CONCEPTO-WS.
+           MOVE TOTAL-INGRESADO TO WAL-CANTIDAD-WS.
+           SUBTRACT TOTAL-INGRESADO FROM SALDO-SELECCIONADO
+                    GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           ADD PUNTOS-POR-OPERACION TO USER-PUNTOS.
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           CLOSE USERFILE.
+           PERFORM GUARDAR-MOV-INGRESAR-EFECTIVO.
+
+           IF COMBINADA-INGRESO-WS = "S"
+             PERFORM APLICAR-INGRESO-CUENTA2 THRU FIN-APLICAR-INGRESO-CUENTA2.
+
+           MOVE TOTAL-INGRESADO-COMBI-WS TO TOTAL-INGRESADO.
+           GO TO MUESTRA-EFECTIVO-INGRESADO.
+
+*> Procedimiento pedir-datos-ingreso-combinada: cuando el cliente
+*> marco "operacion combinada" en PANTALLA-INICIAR-INGRESO, al acabar
+*> de introducir billetes pide la segunda cuenta y el reparto del
+*> total acumulado en TOTAL-INGRESADO-COMBI-WS. Si se cancela, se
+*> deshace el conmutador y el ingreso se abona integro a la primera
+*> cuenta, como si nunca se hubiera marcado la casilla.
+       PEDIR-DATOS-INGRESO-COMBINADA.
+           MOVE 0 TO SELECCION-CUENTA-2-WS.
+           MOVE 0 TO EUROSI2.
+           MOVE 0 TO CENTI2.
+           MOVE " " TO ERROR-COMBINADA-WS.
+
+         MOSTRAR-PANTALLA-INGRESO-COMBINADO.
+           DISPLAY PANTALLA-INGRESO-COMBINADO.
+           ACCEPT PANTALLA-INGRESO-COMBINADO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               MOVE "N" TO COMBINADA-INGRESO-WS
+               GO TO FIN-PEDIR-DATOS-INGRESO-COMBINADA.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE "N" TO COMBINADA-INGRESO-WS
+             GO TO FIN-PEDIR-DATOS-INGRESO-COMBINADA
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-INGRESO-COMBINADO.
+
+           IF SELECCION-CUENTA-2-WS > 3 OR
+                 SELECCION-CUENTA-2-WS = SELECCION-CUENTA OR
+                 WS-USER-NUM-CUENTA(SELECCION-CUENTA-2-WS) = CUENTA-VACIA
+             MOVE MSJ-ERROR-CTA2-INVALIDA TO ERROR-COMBINADA-WS
+             MOVE 0 TO SELECCION-CUENTA-2-WS
+             GO TO MOSTRAR-PANTALLA-INGRESO-COMBINADO.
+
+           COMPUTE DINERO-CUENTA2-WS = (CENTI2 / 100) + EUROSI2.
+           IF DINERO-CUENTA2-WS = 0 OR
+                 DINERO-CUENTA2-WS >= TOTAL-INGRESADO-COMBI-WS
+             MOVE MSJ-ERROR-CTA2-INVALIDA TO ERROR-COMBINADA-WS
+             MOVE 0 TO EUROSI2
+             MOVE 0 TO CENTI2
+             GO TO MOSTRAR-PANTALLA-INGRESO-COMBINADO.
+
+       FIN-PEDIR-DATOS-INGRESO-COMBINADA.
+           EXIT.
+
+*> Procedimiento aplicar-ingreso-cuenta2: repite sobre la segunda
+*> cuenta el mismo abono y registro de movimiento ya aplicado a la
+*> primera, apuntando temporalmente los globales de "cuenta en curso"
+*> a la segunda cuenta para reutilizar sin cambios GUARDAR-MOV-
+*> INGRESAR-EFECTIVO
+       APLICAR-INGRESO-CUENTA2.
+           MOVE SELECCION-CUENTA TO SELECCION-CUENTA-GUARD-WS.
+           MOVE CUENTA-SELECCIONADA TO CUENTA-SELECCIONADA-GUARD-WS.
+           MOVE SALDO-SELECCIONADO TO SALDO-SELECCIONADA-GUARD-WS.
+
+           MOVE SELECCION-CUENTA-2-WS TO SELECCION-CUENTA.
+           MOVE WS-USER-NUM-CUENTA(SELECCION-CUENTA) TO CUENTA-SELECCIONADA.
+           MOVE WS-USER-SALDO(SELECCION-CUENTA) TO SALDO-SELECCIONADO.
+           MOVE DINERO-CUENTA2-WS TO TOTAL-INGRESADO.
+
+           COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO + TOTAL-INGRESADO.
+           MOVE "INGRESO" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE " " TO WAL-CUENTA-DESTINO-WS.
+           MOVE "Ingreso" TO WAL-CONCEPTO-WS.
+           MOVE TOTAL-INGRESADO TO WAL-CANTIDAD-WS.
+           SUBTRACT TOTAL-INGRESADO FROM SALDO-SELECCIONADO
+                    GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           ADD PUNTOS-POR-OPERACION TO USER-PUNTOS.
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           CLOSE USERFILE.
+
+           PERFORM GUARDAR-MOV-INGRESAR-EFECTIVO.
+
+           MOVE SELECCION-CUENTA-GUARD-WS TO SELECCION-CUENTA.
+           MOVE CUENTA-SELECCIONADA-GUARD-WS TO CUENTA-SELECCIONADA.
+           MOVE SALDO-SELECCIONADA-GUARD-WS TO SALDO-SELECCIONADO.
+           MOVE "N" TO COMBINADA-INGRESO-WS.
+       FIN-APLICAR-INGRESO-CUENTA2.
+           EXIT.
+
+*> Procedimiento guardar-movimiento-ingresar-efectivo
+       GUARDAR-MOV-INGRESAR-EFECTIVO.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE "Ingreso" TO MOV-CONCEPTO.
+           MOVE TOTAL-INGRESADO TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+           PERFORM BORRAR-WAL.
+           MOVE "Ingreso" TO RECIBO-TIPO-OP-WS.
+           PERFORM EMITIR-RECIBO.
+
+
+*> Procedimiento hacer-transferencia
+       HACER-TRANSFERENCIA.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           PERFORM SELECCIONAR-BENEFICIARIO
+                   THRU FIN-SELECCIONAR-BENEFICIARIO.
+
+         MOSTRAR-PANTALLA-TRANSF.
+           DISPLAY PANTALLA-ORDENAR-TRANSF.
+
+         ESPERAR-DATOS-TRANSF.
+           ACCEPT PANTALLA-ORDENAR-TRANSF
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
+              CLOSE USERFILE
+              GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
+			 CLOSE USERFILE
+	         GO TO MENU-OPCIONES
+	       ELSE
+             IF COB-CRT-STATUS NOT = 0
+			   GO TO ESPERAR-DATOS-TRANSF.
+           
+           COMPUTE DINERO-A-TRANSFERIR = (CENTT / 100) + EUROST.
+
+           PERFORM COMPROBAR-DUPLICADO-TRANSF THRU FIN-COMPROBAR-DUPLICADO-TRANSF.
+           IF OPERACION-DUPLICADA-WS = "S"
+             MOVE MSJ-ERROR-DUP-TRANSF TO ERROR-TRANSF
+             MOVE 0 TO EUROST
+             MOVE 0 TO CENTT
+             GO TO MOSTRAR-PANTALLA-TRANSF.
+
+           IF (SALDO-SELECCIONADO + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA))
+                 < DINERO-A-TRANSFERIR
+             MOVE MSJ-ERROR-TRANSF TO ERROR-TRANSF
+             MOVE 0 TO EUROST
+             MOVE 0 TO CENTT
+             GO TO MOSTRAR-PANTALLA-TRANSF.
+
+           PERFORM VALIDAR-CUENTA-DESTINO THRU FIN-VALIDAR-CUENTA-DESTINO.
+           IF CUENTA-DESTINO-EXISTE NOT = "SI"
+             MOVE MSJ-ERROR-TRANSF-DESTINO TO ERROR-TRANSF
+             MOVE " " TO CUENTA-DESTINO
+             MOVE " " TO TITULAR
+             MOVE 0 TO EUROST
+             MOVE 0 TO CENTT
+             GO TO MOSTRAR-PANTALLA-TRANSF.
+
+         MUESTRA-CONFIRMAR-TRANSF.
+           DISPLAY PANTALLA-CONFIRMAR-TRANSF.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
+             CLOSE USERFILE
+			 GO TO GESTIONAR-TRANSF-CANCELADA
+	       ELSE
+             IF COB-CRT-STATUS NOT = 0
+			   GO TO MUESTRA-CONFIRMAR-TRANSF.
+
+           IF DINERO-A-TRANSFERIR > UMBRAL-TRANSF-FRAUDE
+             PERFORM PEDIR-CODIGO-TRANSF THRU FIN-PEDIR-CODIGO-TRANSF
+             IF CODIGO-TRANSF-VALIDO NOT = "SI"
+               PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA
+               CLOSE USERFILE
+               GO TO GESTIONAR-TRANSF-CANCELADA.
+
+		   COMPUTE SALDO-SELECCIONADO = SALDO-SELECCIONADO - DINERO-A-TRANSFERIR.
+           MOVE "TRANSFERENCIA" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE CUENTA-DESTINO TO WAL-CUENTA-DESTINO-WS.
+           IF SALDO-SELECCIONADO < 0
+             IF REFERENCIA-TRANSF = SPACES
+               STRING "Transferencia a " TITULAR " (descubierto)"
+                      DELIMITED BY SIZE INTO WAL-CONCEPTO-WS
+             ELSE
+               STRING "Transferencia a " TITULAR " (descubierto) - "
+                      REFERENCIA-TRANSF
+                      DELIMITED BY SIZE INTO WAL-CONCEPTO-WS
+           ELSE
+             IF REFERENCIA-TRANSF = SPACES
+               STRING "Transferencia a " TITULAR DELIMITED BY SIZE
+                      INTO WAL-CONCEPTO-WS
+             ELSE
+               STRING "Transferencia a " TITULAR " - " REFERENCIA-TRANSF
+                      DELIMITED BY SIZE INTO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS =
+                        DINERO-A-TRANSFERIR - (DINERO-A-TRANSFERIR * 2).
+           ADD DINERO-A-TRANSFERIR TO SALDO-SELECCIONADO
+                    GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           MOVE DINERO-A-TRANSFERIR TO ULT-TRANSF-CANTIDAD-WS.
+           MOVE SEGUNDOS-ACTUALES-WS TO ULT-TRANSF-SEGUNDOS-WS.
+           PERFORM MARCAR-WAL-APLICADO.
+           MOVE USER-TARJ TO NOTIF-TARJ-WS.
+           MOVE USER-DNI TO NOTIF-DNI-WS.
+           MOVE USER-TFNO TO NOTIF-TFNO-WS.
+           MOVE "TRANSFERENCIA" TO NOTIF-TIPO-WS.
+           MOVE "Transferencia completada" TO NOTIF-DETALLE-WS.
+           PERFORM GUARDAR-NOTIFICACION.
+		   CLOSE USERFILE.
+		   PERFORM GUARDAR-MOV-TRANSF-EFECTIVO.
+		   PERFORM COMPROBAR-FRAUDE-TRANSFERENCIA
+                   THRU FIN-COMPROBAR-FRAUDE-TRANSFERENCIA.
+
+           PERFORM TRANSFERIR-DINERO-CUENTA-DESTINO
+                   THRU FIN-TRANSFERIR-DINERO.
+
+           PERFORM GUARDAR-MOV-TRANSFERENCIA.
+
+           PERFORM OFRECER-GUARDAR-BENEFICIARIO
+                   THRU FIN-OFRECER-GUARDAR-BENEFICIARIO.
+
+		   PERFORM LIMPIAR-CAMPOS-TRANSFERENCIA.
+         MUESTRA-TRANS-CONFIRMADA.
+		   DISPLAY PANTALLA-TRANSF-CONFIRMADA.
+		   PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS NOT = 0
+		     GO TO MUESTRA-TRANS-CONFIRMADA
+		   ELSE
+		     GO TO MENU-OPCIONES.
+
+*> Procedimiento pedir-codigo-transf: para transferencias por encima
+*> de UMBRAL-TRANSF-FRAUDE, genera un codigo de confirmacion de un
+*> solo uso, lo deja en NOTIFICA.DAT (como si se hubiera enviado por
+*> SMS/email al titular) y pide que se vuelva a teclear antes de
+*> seguir adelante con la transferencia
+       PEDIR-CODIGO-TRANSF.
+           MOVE "NO" TO CODIGO-TRANSF-VALIDO.
+           MOVE " " TO MSJ-CODIGO-TRANSF.
+           PERFORM OBTENER-FECHA.
+           COMPUTE CODIGO-TRANSF-GENERADO =
+                (HH OF HORA * 10000) + (MM OF HORA * 100) + SS OF HORA.
+           MOVE USER-TARJ TO NOTIF-TARJ-WS.
+           MOVE USER-DNI TO NOTIF-DNI-WS.
+           MOVE USER-TFNO TO NOTIF-TFNO-WS.
+           MOVE "CODIGO-TRANSF" TO NOTIF-TIPO-WS.
+           STRING "Codigo de confirmacion de transferencia: "
+                  CODIGO-TRANSF-GENERADO DELIMITED BY SIZE
+                  INTO NOTIF-DETALLE-WS.
+           PERFORM GUARDAR-NOTIFICACION.
+           MOVE 0 TO CODIGO-TRANSF-INTRODUCIDO.
+
+         MOSTRAR-PANTALLA-CODIGO-TRANSF.
+           DISPLAY PANTALLA-CODIGO-TRANSF.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO FIN-PEDIR-CODIGO-TRANSF
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CODIGO-TRANSF.
+
+           IF CODIGO-TRANSF-INTRODUCIDO NOT = CODIGO-TRANSF-GENERADO
+             MOVE MSJ-ERROR-CODIGO-TRANSF TO MSJ-CODIGO-TRANSF
+             GO TO FIN-PEDIR-CODIGO-TRANSF.
+
+           MOVE "SI" TO CODIGO-TRANSF-VALIDO.
+       FIN-PEDIR-CODIGO-TRANSF.
+           EXIT.
+
+*> Procedimiento transferir-dinero-cuenta-destino
+       TRANSFERIR-DINERO-CUENTA-DESTINO.
+           OPEN I-O USERFILE.
+        
+         INICIO-OBTENER-CUENTAS.
+           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+               AT END GO TO FIN-OBTENER-CUENTAS.
+           MOVE 1 TO M.
+       
+           PERFORM TRANSFERIR-DINERO UNTIL M = 4.
+       
+           GO TO INICIO-OBTENER-CUENTAS.
+  
+         FIN-OBTENER-CUENTAS.
+           CLOSE USERFILE.
+         FIN-TRANSFERIR-DINERO.
+
+*> Procedimiento obtener-tasa-cambio (consulta FX.DAT para la
+*> conversion entre la moneda de origen y la de la cuenta destino;
+*> si coinciden o no hay tasa registrada, no se aplica conversion)
+       OBTENER-TASA-CAMBIO.
+           MOVE 1 TO TASA-CAMBIO.
+           IF MONEDA-SELECCIONADA NOT = WS-USER-MONEDA(M)
+               MOVE MONEDA-SELECCIONADA TO FX-ORIGEN
+               MOVE WS-USER-MONEDA(M) TO FX-DESTINO
+               OPEN INPUT FXFILE
+               READ FXFILE
+                   INVALID KEY MOVE 1 TO TASA-CAMBIO
+                   NOT INVALID KEY MOVE FX-TASA TO TASA-CAMBIO
+               CLOSE FXFILE.
+       FIN-OBTENER-TASA-CAMBIO.
+
+*> Procedimiento auxiliar que busca la cuenta de un usuario
+       TRANSFERIR-DINERO.
+           IF WS-USER-NUM-CUENTA(M) = CUENTA-DESTINO
+               PERFORM OBTENER-TASA-CAMBIO THRU FIN-OBTENER-TASA-CAMBIO
+               COMPUTE DINERO-TRANSF-CONVERTIDO ROUNDED =
+                       DINERO-A-TRANSFERIR * TASA-CAMBIO
+               COMPUTE WS-USER-SALDO(M) = WS-USER-SALDO(M) + DINERO-TRANSF-CONVERTIDO
+               MOVE WS-USER-SALDO(M) TO USER-SALDO(M)
+               REWRITE REG-USUARIO.
+           ADD 1 TO M.
+
+
+*> Procedimiento guardar-movimiento-hacer-transferencia  	   
+	   GUARDAR-MOV-TRANSF-EFECTIVO.
+	       COMPUTE CANTIDAD-TRANSF-MOV =
+				DINERO-A-TRANSFERIR - (DINERO-A-TRANSFERIR * 2).
+		   IF SALDO-SELECCIONADO < 0
+		      IF REFERENCIA-TRANSF = SPACES
+		         STRING "Transferencia a " TITULAR " (descubierto)"
+		            DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV
+		      ELSE
+		         STRING "Transferencia a " TITULAR " (descubierto) - "
+		            REFERENCIA-TRANSF
+		            DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV
+		   ELSE
+		      IF REFERENCIA-TRANSF = SPACES
+		         STRING "Transferencia a " TITULAR DELIMITED BY SIZE
+		            INTO CONCEPTO-TRANSF-MOV
+		      ELSE
+		         STRING "Transferencia a " TITULAR " - " REFERENCIA-TRANSF
+		            DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV.
+
+	       MOVE CUENTA-SELECCIONADA TO MOV-ID.
+		   MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
+		   MOVE CANTIDAD-TRANSF-MOV TO MOV-CANTIDAD.
+		   MOVE CUENTA-DESTINO TO MOV-CUENTA-DESTINO. 
+		   MOVE SALDO-SELECCIONADO TO MOV-SALDO.  
+		   PERFORM OBTENER-FECHA.
+		   MOVE FECHAF TO MOV-FECHA.
+		   MOVE HORAF TO MOV-HORA.
+	       PERFORM CALCULAR-FECHA-HORA-MOV.
+	       PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+	       MOVE MOV-SEC-WS TO MOV-SEC.
+	       PERFORM ABRIR-MOVFILE-ESCRITURA.
+	       WRITE REG-MOVIMIENTOS.
+	       CLOSE MOVFILE.
+	       PERFORM BORRAR-WAL.
+	       MOVE "Transferencia" TO RECIBO-TIPO-OP-WS.
+	       PERFORM EMITIR-RECIBO.
+
+*> Procedimiento comprobar-fraude-transferencia (regla de importe:
+*> una transferencia por encima del umbral configurado)
+       COMPROBAR-FRAUDE-TRANSFERENCIA.
+           IF DINERO-A-TRANSFERIR > UMBRAL-TRANSF-FRAUDE
+               MOVE MSJ-REGLA-TRANSF TO REVISION-REGLA
+               MOVE DINERO-A-TRANSFERIR TO REVISION-CANTIDAD
+               PERFORM GUARDAR-REVISION.
+       FIN-COMPROBAR-FRAUDE-TRANSFERENCIA.
+           EXIT.
+
+*> Procedimiento emitir-recibo (ticket imprimible/exportable)
+       EMITIR-RECIBO.
+           OPEN EXTEND RECIBOSFILE.
+           MOVE RECIBO-TIPO-OP-WS TO RECIBO-TIPO-OP.
+           MOVE MOV-ID TO RECIBO-MOV-ID.
+           MOVE MOV-CANTIDAD TO RECIBO-CANTIDAD.
+           MOVE MOV-SALDO TO RECIBO-SALDO.
+           MOVE MOV-FECHA TO RECIBO-FECHA.
+           MOVE MOV-HORA TO RECIBO-HORA.
+           WRITE REG-RECIBO.
+           CLOSE RECIBOSFILE.
+
+*> Guarda una transferencia como movimiento en la cuenta de destino
+       GUARDAR-MOV-TRANSFERENCIA.
+           MOVE CUENTA-DESTINO TO MOV-ID.
+           IF REFERENCIA-TRANSF = SPACES
+             MOVE "Transferencia a su favor" TO MOV-CONCEPTO
+           ELSE
+             STRING "Transferencia a su favor - " REFERENCIA-TRANSF
+                 DELIMITED BY SIZE INTO MOV-CONCEPTO.
+           MOVE DINERO-TRANSF-CONVERTIDO TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           PERFORM OBTENER-SALDO-CUENTA-DESTINO THRU FIN-OBTENER-SALDO.
+           MOVE SALDO-DESTINO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+*> Obtiene el saldo de la cuenta de destino para indicarlo en la transferencia
+       OBTENER-SALDO-CUENTA-DESTINO.
+           OPEN I-O USERFILE.
+        
+         INICIO-OBTENER-SALDO-CUENTAS.
+           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+               AT END GO TO FIN-OBTENER-SALDO-CUENTAS.
+           MOVE 1 TO M.
+       
+           PERFORM OBTENER-SALDO UNTIL M = 4.
+       
+           GO TO INICIO-OBTENER-SALDO-CUENTAS.
+  
+         FIN-OBTENER-SALDO-CUENTAS.
+           CLOSE USERFILE.
+         FIN-OBTENER-SALDO.
+
+*> Procedimiento auxiliar que busca el saldo de la cuenta de destino
+       OBTENER-SALDO.
+           IF WS-USER-NUM-CUENTA(M) = CUENTA-DESTINO
+               MOVE WS-USER-SALDO(M) TO SALDO-DESTINO.
+           ADD 1 TO M.
+
+*> Procedimiento validar-cuenta-destino: comprueba que la cuenta
+*> destino indicada exista en USERFILE antes de permitir el cargo
+       VALIDAR-CUENTA-DESTINO.
+           MOVE "NO" TO CUENTA-DESTINO-EXISTE.
+           CLOSE USERFILE.
+           OPEN INPUT USERFILE.
+
+         INICIO-VALIDAR-CUENTA-DESTINO.
+           READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+               AT END GO TO CERRAR-VALIDAR-CUENTA-DESTINO.
+           MOVE 1 TO M.
+
+           PERFORM COMPROBAR-CUENTA-DESTINO UNTIL M = 4.
+
+           GO TO INICIO-VALIDAR-CUENTA-DESTINO.
+
+         CERRAR-VALIDAR-CUENTA-DESTINO.
+           CLOSE USERFILE.
+           OPEN I-O USERFILE.
+           MOVE NUM-TARJETA-OPERAR TO USER-TARJ.
+           READ USERFILE.
+       FIN-VALIDAR-CUENTA-DESTINO.
+
+*> Procedimiento auxiliar que compara la cuenta destino con cada
+*> una de las cuentas leidas de USERFILE
+       COMPROBAR-CUENTA-DESTINO.
+           IF WS-USER-NUM-CUENTA(M) = CUENTA-DESTINO
+             MOVE "SI" TO CUENTA-DESTINO-EXISTE.
+           ADD 1 TO M.
+
+*> Procedimiento gestionar-transferencia-cancelada
+       GESTIONAR-TRANSF-CANCELADA.
+         MUESTRA-TRANSF-CANCEL.
+           DISPLAY PANTALLA-TRANSF-CANCELADA.
+           ACCEPT TECLA LINE 25, POSITION 1
+                WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+                ON EXCEPTION MOVE TECLA TO CODIGO-TECLA.
+           IF COB-CRT-STATUS = 8001
+             MOVE 0 TO COB-CRT-STATUS.
+           IF COB-CRT-STATUS NOT = 0
+			 GO TO MUESTRA-TRANSF-CANCEL
+		   ELSE
+		     GO TO MENU-OPCIONES.
+		
+*> Procedimiento limpiar-campos-transferencia
+       LIMPIAR-CAMPOS-TRANSFERENCIA.
+           MOVE " " TO CUENTA-DESTINO.
+           MOVE " " TO TITULAR.
+           MOVE 0 TO EUROST.
+           MOVE 0 TO CENTT.
+           MOVE " " TO REFERENCIA-TRANSF.
+
+*> Procedimiento seleccionar-beneficiario: ofrece elegir un destinatario
+*> ya guardado de la lista de la tarjeta antes de pedir los datos de la
+*> transferencia a mano
+       SELECCIONAR-BENEFICIARIO.
+           PERFORM CARGAR-BENEFICIARIOS THRU FIN-CARGAR-BENEFICIARIOS.
+           IF TOTAL-BENEF = 0
+             GO TO FIN-SELECCIONAR-BENEFICIARIO.
+
+         MOSTRAR-PANTALLA-SELECCION-BENEFICIARIO.
+           MOVE 12 TO LINEA-BENEF.
+           DISPLAY PANTALLA-SELECCION-BENEFICIARIO.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > TOTAL-BENEF
+             ADD 1 TO LINEA-BENEF
+             DISPLAY LINEA-DETALLE-BENEF(I) AT LINE NUMBER LINEA-BENEF
+             ADD 1 TO I
+           END-PERFORM.
+
+         ESPERAR-DATOS-SELECCION-BENEF.
+           ACCEPT PANTALLA-SELECCION-BENEFICIARIO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              CLOSE USERFILE
+              GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO ESPERAR-DATOS-SELECCION-BENEF.
+
+           IF SELECCION-BENEF > TOTAL-BENEF
+             MOVE MSJ-ERROR-SELECCION-BENEF TO ERROR-SELECCION-BENEF
+             MOVE 0 TO SELECCION-BENEF
+             GO TO MOSTRAR-PANTALLA-SELECCION-BENEFICIARIO.
+
+           IF SELECCION-BENEF NOT = 0
+             MOVE LISTA-BENEF-CUENTA(SELECCION-BENEF) TO CUENTA-DESTINO
+             MOVE LISTA-BENEF-TITULAR(SELECCION-BENEF) TO TITULAR.
+
+           MOVE 0 TO SELECCION-BENEF.
+           MOVE " " TO ERROR-SELECCION-BENEF.
+       FIN-SELECCIONAR-BENEFICIARIO.
+           EXIT.
+
+*> Procedimiento auxiliar que carga en LISTA-BENEFICIARIOS los
+*> destinatarios ya guardados para la tarjeta en curso (secuencia
+*> siempre contigua desde 1, igual que BUSCAR-SEC-LIBRE-ORDEN la genera)
+       CARGAR-BENEFICIARIOS.
+           MOVE 0 TO TOTAL-BENEF.
+           MOVE 1 TO I.
+           OPEN INPUT BENEFICIARIOFILE.
+           IF FSB = "35"
+             CLOSE BENEFICIARIOFILE
+             GO TO FIN-CARGAR-BENEFICIARIOS.
+
+         INICIO-CARGAR-BENEFICIARIOS.
+           IF I > 7
+             GO TO CERRAR-CARGAR-BENEFICIARIOS.
+           MOVE NUM-TARJETA TO BENEF-TARJ.
+           MOVE I TO BENEF-SEC.
+           READ BENEFICIARIOFILE
+               INVALID KEY GO TO CERRAR-CARGAR-BENEFICIARIOS.
+           ADD 1 TO TOTAL-BENEF.
+           MOVE BENEF-CUENTA-DESTINO TO LISTA-BENEF-CUENTA(I).
+           MOVE BENEF-TITULAR TO LISTA-BENEF-TITULAR(I).
+           MOVE I TO NUM-D-BENEF(I).
+           MOVE BENEF-CUENTA-DESTINO TO CUENTA-D-BENEF(I).
+           MOVE BENEF-TITULAR TO TITULAR-D-BENEF(I).
+           ADD 1 TO I.
+           GO TO INICIO-CARGAR-BENEFICIARIOS.
+
+         CERRAR-CARGAR-BENEFICIARIOS.
+           CLOSE BENEFICIARIOFILE.
+       FIN-CARGAR-BENEFICIARIOS.
+           EXIT.
+
+*> Procedimiento ofrecer-guardar-beneficiario: tras una transferencia
+*> satisfactoria, ofrece guardar la cuenta destino como destinatario
+*> habitual si todavia no lo estaba y queda hueco en la lista
+       OFRECER-GUARDAR-BENEFICIARIO.
+           IF TOTAL-BENEF = 7
+             GO TO FIN-OFRECER-GUARDAR-BENEFICIARIO.
+
+           MOVE "NO" TO BENEF-YA-GUARDADO.
+           MOVE 1 TO I.
+           PERFORM COMPROBAR-BENEF-GUARDADO UNTIL I > TOTAL-BENEF.
+           IF BENEF-YA-GUARDADO = "SI"
+             GO TO FIN-OFRECER-GUARDAR-BENEFICIARIO.
+
+         MOSTRAR-PANTALLA-GUARDAR-BENEFICIARIO.
+           DISPLAY PANTALLA-GUARDAR-BENEFICIARIO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO FIN-OFRECER-GUARDAR-BENEFICIARIO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-GUARDAR-BENEFICIARIO.
+
+           PERFORM GUARDAR-BENEFICIARIO THRU FIN-GUARDAR-BENEFICIARIO.
+       FIN-OFRECER-GUARDAR-BENEFICIARIO.
+           EXIT.
+
+       COMPROBAR-BENEF-GUARDADO.
+           IF LISTA-BENEF-CUENTA(I) = CUENTA-DESTINO
+             MOVE "SI" TO BENEF-YA-GUARDADO.
+           ADD 1 TO I.
+
+*> Procedimiento auxiliar que da de alta un nuevo destinatario habitual
+       GUARDAR-BENEFICIARIO.
+           PERFORM BUSCAR-SEC-LIBRE-BENEF THRU FIN-BUSCAR-SEC-LIBRE-BENEF.
+
+           OPEN I-O BENEFICIARIOFILE.
+           IF FSB = "35"
+             CLOSE BENEFICIARIOFILE
+             OPEN OUTPUT BENEFICIARIOFILE.
+
+           MOVE NUM-TARJETA TO BENEF-TARJ.
+           MOVE BENEF-SEC-WS TO BENEF-SEC.
+           MOVE CUENTA-DESTINO TO BENEF-CUENTA-DESTINO.
+           MOVE TITULAR TO BENEF-TITULAR.
+           WRITE REG-BENEFICIARIO.
+           CLOSE BENEFICIARIOFILE.
+       FIN-GUARDAR-BENEFICIARIO.
+           EXIT.
+
+*> Procedimiento auxiliar que busca el siguiente numero de secuencia
+*> libre para los destinatarios habituales de la tarjeta en curso
+       BUSCAR-SEC-LIBRE-BENEF.
+           MOVE 1 TO BENEF-SEC-WS.
+           OPEN INPUT BENEFICIARIOFILE.
+           IF FSB = "35"
+             CLOSE BENEFICIARIOFILE
+             GO TO FIN-BUSCAR-SEC-LIBRE-BENEF.
+
+         INICIO-BUSCAR-SEC-LIBRE-BENEF.
+           MOVE NUM-TARJETA TO BENEF-TARJ.
+           MOVE BENEF-SEC-WS TO BENEF-SEC.
+           READ BENEFICIARIOFILE
+               INVALID KEY GO TO CERRAR-BUSCAR-SEC-LIBRE-BENEF.
+           ADD 1 TO BENEF-SEC-WS.
+           GO TO INICIO-BUSCAR-SEC-LIBRE-BENEF.
+
+         CERRAR-BUSCAR-SEC-LIBRE-BENEF.
+           CLOSE BENEFICIARIOFILE.
+       FIN-BUSCAR-SEC-LIBRE-BENEF.
+           EXIT.
+
+*> Procedimiento recargar-movil: recarga de saldo prepago sobre un
+*> numero de telefono, con el mismo patron de "elegir, comprobar
+*> saldo y confirmar" que COMPRAR-ENTRADAS usa para los espectaculos,
+*> pero sin control de existencias al no haber aforo que gestionar
+       RECARGAR-MOVIL.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           PERFORM CARGAR-OPERADORAS THRU FIN-CARGAR-OPERADORAS.
+           IF TOTAL-OPERADORAS = 0
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES.
+
+           MOVE USER-TFNO TO TFNO-RECARGA.
+
+         MOSTRAR-PANTALLA-RECARGA-MOVIL.
+           MOVE 12 TO LINEA-OPER.
+           DISPLAY PANTALLA-RECARGA-MOVIL.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > TOTAL-OPERADORAS
+             ADD 1 TO LINEA-OPER
+             DISPLAY LINEA-DETALLE-OPER(I) AT LINE NUMBER LINEA-OPER
+             ADD 1 TO I
+           END-PERFORM.
+
+         ESPERAR-DATOS-RECARGA-MOVIL.
+           ACCEPT PANTALLA-RECARGA-MOVIL
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              PERFORM RESTAURAR-CAMPOS-RECARGA-MOVIL
+              CLOSE USERFILE
+              GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-RECARGA-MOVIL
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-RECARGA-MOVIL.
+
+           IF TFNO-RECARGA = SPACES OR TFNO-RECARGA = ZEROS
+             MOVE MSJ-ERROR-RECARGA-TFNO TO ERROR-RECARGA
+             GO TO MOSTRAR-PANTALLA-RECARGA-MOVIL.
+
+           IF SELECCION-OPERADORA = 0 OR
+                   SELECCION-OPERADORA > TOTAL-OPERADORAS
+             MOVE MSJ-ERROR-RECARGA-SEL TO ERROR-RECARGA
+             MOVE 0 TO SELECCION-OPERADORA
+             GO TO MOSTRAR-PANTALLA-RECARGA-MOVIL.
+
+           MOVE LISTA-OPER-IMPORTE(SELECCION-OPERADORA) TO IMPORTE-RECARGA.
+           IF IMPORTE-RECARGA >
+                 SALDO-SELECCIONADO + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA)
+             GO TO ERROR-SALDO-RECARGA.
+
+           MOVE " " TO ERROR-RECARGA.
+
+         MOSTRAR-PANTALLA-CONF-RECARGA.
+           DISPLAY PANTALLA-CONFIRMAR-RECARGA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-RECARGA-MOVIL
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-RECARGA
+             ELSE
+               GO TO HACER-RECARGA-MOVIL.
+
+*> Procedimiento auxiliar que carga en memoria las operadoras y
+*> denominaciones de recarga disponibles en OPERADORAS.DAT (modelado
+*> sobre OBTENER-ESPECTACULOS/CARGAR-BENEFICIARIOS)
+       CARGAR-OPERADORAS.
+           MOVE 0 TO TOTAL-OPERADORAS.
+           MOVE 1 TO I.
+           OPEN INPUT OPERADORASFILE.
+           IF FSOP = "35"
+             CLOSE OPERADORASFILE
+             GO TO FIN-CARGAR-OPERADORAS.
+
+         INICIO-CARGAR-OPERADORAS.
+           IF I > 7
+             GO TO CERRAR-CARGAR-OPERADORAS.
+           READ OPERADORASFILE NEXT RECORD
+               AT END GO TO CERRAR-CARGAR-OPERADORAS.
+
+           ADD 1 TO TOTAL-OPERADORAS.
+           MOVE OPERADORA-NOMBRE TO LISTA-OPER-NOMBRE(I).
+           MOVE OPERADORA-IMPORTE TO LISTA-OPER-IMPORTE(I).
+           MOVE I TO NUM-D-OPER(I).
+           MOVE OPERADORA-NOMBRE TO NOMBRE-D-OPER(I).
+           MOVE OPERADORA-IMPORTE TO IMPORTE-D-OPER(I).
+           ADD 1 TO I.
+           GO TO INICIO-CARGAR-OPERADORAS.
+
+         CERRAR-CARGAR-OPERADORAS.
+           CLOSE OPERADORASFILE.
+       FIN-CARGAR-OPERADORAS.
+           EXIT.
+
+*> Procedimiento auxiliar que limpia los campos de la recarga de
+*> movil al cancelar la operacion en cualquiera de sus pantallas
+       RESTAURAR-CAMPOS-RECARGA-MOVIL.
+           MOVE " " TO TFNO-RECARGA.
+           MOVE 0 TO SELECCION-OPERADORA.
+           MOVE " " TO ERROR-RECARGA.
+
+*> Procedimiento que efectua la recarga: debita SALDO-SELECCIONADO
+*> igual que HACER-COMPRA-ENTRADAS y deja constancia del cargo en
+*> MOVS.DAT
+       HACER-RECARGA-MOVIL.
+           SUBTRACT IMPORTE-RECARGA FROM SALDO-SELECCIONADO.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           COMPUTE IMPORTE-RECARGA-MOV =
+                       IMPORTE-RECARGA - (IMPORTE-RECARGA * 2).
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           IF SALDO-SELECCIONADO < 0
+             STRING "Recarga movil " TFNO-RECARGA " (descubierto)"
+                 DELIMITED BY SIZE INTO MOV-CONCEPTO
+           ELSE
+             STRING "Recarga movil " TFNO-RECARGA
+                 DELIMITED BY SIZE INTO MOV-CONCEPTO.
+           MOVE IMPORTE-RECARGA-MOV TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+         MUESTRA-RECARGA-CONFIRMADA.
+           DISPLAY PANTALLA-RECARGA-CONFIRMADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-RECARGA-CONFIRMADA.
+
+           PERFORM RESTAURAR-CAMPOS-RECARGA-MOVIL.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento error-de-saldo-recarga-movil
+       ERROR-SALDO-RECARGA.
+         MOSTRAR-ERROR-SALDO-RECARGA.
+           DISPLAY PANTALLA-RECARGA-SIN-SALDO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ERROR-SALDO-RECARGA
+           ELSE
+             MOVE 0 TO SELECCION-OPERADORA
+             MOVE " " TO ERROR-RECARGA
+             GO TO MOSTRAR-PANTALLA-RECARGA-MOVIL.
+
+*> Procedimiento contratar-cuenta: permite contratar un cuarto u otro
+*> producto adicional sobre una tarjeta que todavia tenga algun hueco
+*> libre en CUENTA-USUARIO, generando el numero de cuenta y abonando
+*> el ingreso de apertura, con el mismo patron de "elegir importe y
+*> confirmar" que INGRESAR-EFECTIVO/RECARGAR-MOVIL
+       CONTRATAR-CUENTA.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           PERFORM BUSCAR-HUECO-CUENTA.
+           IF SELECCION-CUENTA-LIBRE = 0
+             MOVE MSJ-ERROR-CONTRATAR-HUECO TO ERROR-CONTRATAR
+             CLOSE USERFILE
+             GO TO MOSTRAR-ERROR-CONTRATAR-CUENTA.
+
+           PERFORM GENERAR-NUMERO-CUENTA.
+
+         MOSTRAR-PANTALLA-CONTRATAR-CUENTA.
+           DISPLAY PANTALLA-CONTRATAR-CUENTA.
+           ACCEPT PANTALLA-CONTRATAR-CUENTA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               PERFORM RESTAURAR-CAMPOS-CONTRATAR-CUENTA
+               CLOSE USERFILE
+               GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-CONTRATAR-CUENTA
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONTRATAR-CUENTA.
+
+           COMPUTE IMPORTE-APERTURA = (CENT-APERTURA / 100) + EUROS-APERTURA.
+           MOVE " " TO ERROR-CONTRATAR.
+
+         MOSTRAR-PANTALLA-CONF-CONTRATAR.
+           DISPLAY PANTALLA-CONFIRMAR-CONTRATACION.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-CONTRATAR-CUENTA
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-CONTRATAR
+             ELSE
+               GO TO HACER-CONTRATAR-CUENTA.
+
+*> Procedimiento auxiliar que localiza la primera cuenta vacia de la
+*> tarjeta en curso (0 si ya tiene las tres cuentas ocupadas), igual
+*> que el chequeo que ya usa OBTENER-CUENTA-SALDO-A-USAR
+       BUSCAR-HUECO-CUENTA.
+           IF USER-NUM-CUENTA(1) = CUENTA-VACIA
+             MOVE 1 TO SELECCION-CUENTA-LIBRE
+           ELSE
+             IF USER-NUM-CUENTA(2) = CUENTA-VACIA
+               MOVE 2 TO SELECCION-CUENTA-LIBRE
+             ELSE
+               IF USER-NUM-CUENTA(3) = CUENTA-VACIA
+                 MOVE 3 TO SELECCION-CUENTA-LIBRE
+               ELSE
+                 MOVE 0 TO SELECCION-CUENTA-LIBRE.
+
+*> Procedimiento auxiliar que genera el IBAN de la nueva cuenta a partir
+*> de la tarjeta y del hueco que se va a rellenar, unico por construccion
+*> ya que una misma tarjeta no puede rellenar dos veces el mismo hueco
+       GENERAR-NUMERO-CUENTA.
+           STRING "ES" USER-TARJ SELECCION-CUENTA-LIBRE "00000000000"
+               DELIMITED BY SIZE INTO NUEVA-CUENTA-WS.
+
+*> Procedimiento auxiliar que limpia los campos de la contratacion de
+*> cuenta al cancelar la operacion en cualquiera de sus pantallas
+       RESTAURAR-CAMPOS-CONTRATAR-CUENTA.
+           MOVE 0 TO EUROS-APERTURA.
+           MOVE 0 TO CENT-APERTURA.
+           MOVE 0 TO IMPORTE-APERTURA.
+           MOVE " " TO ERROR-CONTRATAR.
+           MOVE " " TO NUEVA-CUENTA-WS.
+           MOVE 0 TO SELECCION-CUENTA-LIBRE.
+
+*> Procedimiento que rellena el hueco localizado con la nueva cuenta,
+*> abona el ingreso de apertura y deja constancia en MOVS.DAT igual
+*> que GUARDAR-MOV-INGRESAR-EFECTIVO
+       HACER-CONTRATAR-CUENTA.
+           MOVE NUEVA-CUENTA-WS TO USER-NUM-CUENTA(SELECCION-CUENTA-LIBRE).
+           MOVE IMPORTE-APERTURA TO USER-SALDO(SELECCION-CUENTA-LIBRE).
+           MOVE 0 TO USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA-LIBRE).
+           MOVE "EUR" TO USER-MONEDA(SELECCION-CUENTA-LIBRE).
+           MOVE 0 TO USER-TIPO-INTERES(SELECCION-CUENTA-LIBRE).
+           MOVE 0 TO USER-ULT-DEVENGO-AA(SELECCION-CUENTA-LIBRE).
+           MOVE 0 TO USER-ULT-DEVENGO-MM(SELECCION-CUENTA-LIBRE).
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           MOVE NUEVA-CUENTA-WS TO MOV-ID.
+           MOVE "Ingreso de apertura" TO MOV-CONCEPTO.
+           MOVE IMPORTE-APERTURA TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE IMPORTE-APERTURA TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+         MUESTRA-CUENTA-CONTRATADA.
+           DISPLAY PANTALLA-CUENTA-CONTRATADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-CUENTA-CONTRATADA.
+
+           PERFORM RESTAURAR-CAMPOS-CONTRATAR-CUENTA.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento que informa de que la tarjeta ya tiene las tres
+*> cuentas ocupadas y no se puede contratar ninguna mas sin pasar
+*> por oficina a reemitir la tarjeta
+       MOSTRAR-ERROR-CONTRATAR-CUENTA.
+           DISPLAY PANTALLA-ERROR-CONTRATAR-CUENTA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ERROR-CONTRATAR-CUENTA.
+
+           MOVE " " TO ERROR-CONTRATAR.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento cancelar-cuenta: da de baja la cuenta en curso
+*> (CUENTA-SELECCIONADA), traspasando antes su saldo a otra cuenta del
+*> cliente mediante la misma mecanica de TRANSFERIR-DINERO-CUENTA-DESTINO
+*> que usa HACER-TRANSFERENCIA, y deja el hueco vacio (CUENTA-VACIA) para
+*> que pueda reutilizarse desde CONTRATAR-CUENTA
+       CANCELAR-CUENTA.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           PERFORM CONTAR-CUENTAS-ACTIVAS.
+           IF CUENTAS-ACTIVAS < 2
+             MOVE MSJ-ERROR-CANCELAR-UNICA TO ERROR-CANCELAR
+             CLOSE USERFILE
+             GO TO MOSTRAR-ERROR-CANCELAR-CUENTA.
+
+           IF SALDO-SELECCIONADO < 0
+             MOVE MSJ-ERROR-CANCELAR-DEUDA TO ERROR-CANCELAR
+             CLOSE USERFILE
+             GO TO MOSTRAR-ERROR-CANCELAR-CUENTA.
+
+           MOVE " " TO CUENTA-DESTINO.
+           MOVE 0 TO DINERO-A-TRANSFERIR.
+
+           IF SALDO-SELECCIONADO = 0
+             GO TO MOSTRAR-PANTALLA-CONF-CANCELAR.
+
+         MOSTRAR-PANTALLA-CANCELAR-DESTINO.
+           DISPLAY PANTALLA-CANCELAR-DESTINO.
+           ACCEPT PANTALLA-CANCELAR-DESTINO
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               PERFORM RESTAURAR-CAMPOS-CANCELAR-CUENTA
+               CLOSE USERFILE
+               GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-CANCELAR-CUENTA
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CANCELAR-DESTINO.
+
+           IF CUENTA-DESTINO = CUENTA-SELECCIONADA
+             MOVE MSJ-ERROR-CANCELAR-MISMA TO ERROR-CANCELAR
+             MOVE " " TO CUENTA-DESTINO
+             GO TO MOSTRAR-PANTALLA-CANCELAR-DESTINO.
+
+           PERFORM VALIDAR-CUENTA-DESTINO THRU FIN-VALIDAR-CUENTA-DESTINO.
+           IF CUENTA-DESTINO-EXISTE NOT = "SI"
+             MOVE MSJ-ERROR-TRANSF-DESTINO TO ERROR-CANCELAR
+             MOVE " " TO CUENTA-DESTINO
+             GO TO MOSTRAR-PANTALLA-CANCELAR-DESTINO.
+
+           MOVE SALDO-SELECCIONADO TO DINERO-A-TRANSFERIR.
+           MOVE " " TO ERROR-CANCELAR.
+
+         MOSTRAR-PANTALLA-CONF-CANCELAR.
+           DISPLAY PANTALLA-CONFIRMAR-CANCELAR.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-CANCELAR-CUENTA
+             CLOSE USERFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-CANCELAR
+             ELSE
+               GO TO HACER-CANCELAR-CUENTA.
+
+*> Procedimiento auxiliar que cuenta cuantas de las tres cuentas de la
+*> tarjeta en curso siguen activas, para no dejar la tarjeta sin ninguna
+       CONTAR-CUENTAS-ACTIVAS.
+           MOVE 0 TO CUENTAS-ACTIVAS.
+           IF USER-NUM-CUENTA(1) NOT = CUENTA-VACIA
+             ADD 1 TO CUENTAS-ACTIVAS.
+           IF USER-NUM-CUENTA(2) NOT = CUENTA-VACIA
+             ADD 1 TO CUENTAS-ACTIVAS.
+           IF USER-NUM-CUENTA(3) NOT = CUENTA-VACIA
+             ADD 1 TO CUENTAS-ACTIVAS.
+
+*> Procedimiento auxiliar que limpia los campos de la cancelacion de
+*> cuenta al salir de la operacion en cualquiera de sus pantallas
+       RESTAURAR-CAMPOS-CANCELAR-CUENTA.
+           MOVE " " TO CUENTA-DESTINO.
+           MOVE 0 TO DINERO-A-TRANSFERIR.
+           MOVE " " TO ERROR-CANCELAR.
+
+*> Procedimiento que vacia el hueco de la cuenta cancelada (tras haber
+*> traspasado su saldo, si lo tenia) y deja constancia en MOVS.DAT de
+*> ambos lados del traspaso igual que HACER-TRANSFERENCIA
+       HACER-CANCELAR-CUENTA.
+           MOVE CUENTA-VACIA TO USER-NUM-CUENTA(SELECCION-CUENTA).
+           MOVE 0 TO USER-SALDO(SELECCION-CUENTA).
+           MOVE 0 TO USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA).
+           MOVE " " TO USER-MONEDA(SELECCION-CUENTA).
+           MOVE 0 TO USER-TIPO-INTERES(SELECCION-CUENTA).
+           MOVE 0 TO USER-ULT-DEVENGO-AA(SELECCION-CUENTA).
+           MOVE 0 TO USER-ULT-DEVENGO-MM(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           PERFORM GUARDAR-MOV-CANCELAR-CUENTA.
+
+           IF DINERO-A-TRANSFERIR NOT = 0
+             PERFORM TRANSFERIR-DINERO-CUENTA-DESTINO THRU FIN-TRANSFERIR-DINERO
+             PERFORM GUARDAR-MOV-CANCELAR-DESTINO.
+
+         MUESTRA-CUENTA-CANCELADA.
+           DISPLAY PANTALLA-CUENTA-CANCELADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-CUENTA-CANCELADA.
+
+           PERFORM RESTAURAR-CAMPOS-CANCELAR-CUENTA.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento que deja constancia en MOVS.DAT de la baja de la
+*> cuenta, junto con el traspaso de su saldo si lo hubo
+       GUARDAR-MOV-CANCELAR-CUENTA.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE "Cancelacion de cuenta" TO MOV-CONCEPTO.
+           COMPUTE CANTIDAD-TRANSF-MOV =
+                       DINERO-A-TRANSFERIR - (DINERO-A-TRANSFERIR * 2).
+           MOVE CANTIDAD-TRANSF-MOV TO MOV-CANTIDAD.
+           IF DINERO-A-TRANSFERIR NOT = 0
+             MOVE CUENTA-DESTINO TO MOV-CUENTA-DESTINO
+           ELSE
+             MOVE " " TO MOV-CUENTA-DESTINO.
+           MOVE 0 TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+*> Procedimiento que deja constancia en MOVS.DAT del abono recibido en
+*> la cuenta destino por el traspaso de la cancelacion, igual que
+*> GUARDAR-MOV-TRANSFERENCIA
+       GUARDAR-MOV-CANCELAR-DESTINO.
+           MOVE CUENTA-DESTINO TO MOV-ID.
+           MOVE "Traspaso por cancelacion de cuenta" TO MOV-CONCEPTO.
+           MOVE DINERO-TRANSF-CONVERTIDO TO MOV-CANTIDAD.
+           MOVE " " TO MOV-CUENTA-DESTINO.
+           PERFORM OBTENER-SALDO-CUENTA-DESTINO THRU FIN-OBTENER-SALDO.
+           MOVE SALDO-DESTINO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+*> Procedimiento que informa de que la cuenta no se puede cancelar
+       MOSTRAR-ERROR-CANCELAR-CUENTA.
+           DISPLAY PANTALLA-ERROR-CANCELAR-CUENTA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ERROR-CANCELAR-CUENTA.
+
+           MOVE " " TO ERROR-CANCELAR.
+           GO TO MENU-OPCIONES.
+
+*> Procedimiento ordenar-transf-periodica
+       ORDENAR-TRANSF-PERIODICA.
+         MOSTRAR-PANTALLA-ORDEN-PERIODICA.
+           DISPLAY PANTALLA-ORDEN-PERIODICA.
+
+         ESPERAR-DATOS-ORDEN-PERIODICA.
+           ACCEPT PANTALLA-ORDEN-PERIODICA
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              PERFORM LIMPIAR-CAMPOS-ORDEN-PERIODICA
+              GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM LIMPIAR-CAMPOS-ORDEN-PERIODICA
+	         GO TO MENU-OPCIONES
+	       ELSE
+             IF COB-CRT-STATUS NOT = 0
+			   GO TO ESPERAR-DATOS-ORDEN-PERIODICA.
+
+           COMPUTE ORDEN-IMPORTE-WS = (ORDEN-CENT-WS / 100) + ORDEN-EUROS-WS.
+           IF ORDEN-DIA-WS < 1 OR ORDEN-DIA-WS > 28
+             MOVE MSJ-ERROR-ORDEN-DIA TO ERROR-ORDEN-PERIODICA
+             MOVE 0 TO ORDEN-DIA-WS
+             GO TO MOSTRAR-PANTALLA-ORDEN-PERIODICA.
+
+           MOVE ORDEN-DESTINO-WS TO CUENTA-DESTINO.
+           PERFORM VALIDAR-CUENTA-DESTINO THRU FIN-VALIDAR-CUENTA-DESTINO.
+           CLOSE USERFILE.
+           IF CUENTA-DESTINO-EXISTE NOT = "SI"
+             MOVE MSJ-ERROR-ORDEN-DESTINO TO ERROR-ORDEN-PERIODICA
+             MOVE " " TO ORDEN-DESTINO-WS
+             GO TO MOSTRAR-PANTALLA-ORDEN-PERIODICA.
+
+           PERFORM GUARDAR-ORDEN-PERIODICA THRU FIN-GUARDAR-ORDEN-PERIODICA.
+           PERFORM LIMPIAR-CAMPOS-ORDEN-PERIODICA.
+
+         MUESTRA-ORDEN-PERIODICA-CONFIRMADA.
+           DISPLAY PANTALLA-ORDEN-PERIODICA-CONFIRMADA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MUESTRA-ORDEN-PERIODICA-CONFIRMADA
+           ELSE
+             GO TO MENU-OPCIONES.
+
+*> Procedimiento guardar-orden-periodica
+       GUARDAR-ORDEN-PERIODICA.
+           PERFORM BUSCAR-SEC-LIBRE-ORDEN THRU FIN-BUSCAR-SEC-LIBRE-ORDEN.
+
+           OPEN I-O ORDENESFILE.
+           IF FSO = "35"
+             CLOSE ORDENESFILE
+             OPEN OUTPUT ORDENESFILE.
+
+           MOVE NUM-TARJETA TO ORDEN-TARJ.
+           MOVE ORDEN-SEC-WS TO ORDEN-SEC.
+           MOVE CUENTA-SELECCIONADA TO ORDEN-CUENTA-ORIGEN.
+           MOVE ORDEN-DESTINO-WS TO ORDEN-CUENTA-DESTINO.
+           MOVE ORDEN-IMPORTE-WS TO ORDEN-CANTIDAD.
+           MOVE ORDEN-DIA-WS TO ORDEN-DIA-MES.
+           MOVE "1" TO ORDEN-ACTIVA.
+           WRITE REG-ORDEN.
+           CLOSE ORDENESFILE.
+       FIN-GUARDAR-ORDEN-PERIODICA.
+
+*> Procedimiento auxiliar que busca el siguiente numero de secuencia
+*> libre para las ordenes periodicas de la tarjeta en curso
+       BUSCAR-SEC-LIBRE-ORDEN.
+           MOVE 1 TO ORDEN-SEC-WS.
+           OPEN INPUT ORDENESFILE.
+           IF FSO = "35"
+             CLOSE ORDENESFILE
+             GO TO FIN-BUSCAR-SEC-LIBRE-ORDEN.
+
+         INICIO-BUSCAR-SEC-LIBRE-ORDEN.
+           MOVE NUM-TARJETA TO ORDEN-TARJ.
+           MOVE ORDEN-SEC-WS TO ORDEN-SEC.
+           READ ORDENESFILE
+               INVALID KEY GO TO FIN-BUSCAR-SEC-LIBRE-CERRAR.
+           ADD 1 TO ORDEN-SEC-WS.
+           GO TO INICIO-BUSCAR-SEC-LIBRE-ORDEN.
+
+         FIN-BUSCAR-SEC-LIBRE-CERRAR.
+           CLOSE ORDENESFILE.
+       FIN-BUSCAR-SEC-LIBRE-ORDEN.
+
+*> Procedimiento limpiar-campos-orden-periodica
+       LIMPIAR-CAMPOS-ORDEN-PERIODICA.
+           MOVE " " TO ORDEN-DESTINO-WS.
+           MOVE 0 TO ORDEN-EUROS-WS.
+           MOVE 0 TO ORDEN-CENT-WS.
+           MOVE 0 TO ORDEN-DIA-WS.
+           MOVE " " TO ERROR-ORDEN-PERIODICA.
+
+
+*> Procedimiento comprar-entradas
+       COMPRAR-ENTRADAS.
+           PERFORM OBTENER-ESPECTACULOS THRU FIN-OBTENER-ESPECTACULOS.
+
+           DIVIDE 6 INTO NUM-TOTAL-ESPEC GIVING
+                          TOTAL-PANTALLAS-ESPEC REMAINDER RESTO-ESPEC.
+           IF RESTO-ESPEC > 0
+             ADD 1 TO TOTAL-PANTALLAS-ESPEC.
+
+           IF NUM-TOTAL-ESPEC = 0
+             GO TO ERROR-MOSTRAR-ESPECTACULOS.
+
+         MOSTRAR-PANTALLA-ESPEC.
+           COMPUTE NUM-ULTIMO-ESPEC = NUM-PANTALLA-ESPEC * 6.
+           COMPUTE NUM-PRIMER-ESPEC = NUM-ULTIMO-ESPEC - 5.
+
+           DISPLAY PANTALLA-MUESTRA-ESPECTACULOS.
+           PERFORM UNTIL NUM-PRIMER-ESPEC > NUM-ULTIMO-ESPEC
+             ADD 1 TO LINEA-ESPEC
+             DISPLAY LINEA-DETALLE-ESPEC(NUM-PRIMER-ESPEC) 
+               AT LINE NUMBER LINEA-ESPEC
+			 ADD 1 TO NUM-PRIMER-ESPEC 
+	       END-PERFORM.
+           
+           PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS = 2005
+		     PERFORM RESTAURAR-CAMPOS-ESPEC
+			 GO TO MENU-OPCIONES  
+		   ELSE
+		     IF COB-CRT-STATUS = 2003
+		       IF NUM-PANTALLA-ESPEC = 1
+				 MOVE 12 TO LINEA-ESPEC
+				 GO TO MOSTRAR-PANTALLA-ESPEC
+			   ELSE
+			     SUBTRACT 1 FROM NUM-PANTALLA-ESPEC
+				 MOVE 12 TO LINEA-ESPEC
+				 GO TO MOSTRAR-PANTALLA-ESPEC
+		     ELSE
+		       IF COB-CRT-STATUS = 2004
+		         IF NUM-PANTALLA-ESPEC = TOTAL-PANTALLAS-ESPEC
+				   MOVE 12 TO LINEA-ESPEC
+				   GO TO MOSTRAR-PANTALLA-ESPEC
+			     ELSE
+			       ADD 1 TO NUM-PANTALLA-ESPEC
+				   MOVE 12 TO LINEA-ESPEC
+				   GO TO MOSTRAR-PANTALLA-ESPEC
+			   ELSE
+			     IF COB-CRT-STATUS NOT = 0
+			       MOVE 12 TO LINEA-ESPEC
+		           GO TO MOSTRAR-PANTALLA-ESPEC
+		         ELSE
+		           MOVE 12 TO LINEA-ESPEC
+		           GO TO GESTION-COMPRA-ENTRADAS.
+			
+*> Procedimiento obtener-espectaculos            
+       OBTENER-ESPECTACULOS.
+           MOVE 0 TO NUM-TOTAL-ESPEC.
+           MOVE 1 TO I.
+           OPEN INPUT ESPECFILE.
+         INICIO-OBTENER-ESPEC.
+           READ ESPECFILE NEXT RECORD AT END GO TO FIN-CONTAR-ESPEC.
+
+           ADD 1 TO NUM-TOTAL-ESPEC.
+           MOVE ESPEC-NUMERO TO NUM-D-ESPEC(I).
+           MOVE ESPEC-FECHA TO FECHA-D-ESPEC(I).
+           MOVE ESPEC-NOMBRE TO NOMBRE-D-ESPEC(I).
+           MOVE ESPEC-DESCRIPCION TO DESCRIPCION-D-ESPEC(I).
+           MOVE ESPEC-PRECIO-ENTRADA TO PRECIO-D-ESPEC(I).
+           MOVE ESPEC-ENT-DISPONIBLES TO ENT-DISPO-D-ESPEC(I).
+           ADD 1 TO I.
+           GO TO INICIO-OBTENER-ESPEC.
+
+         FIN-CONTAR-ESPEC.
+           CLOSE ESPECFILE.
+       FIN-OBTENER-ESPECTACULOS.
+
+*> Procedimiento gestionar-compra-de-entradas
+       GESTION-COMPRA-ENTRADAS.
+         MOSTRAR-PANTALLA-COMPRA-ENT.
+           COMPUTE NUM-ULTIMO-ESPEC = NUM-PANTALLA-ESPEC * 6.
+           COMPUTE NUM-PRIMER-ESPEC = NUM-ULTIMO-ESPEC - 5.
+           DISPLAY PANTALLA-COMPRAR-ENTRADAS.
+           PERFORM UNTIL NUM-PRIMER-ESPEC > NUM-ULTIMO-ESPEC
+             ADD 1 TO LINEA-ESPEC
+             DISPLAY LINEA-DETALLE-ESPEC(NUM-PRIMER-ESPEC) 
+               AT LINE NUMBER LINEA-ESPEC
+			 ADD 1 TO NUM-PRIMER-ESPEC
+	       END-PERFORM.
+           ACCEPT PANTALLA-COMPRAR-ENTRADAS
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+            IF COB-CRT-STATUS = 2005
+              PERFORM RESTAURAR-CAMPOS-ESPEC
+              MOVE " " TO MSJ-COMPRAR-ENTRADAS
+              GO TO COMPRAR-ENTRADAS.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             GO TO COMPRAR-ENTRADAS
+	       ELSE
+             IF COB-CRT-STATUS NOT = 0
+               MOVE 12 TO LINEA-ESPEC
+			   GO TO MOSTRAR-PANTALLA-COMPRA-ENT.
+		   
+		   IF NUM-ENTRADAS = 0
+		     MOVE 12 TO LINEA-ESPEC
+			 GO TO MOSTRAR-PANTALLA-COMPRA-ENT.
+
+		   IF NUM-ENTRADAS-NINO + NUM-ENTRADAS-SENIOR > NUM-ENTRADAS
+		     MOVE MSJ-ERROR-CATEGORIAS TO MSJ-COMPRAR-ENTRADAS
+		     MOVE 12 TO LINEA-ESPEC
+			 GO TO MOSTRAR-PANTALLA-COMPRA-ENT.
+
+		   PERFORM COMPROBAR-ESPECTACULO
+						THRU FIN-COMPROBAR-ESPECTACULO.
+		   IF EXISTE-ESPECTACULO = "NO"
+		     MOVE MSJ-ERROR-ESPEC TO MSJ-COMPRAR-ENTRADAS
+		     PERFORM RESTAURAR-CAMPOS-ESPEC
+			 GO TO GESTION-COMPRA-ENTRADAS.
+		   	   
+		   PERFORM COMPROBAR-ENTRADAS-DISPO
+						THRU FIN-COMPROBAR-ENTRADAS-DISPO.
+		   IF HAY-ENTRADAS = "NO"
+			 GO TO OFRECER-LISTA-ESPERA.
+
+		   PERFORM SELECCIONAR-ASIENTOS THRU FIN-SELECCIONAR-ASIENTOS.
+
+		   PERFORM CALCULAR-COSTE-ENTRADAS
+						THRU FIN-CALCULAR-COSTE-ENTRADAS.
+
+		   PERFORM PREGUNTAR-COMPRA-GRUPO THRU FIN-PREGUNTAR-COMPRA-GRUPO.
+		   IF GRUPO-COMPRA = "S"
+		     GO TO PEDIR-PAGADORES-GRUPO.
+
+		   PERFORM PREGUNTAR-CANJE-PUNTOS THRU FIN-PREGUNTAR-CANJE-PUNTOS.
+
+		   IF COSTE-TOTAL-ENTRADAS >
+		         SALDO-SELECCIONADO + USER-LIMITE-DESCUBIERTO(SELECCION-CUENTA)
+			 GO TO ERROR-SALDO-ESPEC.
+
+         MOSTRAR-PANTALLA-CONF-COMPRA.
+		   DISPLAY PANTALLA-CONFIRMAR-COMPRA-ENT.
+		   PERFORM LEER-TECLA.
+		   IF COB-CRT-STATUS = 2005
+			 MOVE " " TO MSJ-COMPRAR-ENTRADAS
+			 PERFORM RESTAURAR-CAMPOS-ESPEC
+			 GO TO MENU-OPCIONES
+		   ELSE
+			 IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-COMPRA
+             ELSE
+               GO TO HACER-COMPRA-ENTRADAS.
+
+*> Procedimiento comprobar-espectaculo
+       COMPROBAR-ESPECTACULO.
+           MOVE NUM-ESPEC TO ESPEC-NUMERO.
+           OPEN INPUT ESPECFILE.
+           READ ESPECFILE INVALID KEY GO TO ERROR-ESPECTACULO.
+           MOVE "SI" TO EXISTE-ESPECTACULO
+           GO TO FIN-COMPROBAR-ESPECTACULO.
+
+         ERROR-ESPECTACULO.
+           MOVE "NO" TO EXISTE-ESPECTACULO.
+
+       FIN-COMPROBAR-ESPECTACULO.
+           CLOSE ESPECFILE.
+
+*> Procedimiento comprobar-entradas-disponibles
+       COMPROBAR-ENTRADAS-DISPO.
+           OPEN INPUT ESPECFILE.
+           READ ESPECFILE.
+           IF NUM-ENTRADAS > ESPEC-ENT-DISPONIBLES
+             MOVE "NO" TO HAY-ENTRADAS
+           ELSE
+             MOVE "SI" TO HAY-ENTRADAS.
+
+           CLOSE ESPECFILE.
+       FIN-COMPROBAR-ENTRADAS-DISPO.
+
+*> Procedimiento ofrecer-lista-espera: cuando no quedan entradas
+*> suficientes para lo pedido, ofrece apuntar al cliente a la lista de
+*> espera del espectaculo en WAITLIST.DAT
+       OFRECER-LISTA-ESPERA.
+         MOSTRAR-PANTALLA-LISTA-ESPERA.
+           DISPLAY PANTALLA-LISTA-ESPERA.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             GO TO GESTION-COMPRA-ENTRADAS
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-LISTA-ESPERA
+             ELSE
+               PERFORM APUNTAR-LISTA-ESPERA
+                            THRU FIN-APUNTAR-LISTA-ESPERA
+               GO TO MENU-OPCIONES.
+
+*> Procedimiento apuntar-lista-espera: da de alta (o actualiza si ya
+*> estaba apuntado) al cliente en WAITLIST.DAT para el espectaculo y
+*> numero de entradas que queria comprar
+       APUNTAR-LISTA-ESPERA.
+           MOVE NUM-ESPEC TO WAIT-ESPEC.
+           MOVE NUM-TARJETA TO WAIT-TARJ.
+           OPEN I-O WAITLISTFILE.
+           IF FSW = "35"
+             CLOSE WAITLISTFILE
+             OPEN OUTPUT WAITLISTFILE.
+
+           MOVE CUENTA-SELECCIONADA TO WAIT-CUENTA.
+           MOVE NUM-ENTRADAS TO WAIT-NUM-ENTRADAS.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO WAIT-FECHA-ALTA.
+           MOVE "N" TO WAIT-ATENDIDA.
+           WRITE REG-LISTA-ESPERA INVALID KEY REWRITE REG-LISTA-ESPERA.
+           CLOSE WAITLISTFILE.
+
+           PERFORM RESTAURAR-CAMPOS-ESPEC.
+           MOVE " " TO MSJ-COMPRAR-ENTRADAS.
+       FIN-APUNTAR-LISTA-ESPERA.
+           EXIT.
+
+*> Procedimiento seleccionar-asientos: pide, una a una, el numero de
+*> asiento libre que el cliente quiere para cada una de las NUM-ENTRADAS
+*> entradas que va a comprar
+       SELECCIONAR-ASIENTOS.
+           MOVE 1 TO I-ASIENTO.
+           PERFORM ELEGIR-UN-ASIENTO UNTIL I-ASIENTO > NUM-ENTRADAS.
+       FIN-SELECCIONAR-ASIENTOS.
+
+       ELEGIR-UN-ASIENTO.
+         MOSTRAR-PANTALLA-ASIENTO.
+           MOVE " " TO MSJ-ASIENTO.
+           DISPLAY PANTALLA-ELEGIR-ASIENTO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-ASIENTO.
+
+           MOVE NUM-ESPEC TO ASIENTO-ESPEC.
+           MOVE ASIENTO-NUM-ELEGIDO TO ASIENTO-NUM.
+           OPEN INPUT ASIENTOFILE.
+           READ ASIENTOFILE
+               INVALID KEY MOVE "NO" TO ASIENTO-VALIDO
+               NOT INVALID KEY
+                 IF ASIENTO-OCUPADO = "S"
+                   MOVE "NO" TO ASIENTO-VALIDO
+                 ELSE
+                   MOVE "SI" TO ASIENTO-VALIDO.
+           CLOSE ASIENTOFILE.
+
+           IF ASIENTO-VALIDO = "SI"
+             PERFORM COMPROBAR-ASIENTO-REPETIDO.
+
+           IF ASIENTO-VALIDO = "NO"
+             MOVE MSJ-ERROR-ASIENTO TO MSJ-ASIENTO
+             GO TO MOSTRAR-PANTALLA-ASIENTO.
+
+           MOVE ASIENTO-NUM-ELEGIDO TO ASIENTOS-ELEGIDOS(I-ASIENTO).
+           ADD 1 TO I-ASIENTO.
+
+*> Un mismo cliente no puede repetir el mismo asiento para dos de sus
+*> propias entradas dentro de la misma compra
+       COMPROBAR-ASIENTO-REPETIDO.
+           MOVE 1 TO J-ASIENTO.
+           PERFORM CONTRASTAR-ASIENTO-REPETIDO UNTIL J-ASIENTO >= I-ASIENTO.
+
+       CONTRASTAR-ASIENTO-REPETIDO.
+           IF ASIENTOS-ELEGIDOS(J-ASIENTO) = ASIENTO-NUM-ELEGIDO
+             MOVE "NO" TO ASIENTO-VALIDO.
+           ADD 1 TO J-ASIENTO.
+
+*> Procedimiento calcular-coste-entradas
+       CALCULAR-COSTE-ENTRADAS.
+           OPEN INPUT ESPECFILE.
+           READ ESPECFILE.
+           COMPUTE NUM-ENTRADAS-ADULTO =
+                    NUM-ENTRADAS - NUM-ENTRADAS-NINO - NUM-ENTRADAS-SENIOR.
+           COMPUTE COSTE-TOTAL-ENTRADAS =
+                    (ESPEC-PRECIO-ENTRADA * NUM-ENTRADAS-ADULTO)
+                    + (ESPEC-PRECIO-NINO * NUM-ENTRADAS-NINO)
+                    + (ESPEC-PRECIO-SENIOR * NUM-ENTRADAS-SENIOR).
+           CLOSE ESPECFILE.
+       FIN-CALCULAR-COSTE-ENTRADAS.
+
+*> Procedimiento preguntar-compra-grupo: antes de confirmar la compra,
+*> pregunta si cada entrada se va a pagar con una tarjeta distinta
+*> (compra en grupo) o, como hasta ahora, todo con la misma tarjeta
+       PREGUNTAR-COMPRA-GRUPO.
+           MOVE "N" TO GRUPO-COMPRA.
+         MOSTRAR-PANTALLA-PREGUNTA-GRUPO.
+           DISPLAY PANTALLA-PREGUNTA-GRUPO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE "N" TO GRUPO-COMPRA
+             GO TO FIN-PREGUNTAR-COMPRA-GRUPO
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-PREGUNTA-GRUPO.
+
+           IF GRUPO-COMPRA NOT = "S" AND GRUPO-COMPRA NOT = "N"
+             GO TO MOSTRAR-PANTALLA-PREGUNTA-GRUPO.
+       FIN-PREGUNTAR-COMPRA-GRUPO.
+           EXIT.
+
+*> Procedimiento preguntar-canje-puntos: antes de confirmar una compra
+*> con una unica tarjeta, ofrece canjear puntos de fidelizacion contra
+*> el coste de la compra. No se ofrece en compra en grupo, porque el
+*> cargo se reparte entre varias tarjetas y cada una tiene su propio
+*> saldo de puntos
+       PREGUNTAR-CANJE-PUNTOS.
+           MOVE "N" TO CANJE-PUNTOS.
+           MOVE 0 TO PUNTOS-A-CANJEAR.
+           OPEN INPUT USERFILE.
+           READ USERFILE.
+           MOVE USER-PUNTOS TO PUNTOS-DISPONIBLES-WS.
+           CLOSE USERFILE.
+           IF PUNTOS-DISPONIBLES-WS = 0
+             GO TO FIN-PREGUNTAR-CANJE-PUNTOS.
+
+         MOSTRAR-PANTALLA-CANJE-PUNTOS.
+           DISPLAY PANTALLA-CANJE-PUNTOS.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE "N" TO CANJE-PUNTOS
+             MOVE 0 TO PUNTOS-A-CANJEAR
+             GO TO FIN-PREGUNTAR-CANJE-PUNTOS
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CANJE-PUNTOS.
+
+           IF CANJE-PUNTOS NOT = "S" AND CANJE-PUNTOS NOT = "N"
+             GO TO MOSTRAR-PANTALLA-CANJE-PUNTOS.
+
+           IF CANJE-PUNTOS = "N"
+             MOVE 0 TO PUNTOS-A-CANJEAR
+             GO TO FIN-PREGUNTAR-CANJE-PUNTOS.
+
+           IF PUNTOS-A-CANJEAR > PUNTOS-DISPONIBLES-WS
+             MOVE MSJ-ERROR-PUNTOS TO MSJ-COMPRAR-ENTRADAS
+             MOVE 0 TO PUNTOS-A-CANJEAR
+             GO TO MOSTRAR-PANTALLA-CANJE-PUNTOS.
+
+           MOVE " " TO MSJ-COMPRAR-ENTRADAS.
+           COMPUTE DESCUENTO-PUNTOS-WS = PUNTOS-A-CANJEAR * VALOR-EUROS-POR-PUNTO.
+           IF DESCUENTO-PUNTOS-WS > COSTE-TOTAL-ENTRADAS
+             MOVE COSTE-TOTAL-ENTRADAS TO DESCUENTO-PUNTOS-WS
+             COMPUTE PUNTOS-A-CANJEAR =
+                          COSTE-TOTAL-ENTRADAS / VALOR-EUROS-POR-PUNTO.
+           SUBTRACT DESCUENTO-PUNTOS-WS FROM COSTE-TOTAL-ENTRADAS.
+       FIN-PREGUNTAR-CANJE-PUNTOS.
+           EXIT.
+
+*> Procedimiento pedir-pagadores-grupo: pide, una a una, la tarjeta y
+*> el PIN con los que se va a pagar cada una de las NUM-ENTRADAS
+*> entradas de una compra en grupo
+       PEDIR-PAGADORES-GRUPO.
+           MOVE 1 TO I-PAGADOR.
+           PERFORM PEDIR-UN-PAGADOR UNTIL I-PAGADOR > NUM-ENTRADAS.
+           GO TO MOSTRAR-PANTALLA-CONF-COMPRA-GRUPO.
+
+       PEDIR-UN-PAGADOR.
+         MOSTRAR-PANTALLA-PAGADOR.
+           MOVE " " TO MSJ-PAGADOR.
+           MOVE 0 TO PAGADOR-TARJ-WS.
+           MOVE 0 TO PAGADOR-PIN-WS.
+           DISPLAY PANTALLA-DATOS-PAGADOR.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-PAGADOR.
+
+           PERFORM VALIDAR-UN-PAGADOR THRU FIN-VALIDAR-UN-PAGADOR.
+           IF PAGADOR-VALIDO = "NO"
+             GO TO MOSTRAR-PANTALLA-PAGADOR.
+
+           MOVE PAGADOR-TARJ-WS TO GRUPO-PAGADOR-TARJ(I-PAGADOR).
+           ADD 1 TO I-PAGADOR.
+
+*> Procedimiento validar-un-pagador: comprueba que la tarjeta y el PIN
+*> de un pagador de la compra en grupo son correctos y que esa tarjeta
+*> puede cubrir, por si sola, el precio de una entrada. No toca saldos
+*> ni disponibilidad: solo valida, igual que hace COMPROBAR-ACCESO con
+*> la tarjeta que entra al cajero
+       VALIDAR-UN-PAGADOR.
+           MOVE "SI" TO PAGADOR-VALIDO.
+           OPEN INPUT USERFILE.
+           MOVE PAGADOR-TARJ-WS TO USER-TARJ.
+           READ USERFILE INVALID KEY
+             MOVE "NO" TO PAGADOR-VALIDO
+             MOVE MSJ-ERROR-PAGADOR-PIN TO MSJ-PAGADOR
+             CLOSE USERFILE
+             GO TO FIN-VALIDAR-UN-PAGADOR.
+
+           IF USER-PIN NOT = PAGADOR-PIN-WS
+             MOVE "NO" TO PAGADOR-VALIDO
+             MOVE MSJ-ERROR-PAGADOR-PIN TO MSJ-PAGADOR
+             CLOSE USERFILE
+             GO TO FIN-VALIDAR-UN-PAGADOR.
+
+           IF USER-BLOQUEADA = "1"
+             MOVE "NO" TO PAGADOR-VALIDO
+             MOVE MSJ-ERROR-PAGADOR-BLOQ TO MSJ-PAGADOR
+             CLOSE USERFILE
+             GO TO FIN-VALIDAR-UN-PAGADOR.
+
+           PERFORM COMPROBAR-CADUCIDAD-TARJETA
+                        THRU FIN-COMPROBAR-CADUCIDAD-TARJETA.
+           IF TARJETA-CADUCADA = "S"
+             MOVE "NO" TO PAGADOR-VALIDO
+             MOVE MSJ-ERROR-PAGADOR-BLOQ TO MSJ-PAGADOR
+             CLOSE USERFILE
+             GO TO FIN-VALIDAR-UN-PAGADOR.
+
+           IF ESPEC-PRECIO-ENTRADA >
+                 USER-SALDO(1) + USER-LIMITE-DESCUBIERTO(1)
+             MOVE "NO" TO PAGADOR-VALIDO
+             MOVE MSJ-ERROR-PAGADOR-SALDO TO MSJ-PAGADOR
+             CLOSE USERFILE
+             GO TO FIN-VALIDAR-UN-PAGADOR.
+
+           CLOSE USERFILE.
+       FIN-VALIDAR-UN-PAGADOR.
+           EXIT.
+
+*> Procedimiento mostrar-pantalla-conf-compra-grupo
+       MOSTRAR-PANTALLA-CONF-COMPRA-GRUPO.
+           DISPLAY PANTALLA-CONFIRMAR-COMPRA-GRUPO.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-COMPRA-GRUPO
+             ELSE
+               GO TO HACER-COMPRA-ENTRADAS-GRUPO.
+
+*> Procedimiento hacer-compra-entradas-grupo: cobra a cada pagador su
+*> entrada por separado y, solo cuando todos han pagado, descuenta las
+*> entradas disponibles del espectaculo (ya se comprobo su saldo al
+*> validarlos, asi que no debe fallar ningun cobro a mitad de compra)
+       HACER-COMPRA-ENTRADAS-GRUPO.
+           MOVE 1 TO I-PAGADOR.
+           PERFORM COBRAR-UN-PAGADOR UNTIL I-PAGADOR > NUM-ENTRADAS.
+
+           MOVE NUM-ESPEC TO ESPEC-NUMERO.
+           OPEN I-O ESPECFILE.
+           READ ESPECFILE.
+           SUBTRACT NUM-ENTRADAS FROM ESPEC-ENT-DISPONIBLES.
+           REWRITE REG-ESPECTACULO.
+           CLOSE ESPECFILE.
+
+           PERFORM MARCAR-ASIENTOS-OCUPADOS THRU FIN-MARCAR-ASIENTOS-OCUPADOS.
+
+           MOVE "Compra en grupo realizada con exito" TO MSJ-PAGADOR.
+         MOSTRAR-ENTRADAS-COMPRADAS-GRUPO.
+           DISPLAY PANTALLA-ENT-GRUPO-COMPRADAS.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ENTRADAS-COMPRADAS-GRUPO
+           ELSE
+             PERFORM RESTAURAR-CAMPOS-ESPEC
+             MOVE " " TO MSJ-COMPRAR-ENTRADAS
+             GO TO MENU-OPCIONES.
+
+*> Procedimiento cobrar-un-pagador: carga a la cuenta 1 de la tarjeta
+*> de un pagador el precio de una entrada, dejando el mismo rastro de
+*> diario/WAL y de movimiento que HACER-COMPRA-ENTRADAS deja para una
+*> compra normal
+       COBRAR-UN-PAGADOR.
+           MOVE GRUPO-PAGADOR-TARJ(I-PAGADOR) TO USER-TARJ.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+
+           MOVE "COMPRA-ENTRADAS" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE 1 TO WAL-CUENTA-IDX-WS.
+           MOVE USER-NUM-CUENTA(1) TO WAL-CUENTA-WS.
+           MOVE SPACES TO WAL-CUENTA-DESTINO-WS.
+           MOVE NUM-ESPEC TO WAL-CUENTA-DESTINO-WS(1:2).
+           MOVE 1 TO WAL-CUENTA-DESTINO-WS(3:3).
+           IF USER-SALDO(1) - ESPEC-PRECIO-ENTRADA < 0
+             STRING "Compra en grupo 1 entrada "
+                ESPEC-NOMBRE " (descubierto)" DELIMITED BY SIZE
+                INTO WAL-CONCEPTO-WS
+           ELSE
+             STRING "Compra en grupo 1 entrada "
+                ESPEC-NOMBRE DELIMITED BY SIZE INTO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS =
+                        ESPEC-PRECIO-ENTRADA - (ESPEC-PRECIO-ENTRADA * 2).
+           MOVE USER-SALDO(1) TO WAL-SALDO-ANTES-WS.
+           SUBTRACT ESPEC-PRECIO-ENTRADA FROM USER-SALDO(1)
+               GIVING WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           SUBTRACT ESPEC-PRECIO-ENTRADA FROM USER-SALDO(1).
+           ADD PUNTOS-POR-OPERACION TO USER-PUNTOS.
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           MOVE USER-TARJ TO NOTIF-TARJ-WS.
+           MOVE USER-DNI TO NOTIF-DNI-WS.
+           MOVE USER-TFNO TO NOTIF-TFNO-WS.
+           MOVE "COMPRA-ENTRADAS" TO NOTIF-TIPO-WS.
+           MOVE "Compra en grupo de entradas completada" TO NOTIF-DETALLE-WS.
+           PERFORM GUARDAR-NOTIFICACION.
+
+           MOVE USER-NUM-CUENTA(1) TO MOV-ID.
+           MOVE WAL-CONCEPTO-WS TO MOV-CONCEPTO.
+           COMPUTE COSTE-TOTAL-ENT-MOV =
+                ESPEC-PRECIO-ENTRADA - (ESPEC-PRECIO-ENTRADA * 2).
+           MOVE COSTE-TOTAL-ENT-MOV TO MOV-CANTIDAD.
+           MOVE SPACES TO MOV-CUENTA-DESTINO.
+           MOVE NUM-ESPEC TO MOV-CUENTA-DESTINO(1:2).
+           MOVE 1 TO MOV-CUENTA-DESTINO(3:3).
+           MOVE USER-SALDO(1) TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+           PERFORM BORRAR-WAL.
+
+           CLOSE USERFILE.
+           ADD 1 TO I-PAGADOR.
+
+*> Procedimiento hacer-compra-entradas
+       HACER-COMPRA-ENTRADAS.
+           MOVE NUM-ESPEC TO ESPEC-NUMERO.
+           OPEN I-O ESPECFILE.
+           READ ESPECFILE.
+           SUBTRACT NUM-ENTRADAS FROM ESPEC-ENT-DISPONIBLES.
+           REWRITE REG-ESPECTACULO.
+           CLOSE ESPECFILE.
+
+           PERFORM MARCAR-ASIENTOS-OCUPADOS THRU FIN-MARCAR-ASIENTOS-OCUPADOS.
+
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           SUBTRACT COSTE-TOTAL-ENTRADAS FROM SALDO-SELECCIONADO.
+           MOVE NUM-ENTRADAS TO NUM-ENTRADAS-FORMAT.
+           MOVE "COMPRA-ENTRADAS" TO WAL-OPERACION-WS.
+           MOVE USER-TARJ TO WAL-TARJ-WS.
+           MOVE SELECCION-CUENTA TO WAL-CUENTA-IDX-WS.
+           MOVE CUENTA-SELECCIONADA TO WAL-CUENTA-WS.
+           MOVE SPACES TO WAL-CUENTA-DESTINO-WS.
+           MOVE NUM-ESPEC TO WAL-CUENTA-DESTINO-WS(1:2).
+           MOVE NUM-ENTRADAS TO WAL-CUENTA-DESTINO-WS(3:3).
+           IF SALDO-SELECCIONADO < 0
+             STRING "Compra " NUM-ENTRADAS-FORMAT " entradas "
+                ESPEC-NOMBRE " (descubierto)" DELIMITED BY SIZE
+                INTO WAL-CONCEPTO-WS
+           ELSE
+             STRING "Compra " NUM-ENTRADAS-FORMAT " entradas "
+                ESPEC-NOMBRE DELIMITED BY SIZE INTO WAL-CONCEPTO-WS.
+           COMPUTE WAL-CANTIDAD-WS =
+                        COSTE-TOTAL-ENTRADAS - (COSTE-TOTAL-ENTRADAS * 2).
+           ADD COSTE-TOTAL-ENTRADAS TO SALDO-SELECCIONADO
+                    GIVING WAL-SALDO-ANTES-WS.
+           MOVE SALDO-SELECCIONADO TO WAL-SALDO-DESPUES-WS.
+           PERFORM ESCRIBIR-WAL-ANTES.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           SUBTRACT PUNTOS-A-CANJEAR FROM USER-PUNTOS.
+           ADD PUNTOS-POR-OPERACION TO USER-PUNTOS.
+           MOVE 0 TO PUNTOS-A-CANJEAR.
+           REWRITE REG-USUARIO.
+           PERFORM MARCAR-WAL-APLICADO.
+           MOVE USER-TARJ TO NOTIF-TARJ-WS.
+           MOVE USER-DNI TO NOTIF-DNI-WS.
+           MOVE USER-TFNO TO NOTIF-TFNO-WS.
+           MOVE "COMPRA-ENTRADAS" TO NOTIF-TIPO-WS.
+           MOVE "Compra de entradas completada" TO NOTIF-DETALLE-WS.
+           PERFORM GUARDAR-NOTIFICACION.
+           CLOSE USERFILE.
+           
+           MOVE NUM-ENTRADAS TO NUM-ENTRADAS-FORMAT.
+           COMPUTE COSTE-TOTAL-ENT-MOV =     
+				COSTE-TOTAL-ENTRADAS - (COSTE-TOTAL-ENTRADAS * 2).
+		   IF SALDO-SELECCIONADO < 0
+		      STRING "Compra " NUM-ENTRADAS-FORMAT " entradas "
+		         ESPEC-NOMBRE " (descubierto)" DELIMITED BY SIZE
+		         INTO CONCEPTO-TRANSF-MOV
+		   ELSE
+		      STRING "Compra " NUM-ENTRADAS-FORMAT " entradas "
+		         ESPEC-NOMBRE DELIMITED BY SIZE INTO CONCEPTO-TRANSF-MOV.
+
+ 	       MOVE CUENTA-SELECCIONADA TO MOV-ID.
+		   MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
+		   MOVE COSTE-TOTAL-ENT-MOV TO MOV-CANTIDAD.
+*> MOV-CUENTA-DESTINO no se usa en los movimientos de compra de
+*> entradas, asi que se aprovecha para guardar el espectaculo y el
+*> numero de entradas compradas (bytes 1-5) y si se ha anulado ya la
+*> compra (byte 6, "R"), para que ANULAR-ENTRADAS pueda localizarla
+		   MOVE SPACES TO MOV-CUENTA-DESTINO.
+		   MOVE NUM-ESPEC TO MOV-CUENTA-DESTINO(1:2).
+		   MOVE NUM-ENTRADAS TO MOV-CUENTA-DESTINO(3:3).
+		   MOVE SALDO-SELECCIONADO TO MOV-SALDO.
+		   PERFORM OBTENER-FECHA.
+		   MOVE FECHAF TO MOV-FECHA.
+		   MOVE HORAF TO MOV-HORA.
+	       PERFORM CALCULAR-FECHA-HORA-MOV.
+	       PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+	       MOVE MOV-SEC-WS TO MOV-SEC.
+	       PERFORM ABRIR-MOVFILE-ESCRITURA.
+	       WRITE REG-MOVIMIENTOS.
+	       CLOSE MOVFILE.
+	       PERFORM BORRAR-WAL.
+
+         MOSTRAR-ENTRADAS-COMPRADAS.
+	       DISPLAY PANTALLA-ENT-ESPEC-COMPRADAS.
+	       PERFORM LEER-TECLA.
+	       IF COB-CRT-STATUS NOT = 0
+			 GO TO MOSTRAR-ENTRADAS-COMPRADAS
+	       ELSE
+	         PERFORM RESTAURAR-CAMPOS-ESPEC
+	         MOVE " " TO MSJ-COMPRAR-ENTRADAS
+	         GO TO MENU-OPCIONES.
+       
+*> Procedimiento error-de-saldo-espectaculos             
+       ERROR-SALDO-ESPEC.
+         MOSTRAR-ERROR-SALDO-ESPEC.
+           DISPLAY PANTALLA-ESPEC-SIN-SALDO
+		   PERFORM LEER-TECLA
+		   IF COB-CRT-STATUS NOT = 0
+		     GO TO MOSTRAR-ERROR-SALDO-ESPEC
+		   ELSE
+		     MOVE 12 TO LINEA-ESPEC
+		     MOVE " " TO MSJ-COMPRAR-ENTRADAS
+		     GO TO COMPRAR-ENTRADAS.     
+
+*> Procedimiento que marca como ocupados, en ASIENTOS.DAT, los asientos
+*> elegidos por el cliente durante la compra que se acaba de confirmar
+       MARCAR-ASIENTOS-OCUPADOS.
+           OPEN I-O ASIENTOFILE.
+           MOVE 1 TO I-ASIENTO.
+           PERFORM MARCAR-UN-ASIENTO UNTIL I-ASIENTO > NUM-ENTRADAS.
+           CLOSE ASIENTOFILE.
+       FIN-MARCAR-ASIENTOS-OCUPADOS.
+
+       MARCAR-UN-ASIENTO.
+           MOVE NUM-ESPEC TO ASIENTO-ESPEC.
+           MOVE ASIENTOS-ELEGIDOS(I-ASIENTO) TO ASIENTO-NUM.
+           READ ASIENTOFILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                 MOVE "S" TO ASIENTO-OCUPADO
+                 REWRITE REG-ASIENTO.
+           ADD 1 TO I-ASIENTO.
+
+*> Procedimiento restaurar-campos-espectaculos
+       RESTAURAR-CAMPOS-ESPEC.
+           MOVE 12 TO LINEA-ESPEC.
+           MOVE 1 TO NUM-PANTALLA-ESPEC.
+           MOVE 0 TO NUM-ESPEC.
+           MOVE 0 TO NUM-ENTRADAS.
+           MOVE 0 TO NUM-ENTRADAS-NINO.
+           MOVE 0 TO NUM-ENTRADAS-SENIOR.
+           MOVE "N" TO CANJE-PUNTOS.
+           MOVE 0 TO PUNTOS-A-CANJEAR.
+           MOVE 1 TO I-ASIENTO.
+
+*> Procedimiento error-mostrar-espectaculos
+       ERROR-MOSTRAR-ESPECTACULOS.
+         MOSTRAR-ERROR-ESPEC.
+           DISPLAY PANTALLA-SIN-ESPECTACULOS.
+           PERFORM LEER-TECLA
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ERROR-ESPEC
+           ELSE
+             GO TO MENU-OPCIONES.
+
+*> Procedimiento anular-entradas: permite devolver una compra de
+*> entradas de espectaculos todavia no anulada, siempre que el
+*> espectaculo no se haya celebrado ya
+       ANULAR-ENTRADAS.
+           MOVE 0 TO ANUL-DD.
+           MOVE 0 TO ANUL-MM.
+           MOVE 0 TO ANUL-AA.
+
+         MOSTRAR-PANTALLA-ANULAR.
+           MOVE " " TO MSJ-ANULAR.
+           DISPLAY PANTALLA-ANULAR-ENTRADAS.
+           ACCEPT PANTALLA-ANULAR-ENTRADAS
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-ANULAR.
+
+           PERFORM LOCALIZAR-COMPRA-ANULAR
+                        THRU FIN-LOCALIZAR-COMPRA-ANULAR.
+           IF ANUL-ENCONTRADA NOT = "SI"
+             MOVE MSJ-ERROR-ANULAR TO MSJ-ANULAR
+             GO TO MOSTRAR-PANTALLA-ANULAR.
+
+           PERFORM COMPROBAR-ESPEC-ANULAR
+                        THRU FIN-COMPROBAR-ESPEC-ANULAR.
+           IF ANUL-ENCONTRADA NOT = "SI"
+             CLOSE MOVFILE
+             MOVE MSJ-ERROR-ANULAR-CADUCADA TO MSJ-ANULAR
+             GO TO MOSTRAR-PANTALLA-ANULAR.
+
+         MOSTRAR-PANTALLA-CONF-ANULAR.
+           DISPLAY PANTALLA-CONFIRMAR-ANULAR.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             CLOSE MOVFILE
+             GO TO MENU-OPCIONES
+           ELSE
+             IF COB-CRT-STATUS NOT = 0
+               GO TO MOSTRAR-PANTALLA-CONF-ANULAR
+             ELSE
+               GO TO HACER-ANULACION-ENTRADAS.
+
+*> Procedimiento localizar-compra-anular: busca en MOVFILE una compra
+*> de entradas de CUENTA-SELECCIONADA en la fecha indicada que no se
+*> haya anulado todavia (MOV-CUENTA-DESTINO(6:1) distinto de "R"); si
+*> la encuentra, extrae el espectaculo y el numero de entradas que
+*> tenia codificados y deja el apunte SIN marcar y MOVFILE abierto y
+*> posicionado sobre el, a la espera de que comprobar-espec-anular
+*> decida si la anulacion es procedente; si no la encuentra, o la
+*> anulacion acaba siendo rechazada, MOVFILE se cierra sin tocar nada
+       LOCALIZAR-COMPRA-ANULAR.
+           MOVE ANUL-DD TO ANUL-FB-DD.
+           MOVE ANUL-MM TO ANUL-FB-MM.
+           MOVE ANUL-AA TO ANUL-FB-AA.
+           MOVE "NO" TO ANUL-ENCONTRADA.
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE 0 TO MOV-SEC.
+           OPEN I-O MOVFILE.
+           START MOVFILE KEY IS NOT LESS THAN MOV-CLAVE
+               INVALID KEY GO TO CERRAR-LOCALIZAR-COMPRA-ANULAR.
+
+         INICIO-LOCALIZAR-COMPRA-ANULAR.
+           READ MOVFILE NEXT RECORD
+               AT END GO TO CERRAR-LOCALIZAR-COMPRA-ANULAR.
+           IF MOV-ID NOT = CUENTA-SELECCIONADA
+             GO TO CERRAR-LOCALIZAR-COMPRA-ANULAR.
+
+           IF MOV-FECHA = ANUL-FECHA-BUSCADA
+               IF MOV-CONCEPTO(1:7) = "Compra "
+                 IF MOV-CUENTA-DESTINO(6:1) NOT = "R"
+                   MOVE "SI" TO ANUL-ENCONTRADA
+                   MOVE MOV-CUENTA-DESTINO(1:2) TO ANUL-NUM-ESPEC
+                   MOVE MOV-CUENTA-DESTINO(3:3) TO ANUL-NUM-ENTRADAS
+                   MOVE MOV-CANTIDAD TO CANTIDAD-MOV
+                   MOVE CANTIDAD-MOV TO ANUL-IMPORTE
+                   GO TO FIN-LOCALIZAR-COMPRA-ANULAR.
+
+           GO TO INICIO-LOCALIZAR-COMPRA-ANULAR.
+
+         CERRAR-LOCALIZAR-COMPRA-ANULAR.
+           CLOSE MOVFILE.
+       FIN-LOCALIZAR-COMPRA-ANULAR.
+           EXIT.
+
+*> Procedimiento comprobar-espec-anular: localiza el espectaculo de la
+*> compra encontrada y rechaza la anulacion si su fecha ya ha pasado
+       COMPROBAR-ESPEC-ANULAR.
+           MOVE ANUL-NUM-ESPEC TO ESPEC-NUMERO.
+           OPEN INPUT ESPECFILE.
+           READ ESPECFILE
+               INVALID KEY MOVE "NO" TO ANUL-ENCONTRADA.
+           CLOSE ESPECFILE.
+
+           IF ANUL-ENCONTRADA = "SI"
+             PERFORM OBTENER-FECHA
+             COMPUTE FECHA-HOY-COMP =
+                          (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                           + DD OF FECHA
+             COMPUTE FECHA-FINAL-MOV = (AAE * 10000) + (MME * 100) + DDE
+             IF FECHA-HOY-COMP > FECHA-FINAL-MOV
+               MOVE "NO" TO ANUL-ENCONTRADA.
+       FIN-COMPROBAR-ESPEC-ANULAR.
+           EXIT.
+
+*> Procedimiento marcar-mov-anulado: una vez que comprobar-espec-anular
+*> ha dado el visto bueno, marca como anulado (MOV-CUENTA-DESTINO(6:1)
+*> = "R") el apunte de compra sobre el que quedo posicionado MOVFILE
+*> en localizar-compra-anular, y cierra el fichero
+       MARCAR-MOV-ANULADO.
+           MOVE "R" TO MOV-CUENTA-DESTINO(6:1).
+           REWRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+       FIN-MARCAR-MOV-ANULADO.
+           EXIT.
+
+*> Procedimiento hacer-anulacion-entradas: abona el importe al cliente,
+*> restaura el aforo del espectaculo y registra el apunte de devolucion.
+*> Los asientos concretos que se liberaron con la compra original no se
+*> pueden recuperar a partir del apunte (no hay sitio para guardar la
+*> lista de asientos en MOV-CUENTA-DESTINO), asi que quedan marcados
+*> como ocupados en ASIENTOS.DAT hasta que la oficina los libere a mano
+       HACER-ANULACION-ENTRADAS.
+           PERFORM MARCAR-MOV-ANULADO
+                        THRU FIN-MARCAR-MOV-ANULADO.
+
+           MOVE ANUL-NUM-ESPEC TO ESPEC-NUMERO.
+           OPEN I-O ESPECFILE.
+           READ ESPECFILE.
+           ADD ANUL-NUM-ENTRADAS TO ESPEC-ENT-DISPONIBLES.
+           REWRITE REG-ESPECTACULO.
+           CLOSE ESPECFILE.
+
+           OPEN I-O USERFILE.
+           READ USERFILE.
+           ADD ANUL-IMPORTE TO SALDO-SELECCIONADO.
+           MOVE SALDO-SELECCIONADO TO USER-SALDO(SELECCION-CUENTA).
+           REWRITE REG-USUARIO.
+           CLOSE USERFILE.
+
+           MOVE ANUL-NUM-ENTRADAS TO NUM-ENTRADAS-FORMAT.
+           STRING "Devolucion entradas " NUM-ENTRADAS-FORMAT
+              " entradas " ESPEC-NOMBRE DELIMITED BY SIZE
+              INTO CONCEPTO-TRANSF-MOV.
+
+           MOVE CUENTA-SELECCIONADA TO MOV-ID.
+           MOVE CONCEPTO-TRANSF-MOV TO MOV-CONCEPTO.
+           MOVE ANUL-IMPORTE TO MOV-CANTIDAD.
+           MOVE SPACES TO MOV-CUENTA-DESTINO.
+           MOVE SALDO-SELECCIONADO TO MOV-SALDO.
+           PERFORM OBTENER-FECHA.
+           MOVE FECHAF TO MOV-FECHA.
+           MOVE HORAF TO MOV-HORA.
+           PERFORM CALCULAR-FECHA-HORA-MOV.
+           PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+           MOVE MOV-SEC-WS TO MOV-SEC.
+           PERFORM ABRIR-MOVFILE-ESCRITURA.
+           WRITE REG-MOVIMIENTOS.
+           CLOSE MOVFILE.
+
+         MOSTRAR-ENTRADAS-ANULADAS.
+           DISPLAY PANTALLA-ENTRADAS-ANULADAS.
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS NOT = 0
+             GO TO MOSTRAR-ENTRADAS-ANULADAS
+           ELSE
+             MOVE " " TO MSJ-ANULAR
+             GO TO MENU-OPCIONES.
+
+*> Procedimiento cambiar-clave
+       CAMBIAR-CLAVE.
+           OPEN I-O USERFILE.
+           READ USERFILE.
+
+         MOSTRAR-PANTALLA-CC.
+           DISPLAY PANTALLA-CAMBIAR-CLAVE.
+           ACCEPT PANTALLA-CAMBIAR-CLAVE
+               WITH TIME-OUT MILIS-TIMEOUT-SESION-WS.
+           IF COB-CRT-STATUS = 8001
+             MOVE 2005 TO COB-CRT-STATUS.
+             IF COB-CRT-STATUS = 2005
+               CLOSE USERFILE
+               GO TO MENU-OPCIONES.
+
+           PERFORM LEER-TECLA.
+           IF COB-CRT-STATUS = 2005
+             PERFORM LIMPIAR-CAMPOS-CCLAVE
+			 CLOSE USERFILE
+	         GO TO MENU-OPCIONES
+	       ELSE
+             IF COB-CRT-STATUS NOT = 0
+               PERFORM LIMPIAR-CAMPOS-CCLAVE
+               GO TO MOSTRAR-PANTALLA-CC.
+
+           IF CLAVE-ACTUAL NOT = USER-PIN
+             PERFORM LIMPIAR-CAMPOS-CCLAVE
+             COMPUTE NUM-ERRORES-CACTUAL = NUM-ERRORES-CACTUAL + 1
+             IF NUM-ERRORES-CACTUAL >= MAX-INTENTOS
+               MOVE ERROR-TARJ-BLOQ TO MSJ-ERROR-CCLAVE
+               MOVE MSJ-0-INTENTOS TO MSJ-INTENTOS
+               PERFORM OBTENER-FECHA
+               MOVE "1" TO USER-BLOQUEADA
+               COMPUTE USER-BLOQUEO-AAAAMMDD =
+                         (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                          + DD OF FECHA
+               MOVE HH OF HORA TO USER-BLOQUEO-HH
+               MOVE MM OF HORA TO USER-BLOQUEO-MM
+               MOVE SS OF HORA TO USER-BLOQUEO-SS
+               MOVE 0 TO NUM-ERRORES-CNUEVA
+               MOVE 0 TO NUM-ERRORES-CACTUAL
+               DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
+               ACCEPT OP WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+               REWRITE REG-USUARIO
+               MOVE USER-TARJ TO NOTIF-TARJ-WS
+               MOVE USER-DNI TO NOTIF-DNI-WS
+               MOVE USER-TFNO TO NOTIF-TFNO-WS
+               MOVE "TARJETA-BLOQUEADA" TO NOTIF-TIPO-WS
+               MOVE "Tarjeta bloqueada: clave actual erronea repetida"
+                   TO NOTIF-DETALLE-WS
+               PERFORM GUARDAR-NOTIFICACION
+               CLOSE USERFILE
+               GO TO INICIO
+             ELSE
+               COMPUTE CC-INTENTOS-RESTANTES =
+                         MAX-INTENTOS - NUM-ERRORES-CACTUAL
+               MOVE ERROR-CLAVE-ACTUAL TO MSJ-ERROR-CCLAVE
+               STRING "Quedan " DELIMITED BY SIZE
+                      CC-INTENTOS-RESTANTES DELIMITED BY SIZE
+                      " intentos" DELIMITED BY SIZE
+                      INTO MSJ-INTENTOS
+               DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
+               ACCEPT OP WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+               GO TO MOSTRAR-PANTALLA-CC
+           ELSE
+             IF CLAVE-NUEVA NOT = CLAVE-NUEVA-2
+               COMPUTE NUM-ERRORES-CNUEVA = NUM-ERRORES-CNUEVA + 1
+               IF NUM-ERRORES-CNUEVA >= MAX-INTENTOS
+                 MOVE ERROR-TARJ-BLOQ TO MSJ-ERROR-CCLAVE
+                 MOVE MSJ-0-INTENTOS TO MSJ-INTENTOS
+                 PERFORM OBTENER-FECHA
+                 MOVE "1" TO USER-BLOQUEADA
+                 COMPUTE USER-BLOQUEO-AAAAMMDD =
+                           (AA OF FECHA * 10000) + (MM OF FECHA * 100)
+                            + DD OF FECHA
+                 MOVE HH OF HORA TO USER-BLOQUEO-HH
+                 MOVE MM OF HORA TO USER-BLOQUEO-MM
+                 MOVE SS OF HORA TO USER-BLOQUEO-SS
+                 MOVE 0 TO NUM-ERRORES-CNUEVA
+                 MOVE 0 TO NUM-ERRORES-CACTUAL
+                 DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
+                 ACCEPT OP WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+                 REWRITE REG-USUARIO
+                 MOVE USER-TARJ TO NOTIF-TARJ-WS
+                 MOVE USER-DNI TO NOTIF-DNI-WS
+                 MOVE USER-TFNO TO NOTIF-TFNO-WS
+                 MOVE "TARJETA-BLOQUEADA" TO NOTIF-TIPO-WS
+                 MOVE "Tarjeta bloqueada: clave nueva no confirmada"
+                     TO NOTIF-DETALLE-WS
+                 PERFORM GUARDAR-NOTIFICACION
+                 CLOSE USERFILE
+                 PERFORM LIMPIAR-CAMPOS-CCLAVE
+                 GO TO INICIO
+               ELSE
+                 COMPUTE CC-INTENTOS-RESTANTES =
+                           MAX-INTENTOS - NUM-ERRORES-CNUEVA
+                 MOVE ERROR-CLAVE-NUEVA TO MSJ-ERROR-CCLAVE
+                 STRING "Quedan " DELIMITED BY SIZE
+                        CC-INTENTOS-RESTANTES DELIMITED BY SIZE
+                        " intentos" DELIMITED BY SIZE
+                        INTO MSJ-INTENTOS
+                 DISPLAY PANTALLA-ERROR-CAMBIO-CLAVE
+                 ACCEPT OP WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+                 PERFORM LIMPIAR-CAMPOS-CCLAVE
+                 GO TO MOSTRAR-PANTALLA-CC
+             ELSE
+               DISPLAY PANTALLA-CLAVE-CAMBIADA
+               ACCEPT OP WITH TIME-OUT MILIS-TIMEOUT-SESION-WS
+               MOVE 0 TO NUM-ERRORES-CNUEVA
+               MOVE 0 TO NUM-ERRORES-CACTUAL
+               MOVE CLAVE-NUEVA TO USER-PIN
+               REWRITE REG-USUARIO
+               CLOSE USERFILE
+               PERFORM LIMPIAR-CAMPOS-CCLAVE
+               GO TO MENU-OPCIONES.
+
+*> Procedimiento limpiar-campos-cambio-clave
+       LIMPIAR-CAMPOS-CCLAVE.
+           MOVE 0 TO CLAVE-ACTUAL.
+           MOVE 0 TO CLAVE-NUEVA.
+           MOVE 0 TO CLAVE-NUEVA-2.
+
+
+       END PROGRAM CAJERO.
