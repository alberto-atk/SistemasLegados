@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWriteMensajes.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT MENSAJESFILE ASSIGN TO  "MENSAJES.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSJ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MENSAJESFILE.
+       01 REG-MENSAJE.
+         02 MSJ-TEXTO-BIENVENIDA   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FSJ    PIC X(2).
+
+       01 DATOS-MENSAJE.
+           02 TEXTO-BIENVENIDA      PIC X(60).
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-MENSAJE.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA EL MENSAJE DE BIENVENIDA---".
+           02 LINE 6   COL 19  VALUE "TEXTO DEL MENSAJE:".
+           02 LINE 8   COL 19  PIC X(60) USING TEXTO-BIENVENIDA UNDERLINE.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+       01  PANTALLA-MENSAJE-REGISTRADO.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA EL MENSAJE DE BIENVENIDA---".
+           02 LINE 6   COL 19  VALUE "TEXTO DEL MENSAJE:".
+           02 LINE 8   COL 19  PIC X(60) FROM TEXTO-BIENVENIDA.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY CLEAR-SCREEN.
+           PERFORM WRITE-MENSAJE-DATA.
+           IF COB-CRT-STATUS = 1009
+               STOP RUN.
+           DISPLAY PANTALLA-MENSAJE-REGISTRADO.
+
+*> Anade al final de MENSAJESFILE el mensaje promocional tecleado. Los
+*> mensajes se muestran rotando por orden de aparicion en el fichero,
+*> asi que se abre en EXTEND, o en OUTPUT si todavia no existe.
+       WRITE-MENSAJE-DATA.
+           PERFORM ASK-MENSAJE-DATA.
+           IF COB-CRT-STATUS = 1009
+               GO TO FIN-WRITE-MENSAJE-DATA.
+
+           OPEN EXTEND MENSAJESFILE.
+           IF FSJ = "35"
+               OPEN OUTPUT MENSAJESFILE.
+           PERFORM WRITE-MENSAJESFILE.
+           CLOSE MENSAJESFILE.
+       FIN-WRITE-MENSAJE-DATA.
+           EXIT.
+
+*> Pregunta por el texto del mensaje promocional.
+       ASK-MENSAJE-DATA.
+           DISPLAY PANTALLA-DATOS-MENSAJE.
+           ACCEPT PANTALLA-DATOS-MENSAJE
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Graba la fila de MENSAJESFILE con el texto tecleado.
+       WRITE-MENSAJESFILE.
+           MOVE TEXTO-BIENVENIDA TO MSJ-TEXTO-BIENVENIDA.
+
+           WRITE REG-MENSAJE.
