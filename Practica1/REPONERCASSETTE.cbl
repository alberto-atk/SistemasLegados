@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPONERCASSETTE.
+       *> Programa de reposicion de efectivo: lo ejecuta el transportista
+       *> o el empleado de oficina cuando recarga el cajero, anadiendo a
+       *> CASSETTE.DAT los billetes de cada denominacion que acaba de
+       *> introducir en la maquina. Aumenta CASS-DISPONIBLES (lo que
+       *> RETIRAR-EFECTIVO y RETIRAR-IMPORTE-COD-RETIRADA comprueban
+       *> antes de cada retirada, en cajero.cbl) y CASS-CARGADOS (el
+       *> acumulado historico de billetes cargados, para el seguimiento
+       *> del transporte de valores). Exige el mismo acceso de personal
+       *> que MANTENEESPEC y deja la misma constancia en AUDITORIA.DAT
+       *>
+       *> Versiones
+       *> Versión 1.0 - Reposicion de CASSETTE.DAT
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CASSETTEFILE ASSIGN TO "CASSETTE.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CASS-DENOM
+                  FILE STATUS IS FSCAS.
+
+              SELECT STAFFFILE ASSIGN TO "STAFF.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS STAFF-ID
+                  FILE STATUS IS FSST.
+
+              SELECT AUDITORIAFILE ASSIGN TO "AUDITORIA.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSAUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+*> FD CASSETTEFILE: la misma fila por denominacion que mantiene
+*> cajero.cbl; este programa es el unico que aumenta CASS-DISPONIBLES y
+*> CASS-CARGADOS, DESCONTAR-CASSETTE (en cajero.cbl) es el unico que
+*> los disminuye/aumenta respectivamente en sentido contrario
+       FD CASSETTEFILE.
+       01 REG-CASSETTE.
+         02 CASS-DENOM             PIC 9(3).
+         02 CASS-DISPONIBLES       PIC 9(7).
+         02 CASS-CARGADOS          PIC 9(7).
+         02 CASS-DISPENSADOS       PIC 9(7).
+
+*> FD STAFFFILE: cuentas de personal de oficina habilitadas para
+*> ejecutar este programa, igual que en MANTENEESPEC
+       FD STAFFFILE.
+        01 REG-STAFF.
+          02 STAFF-ID               PIC X(8).
+          02 STAFF-CLAVE            PIC 9(4).
+          02 STAFF-NOMBRE           PIC X(30).
+
+*> FD AUDITORIAFILE: registro de quien ha repuesto que denominacion y
+*> cuantos billetes, igual que las demas operaciones de mantenimiento
+       FD AUDITORIAFILE.
+        01 REG-AUDITORIA.
+          02 AUD-STAFF-ID           PIC X(8).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-PROGRAMA           PIC X(20).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-OPERACION          PIC X(10).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FICHERO            PIC X(12).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-CLAVE              PIC X(24).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FECHA.
+             03 DDA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MMA                 PIC 99.
+             03 FILLER              PIC X.
+             03 AAA                 PIC 9999.
+          02 AUD-HORA.
+             03 HHA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MIA                 PIC 99.
+             03 FILLER              PIC X.
+             03 SSA                 PIC 99.
+
+       WORKING-STORAGE SECTION.
+              77 FSCAS                 PIC XX.
+              77 FSST                  PIC XX.
+              77 FSAUD                 PIC XX.
+              77 OPCION                PIC X.
+              77 CASSETTE-ENCONTRADO   PIC X(2).
+              77 TECLA-PAUSA           PIC X.
+
+*> Campos de trabajo del login de personal y de la auditoria, igual
+*> que en MANTENEESPEC
+              01 DATOS-LOGIN-STAFF.
+                 02  STAFF-ID-INTENTO      PIC X(8).
+                 02  STAFF-CLAVE-INTENTO   PIC 9(4).
+                 02  NUM-INTENTOS-STAFF    PIC 9 VALUE 0.
+                 02  STAFF-LOGIN-OK        PIC X VALUE "N".
+
+              01 DATOS-AUDITORIA.
+                 02  AUD-PROGRAMA-WS       PIC X(20)
+                     VALUE "REPONERCASSETTE".
+                 02  AUD-OPERACION-WS      PIC X(10).
+                 02  AUD-FICHERO-WS        PIC X(12).
+                 02  AUD-CLAVE-WS          PIC X(24).
+
+              01 FECHA-HORA-AUD.
+                 02  AAUD                  PIC 9999.
+                 02  MMUD                  PIC 99.
+                 02  DDUD                  PIC 99.
+                 02  HHUD                  PIC 99.
+                 02  MIUD                  PIC 99.
+                 02  SSUD                  PIC 99.
+                 02  FILLER                PIC X(9).
+
+              01 DATOS-REPOSICION.
+                 02 DENOMINACION            PIC 999.
+                 02 BILLETES-REPUESTOS      PIC 9(5).
+
+              01 MSJ-REPOSICION             PIC X(50) VALUE SPACES.
+
+       *> Linea de detalle usada para listar el estado del cassette por
+       *> consola, una fila por denominacion
+              01 LINEA-CASSETTE.
+                 02 LC-DENOM                 PIC ZZ9.
+                 02 FILLER                   PIC X(4) VALUE SPACES.
+                 02 LC-DISPONIBLES           PIC ZZZZZZ9.
+                 02 FILLER                   PIC X(4) VALUE SPACES.
+                 02 LC-CARGADOS              PIC ZZZZZZ9.
+                 02 FILLER                   PIC X(4) VALUE SPACES.
+                 02 LC-DISPENSADOS           PIC ZZZZZZ9.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-LOGIN-STAFF.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---ACCESO DE PERSONAL---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) USING STAFF-ID-INTENTO UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CLAVE: ".
+           02 LINE 8   COL 32  PIC 9(4) USING STAFF-CLAVE-INTENTO
+               SECURE BLANK WHEN ZERO.
+
+       01 PANTALLA-MENU-CASSETTE.
+           02 BLANK SCREEN.
+           02 LINE 2  COL 9  VALUE
+               "---REPOSICION DEL CASSETTE DE EFECTIVO---".
+           02 LINE 5  COL 19 VALUE "1 - Listar denominaciones".
+           02 LINE 7  COL 19 VALUE "2 - Reponer billetes".
+           02 LINE 9  COL 19 VALUE "3 - Salir".
+           02 LINE 13 COL 19 VALUE "Opcion:".
+           02 LINE 13 COL 27 PIC X USING OPCION UNDERLINE.
+           02 LINE 20 COL 19 PIC X(50) FROM MSJ-REPOSICION.
+
+       01 PANTALLA-REPONER-CASSETTE.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE
+               "---REPOSICION DEL CASSETTE DE EFECTIVO---".
+           02 LINE 6   COL 19  VALUE "DENOMINACION (200/100/50/20/10):".
+           02 LINE 6   COL 53  PIC 999 USING DENOMINACION UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 8   COL 19  VALUE "BILLETES REPUESTOS:".
+           02 LINE 8   COL 40  PIC 9(5) USING BILLETES-REPUESTOS UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 19 COL 19 PIC X(50) FROM MSJ-REPOSICION.
+           02 LINE 21 COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 22 COL 19  VALUE "  F9  - Cancelar".
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM LOGIN-STAFF THRU FIN-LOGIN-STAFF.
+                  IF STAFF-LOGIN-OK NOT = "S"
+                    STOP RUN.
+                  MOVE SPACES TO MSJ-REPOSICION.
+                  PERFORM MOSTRAR-MENU UNTIL OPCION = "3".
+                  STOP RUN.
+
+       *> Procedimiento login-staff: exige un ID de empleado y clave
+       *> dados de alta en STAFF.DAT antes de dejar tocar CASSETTE.DAT.
+       *> Tres intentos fallidos y el programa termina sin abrir nada
+       *> mas, igual que en MANTENEESPEC
+              LOGIN-STAFF.
+                  OPEN INPUT STAFFFILE.
+                  IF FSST = "35"
+                    DISPLAY CLEAR-SCREEN
+                    DISPLAY "No existe STAFF.DAT: de alta antes ningun empleado."
+                    CLOSE STAFFFILE
+                    GO TO FIN-LOGIN-STAFF.
+                  CLOSE STAFFFILE.
+
+                PEDIR-LOGIN-STAFF.
+                  DISPLAY PANTALLA-LOGIN-STAFF.
+                  ACCEPT PANTALLA-LOGIN-STAFF
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-LOGIN-STAFF.
+
+                  OPEN INPUT STAFFFILE.
+                  MOVE STAFF-ID-INTENTO TO STAFF-ID.
+                  READ STAFFFILE
+                      INVALID KEY MOVE "N" TO STAFF-LOGIN-OK
+                      NOT INVALID KEY
+                          IF STAFF-CLAVE = STAFF-CLAVE-INTENTO
+                            MOVE "S" TO STAFF-LOGIN-OK
+                          ELSE
+                            MOVE "N" TO STAFF-LOGIN-OK.
+                  CLOSE STAFFFILE.
+
+                  IF STAFF-LOGIN-OK NOT = "S"
+                    ADD 1 TO NUM-INTENTOS-STAFF
+                    IF NUM-INTENTOS-STAFF >= 3
+                      DISPLAY CLEAR-SCREEN
+                      DISPLAY "Acceso denegado."
+                      GO TO FIN-LOGIN-STAFF
+                    ELSE
+                      DISPLAY "ID o clave incorrectos, intentelo de nuevo."
+                      GO TO PEDIR-LOGIN-STAFF.
+              FIN-LOGIN-STAFF.
+                  EXIT.
+
+       *> Procedimiento obtener-fecha-hora-aud
+              OBTENER-FECHA-HORA-AUD.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-AUD.
+                  MOVE DDUD TO DDA.
+                  MOVE MMUD TO MMA.
+                  MOVE AAUD TO AAA.
+                  MOVE HHUD TO HHA.
+                  MOVE MIUD TO MIA.
+                  MOVE SSUD TO SSA.
+
+       *> Procedimiento guardar-auditoria: deja constancia en
+       *> AUDITORIA.DAT de quien ha repuesto que denominacion, usando
+       *> este programa. Los datos de la operacion se depositan de
+       *> antemano en DATOS-AUDITORIA (AUD-OPERACION-WS, AUD-FICHERO-WS,
+       *> AUD-CLAVE-WS), igual que en MANTENEESPEC
+              GUARDAR-AUDITORIA.
+                  PERFORM OBTENER-FECHA-HORA-AUD.
+                  MOVE STAFF-ID-INTENTO TO AUD-STAFF-ID.
+                  MOVE AUD-PROGRAMA-WS TO AUD-PROGRAMA.
+                  MOVE AUD-OPERACION-WS TO AUD-OPERACION.
+                  MOVE AUD-FICHERO-WS TO AUD-FICHERO.
+                  MOVE AUD-CLAVE-WS TO AUD-CLAVE.
+                  OPEN EXTEND AUDITORIAFILE.
+                  IF FSAUD = "35"
+                    CLOSE AUDITORIAFILE
+                    OPEN OUTPUT AUDITORIAFILE.
+                  WRITE REG-AUDITORIA.
+                  CLOSE AUDITORIAFILE.
+
+       *> Muestra el menu principal y despacha la opcion elegida
+              MOSTRAR-MENU.
+                  DISPLAY PANTALLA-MENU-CASSETTE.
+                  ACCEPT PANTALLA-MENU-CASSETTE
+                      IF COB-CRT-STATUS = 1009
+                        MOVE "3" TO OPCION
+                        GO TO FIN-MOSTRAR-MENU.
+
+                  MOVE SPACES TO MSJ-REPOSICION.
+                  IF OPCION = "1"
+                    PERFORM LISTAR-CASSETTE THRU FIN-LISTAR-CASSETTE
+                  ELSE
+                    IF OPCION = "2"
+                      PERFORM REPONER-BILLETES THRU FIN-REPONER-BILLETES
+                    ELSE
+                      IF OPCION NOT = "3"
+                        MOVE "Opcion no valida" TO MSJ-REPOSICION.
+              FIN-MOSTRAR-MENU.
+
+       *> Recorre CASSETTEFILE completo mostrando por consola una linea
+       *> por denominacion dada de alta
+              LISTAR-CASSETTE.
+                  DISPLAY CLEAR-SCREEN.
+                  DISPLAY
+                   "Denom.   Disponibles    Cargados  Dispensados".
+                  DISPLAY
+                   "------   -----------    --------  -----------".
+                  OPEN INPUT CASSETTEFILE.
+                  IF FSCAS = "35"
+                    DISPLAY "No hay ninguna denominacion dada de alta."
+                    CLOSE CASSETTEFILE
+                    GO TO ESPERAR-LISTAR-CASSETTE.
+
+                INICIO-LISTAR-CASSETTE.
+                  READ CASSETTEFILE NEXT RECORD
+                      AT END GO TO CERRAR-LISTAR-CASSETTE.
+                  PERFORM MOSTRAR-LINEA-CASSETTE.
+                  GO TO INICIO-LISTAR-CASSETTE.
+
+                CERRAR-LISTAR-CASSETTE.
+                  CLOSE CASSETTEFILE.
+
+                ESPERAR-LISTAR-CASSETTE.
+                  DISPLAY " ".
+                  DISPLAY "Pulse Intro para continuar...".
+                  ACCEPT TECLA-PAUSA.
+              FIN-LISTAR-CASSETTE.
+                  EXIT.
+
+              MOSTRAR-LINEA-CASSETTE.
+                  MOVE CASS-DENOM TO LC-DENOM.
+                  MOVE CASS-DISPONIBLES TO LC-DISPONIBLES.
+                  MOVE CASS-CARGADOS TO LC-CARGADOS.
+                  MOVE CASS-DISPENSADOS TO LC-DISPENSADOS.
+                  DISPLAY LINEA-CASSETTE.
+
+       *> Procedimiento reponer-billetes: pide la denominacion y el
+       *> numero de billetes que se acaban de cargar fisicamente en el
+       *> cajero, y los suma a CASS-DISPONIBLES y CASS-CARGADOS. Si la
+       *> denominacion todavia no existe en CASSETTEFILE (primera
+       *> reposicion del cajero) se da de alta con WRITE, igual que
+       *> ANADIR-ESPECTACULO en MANTENEESPEC
+              REPONER-BILLETES.
+                  MOVE 0 TO DENOMINACION.
+                  MOVE 0 TO BILLETES-REPUESTOS.
+
+                MOSTRAR-PANTALLA-REPONER.
+                  MOVE SPACES TO MSJ-REPOSICION.
+                  DISPLAY PANTALLA-REPONER-CASSETTE.
+                  ACCEPT PANTALLA-REPONER-CASSETTE
+                      IF COB-CRT-STATUS = 1009
+                        GO TO FIN-REPONER-BILLETES.
+
+                  IF DENOMINACION NOT = 200 AND DENOMINACION NOT = 100
+                        AND DENOMINACION NOT = 50 AND DENOMINACION NOT = 20
+                        AND DENOMINACION NOT = 10
+                    MOVE "Denominacion no valida" TO MSJ-REPOSICION
+                    GO TO MOSTRAR-PANTALLA-REPONER.
+
+                  IF BILLETES-REPUESTOS = 0
+                    MOVE "Indique cuantos billetes se han repuesto"
+                        TO MSJ-REPOSICION
+                    GO TO MOSTRAR-PANTALLA-REPONER.
+
+                  MOVE DENOMINACION TO CASS-DENOM.
+                  OPEN I-O CASSETTEFILE.
+                  IF FSCAS = "35"
+                    CLOSE CASSETTEFILE
+                    OPEN OUTPUT CASSETTEFILE
+                    MOVE DENOMINACION TO CASS-DENOM
+                    MOVE "NO" TO CASSETTE-ENCONTRADO
+                  ELSE
+                    READ CASSETTEFILE
+                        INVALID KEY MOVE "NO" TO CASSETTE-ENCONTRADO
+                        NOT INVALID KEY MOVE "SI" TO CASSETTE-ENCONTRADO.
+
+                  IF CASSETTE-ENCONTRADO = "SI"
+                    ADD BILLETES-REPUESTOS TO CASS-DISPONIBLES
+                    ADD BILLETES-REPUESTOS TO CASS-CARGADOS
+                    REWRITE REG-CASSETTE
+                  ELSE
+                    MOVE BILLETES-REPUESTOS TO CASS-DISPONIBLES
+                    MOVE BILLETES-REPUESTOS TO CASS-CARGADOS
+                    MOVE 0 TO CASS-DISPENSADOS
+                    WRITE REG-CASSETTE.
+                  CLOSE CASSETTEFILE.
+
+                  MOVE "REPOSICION" TO AUD-OPERACION-WS.
+                  MOVE "CASSETTE.DAT" TO AUD-FICHERO-WS.
+                  MOVE DENOMINACION TO AUD-CLAVE-WS.
+                  PERFORM GUARDAR-AUDITORIA.
+
+                  MOVE "Billetes repuestos correctamente" TO MSJ-REPOSICION.
+                  DISPLAY PANTALLA-MENU-CASSETTE.
+              FIN-REPONER-BILLETES.
+                  EXIT.
