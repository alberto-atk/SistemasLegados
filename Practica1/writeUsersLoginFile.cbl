@@ -17,7 +17,18 @@
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS LOGIN-TARJ
               FILE STATUS IS FSL.
-       
+
+           SELECT STAFFFILE ASSIGN TO  "STAFF.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS STAFF-ID
+              FILE STATUS IS FSST.
+
+           SELECT AUDITORIAFILE ASSIGN TO  "AUDITORIA.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FSAUD.
+
        DATA DIVISION.
        FILE SECTION.
        FD USERFILE.
@@ -28,22 +39,103 @@
           02 USER-NOM-APE          PIC X(30).
           02 USER-TFNO             PIC 9(9).
           02 USER-DIRECCION        PIC X(25).
-          02 USER-BLOQUEADA        PIC X.    
+          02 USER-BLOQUEADA        PIC X.
+          02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+          02 USER-PREGUNTA-SEG     PIC X(30).
+          02 USER-RESPUESTA-SEG    PIC X(20).
           02 CUENTA-USUARIO OCCURS 3 TIMES.
               03 USER-NUM-CUENTA       PIC X(24).
-              03 USER-SALDO            PIC 9(9)V99.
-       
+              03 USER-SALDO            PIC S9(9)V99.
+              03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+              03 USER-MONEDA           PIC X(3).
+              03 USER-TIPO-INTERES     PIC 9V9999.
+              03 USER-FECHA-ULT-DEVENGO.
+                 04 USER-ULT-DEVENGO-AA  PIC 9999.
+                 04 USER-ULT-DEVENGO-MM  PIC 99.
+          02 USER-FECHA-BLOQUEO.
+              03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+              03 USER-BLOQUEO-HORA.
+                 04 USER-BLOQUEO-HH       PIC 99.
+                 04 USER-BLOQUEO-MM       PIC 99.
+                 04 USER-BLOQUEO-SS       PIC 99.
+          02 USER-FECHA-EMISION      PIC 9(8).
+          02 USER-FECHA-CADUCIDAD    PIC 9(8).
+          02 USER-PUNTOS             PIC 9(7).
+          02 USER-COD-REFERIDO       PIC X(10).
+
        FD LOGINFILE.
         01 REG-LOGIN.
           02 LOGIN-TARJ             PIC 9(10).
           02 LOGIN-NUM-INTENTOS     PIC 9.
-       
+
+*> FD STAFFFILE: cuentas de personal de oficina habilitadas para
+*> ejecutar este programa de mantenimiento, independientes de
+*> LOGINFILE (que es de clientes, identificados por tarjeta)
+       FD STAFFFILE.
+        01 REG-STAFF.
+          02 STAFF-ID               PIC X(8).
+          02 STAFF-CLAVE            PIC 9(4).
+          02 STAFF-NOMBRE           PIC X(30).
+
+*> FD AUDITORIAFILE: registro de quien ha dado de alta o modificado
+*> que clave, y cuando, en los ficheros de datos que se mantienen a
+*> pie de terminal
+       FD AUDITORIAFILE.
+        01 REG-AUDITORIA.
+          02 AUD-STAFF-ID           PIC X(8).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-PROGRAMA           PIC X(20).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-OPERACION          PIC X(10).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FICHERO            PIC X(12).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-CLAVE              PIC X(24).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FECHA.
+             03 DDA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MMA                 PIC 99.
+             03 FILLER              PIC X.
+             03 AAA                 PIC 9999.
+          02 AUD-HORA.
+             03 HHA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MIA                 PIC 99.
+             03 FILLER              PIC X.
+             03 SSA                 PIC 99.
+
        WORKING-STORAGE SECTION.
        77  CUENTA-VACIA    PIC X(24) VALUE "                        ".
        77  SALDO-VACIO     PIC X VALUE " ".
        77  RECORD-COUNTER  PIC 9.
+       77  TIPO-INTERES-AHORRO-WS PIC 9V9999 VALUE 0.0100.
        01  FSU     PIC XX.
        01  FSL     PIC XX.
+       01  FSST    PIC XX.
+       01  FSAUD   PIC XX.
+
+*> Campos de trabajo del login de personal y de la auditoria
+       01  DATOS-LOGIN-STAFF.
+           02  STAFF-ID-INTENTO      PIC X(8).
+           02  STAFF-CLAVE-INTENTO   PIC 9(4).
+           02  NUM-INTENTOS-STAFF    PIC 9 VALUE 0.
+           02  STAFF-LOGIN-OK        PIC X VALUE "N".
+
+       01  DATOS-AUDITORIA.
+           02  AUD-PROGRAMA-WS       PIC X(20) VALUE "WRITEUSERSLOGINFILE".
+           02  AUD-OPERACION-WS      PIC X(10).
+           02  AUD-FICHERO-WS        PIC X(12).
+           02  AUD-CLAVE-WS          PIC X(24).
+
+       01  FECHA-HORA-AUD.
+           02  AAUD                  PIC 9999.
+           02  MMUD                  PIC 99.
+           02  DDUD                  PIC 99.
+           02  HHUD                  PIC 99.
+           02  MIUD                  PIC 99.
+           02  SSUD                  PIC 99.
+           02  FILLER                PIC X(9).
 
        01  DATOS-USUARIO.
            02  TARJ             PIC 9(10).
@@ -52,7 +144,11 @@
            02  NOM-APE          PIC X(30).
            02  TFNO             PIC 9(9).
            02  DIRECCION        PIC X(25).
-           02  BLOQUEADA        PIC X.    
+           02  BLOQUEADA        PIC X.
+           02  LIMITEDIARIO     PIC 9(7).
+           02  LIMITEDIARIOC    PIC 99.
+           02  PREGUNTA-SEG     PIC X(30).
+           02  RESPUESTA-SEG    PIC X(20).
            02  CUENTA1          PIC X(24).
            02  SALDO1           PIC 9(9)V99.
            02  EUROS1           PIC 9(9).
@@ -65,7 +161,12 @@
            02  SALDO3           PIC 9(9)V99.
            02  EUROS3           PIC 9(9).
            02  CENTS3           PIC 99.
-       
+           02  DESCUBIERTO      PIC 9(5).
+           02  FECHAEMISION     PIC 9(8).
+           02  FECHACADUCIDAD   PIC 9(8).
+           02  COD-REFERIDO     PIC X(10).
+           02  TIPOCUENTA       PIC X.
+
        01 WS-REG-USUARIO.
          02 WS-USER-TARJ             PIC 9(10).
          02 WS-USER-PIN              PIC 9(4).
@@ -74,9 +175,27 @@
          02 WS-USER-TFNO             PIC X(9).
          02 WS-USER-DIRECCION        PIC X(25).
          02 WS-USER-BLOQUEADA        PIC X.
+         02 WS-USER-LIMITE-DIARIO    PIC 9(7)V99.
+         02 WS-USER-PREGUNTA-SEG     PIC X(30).
+         02 WS-USER-RESPUESTA-SEG    PIC X(20).
          02 WS-CUENTA-USUARIO OCCURS 3 TIMES.
              03 WS-USER-NUM-CUENTA       PIC X(24).
-             03 WS-USER-SALDO            PIC 9(9)V99.
+             03 WS-USER-SALDO            PIC S9(9)V99.
+             03 WS-USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+             03 WS-USER-MONEDA           PIC X(3).
+             03 WS-USER-TIPO-INTERES     PIC 9V9999.
+             03 WS-USER-FECHA-ULT-DEVENGO.
+                04 WS-USER-ULT-DEVENGO-AA  PIC 9999.
+                04 WS-USER-ULT-DEVENGO-MM  PIC 99.
+         02 WS-USER-FECHA-BLOQUEO.
+             03 WS-USER-BLOQUEO-AAAAMMDD PIC 9(8).
+             03 WS-USER-BLOQUEO-HORA.
+                04 WS-USER-BLOQUEO-HH      PIC 99.
+                04 WS-USER-BLOQUEO-MM      PIC 99.
+                04 WS-USER-BLOQUEO-SS      PIC 99.
+         02 WS-USER-FECHA-EMISION    PIC 9(8).
+         02 WS-USER-FECHA-CADUCIDAD  PIC 9(8).
+         02 WS-USER-PUNTOS           PIC 9(7).
 
        01 WS-REG-LOGIN.
          02 WS-LOGIN-TARJ             PIC 9(10).
@@ -89,6 +208,15 @@
        01 CLEAR-SCREEN.
             02 BLANK SCREEN.
 
+       01  PANTALLA-LOGIN-STAFF.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---ACCESO DE PERSONAL---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) USING STAFF-ID-INTENTO UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CLAVE: ".
+           02 LINE 8   COL 32  PIC 9(4) USING STAFF-CLAVE-INTENTO
+               SECURE BLANK WHEN ZERO.
+
        01  PANTALLA-DATOS-USUARIO.
            02 LINE 2   COL 9   VALUE "---INTRODUZCA DATOS USUARIO---".
            02 LINE 4   COL 15  VALUE "TARJETA: ".
@@ -105,6 +233,11 @@
                BLANK WHEN ZERO.
            02 LINE 14  COL 13  VALUE "DIRECCION: ".
            02 LINE 14  COL 24  PIC X(25) USING DIRECCION UNDERLINE.
+           02 LINE 15  COL 5   VALUE "LIMITE DIARIO RETIRADA: ".
+           02 LINE 15  COL 30  PIC 9(7) USING LIMITEDIARIO UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 15  COL 38  VALUE ".".
+           02 LINE 15  COL 39  PIC 99 USING LIMITEDIARIOC UNDERLINE.
            02 LINE 16  COL 14  VALUE "CUENTA 1: ".
            02 LINE 16  COL 24  PIC X(24) USING CUENTA1 UNDERLINE.
            02 LINE 17  COL 8   VALUE "SALDO CUENTA 1: ".
@@ -122,9 +255,26 @@
            02 LINE 23  COL 8   VALUE "SALDO CUENTA 3: ".
            02 LINE 23  COL 24  PIC 9(9) USING EUROS3.
            02 LINE 23  COL 33  VALUE ".".
-           02 LINE 23  COL 34  PIC 99 USING CENTS3. 
-           02 LINE 26  COL 17  VALUE "ENTER - Aceptar".
-           02 LINE 27  COL 17  VALUE "  F9  - Salir".
+           02 LINE 23  COL 34  PIC 99 USING CENTS3.
+           02 LINE 23  COL 38  VALUE " DESCUBIERTO: ".
+           02 LINE 23  COL 52  PIC 9(5) USING DESCUBIERTO UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 24  COL 8   VALUE "PREGUNTA SEGURIDAD: ".
+           02 LINE 24  COL 29  PIC X(30) USING PREGUNTA-SEG UNDERLINE.
+           02 LINE 25  COL 7   VALUE "RESPUESTA SEGURIDAD: ".
+           02 LINE 25  COL 29  PIC X(20) USING RESPUESTA-SEG UNDERLINE.
+           02 LINE 26  COL 5   VALUE "FECHA EMISION (AAAAMMDD): ".
+           02 LINE 26  COL 32  PIC 9(8) USING FECHAEMISION UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 27  COL 2   VALUE "FECHA CADUCIDAD (AAAAMMDD): ".
+           02 LINE 27  COL 32  PIC 9(8) USING FECHACADUCIDAD UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 28  COL 5   VALUE "CODIGO PROMOCION/REFERIDO: ".
+           02 LINE 28  COL 33  PIC X(10) USING COD-REFERIDO UNDERLINE.
+           02 LINE 29  COL 1   VALUE "TIPO CUENTA (A-AHORRO/C-CORRIENTE): ".
+           02 LINE 29  COL 38  PIC X USING TIPOCUENTA UNDERLINE.
+           02 LINE 30  COL 17  VALUE "ENTER - Aceptar".
+           02 LINE 31  COL 17  VALUE "  F9  - Salir".
 
        01  PANTALLA-USUARIO-REGISTRADO.
            02 LINE 2   COL 13  VALUE "---USUARIO REGISTRADO---".
@@ -140,6 +290,10 @@
            02 LINE 12  COL 24  PIC 9(9) FROM TFNO.
            02 LINE 14  COL 13  VALUE "DIRECCION: ".
            02 LINE 14  COL 24  PIC X(25) FROM DIRECCION.
+           02 LINE 15  COL 5   VALUE "LIMITE DIARIO RETIRADA: ".
+           02 LINE 15  COL 30  PIC 9(7) FROM LIMITEDIARIO.
+           02 LINE 15  COL 38  VALUE ".".
+           02 LINE 15  COL 39  PIC 99 FROM LIMITEDIARIOC.
            02 LINE 16  COL 14  VALUE "CUENTA 1: ".
            02 LINE 16  COL 24  PIC X(24) FROM CUENTA1.
            02 LINE 17  COL 8   VALUE "SALDO CUENTA 1: ".
@@ -158,18 +312,102 @@
            02 LINE 23  COL 24  PIC 9(9) FROM EUROS3.
            02 LINE 23  COL 33  VALUE ".".
            02 LINE 23  COL 34  PIC 99 FROM CENTS3.
-           02 LINE 24  COL 1   VALUE " ".
-           02 LINE 25  COL 1   VALUE " ".
-       
+           02 LINE 23  COL 38  VALUE " DESCUBIERTO: ".
+           02 LINE 23  COL 52  PIC 9(5) FROM DESCUBIERTO.
+           02 LINE 24  COL 8   VALUE "PREGUNTA SEGURIDAD: ".
+           02 LINE 24  COL 29  PIC X(30) FROM PREGUNTA-SEG.
+           02 LINE 25  COL 7   VALUE "RESPUESTA SEGURIDAD: ".
+           02 LINE 25  COL 29  PIC X(20) FROM RESPUESTA-SEG.
+           02 LINE 26  COL 5   VALUE "FECHA EMISION (AAAAMMDD): ".
+           02 LINE 26  COL 32  PIC 9(8) FROM FECHAEMISION.
+           02 LINE 27  COL 2   VALUE "FECHA CADUCIDAD (AAAAMMDD): ".
+           02 LINE 27  COL 32  PIC 9(8) FROM FECHACADUCIDAD.
+           02 LINE 28  COL 5   VALUE "CODIGO PROMOCION/REFERIDO: ".
+           02 LINE 28  COL 33  PIC X(10) FROM COD-REFERIDO.
+           02 LINE 29  COL 1   VALUE "TIPO CUENTA (A-AHORRO/C-CORRIENTE): ".
+           02 LINE 29  COL 38  PIC X FROM TIPOCUENTA.
+
        PROCEDURE DIVISION.
-           
+
        INICIO.
+             PERFORM LOGIN-STAFF THRU FIN-LOGIN-STAFF.
+             IF STAFF-LOGIN-OK NOT = "S"
+                 STOP RUN.
              PERFORM FIND-USERFILE.
              PERFORM FIND-LOGINFILE.
              DISPLAY CLEAR-SCREEN.
              DISPLAY PANTALLA-USUARIO-REGISTRADO.
              STOP RUN.
 
+*> Procedimiento login-staff: exige un ID de empleado y clave dados de
+*> alta en STAFF.DAT antes de dejar tocar USERS.DAT o LOGIN.DAT. Tres
+*> intentos fallidos y el programa termina sin abrir nada mas.
+       LOGIN-STAFF.
+           OPEN INPUT STAFFFILE.
+           IF FSST = "35"
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "No existe STAFF.DAT: de alta antes ningun empleado."
+               CLOSE STAFFFILE
+               GO TO FIN-LOGIN-STAFF.
+           CLOSE STAFFFILE.
+
+         PEDIR-LOGIN-STAFF.
+           DISPLAY PANTALLA-LOGIN-STAFF.
+           ACCEPT PANTALLA-LOGIN-STAFF
+               IF COB-CRT-STATUS = 1009
+                   GO TO FIN-LOGIN-STAFF.
+
+           OPEN INPUT STAFFFILE.
+           MOVE STAFF-ID-INTENTO TO STAFF-ID.
+           READ STAFFFILE
+               INVALID KEY MOVE "N" TO STAFF-LOGIN-OK
+               NOT INVALID KEY
+                   IF STAFF-CLAVE = STAFF-CLAVE-INTENTO
+                       MOVE "S" TO STAFF-LOGIN-OK
+                   ELSE
+                       MOVE "N" TO STAFF-LOGIN-OK.
+           CLOSE STAFFFILE.
+
+           IF STAFF-LOGIN-OK NOT = "S"
+               ADD 1 TO NUM-INTENTOS-STAFF
+               IF NUM-INTENTOS-STAFF >= 3
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY "Acceso denegado."
+                   GO TO FIN-LOGIN-STAFF
+               ELSE
+                   DISPLAY "ID o clave incorrectos, intentelo de nuevo."
+                   GO TO PEDIR-LOGIN-STAFF.
+       FIN-LOGIN-STAFF.
+           EXIT.
+
+*> Procedimiento obtener-fecha-hora-aud
+       OBTENER-FECHA-HORA-AUD.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-AUD.
+           MOVE DDUD TO DDA.
+           MOVE MMUD TO MMA.
+           MOVE AAUD TO AAA.
+           MOVE HHUD TO HHA.
+           MOVE MIUD TO MIA.
+           MOVE SSUD TO SSA.
+
+*> Procedimiento guardar-auditoria: deja constancia en AUDITORIA.DAT de
+*> quien ha escrito o modificado que clave, en que fichero, usando
+*> este programa. Los datos de la operacion se depositan de antemano
+*> en DATOS-AUDITORIA (AUD-OPERACION-WS, AUD-FICHERO-WS, AUD-CLAVE-WS).
+       GUARDAR-AUDITORIA.
+           PERFORM OBTENER-FECHA-HORA-AUD.
+           MOVE STAFF-ID-INTENTO TO AUD-STAFF-ID.
+           MOVE AUD-PROGRAMA-WS TO AUD-PROGRAMA.
+           MOVE AUD-OPERACION-WS TO AUD-OPERACION.
+           MOVE AUD-FICHERO-WS TO AUD-FICHERO.
+           MOVE AUD-CLAVE-WS TO AUD-CLAVE.
+           OPEN EXTEND AUDITORIAFILE.
+           IF FSAUD = "35"
+               CLOSE AUDITORIAFILE
+               OPEN OUTPUT AUDITORIAFILE.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIAFILE.
+
 *> Busca el fichero de usuarios.
        FIND-USERFILE.
            OPEN INPUT USERFILE.
@@ -237,6 +475,13 @@
            MOVE TFNO TO USER-TFNO.
            MOVE DIRECCION TO USER-DIRECCION.
            MOVE "0" TO USER-BLOQUEADA.
+           MOVE 0 TO USER-BLOQUEO-AAAAMMDD.
+           MOVE 0 TO USER-BLOQUEO-HH.
+           MOVE 0 TO USER-BLOQUEO-MM.
+           MOVE 0 TO USER-BLOQUEO-SS.
+           COMPUTE USER-LIMITE-DIARIO = (LIMITEDIARIOC / 100) + LIMITEDIARIO.
+           MOVE PREGUNTA-SEG TO USER-PREGUNTA-SEG.
+           MOVE RESPUESTA-SEG TO USER-RESPUESTA-SEG.
            MOVE CUENTA1 TO USER-NUM-CUENTA(1).
            COMPUTE SALDO1 = (CENTS1 / 100) + EUROS1.
            MOVE SALDO1 TO USER-SALDO(1).
@@ -246,8 +491,36 @@
            MOVE CUENTA3 TO USER-NUM-CUENTA(3).
            COMPUTE SALDO3 = (CENTS3 / 100) + EUROS3.
            MOVE SALDO3 TO USER-SALDO(3).
+           MOVE DESCUBIERTO TO USER-LIMITE-DESCUBIERTO(1).
+           MOVE DESCUBIERTO TO USER-LIMITE-DESCUBIERTO(2).
+           MOVE DESCUBIERTO TO USER-LIMITE-DESCUBIERTO(3).
+           MOVE "EUR" TO USER-MONEDA(1).
+           MOVE "EUR" TO USER-MONEDA(2).
+           MOVE "EUR" TO USER-MONEDA(3).
+           IF TIPOCUENTA = "A" OR TIPOCUENTA = "a"
+             MOVE TIPO-INTERES-AHORRO-WS TO USER-TIPO-INTERES(1)
+             MOVE TIPO-INTERES-AHORRO-WS TO USER-TIPO-INTERES(2)
+             MOVE TIPO-INTERES-AHORRO-WS TO USER-TIPO-INTERES(3)
+           ELSE
+             MOVE 0 TO USER-TIPO-INTERES(1)
+             MOVE 0 TO USER-TIPO-INTERES(2)
+             MOVE 0 TO USER-TIPO-INTERES(3).
+           MOVE 0 TO USER-ULT-DEVENGO-AA(1).
+           MOVE 0 TO USER-ULT-DEVENGO-MM(1).
+           MOVE 0 TO USER-ULT-DEVENGO-AA(2).
+           MOVE 0 TO USER-ULT-DEVENGO-MM(2).
+           MOVE 0 TO USER-ULT-DEVENGO-AA(3).
+           MOVE 0 TO USER-ULT-DEVENGO-MM(3).
+           MOVE FECHAEMISION TO USER-FECHA-EMISION.
+           MOVE FECHACADUCIDAD TO USER-FECHA-CADUCIDAD.
+           MOVE 0 TO USER-PUNTOS.
+           MOVE COD-REFERIDO TO USER-COD-REFERIDO.
            WRITE REG-USUARIO.
            REWRITE REG-USUARIO.
+           MOVE "ALTA/MOD" TO AUD-OPERACION-WS.
+           MOVE "USERS.DAT" TO AUD-FICHERO-WS.
+           MOVE USER-TARJ TO AUD-CLAVE-WS.
+           PERFORM GUARDAR-AUDITORIA.
 
 *> Actualiza el fichero de claves de acceso.
        WRITE-LOGINFILE.
@@ -255,6 +528,10 @@
            MOVE 0 TO LOGIN-NUM-INTENTOS.
            WRITE REG-LOGIN.
            REWRITE REG-LOGIN.
+           MOVE "ALTA/MOD" TO AUD-OPERACION-WS.
+           MOVE "LOGIN.DAT" TO AUD-FICHERO-WS.
+           MOVE LOGIN-TARJ TO AUD-CLAVE-WS.
+           PERFORM GUARDAR-AUDITORIA.
               
        
          
\ No newline at end of file
