@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMENFISCAL.
+       *> Proceso batch anual que recorre MOVS.DAT completo y, para
+       *> cada cuenta dada de alta en USERS.DAT, suma por categoria
+       *> (Reintegro, Ingreso, Transferencia recibida, Transferencia
+       *> enviada, Abono de intereses) los apuntes del año fiscal en
+       *> curso -- el año natural anterior al de ejecucion, pensado
+       *> para lanzarse a principios de año de cara a la declaracion
+       *> de la renta -- dejando un registro resumen por cuenta en
+       *> RESUMENFISCAL.DAT. La categoria de cada apunte se deduce del
+       *> propio MOV-CONCEPTO, con el mismo etiquetado que usa cajero.cbl
+       *> al grabar cada movimiento.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Resumen fiscal anual por cuenta
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT RESUMENFILE ASSIGN TO "RESUMENFISCAL.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD RESUMENFILE.
+       01 REG-RESUMENFISCAL.
+              02 FIS-CUENTA                  PIC X(24).
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-ANO                     PIC 9(4).
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-TOTAL-INGRESOS          PIC -------9.99.
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-TOTAL-REINTEGROS        PIC -------9.99.
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-TOTAL-TRANSF-RECIBIDAS  PIC -------9.99.
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-TOTAL-TRANSF-ENVIADAS   PIC -------9.99.
+              02 FILLER                      PIC X(2) VALUE SPACES.
+              02 FIS-TOTAL-INTERESES         PIC -------9.99.
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSM                   PIC XX.
+              77 FSR                   PIC XX.
+              77 M                     PIC 999 VALUE 1.
+              77 N                     PIC 999 VALUE 1.
+              77 NUM-CUENTAS           PIC 999 VALUE 0.
+              77 CUENTA-ENCONTRADA     PIC X(3) VALUE "NO".
+              77 ANO-FISCAL            PIC 9(4).
+              77 CANTIDAD-MOV-WS       PIC S9(9)V99.
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+
+       *> Tabla con una entrada por cada cuenta existente en USERS.DAT,
+       *> acumulando los totales por categoria segun se repasa MOVS.DAT
+              01 TABLA-CUENTAS.
+                 02 CUENTA-ENTRADA OCCURS 300 TIMES.
+                    03 TC-NUM-CUENTA            PIC X(24).
+                    03 TC-TOTAL-INGRESOS        PIC S9(9)V99 VALUE 0.
+                    03 TC-TOTAL-REINTEGROS      PIC S9(9)V99 VALUE 0.
+                    03 TC-TOTAL-TRANSF-RECIB    PIC S9(9)V99 VALUE 0.
+                    03 TC-TOTAL-TRANSF-ENVIA    PIC S9(9)V99 VALUE 0.
+                    03 TC-TOTAL-INTERESES       PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-ANO-FISCAL.
+                  PERFORM CARGAR-TABLA-CUENTAS THRU FIN-CARGAR-TABLA-CUENTAS.
+                  PERFORM REPASAR-MOVIMIENTOS-ANO
+                      THRU FIN-REPASAR-MOVIMIENTOS-ANO.
+                  PERFORM EMITIR-RESUMEN-FISCAL
+                      THRU FIN-EMITIR-RESUMEN-FISCAL.
+                  STOP RUN.
+
+       *> El año fiscal que se resume es siempre el año natural anterior
+       *> al de ejecucion, pensado para lanzarse a principios de año
+              OBTENER-ANO-FISCAL.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  COMPUTE ANO-FISCAL = AA - 1.
+
+       *> Recorre USERS.DAT completo y vuelca cada cuenta no vacia a
+       *> TABLA-CUENTAS con sus totales anuales a cero
+              CARGAR-TABLA-CUENTAS.
+                  OPEN INPUT USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-CARGAR-TABLA-CUENTAS.
+
+                INICIO-CARGAR-TABLA-CUENTAS.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TABLA-CUENTAS.
+
+                  MOVE 1 TO M.
+                  PERFORM ANADIR-CUENTA-A-TABLA UNTIL M = 4.
+
+                  GO TO INICIO-CARGAR-TABLA-CUENTAS.
+
+                CERRAR-CARGAR-TABLA-CUENTAS.
+                  CLOSE USERFILE.
+              FIN-CARGAR-TABLA-CUENTAS.
+
+       *> Añade a la tabla la cuenta M-esima del titular leido, si el
+       *> hueco no esta vacio y aun queda sitio en la tabla
+              ANADIR-CUENTA-A-TABLA.
+                  IF USER-NUM-CUENTA(M) NOT = SPACES AND
+                     NUM-CUENTAS < 300
+                    ADD 1 TO NUM-CUENTAS
+                    MOVE USER-NUM-CUENTA(M) TO TC-NUM-CUENTA(NUM-CUENTAS).
+                  ADD 1 TO M.
+
+       *> Recorre MOVS.DAT completo; por cada apunte del año fiscal en
+       *> curso, lo clasifica por categoria y lo acumula en la tabla
+              REPASAR-MOVIMIENTOS-ANO.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-REPASAR-MOVIMIENTOS-ANO.
+
+                INICIO-REPASAR-MOVIMIENTOS-ANO.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-REPASAR-MOVIMIENTOS-ANO.
+
+                  IF AAM = ANO-FISCAL
+                    PERFORM LOCALIZAR-CUENTA-EN-TABLA
+                        THRU FIN-LOCALIZAR-CUENTA-EN-TABLA
+                    IF CUENTA-ENCONTRADA = "SI"
+                      PERFORM CLASIFICAR-MOVIMIENTO
+                          THRU FIN-CLASIFICAR-MOVIMIENTO.
+
+                  GO TO INICIO-REPASAR-MOVIMIENTOS-ANO.
+
+                CERRAR-REPASAR-MOVIMIENTOS-ANO.
+                  CLOSE MOVFILE.
+              FIN-REPASAR-MOVIMIENTOS-ANO.
+
+       *> Busca MOV-ID dentro de TABLA-CUENTAS; deja el indice en N y
+       *> CUENTA-ENCONTRADA a "SI" si la cuenta del apunte esta dada
+       *> de alta en USERS.DAT
+              LOCALIZAR-CUENTA-EN-TABLA.
+                  MOVE "NO" TO CUENTA-ENCONTRADA.
+                  MOVE 1 TO N.
+                  PERFORM COMPARAR-CUENTA-TABLA
+                      UNTIL N > NUM-CUENTAS OR CUENTA-ENCONTRADA = "SI".
+              FIN-LOCALIZAR-CUENTA-EN-TABLA.
+
+              COMPARAR-CUENTA-TABLA.
+                  IF TC-NUM-CUENTA(N) = MOV-ID
+                    MOVE "SI" TO CUENTA-ENCONTRADA
+                  ELSE
+                    ADD 1 TO N.
+
+       *> Clasifica el apunte en curso segun el etiquetado de MOV-
+       *> CONCEPTO que ya usa cajero.cbl y lo suma a la categoria que
+       *> corresponda de la cuenta localizada en N
+              CLASIFICAR-MOVIMIENTO.
+                  MOVE MOV-CANTIDAD TO CANTIDAD-MOV-WS.
+                  IF MOV-CONCEPTO(1:7) = "Ingreso"
+                    ADD CANTIDAD-MOV-WS TO TC-TOTAL-INGRESOS(N)
+                  ELSE
+                    IF MOV-CONCEPTO(1:9) = "Reintegro"
+                      ADD CANTIDAD-MOV-WS TO TC-TOTAL-REINTEGROS(N)
+                    ELSE
+                      IF MOV-CONCEPTO(1:24) = "Transferencia a su favor"
+                        ADD CANTIDAD-MOV-WS TO TC-TOTAL-TRANSF-RECIB(N)
+                      ELSE
+                        IF MOV-CONCEPTO(1:16) = "Transferencia a "
+                          ADD CANTIDAD-MOV-WS TO TC-TOTAL-TRANSF-ENVIA(N)
+                        ELSE
+                          IF MOV-CONCEPTO(1:19) = "Abono de intereses"
+                            ADD CANTIDAD-MOV-WS TO TC-TOTAL-INTERESES(N).
+              FIN-CLASIFICAR-MOVIMIENTO.
+                  EXIT.
+
+       *> Escribe en RESUMENFISCAL.DAT un registro por cada cuenta de
+       *> USERS.DAT con sus totales del año fiscal, aunque alguno de
+       *> ellos quede a cero
+              EMITIR-RESUMEN-FISCAL.
+                  OPEN OUTPUT RESUMENFILE.
+                  MOVE 1 TO N.
+                  PERFORM ESCRIBIR-RESUMEN-CUENTA UNTIL N > NUM-CUENTAS.
+                  CLOSE RESUMENFILE.
+              FIN-EMITIR-RESUMEN-FISCAL.
+                  EXIT.
+
+              ESCRIBIR-RESUMEN-CUENTA.
+                  MOVE TC-NUM-CUENTA(N) TO FIS-CUENTA.
+                  MOVE ANO-FISCAL TO FIS-ANO.
+                  MOVE TC-TOTAL-INGRESOS(N) TO FIS-TOTAL-INGRESOS.
+                  MOVE TC-TOTAL-REINTEGROS(N) TO FIS-TOTAL-REINTEGROS.
+                  MOVE TC-TOTAL-TRANSF-RECIB(N) TO FIS-TOTAL-TRANSF-RECIBIDAS.
+                  MOVE TC-TOTAL-TRANSF-ENVIA(N) TO FIS-TOTAL-TRANSF-ENVIADAS.
+                  MOVE TC-TOTAL-INTERESES(N) TO FIS-TOTAL-INTERESES.
+                  WRITE REG-RESUMENFISCAL.
+                  ADD 1 TO N.
