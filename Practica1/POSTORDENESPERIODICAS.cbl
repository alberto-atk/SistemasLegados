@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTORDENESPERIODICAS.
+       *> Proceso batch nocturno que recorre las ordenes de transferencia
+       *> periodica dadas de alta desde el cajero (ORDENES.DAT) y, para
+       *> las que caen en el dia del mes de hoy, practica el cargo en la
+       *> cuenta de origen y el abono en la cuenta de destino tal y como
+       *> hace CAJERO al ordenar una transferencia inmediata, dejando el
+       *> correspondiente apunte en MOVS.DAT a ambos lados.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Liquidacion diaria de ordenes periodicas
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ORDENESFILE ASSIGN TO "ORDENES.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ORDEN-CLAVE
+                  FILE STATUS IS FSO.
+
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORDENESFILE.
+       01 REG-ORDEN.
+              02 ORDEN-CLAVE.
+                 03 ORDEN-TARJ           PIC 9(10).
+                 03 ORDEN-SEC            PIC 9(3).
+              02 ORDEN-CUENTA-ORIGEN     PIC X(24).
+              02 ORDEN-CUENTA-DESTINO    PIC X(24).
+              02 ORDEN-CANTIDAD          PIC 9(9)V99.
+              02 ORDEN-DIA-MES           PIC 99.
+              02 ORDEN-ACTIVA            PIC X.
+
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       WORKING-STORAGE SECTION.
+              77 FSO                   PIC XX.
+              77 FSU                   PIC XX.
+              77 FSM                   PIC XX.
+              77 M                     PIC 999 VALUE 1.
+              77 DIA-HOY               PIC 99.
+              77 ORDEN-CARGO-OK        PIC X(3) VALUE "SI".
+              77 ORDEN-DESTINO-ENCONTRADO PIC X(3) VALUE "NO".
+              77 MOV-SEC-WS            PIC 9(6).
+              77 MOV-ID-BUSQUEDA-WS    PIC X(24).
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+              01 FECHAF.
+                 02 DD                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 MM                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 AA                 PIC 9999.
+              01 HORA.
+                 02 HH                 PIC 99.
+                 02 MM                 PIC 99.
+                 02 SS                 PIC 99.
+              01 HORAF.
+                 02 HH                 PIC 99.
+                 02 FILLER             PIC X VALUE ":".
+                 02 MM                 PIC 99.
+                 02 FILLER             PIC X VALUE ":".
+                 02 SS                 PIC 99.
+
+              01 WS-REG-USUARIO.
+                 02 WS-USER-TARJ             PIC 9(10).
+                 02 WS-USER-PIN              PIC 9(4).
+                 02 WS-USER-DNI              PIC X(9).
+                 02 WS-USER-NOM-APE          PIC X(30).
+                 02 WS-USER-TFNO             PIC X(9).
+                 02 WS-USER-DIRECCION        PIC X(25).
+                 02 WS-USER-BLOQUEADA        PIC X.
+                 02 WS-USER-LIMITE-DIARIO    PIC 9(7)V99.
+                 02 WS-USER-PREGUNTA-SEG     PIC X(30).
+                 02 WS-USER-RESPUESTA-SEG    PIC X(20).
+                 02 WS-CUENTA-USUARIO        OCCURS 3 TIMES.
+                    03 WS-USER-NUM-CUENTA       PIC X(24).
+                    03 WS-USER-SALDO            PIC S9(9)V99.
+                    03 WS-USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                    03 WS-USER-MONEDA           PIC X(3).
+                    03 WS-USER-TIPO-INTERES     PIC 9V9999.
+                    03 WS-USER-FECHA-ULT-DEVENGO.
+                       04 WS-USER-ULT-DEVENGO-AA  PIC 9999.
+                       04 WS-USER-ULT-DEVENGO-MM  PIC 99.
+                 02 WS-USER-FECHA-BLOQUEO.
+                    03 WS-USER-BLOQUEO-AAAAMMDD PIC 9(8).
+                    03 WS-USER-BLOQUEO-HORA.
+                       04 WS-USER-BLOQUEO-HH      PIC 99.
+                       04 WS-USER-BLOQUEO-MM      PIC 99.
+                       04 WS-USER-BLOQUEO-SS      PIC 99.
+                 02 WS-USER-FECHA-EMISION    PIC 9(8).
+                 02 WS-USER-FECHA-CADUCIDAD  PIC 9(8).
+                 02 WS-USER-PUNTOS           PIC 9(7).
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM PROCESAR-ORDENES THRU FIN-PROCESAR-ORDENES.
+                  STOP RUN.
+
+       *> Obtiene el dia del mes en curso para decidir que ordenes tocan hoy
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  MOVE CORR FECHA TO FECHAF.
+                  MOVE DD OF FECHA TO DIA-HOY.
+                  ACCEPT HORA FROM TIME.
+                  MOVE CORR HORA TO HORAF.
+
+       *> Recorre ORDENES.DAT completo aplicando las ordenes activas
+       *> cuyo dia de abono coincide con el dia de hoy
+              PROCESAR-ORDENES.
+                  OPEN I-O ORDENESFILE.
+                  IF FSO = "35"
+                    GO TO FIN-PROCESAR-ORDENES.
+
+                INICIO-PROCESAR-ORDENES.
+                  READ ORDENESFILE NEXT RECORD
+                      AT END GO TO CERRAR-PROCESAR-ORDENES.
+
+                  IF ORDEN-ACTIVA = "1" AND ORDEN-DIA-MES = DIA-HOY
+                    PERFORM CONTABILIZAR-ORDEN THRU FIN-CONTABILIZAR-ORDEN.
+
+                  GO TO INICIO-PROCESAR-ORDENES.
+
+                CERRAR-PROCESAR-ORDENES.
+                  CLOSE ORDENESFILE.
+              FIN-PROCESAR-ORDENES.
+
+       *> Practica el cargo y el abono de una orden periodica concreta,
+       *> igual que hace CAJERO al confirmar una transferencia manual
+              CONTABILIZAR-ORDEN.
+                  MOVE "SI" TO ORDEN-CARGO-OK.
+                  PERFORM DEBITAR-CUENTA-ORIGEN-ORDEN.
+                  IF ORDEN-CARGO-OK = "SI"
+                    PERFORM ACREDITAR-CUENTA-DESTINO-ORDEN
+                        THRU FIN-ACREDITAR-CUENTA-DESTINO-ORDEN
+                    IF ORDEN-CARGO-OK = "SI"
+                      PERFORM REGISTRAR-MOV-ORDEN-ORIGEN
+                          THRU FIN-REGISTRAR-MOV-ORDEN-ORIGEN
+                      PERFORM REGISTRAR-MOV-ORDEN-DESTINO
+                          THRU FIN-REGISTRAR-MOV-ORDEN-DESTINO
+                    ELSE
+                      PERFORM DESHACER-CARGO-ORIGEN-ORDEN.
+              FIN-CONTABILIZAR-ORDEN.
+
+       *> Busca la cuenta de origen en la tarjeta titular de la orden y,
+       *> si hay saldo suficiente, descuenta el importe
+              DEBITAR-CUENTA-ORIGEN-ORDEN.
+                  OPEN I-O USERFILE.
+                  MOVE ORDEN-TARJ TO USER-TARJ.
+                  READ USERFILE
+                      INVALID KEY MOVE "NO" TO ORDEN-CARGO-OK.
+
+                  IF ORDEN-CARGO-OK = "SI"
+                    MOVE 1 TO M
+                    PERFORM BUSCAR-CUENTA-ORIGEN-ORDEN UNTIL M = 4.
+
+                  CLOSE USERFILE.
+
+       *> Procedimiento auxiliar que localiza la cuenta de origen dentro
+       *> de las tres cuentas del titular y le resta el importe, dejando
+       *> pasar el cargo si el descubierto concedido a esa cuenta lo
+       *> cubre, igual que hace cajero.cbl en transferencias y reintegros
+              BUSCAR-CUENTA-ORIGEN-ORDEN.
+                  IF USER-NUM-CUENTA(M) = ORDEN-CUENTA-ORIGEN
+                    IF (USER-SALDO(M) + USER-LIMITE-DESCUBIERTO(M))
+                          < ORDEN-CANTIDAD
+                      MOVE "NO" TO ORDEN-CARGO-OK
+                    ELSE
+                      COMPUTE USER-SALDO(M) = USER-SALDO(M) - ORDEN-CANTIDAD
+                      REWRITE REG-USUARIO.
+                  ADD 1 TO M.
+
+       *> Deshace el cargo en la cuenta de origen cuando la cuenta de
+       *> destino de la orden ha dejado de existir, para que el importe
+       *> no desaparezca de la cuenta de origen sin abonarse en ningun
+       *> sitio
+              DESHACER-CARGO-ORIGEN-ORDEN.
+                  OPEN I-O USERFILE.
+                  MOVE ORDEN-TARJ TO USER-TARJ.
+                  READ USERFILE
+                      INVALID KEY CONTINUE.
+                  MOVE 1 TO M
+                  PERFORM DEVOLVER-CUENTA-ORIGEN-ORDEN UNTIL M = 4.
+                  CLOSE USERFILE.
+
+       *> Procedimiento auxiliar que repone el importe en la cuenta de
+       *> origen cuando coincide con la de la orden
+              DEVOLVER-CUENTA-ORIGEN-ORDEN.
+                  IF USER-NUM-CUENTA(M) = ORDEN-CUENTA-ORIGEN
+                    COMPUTE USER-SALDO(M) = USER-SALDO(M) + ORDEN-CANTIDAD
+                    REWRITE REG-USUARIO.
+                  ADD 1 TO M.
+
+       *> Recorre USERFILE buscando la cuenta de destino para abonarle
+       *> el importe de la orden, igual que TRANSFERIR-DINERO-CUENTA-DESTINO
+              ACREDITAR-CUENTA-DESTINO-ORDEN.
+                  MOVE "NO" TO ORDEN-DESTINO-ENCONTRADO.
+                  OPEN I-O USERFILE.
+
+                INICIO-ACREDITAR-ORDEN.
+                  READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+                      AT END GO TO FIN-ACREDITAR-ORDEN.
+                  MOVE 1 TO M.
+
+                  PERFORM CREDITAR-ORDEN UNTIL M = 4.
+
+                  GO TO INICIO-ACREDITAR-ORDEN.
+
+                FIN-ACREDITAR-ORDEN.
+                  CLOSE USERFILE.
+*> Si tras recorrer todo USERFILE no ha aparecido ninguna cuenta con el
+*> numero de cuenta destino de la orden (se escribio mal al darla de
+*> alta, o la cuenta se cerro despues), se marca el cargo como fallido
+*> para que CONTABILIZAR-ORDEN deshaga el cargo en origen en vez de
+*> registrar un abono que nunca ha llegado a producirse
+                  IF ORDEN-DESTINO-ENCONTRADO = "NO"
+                    MOVE "NO" TO ORDEN-CARGO-OK.
+              FIN-ACREDITAR-CUENTA-DESTINO-ORDEN.
+
+       *> Procedimiento auxiliar que abona el importe en la cuenta de
+       *> destino cuando coincide con la de la orden
+              CREDITAR-ORDEN.
+                  IF WS-USER-NUM-CUENTA(M) = ORDEN-CUENTA-DESTINO
+                    COMPUTE WS-USER-SALDO(M) =
+                                WS-USER-SALDO(M) + ORDEN-CANTIDAD
+                    MOVE WS-USER-SALDO(M) TO USER-SALDO(M)
+                    REWRITE REG-USUARIO
+                    MOVE "SI" TO ORDEN-DESTINO-ENCONTRADO.
+                  ADD 1 TO M.
+
+       *> Procedimiento auxiliar que busca la siguiente secuencia libre de
+       *> MOVFILE para la cuenta ya depositada en MOV-ID (modelado sobre
+       *> BUSCAR-SEC-LIBRE-ORDEN)
+              BUSCAR-SEC-LIBRE-MOV.
+                  MOVE MOV-ID TO MOV-ID-BUSQUEDA-WS.
+                  MOVE 1 TO MOV-SEC-WS.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-BUSCAR-SEC-LIBRE-MOV.
+
+*> En vez de probar MOV-SEC = 1, 2, 3... con una lectura por clave por
+*> cada intento (coste creciente segun se acumulan movimientos en la
+*> cuenta), se posiciona con START justo despues del ultimo posible
+*> movimiento de la cuenta (MOV-SEC = 999999) y se retrocede una unica
+*> vez con READ PREVIOUS: si esa lectura cae dentro de la misma cuenta,
+*> su MOV-SEC+1 es la siguiente libre; si no hay ningun movimiento
+*> previo de la cuenta (fin de fichero o cuenta distinta), la siguiente
+*> libre es la 1
+                  MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+                  MOVE 999999 TO MOV-SEC.
+                  START MOVFILE KEY IS NOT GREATER THAN MOV-CLAVE
+                      INVALID KEY GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+                  READ MOVFILE PREVIOUS RECORD
+                      AT END GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+                  IF MOV-ID = MOV-ID-BUSQUEDA-WS
+                    COMPUTE MOV-SEC-WS = MOV-SEC + 1.
+
+                FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+*> La busqueda (START/READ PREVIOUS) puede haber dejado en el registro
+*> la clave de otra cuenta, o ninguna si no habia movimientos previos;
+*> se repone MOV-ID a la cuenta buscada para que el procedimiento
+*> llamante pueda escribir el movimiento con la clave correcta
+                  MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+                  CLOSE MOVFILE.
+              FIN-BUSCAR-SEC-LIBRE-MOV.
+
+       *> Procedimiento auxiliar que abre MOVFILE en escritura, creandolo
+       *> si todavia no existe (equivalente indexado del antiguo OPEN EXTEND)
+              ABRIR-MOVFILE-ESCRITURA.
+                  OPEN I-O MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    OPEN OUTPUT MOVFILE.
+
+       *> Procedimiento auxiliar que calcula la clave alternativa de
+       *> fecha y hora comprimida (AAAAMMDDHHMMSS) de un apunte a grabar
+              CALCULAR-FECHA-HORA-MOV.
+                  COMPUTE MOV-FECHA-HORA-COMP =
+                            (AAM * 10000000000) + (MMM * 100000000)
+                            + (DDM * 1000000) + (HH OF MOV-HORA * 10000)
+                            + (MM OF MOV-HORA * 100) + SS OF MOV-HORA.
+
+       *> Deja constancia del cargo en MOVS.DAT, en la cuenta de origen
+              REGISTRAR-MOV-ORDEN-ORIGEN.
+                  MOVE ORDEN-CUENTA-ORIGEN TO MOV-ID.
+                  STRING "Transferencia a " ORDEN-CUENTA-DESTINO
+                      DELIMITED BY SIZE INTO MOV-CONCEPTO.
+                  COMPUTE MOV-CANTIDAD = ORDEN-CANTIDAD - (ORDEN-CANTIDAD * 2).
+                  MOVE " " TO MOV-CUENTA-DESTINO.
+                  PERFORM OBTENER-SALDO-ORIGEN-ORDEN
+                      THRU FIN-OBTENER-SALDO-ORIGEN-ORDEN.
+                  MOVE FECHAF TO MOV-FECHA.
+                  MOVE HORAF TO MOV-HORA.
+                  PERFORM CALCULAR-FECHA-HORA-MOV.
+                  PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+                  MOVE MOV-SEC-WS TO MOV-SEC.
+                  PERFORM ABRIR-MOVFILE-ESCRITURA.
+                  WRITE REG-MOVIMIENTOS.
+                  CLOSE MOVFILE.
+              FIN-REGISTRAR-MOV-ORDEN-ORIGEN.
+
+       *> Busca el saldo resultante de la cuenta de origen para el apunte
+              OBTENER-SALDO-ORIGEN-ORDEN.
+                  OPEN I-O USERFILE.
+                  MOVE ORDEN-TARJ TO USER-TARJ.
+                  READ USERFILE
+                      INVALID KEY CONTINUE.
+                  MOVE 1 TO M.
+                  PERFORM BUSCAR-SALDO-ORIGEN-ORDEN UNTIL M = 4.
+                  CLOSE USERFILE.
+              FIN-OBTENER-SALDO-ORIGEN-ORDEN.
+
+              BUSCAR-SALDO-ORIGEN-ORDEN.
+                  IF USER-NUM-CUENTA(M) = ORDEN-CUENTA-ORIGEN
+                    MOVE USER-SALDO(M) TO MOV-SALDO.
+                  ADD 1 TO M.
+
+       *> Deja constancia del abono en MOVS.DAT, en la cuenta de destino
+              REGISTRAR-MOV-ORDEN-DESTINO.
+                  MOVE ORDEN-CUENTA-DESTINO TO MOV-ID.
+                  MOVE "Transferencia a su favor" TO MOV-CONCEPTO.
+                  MOVE ORDEN-CANTIDAD TO MOV-CANTIDAD.
+                  MOVE " " TO MOV-CUENTA-DESTINO.
+                  PERFORM OBTENER-SALDO-DESTINO-ORDEN
+                      THRU FIN-OBTENER-SALDO-DESTINO-ORDEN.
+                  MOVE FECHAF TO MOV-FECHA.
+                  MOVE HORAF TO MOV-HORA.
+                  PERFORM CALCULAR-FECHA-HORA-MOV.
+                  PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+                  MOVE MOV-SEC-WS TO MOV-SEC.
+                  PERFORM ABRIR-MOVFILE-ESCRITURA.
+                  WRITE REG-MOVIMIENTOS.
+                  CLOSE MOVFILE.
+              FIN-REGISTRAR-MOV-ORDEN-DESTINO.
+
+       *> Busca el saldo resultante de la cuenta de destino para el apunte
+              OBTENER-SALDO-DESTINO-ORDEN.
+                  OPEN I-O USERFILE.
+
+                INICIO-OBTENER-SALDO-DESTINO-ORDEN.
+                  READ USERFILE NEXT RECORD INTO WS-REG-USUARIO
+                      AT END GO TO FIN-OBTENER-SALDO-DESTINO-CERRAR.
+                  MOVE 1 TO M.
+
+                  PERFORM BUSCAR-SALDO-DESTINO-ORDEN UNTIL M = 4.
+
+                  GO TO INICIO-OBTENER-SALDO-DESTINO-ORDEN.
+
+                FIN-OBTENER-SALDO-DESTINO-CERRAR.
+                  CLOSE USERFILE.
+              FIN-OBTENER-SALDO-DESTINO-ORDEN.
+
+              BUSCAR-SALDO-DESTINO-ORDEN.
+                  IF WS-USER-NUM-CUENTA(M) = ORDEN-CUENTA-DESTINO
+                    MOVE WS-USER-SALDO(M) TO MOV-SALDO.
+                  ADD 1 TO M.
