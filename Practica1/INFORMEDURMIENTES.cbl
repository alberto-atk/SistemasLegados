@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMEDURMIENTES.
+       *> Proceso batch que, para cada cuenta dada de alta en USERS.DAT,
+       *> busca en MOVS.DAT el apunte mas reciente (por MOV-FECHA-HORA-
+       *> COMP) y la marca como durmiente si lleva PARAM-MESES-
+       *> INACTIVIDAD meses o mas sin movimientos -- o desde su fecha de
+       *> emision, si no tiene ningun apunte todavia -- dejando un
+       *> registro por cuenta durmiente en DURMIENTES.DAT como primer
+       *> paso de cara al proceso de inactividad/abandono que decida
+       *> seguir la oficina.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Deteccion de cuentas durmientes
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT PARAMFILE ASSIGN TO "PARAMS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSP.
+
+              SELECT DURMIENTESFILE ASSIGN TO "DURMIENTES.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD PARAMFILE.
+       01 REG-PARAMETROS.
+              02 PARAM-MAX-INTENTOS      PIC 9.
+              02 PARAM-HORAS-DESBLOQUEO  PIC 99.
+              02 PARAM-UMBRAL-TRANSF     PIC 9(9)V99.
+              02 PARAM-MESES-ARCHIVO     PIC 99.
+              02 PARAM-MILIS-TIMEOUT-SESION PIC 9(5).
+              02 PARAM-MESES-INACTIVIDAD PIC 99.
+
+       FD DURMIENTESFILE.
+       01 REG-DURMIENTE.
+              02 DOR-CUENTA               PIC X(24).
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 DOR-DNI                  PIC X(9).
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 DOR-NOM-APE              PIC X(30).
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 DOR-ULT-MOVIMIENTO       PIC X(10).
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 DOR-MESES-INACTIVO       PIC 999.
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSM                   PIC XX.
+              77 FSP                   PIC XX.
+              77 FSD                   PIC XX.
+              77 M                     PIC 999 VALUE 1.
+              77 N                     PIC 999 VALUE 1.
+              77 NUM-CUENTAS           PIC 999 VALUE 0.
+              77 CUENTA-ENCONTRADA     PIC X(3) VALUE "NO".
+              77 MESES-INACTIVIDAD     PIC 99.
+              77 MESES-HOY             PIC 9(6).
+              77 MESES-REF-WS          PIC 9(6).
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+
+       *> Tabla con una entrada por cada cuenta existente en USERS.DAT;
+       *> TC-ULT-MOV-COMP y TC-ULT-MOV-FECHA guardan la fecha/hora del
+       *> apunte mas reciente encontrado en MOVS.DAT al repasarlo
+              01 TABLA-CUENTAS.
+                 02 CUENTA-ENTRADA OCCURS 300 TIMES.
+                    03 TC-NUM-CUENTA        PIC X(24).
+                    03 TC-DNI               PIC X(9).
+                    03 TC-NOM-APE           PIC X(30).
+                    03 TC-FECHA-EMISION     PIC 9(8).
+                    03 TC-FECHA-EMISION-R REDEFINES TC-FECHA-EMISION.
+                       04 TC-EMI-AAAA       PIC 9999.
+                       04 TC-EMI-MM         PIC 99.
+                       04 TC-EMI-DD         PIC 99.
+                    03 TC-HAY-MOVTO         PIC X VALUE "N".
+                    03 TC-ULT-MOV-COMP      PIC 9(14) VALUE 0.
+                    03 TC-ULT-MOV-FECHA.
+                       04 TC-ULT-DDM        PIC 99.
+                       04 FILLER            PIC X.
+                       04 TC-ULT-MMM        PIC 99.
+                       04 FILLER            PIC X.
+                       04 TC-ULT-AAM        PIC 9999.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM CARGAR-PARAMETROS-DURMIENTES
+                      THRU FIN-CARGAR-PARAMETROS-DURMIENTES.
+                  PERFORM CARGAR-TABLA-CUENTAS THRU FIN-CARGAR-TABLA-CUENTAS.
+                  PERFORM REPASAR-MOVIMIENTOS
+                      THRU FIN-REPASAR-MOVIMIENTOS.
+                  PERFORM EMITIR-DURMIENTES THRU FIN-EMITIR-DURMIENTES.
+                  STOP RUN.
+
+       *> Obtiene el mes en curso, expresado como numero total de meses
+       *> (AA*12+MM), para poder restarle la fecha del ultimo movimiento
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  COMPUTE MESES-HOY = (AA OF FECHA * 12) + MM OF FECHA.
+
+       *> Carga el umbral de inactividad desde PARAMS.DAT, con 12 meses
+       *> como valor por defecto si el fichero de parametros no existe
+       *> todavia o no trae ese campo informado
+              CARGAR-PARAMETROS-DURMIENTES.
+                  MOVE 12 TO MESES-INACTIVIDAD.
+                  OPEN INPUT PARAMFILE.
+                  IF FSP = "35"
+                    CONTINUE
+                  ELSE
+                    READ PARAMFILE
+                      AT END CONTINUE
+                      NOT AT END
+                        IF PARAM-MESES-INACTIVIDAD NOT = 0
+                          MOVE PARAM-MESES-INACTIVIDAD TO MESES-INACTIVIDAD.
+                  CLOSE PARAMFILE.
+              FIN-CARGAR-PARAMETROS-DURMIENTES.
+                  EXIT.
+
+       *> Recorre USERS.DAT completo y vuelca cada cuenta no vacia a
+       *> TABLA-CUENTAS junto con los datos del titular
+              CARGAR-TABLA-CUENTAS.
+                  OPEN INPUT USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-CARGAR-TABLA-CUENTAS.
+
+                INICIO-CARGAR-TABLA-CUENTAS.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TABLA-CUENTAS.
+
+                  MOVE 1 TO M.
+                  PERFORM ANADIR-CUENTA-A-TABLA UNTIL M = 4.
+
+                  GO TO INICIO-CARGAR-TABLA-CUENTAS.
+
+                CERRAR-CARGAR-TABLA-CUENTAS.
+                  CLOSE USERFILE.
+              FIN-CARGAR-TABLA-CUENTAS.
+
+       *> Añade a la tabla la cuenta M-esima del titular leido, si el
+       *> hueco no esta vacio y aun queda sitio en la tabla
+              ANADIR-CUENTA-A-TABLA.
+                  IF USER-NUM-CUENTA(M) NOT = SPACES AND
+                     NUM-CUENTAS < 300
+                    ADD 1 TO NUM-CUENTAS
+                    MOVE USER-NUM-CUENTA(M) TO TC-NUM-CUENTA(NUM-CUENTAS)
+                    MOVE USER-DNI TO TC-DNI(NUM-CUENTAS)
+                    MOVE USER-NOM-APE TO TC-NOM-APE(NUM-CUENTAS)
+                    MOVE USER-FECHA-EMISION TO TC-FECHA-EMISION(NUM-CUENTAS).
+                  ADD 1 TO M.
+
+       *> Recorre MOVS.DAT completo; por cada apunte, localiza su cuenta
+       *> en la tabla y se queda con la fecha si es mas reciente que la
+       *> que ya tenia anotada
+              REPASAR-MOVIMIENTOS.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-REPASAR-MOVIMIENTOS.
+
+                INICIO-REPASAR-MOVIMIENTOS.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-REPASAR-MOVIMIENTOS.
+
+                  PERFORM LOCALIZAR-CUENTA-EN-TABLA
+                      THRU FIN-LOCALIZAR-CUENTA-EN-TABLA.
+                  IF CUENTA-ENCONTRADA = "SI"
+                    PERFORM ACTUALIZAR-ULTIMO-MOVIMIENTO.
+
+                  GO TO INICIO-REPASAR-MOVIMIENTOS.
+
+                CERRAR-REPASAR-MOVIMIENTOS.
+                  CLOSE MOVFILE.
+              FIN-REPASAR-MOVIMIENTOS.
+
+       *> Busca MOV-ID dentro de TABLA-CUENTAS; deja el indice en N y
+       *> CUENTA-ENCONTRADA a "SI" si la cuenta del apunte esta dada
+       *> de alta en USERS.DAT
+              LOCALIZAR-CUENTA-EN-TABLA.
+                  MOVE "NO" TO CUENTA-ENCONTRADA.
+                  MOVE 1 TO N.
+                  PERFORM COMPARAR-CUENTA-TABLA
+                      UNTIL N > NUM-CUENTAS OR CUENTA-ENCONTRADA = "SI".
+              FIN-LOCALIZAR-CUENTA-EN-TABLA.
+
+              COMPARAR-CUENTA-TABLA.
+                  IF TC-NUM-CUENTA(N) = MOV-ID
+                    MOVE "SI" TO CUENTA-ENCONTRADA
+                  ELSE
+                    ADD 1 TO N.
+
+       *> Si el apunte en curso es mas reciente que el que la cuenta
+       *> localizada en N tenia anotado, lo anota como el ultimo
+              ACTUALIZAR-ULTIMO-MOVIMIENTO.
+                  IF MOV-FECHA-HORA-COMP > TC-ULT-MOV-COMP(N)
+                    MOVE MOV-FECHA-HORA-COMP TO TC-ULT-MOV-COMP(N)
+                    MOVE MOV-FECHA TO TC-ULT-MOV-FECHA(N)
+                    MOVE "S" TO TC-HAY-MOVTO(N).
+
+       *> Escribe en DURMIENTES.DAT una linea por cada cuenta cuyo mes
+       *> de referencia (el del ultimo apunte, o el de emision de la
+       *> tarjeta si nunca ha tenido ninguno) lleve MESES-INACTIVIDAD
+       *> meses o mas de antiguedad
+              EMITIR-DURMIENTES.
+                  OPEN OUTPUT DURMIENTESFILE.
+                  MOVE 1 TO N.
+                  PERFORM EVALUAR-CUENTA-DURMIENTE UNTIL N > NUM-CUENTAS.
+                  CLOSE DURMIENTESFILE.
+              FIN-EMITIR-DURMIENTES.
+                  EXIT.
+
+              EVALUAR-CUENTA-DURMIENTE.
+                  IF TC-HAY-MOVTO(N) = "S"
+                    COMPUTE MESES-REF-WS =
+                        (TC-ULT-AAM(N) * 12) + TC-ULT-MMM(N)
+                  ELSE
+                    COMPUTE MESES-REF-WS =
+                        (TC-EMI-AAAA(N) * 12) + TC-EMI-MM(N).
+
+                  IF (MESES-HOY - MESES-REF-WS) >= MESES-INACTIVIDAD
+                    PERFORM ESCRIBIR-CUENTA-DURMIENTE.
+
+                  ADD 1 TO N.
+
+              ESCRIBIR-CUENTA-DURMIENTE.
+                  MOVE TC-NUM-CUENTA(N) TO DOR-CUENTA.
+                  MOVE TC-DNI(N) TO DOR-DNI.
+                  MOVE TC-NOM-APE(N) TO DOR-NOM-APE.
+                  IF TC-HAY-MOVTO(N) = "S"
+                    STRING TC-ULT-DDM(N) DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           TC-ULT-MMM(N) DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           TC-ULT-AAM(N) DELIMITED BY SIZE
+                        INTO DOR-ULT-MOVIMIENTO
+                  ELSE
+                    MOVE "NUNCA" TO DOR-ULT-MOVIMIENTO.
+                  COMPUTE DOR-MESES-INACTIVO = MESES-HOY - MESES-REF-WS.
+                  WRITE REG-DURMIENTE.
