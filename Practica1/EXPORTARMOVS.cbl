@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTARMOVS.
+       *> Proceso batch que recorre MOVS.DAT completo y vuelca cada
+       *> apunte a MOVSEXPORT.CSV en formato CSV (MOV-ID, MOV-CONCEPTO,
+       *> MOV-CANTIDAD, MOV-CUENTA-DESTINO, MOV-SALDO, MOV-FECHA,
+       *> MOV-HORA) -- pensado para poder importar los movimientos en
+       *> el paquete de contabilidad externo de la oficina sin tener
+       *> que transcribirlos a mano desde la pantalla de consulta.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Exportacion de movimientos a CSV
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT CSVFILE ASSIGN TO "MOVSEXPORT.CSV"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD CSVFILE.
+       01 REG-CSV-MOV                   PIC X(160).
+
+       WORKING-STORAGE SECTION.
+              77 FSM                   PIC XX.
+              77 FSV                   PIC XX.
+              77 CSV-SALDO-ED          PIC --------9.99.
+              77 CSV-FECHA-ED          PIC X(10).
+              77 CSV-HORA-ED           PIC X(8).
+              77 LINEA-CSV-WS          PIC X(160).
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM ABRIR-FICHEROS THRU FIN-ABRIR-FICHEROS.
+                  PERFORM ESCRIBIR-CABECERA.
+                  PERFORM EXPORTAR-MOVIMIENTOS
+                      THRU FIN-EXPORTAR-MOVIMIENTOS.
+                  PERFORM CERRAR-FICHEROS.
+                  STOP RUN.
+
+       *> Abre MOVS.DAT para lectura secuencial por clave primaria y
+       *> crea MOVSEXPORT.CSV en blanco, sobreescribiendo la exportacion
+       *> anterior si ya existia
+              ABRIR-FICHEROS.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-ABRIR-FICHEROS.
+                  OPEN OUTPUT CSVFILE.
+              FIN-ABRIR-FICHEROS.
+                  EXIT.
+
+       *> Primera linea del CSV con el nombre de cada columna, tal y
+       *> como espera el paquete de contabilidad al importar el fichero
+              ESCRIBIR-CABECERA.
+                  MOVE SPACES TO LINEA-CSV-WS.
+                  STRING "MOV_ID" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_CONCEPTO" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_CANTIDAD" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_CUENTA_DESTINO" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_SALDO" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_FECHA" DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         "MOV_HORA" DELIMITED BY SIZE
+                      INTO LINEA-CSV-WS.
+                  MOVE LINEA-CSV-WS TO REG-CSV-MOV.
+                  WRITE REG-CSV-MOV.
+
+       *> Recorre MOVFILE completo por orden de clave primaria y
+       *> vuelca cada apunte como una linea de MOVSEXPORT.CSV
+              EXPORTAR-MOVIMIENTOS.
+                INICIO-EXPORTAR-MOVIMIENTOS.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO FIN-EXPORTAR-MOVIMIENTOS.
+
+                  PERFORM FORMATEAR-LINEA-CSV.
+                  MOVE LINEA-CSV-WS TO REG-CSV-MOV.
+                  WRITE REG-CSV-MOV.
+
+                  GO TO INICIO-EXPORTAR-MOVIMIENTOS.
+              FIN-EXPORTAR-MOVIMIENTOS.
+                  EXIT.
+
+       *> Arma la linea CSV de un apunte, dando formato legible a los
+       *> campos que en MOVS.DAT son numericos o de fecha/hora
+              FORMATEAR-LINEA-CSV.
+                  MOVE MOV-SALDO TO CSV-SALDO-ED.
+
+                  STRING DDM DELIMITED BY SIZE
+                         "/" DELIMITED BY SIZE
+                         MMM DELIMITED BY SIZE
+                         "/" DELIMITED BY SIZE
+                         AAM DELIMITED BY SIZE
+                      INTO CSV-FECHA-ED.
+
+                  STRING HH DELIMITED BY SIZE
+                         ":" DELIMITED BY SIZE
+                         MM DELIMITED BY SIZE
+                         ":" DELIMITED BY SIZE
+                         SS DELIMITED BY SIZE
+                      INTO CSV-HORA-ED.
+
+*> MOV-ID y MOV-CUENTA-DESTINO llevan codigos de cuenta/espectaculo de
+*> formato fijo, pero MOV-CONCEPTO lleva texto libre tecleado por el
+*> cliente (p.ej. la referencia de una transferencia) que podria
+*> contener comas; los tres se entrecomillan para que una coma dentro
+*> del campo no desplace las columnas siguientes al importarlo
+                  MOVE SPACES TO LINEA-CSV-WS.
+                  STRING '"' DELIMITED BY SIZE
+                         MOV-ID DELIMITED BY SIZE
+                         '",' DELIMITED BY SIZE
+                         '"' DELIMITED BY SIZE
+                         MOV-CONCEPTO DELIMITED BY SIZE
+                         '",' DELIMITED BY SIZE
+                         MOV-CANTIDAD DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         '"' DELIMITED BY SIZE
+                         MOV-CUENTA-DESTINO DELIMITED BY SIZE
+                         '",' DELIMITED BY SIZE
+                         CSV-SALDO-ED DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         CSV-FECHA-ED DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         CSV-HORA-ED DELIMITED BY SIZE
+                      INTO LINEA-CSV-WS.
+
+       *> Cierra ambos ficheros al terminar el volcado
+              CERRAR-FICHEROS.
+                  CLOSE MOVFILE.
+                  CLOSE CSVFILE.
