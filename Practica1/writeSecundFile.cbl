@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWriteSecund.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERFILE ASSIGN TO "USERS.DAT"
+       		ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-TARJ
+               FILE STATUS IS FSU.
+
+           SELECT SECUNDFILE ASSIGN TO "SECUND.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SECUND-TARJ
+              FILE STATUS IS FSS.
+
+           SELECT LOGINFILE ASSIGN TO  "LOGIN.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS LOGIN-TARJ
+              FILE STATUS IS FSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+          02 USER-TARJ             PIC 9(10).
+          02 USER-PIN              PIC 9(4).
+          02 USER-DNI              PIC X(9).
+          02 USER-NOM-APE          PIC X(30).
+          02 USER-TFNO             PIC 9(9).
+          02 USER-DIRECCION        PIC X(25).
+          02 USER-BLOQUEADA        PIC X.
+          02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+          02 USER-PREGUNTA-SEG     PIC X(30).
+          02 USER-RESPUESTA-SEG    PIC X(20).
+          02 CUENTA-USUARIO OCCURS 3 TIMES.
+              03 USER-NUM-CUENTA       PIC X(24).
+              03 USER-SALDO            PIC S9(9)V99.
+              03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+              03 USER-MONEDA           PIC X(3).
+              03 USER-TIPO-INTERES     PIC 9V9999.
+              03 USER-FECHA-ULT-DEVENGO.
+                 04 USER-ULT-DEVENGO-AA  PIC 9999.
+                 04 USER-ULT-DEVENGO-MM  PIC 99.
+          02 USER-FECHA-BLOQUEO.
+              03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+              03 USER-BLOQUEO-HORA.
+                 04 USER-BLOQUEO-HH       PIC 99.
+                 04 USER-BLOQUEO-MM       PIC 99.
+                 04 USER-BLOQUEO-SS       PIC 99.
+          02 USER-FECHA-EMISION      PIC 9(8).
+          02 USER-FECHA-CADUCIDAD    PIC 9(8).
+          02 USER-PUNTOS             PIC 9(7).
+          02 USER-COD-REFERIDO       PIC X(10).
+
+       FD SECUNDFILE.
+       01 REG-SECUNDARIA.
+          02 SECUND-TARJ             PIC 9(10).
+          02 SECUND-PIN              PIC 9(4).
+          02 SECUND-TARJ-TITULAR     PIC 9(10).
+          02 SECUND-CUENTA-TITULAR   PIC X(24).
+          02 SECUND-BLOQUEADA        PIC X.
+          02 SECUND-FECHA-BLOQUEO.
+             03 SECUND-BLOQUEO-AAAAMMDD PIC 9(8).
+             03 SECUND-BLOQUEO-HORA.
+                04 SECUND-BLOQUEO-HH      PIC 99.
+                04 SECUND-BLOQUEO-MM      PIC 99.
+                04 SECUND-BLOQUEO-SS      PIC 99.
+
+       FD LOGINFILE.
+        01 REG-LOGIN.
+          02 LOGIN-TARJ             PIC 9(10).
+          02 LOGIN-NUM-INTENTOS     PIC 9.
+
+       WORKING-STORAGE SECTION.
+       77  CUENTA-VACIA    PIC X(24) VALUE "                        ".
+       77  RECORD-COUNTER  PIC 9.
+       01  FSU     PIC XX.
+       01  FSS     PIC XX.
+       01  FSL     PIC XX.
+
+       01  DATOS-SECUNDARIA.
+           02  TARJ-TITULAR     PIC 9(10).
+           02  CUENTA-TITULAR   PIC X(24).
+           02  TARJ             PIC 9(10).
+           02  PIN              PIC 9(4).
+           02  MSJ-ERROR        PIC X(40) VALUE SPACES.
+
+       01 WS-REG-USUARIO.
+         02 WS-USER-TARJ             PIC 9(10).
+         02 WS-USER-PIN              PIC 9(4).
+         02 WS-USER-DNI              PIC X(9).
+         02 WS-USER-NOM-APE          PIC X(30).
+         02 WS-USER-TFNO             PIC X(9).
+         02 WS-USER-DIRECCION        PIC X(25).
+         02 WS-USER-BLOQUEADA        PIC X.
+         02 WS-USER-LIMITE-DIARIO    PIC 9(7)V99.
+         02 WS-USER-PREGUNTA-SEG     PIC X(30).
+         02 WS-USER-RESPUESTA-SEG    PIC X(20).
+         02 WS-CUENTA-USUARIO OCCURS 3 TIMES.
+             03 WS-USER-NUM-CUENTA       PIC X(24).
+             03 WS-USER-SALDO            PIC S9(9)V99.
+             03 WS-USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+             03 WS-USER-MONEDA           PIC X(3).
+             03 WS-USER-TIPO-INTERES     PIC 9V9999.
+             03 WS-USER-FECHA-ULT-DEVENGO.
+                04 WS-USER-ULT-DEVENGO-AA  PIC 9999.
+                04 WS-USER-ULT-DEVENGO-MM  PIC 99.
+         02 WS-USER-FECHA-BLOQUEO.
+             03 WS-USER-BLOQUEO-AAAAMMDD PIC 9(8).
+             03 WS-USER-BLOQUEO-HORA.
+                04 WS-USER-BLOQUEO-HH      PIC 99.
+                04 WS-USER-BLOQUEO-MM      PIC 99.
+                04 WS-USER-BLOQUEO-SS      PIC 99.
+         02 WS-USER-FECHA-EMISION    PIC 9(8).
+         02 WS-USER-FECHA-CADUCIDAD  PIC 9(8).
+         02 WS-USER-PUNTOS           PIC 9(7).
+
+       01 FICHERO-SECUND-EXTEND         PIC XX.
+       01 FICHERO-LOGIN-EXTEND          PIC XX.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-SECUNDARIA.
+           02 LINE 2   COL 6   VALUE "---ALTA DE TARJETA SECUNDARIA---".
+           02 LINE 4   COL 4   VALUE "TARJETA TITULAR: ".
+           02 LINE 4   COL 22  PIC 9(10) USING TARJ-TITULAR UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 6   COL 3   VALUE "CUENTA A COMPARTIR: ".
+           02 LINE 6   COL 24  PIC X(24) USING CUENTA-TITULAR UNDERLINE.
+           02 LINE 8   COL 12  VALUE "NUEVA TARJETA: ".
+           02 LINE 8   COL 27  PIC 9(10) USING TARJ UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 10  COL 21  VALUE "PIN: ".
+           02 LINE 10  COL 26  PIC 9(4) USING PIN UNDERLINE.
+           02 LINE 13  COL 8   PIC X(40) FROM MSJ-ERROR.
+           02 LINE 22  COL 17  VALUE "ENTER - Aceptar".
+           02 LINE 23  COL 17  VALUE "  F9  - Salir".
+
+       01  PANTALLA-SECUNDARIA-REGISTRADA.
+           02 LINE 2   COL 9   VALUE "---TARJETA SECUNDARIA REGISTRADA---".
+           02 LINE 4   COL 4   VALUE "TARJETA TITULAR: ".
+           02 LINE 4   COL 22  PIC 9(10) FROM TARJ-TITULAR.
+           02 LINE 6   COL 3   VALUE "CUENTA COMPARTIDA: ".
+           02 LINE 6   COL 24  PIC X(24) FROM CUENTA-TITULAR.
+           02 LINE 8   COL 12  VALUE "NUEVA TARJETA: ".
+           02 LINE 8   COL 27  PIC 9(10) FROM TARJ.
+           02 LINE 10  COL 21  VALUE "PIN: ".
+           02 LINE 10  COL 26  PIC 9(4) FROM PIN.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM PEDIR-DATOS-SECUNDARIA.
+           PERFORM VALIDAR-CUENTA-TITULAR.
+           PERFORM WRITE-SECUND-DATA.
+           PERFORM WRITE-LOGIN-DATA.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY PANTALLA-SECUNDARIA-REGISTRADA.
+           STOP RUN.
+
+*> Pregunta los datos de la tarjeta secundaria a dar de alta.
+       PEDIR-DATOS-SECUNDARIA.
+           DISPLAY PANTALLA-DATOS-SECUNDARIA.
+           ACCEPT PANTALLA-DATOS-SECUNDARIA
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Comprueba que la tarjeta y la cuenta del titular existen antes
+*> de dar de alta la tarjeta secundaria que apuntara a ellas.
+       VALIDAR-CUENTA-TITULAR.
+           OPEN INPUT USERFILE.
+           MOVE TARJ-TITULAR TO USER-TARJ.
+           READ USERFILE
+               INVALID KEY
+                   MOVE "La tarjeta titular no existe" TO MSJ-ERROR
+                   CLOSE USERFILE
+                   PERFORM PEDIR-DATOS-SECUNDARIA
+                   PERFORM VALIDAR-CUENTA-TITULAR
+               NOT INVALID KEY
+                   MOVE REG-USUARIO TO WS-REG-USUARIO
+                   CLOSE USERFILE
+                   PERFORM COMPROBAR-CUENTA-TITULAR.
+
+*> Comprueba que la cuenta indicada pertenece al titular.
+       COMPROBAR-CUENTA-TITULAR.
+           IF CUENTA-TITULAR NOT = WS-USER-NUM-CUENTA(1) AND
+              CUENTA-TITULAR NOT = WS-USER-NUM-CUENTA(2) AND
+              CUENTA-TITULAR NOT = WS-USER-NUM-CUENTA(3)
+               MOVE "La cuenta no pertenece al titular" TO MSJ-ERROR
+               PERFORM PEDIR-DATOS-SECUNDARIA
+               PERFORM VALIDAR-CUENTA-TITULAR.
+
+*> Escribe el registro de la tarjeta secundaria.
+       WRITE-SECUND-DATA.
+           OPEN INPUT SECUNDFILE.
+           IF FSS = "35"
+               MOVE "NO" TO FICHERO-SECUND-EXTEND
+           ELSE
+               MOVE "SI" TO FICHERO-SECUND-EXTEND.
+           CLOSE SECUNDFILE.
+           IF FICHERO-SECUND-EXTEND = "SI"
+               OPEN I-O SECUNDFILE
+           ELSE
+               OPEN OUTPUT SECUNDFILE.
+           MOVE TARJ TO SECUND-TARJ.
+           MOVE PIN TO SECUND-PIN.
+           MOVE TARJ-TITULAR TO SECUND-TARJ-TITULAR.
+           MOVE CUENTA-TITULAR TO SECUND-CUENTA-TITULAR.
+           MOVE "0" TO SECUND-BLOQUEADA.
+           MOVE 0 TO SECUND-BLOQUEO-AAAAMMDD.
+           MOVE 0 TO SECUND-BLOQUEO-HH.
+           MOVE 0 TO SECUND-BLOQUEO-MM.
+           MOVE 0 TO SECUND-BLOQUEO-SS.
+           WRITE REG-SECUNDARIA.
+           REWRITE REG-SECUNDARIA.
+           CLOSE SECUNDFILE.
+
+*> Escribe el contador de intentos de acceso de la tarjeta secundaria,
+*> independiente del de la tarjeta titular.
+       WRITE-LOGIN-DATA.
+           OPEN INPUT LOGINFILE.
+           IF FSL = "35"
+               MOVE "NO" TO FICHERO-LOGIN-EXTEND
+           ELSE
+               MOVE "SI" TO FICHERO-LOGIN-EXTEND.
+           CLOSE LOGINFILE.
+           IF FICHERO-LOGIN-EXTEND = "SI"
+               OPEN I-O LOGINFILE
+           ELSE
+               OPEN OUTPUT LOGINFILE.
+           MOVE TARJ TO LOGIN-TARJ.
+           MOVE 0 TO LOGIN-NUM-INTENTOS.
+           WRITE REG-LOGIN.
+           REWRITE REG-LOGIN.
+           CLOSE LOGINFILE.
