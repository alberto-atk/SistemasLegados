@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAESPERA.
+       *> Proceso batch que repasa WAITLIST.DAT en busca de clientes
+       *> pendientes de entradas para espectaculos que ahora tienen
+       *> aforo libre (por ejemplo tras una anulacion de compra) y deja
+       *> constancia en AVISOS.DAT de a quien hay que avisar, empezando
+       *> por el que antes se apunto a la lista de espera. Las entradas
+       *> avisadas se marcan como atendidas para no repetir el aviso,
+       *> pero la venta en si la sigue gestionando el cajero o la
+       *> oficina cuando el cliente vuelva a pasar por caja.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Aviso de lista de espera de espectaculos
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ESPECFILE ASSIGN TO "ESPEC.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ESPEC-NUMERO
+                  FILE STATUS IS FSE.
+
+              SELECT WAITLISTFILE ASSIGN TO "WAITLIST.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS WAIT-CLAVE
+                  FILE STATUS IS FSW.
+
+              SELECT AVISOFILE ASSIGN TO "AVISOS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESPECFILE.
+       01 REG-ESPECTACULO.
+         02 ESPEC-NUMERO           PIC 99.
+         02 ESPEC-NOMBRE           PIC X(20).
+         02 ESPEC-PRECIO-ENTRADA   PIC 999V99.
+         02 ESPEC-DESCRIPCION      PIC X(30).
+         02 ESPEC-ENT-DISPONIBLES  PIC 9(3).
+         02 ESPEC-FECHA.
+            03 DDE                 PIC 99.
+            03 FILLER              PIC X.
+            03 MME                 PIC 99.
+            03 FILLER              PIC X.
+            03 AAE                 PIC 9999.
+         02 ESPEC-ENT-TOTAL        PIC 9(3).
+         02 ESPEC-PRECIO-NINO      PIC 999V99.
+         02 ESPEC-PRECIO-SENIOR    PIC 999V99.
+
+       FD WAITLISTFILE.
+       01 REG-LISTA-ESPERA.
+         02 WAIT-CLAVE.
+            03 WAIT-ESPEC             PIC 99.
+            03 WAIT-TARJ              PIC 9(10).
+         02 WAIT-CUENTA             PIC X(24).
+         02 WAIT-NUM-ENTRADAS       PIC 9(3).
+         02 WAIT-FECHA-ALTA.
+            03 DDW                    PIC 99.
+            03 FILLER                 PIC X.
+            03 MMW                    PIC 99.
+            03 FILLER                 PIC X.
+            03 AAW                    PIC 9999.
+         02 WAIT-ATENDIDA           PIC X.
+
+       FD AVISOFILE.
+       01 REG-AVISO.
+         02 AVISO-ESPEC            PIC 99.
+         02 FILLER                 PIC X(2) VALUE SPACES.
+         02 AVISO-TARJ             PIC 9(10).
+         02 FILLER                 PIC X(2) VALUE SPACES.
+         02 AVISO-CUENTA           PIC X(24).
+         02 FILLER                 PIC X(2) VALUE SPACES.
+         02 AVISO-NUM-ENTRADAS     PIC 9(3).
+         02 FILLER                 PIC X(2) VALUE SPACES.
+         02 AVISO-FECHA-ALTA       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+              77 FSE                   PIC XX.
+              77 FSW                   PIC XX.
+              77 FSV                   PIC XX.
+              77 I                     PIC 999 VALUE 1.
+              77 J                     PIC 999 VALUE 1.
+              77 NUM-ESPERAS           PIC 999 VALUE 0.
+              77 NUM-ESPECS            PIC 999 VALUE 0.
+              77 HUECOS-LIBRES         PIC 9(3).
+              77 INDICE-MAS-ANTIGUO    PIC 999.
+              77 FECHA-MAS-ANTIGUA     PIC 9(8).
+              77 FECHA-ESPERA-COMP     PIC 9(8).
+
+       *> Tabla con los numeros de espectaculo existentes en ESPEC.DAT
+              01 TABLA-ESPECS.
+                 02 TE-ENTRADA OCCURS 99 TIMES.
+                    03 TE-NUMERO            PIC 99.
+
+       *> Tabla con todos los apuntes de WAITLIST.DAT pendientes de
+       *> atender, cargada en memoria para poder elegir en cada vuelta
+       *> el mas antiguo de un espectaculo concreto
+              01 TABLA-ESPERAS.
+                 02 TW-ENTRADA OCCURS 500 TIMES.
+                    03 TW-ESPEC             PIC 99.
+                    03 TW-TARJ              PIC 9(10).
+                    03 TW-CUENTA            PIC X(24).
+                    03 TW-NUM-ENTRADAS      PIC 9(3).
+                    03 TW-FECHA-ALTA        PIC X(10).
+                    03 TW-FECHA-COMP        PIC 9(8).
+                    03 TW-YA-AVISADA        PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM CARGAR-TABLA-ESPECS THRU FIN-CARGAR-TABLA-ESPECS.
+                  PERFORM CARGAR-TABLA-ESPERAS
+                      THRU FIN-CARGAR-TABLA-ESPERAS.
+                  PERFORM EMITIR-AVISOS THRU FIN-EMITIR-AVISOS.
+                  STOP RUN.
+
+       *> Recorre ESPEC.DAT completo y vuelca cada numero de espectaculo
+       *> a TABLA-ESPECS
+              CARGAR-TABLA-ESPECS.
+                  OPEN INPUT ESPECFILE.
+                  IF FSE = "35"
+                    CLOSE ESPECFILE
+                    GO TO FIN-CARGAR-TABLA-ESPECS.
+
+                INICIO-CARGAR-TABLA-ESPECS.
+                  READ ESPECFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TABLA-ESPECS.
+
+                  IF NUM-ESPECS < 99
+                    ADD 1 TO NUM-ESPECS
+                    MOVE ESPEC-NUMERO TO TE-NUMERO(NUM-ESPECS).
+
+                  GO TO INICIO-CARGAR-TABLA-ESPECS.
+
+                CERRAR-CARGAR-TABLA-ESPECS.
+                  CLOSE ESPECFILE.
+              FIN-CARGAR-TABLA-ESPECS.
+
+       *> Recorre WAITLIST.DAT completo y vuelca a TABLA-ESPERAS cada
+       *> apunte todavia no atendido, junto con su fecha de alta ya
+       *> convertida a AAAAMMDD para poder comparar antiguedad
+              CARGAR-TABLA-ESPERAS.
+                  OPEN INPUT WAITLISTFILE.
+                  IF FSW = "35"
+                    CLOSE WAITLISTFILE
+                    GO TO FIN-CARGAR-TABLA-ESPERAS.
+
+                INICIO-CARGAR-TABLA-ESPERAS.
+                  READ WAITLISTFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TABLA-ESPERAS.
+
+                  IF WAIT-ATENDIDA NOT = "S" AND NUM-ESPERAS < 500
+                    ADD 1 TO NUM-ESPERAS
+                    MOVE WAIT-ESPEC TO TW-ESPEC(NUM-ESPERAS)
+                    MOVE WAIT-TARJ TO TW-TARJ(NUM-ESPERAS)
+                    MOVE WAIT-CUENTA TO TW-CUENTA(NUM-ESPERAS)
+                    MOVE WAIT-NUM-ENTRADAS TO TW-NUM-ENTRADAS(NUM-ESPERAS)
+                    STRING DDW "/" MMW "/" AAW DELIMITED BY SIZE
+                        INTO TW-FECHA-ALTA(NUM-ESPERAS)
+                    COMPUTE TW-FECHA-COMP(NUM-ESPERAS) =
+                                (AAW * 10000) + (MMW * 100) + DDW
+                    MOVE "N" TO TW-YA-AVISADA(NUM-ESPERAS).
+
+                  GO TO INICIO-CARGAR-TABLA-ESPERAS.
+
+                CERRAR-CARGAR-TABLA-ESPERAS.
+                  CLOSE WAITLISTFILE.
+              FIN-CARGAR-TABLA-ESPERAS.
+
+       *> Para cada espectaculo de TABLA-ESPECS, mientras le queden
+       *> entradas disponibles y haya apuntes pendientes en la lista de
+       *> espera, avisa al mas antiguo, marca su entrada en WAITLIST.DAT
+       *> como atendida y descuenta el hueco usado
+              EMITIR-AVISOS.
+                  OPEN OUTPUT AVISOFILE.
+                  MOVE 1 TO I.
+                  PERFORM PROCESAR-ESPEC-ESPERAS UNTIL I > NUM-ESPECS.
+                  CLOSE AVISOFILE.
+              FIN-EMITIR-AVISOS.
+
+              PROCESAR-ESPEC-ESPERAS.
+                  MOVE TE-NUMERO(I) TO ESPEC-NUMERO.
+                  OPEN INPUT ESPECFILE.
+                  READ ESPECFILE
+                      INVALID KEY MOVE 0 TO ESPEC-ENT-DISPONIBLES.
+                  CLOSE ESPECFILE.
+                  MOVE ESPEC-ENT-DISPONIBLES TO HUECOS-LIBRES.
+
+                  PERFORM BUSCAR-Y-AVISAR-MAS-ANTIGUO
+                      UNTIL HUECOS-LIBRES = 0.
+
+                  ADD 1 TO I.
+
+       *> Localiza, entre los apuntes pendientes del espectaculo actual,
+       *> el de fecha de alta mas antigua; si lo encuentra lo avisa y
+       *> consume sus entradas del hueco libre, si no queda ninguno deja
+       *> HUECOS-LIBRES a 0 para salir del bucle
+              BUSCAR-Y-AVISAR-MAS-ANTIGUO.
+                  MOVE 0 TO INDICE-MAS-ANTIGUO.
+                  MOVE 99999999 TO FECHA-MAS-ANTIGUA.
+                  MOVE 1 TO J.
+                  PERFORM COMPARAR-ESPERA-TABLA UNTIL J > NUM-ESPERAS.
+
+                  IF INDICE-MAS-ANTIGUO = 0
+                    MOVE 0 TO HUECOS-LIBRES
+                  ELSE
+                    IF TW-NUM-ENTRADAS(INDICE-MAS-ANTIGUO) > HUECOS-LIBRES
+                      MOVE 0 TO HUECOS-LIBRES
+                      MOVE "S" TO TW-YA-AVISADA(INDICE-MAS-ANTIGUO)
+                    ELSE
+                      SUBTRACT TW-NUM-ENTRADAS(INDICE-MAS-ANTIGUO)
+                          FROM HUECOS-LIBRES
+                      PERFORM AVISAR-ESPERA.
+
+              COMPARAR-ESPERA-TABLA.
+                  IF TW-ESPEC(J) = TE-NUMERO(I) AND
+                     TW-YA-AVISADA(J) = "N" AND
+                     TW-FECHA-COMP(J) < FECHA-MAS-ANTIGUA
+                    MOVE J TO INDICE-MAS-ANTIGUO
+                    MOVE TW-FECHA-COMP(J) TO FECHA-MAS-ANTIGUA.
+                  ADD 1 TO J.
+
+       *> Escribe el aviso en AVISOS.DAT y marca el apunte como atendido
+       *> tanto en la tabla en memoria como en el propio WAITLIST.DAT
+              AVISAR-ESPERA.
+                  MOVE "S" TO TW-YA-AVISADA(INDICE-MAS-ANTIGUO).
+
+                  MOVE TE-NUMERO(I) TO AVISO-ESPEC.
+                  MOVE TW-TARJ(INDICE-MAS-ANTIGUO) TO AVISO-TARJ.
+                  MOVE TW-CUENTA(INDICE-MAS-ANTIGUO) TO AVISO-CUENTA.
+                  MOVE TW-NUM-ENTRADAS(INDICE-MAS-ANTIGUO)
+                      TO AVISO-NUM-ENTRADAS.
+                  MOVE TW-FECHA-ALTA(INDICE-MAS-ANTIGUO) TO AVISO-FECHA-ALTA.
+                  WRITE REG-AVISO.
+
+                  MOVE TE-NUMERO(I) TO WAIT-ESPEC.
+                  MOVE TW-TARJ(INDICE-MAS-ANTIGUO) TO WAIT-TARJ.
+                  OPEN I-O WAITLISTFILE.
+                  READ WAITLISTFILE
+                      INVALID KEY CONTINUE
+                      NOT INVALID KEY
+                        MOVE "S" TO WAIT-ATENDIDA
+                        REWRITE REG-LISTA-ESPERA.
+                  CLOSE WAITLISTFILE.
