@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWriteIdiomas.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT IDIOMASFILE ASSIGN TO  "IDIOMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDI-CLAVE
+                  FILE STATUS IS FSI.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDIOMASFILE.
+       01 REG-IDIOMA.
+         02 IDI-CLAVE.
+           03 IDI-LITERAL          PIC X(20).
+           03 IDI-IDIOMA           PIC XX.
+         02 IDI-TEXTO              PIC X(62).
+
+       WORKING-STORAGE SECTION.
+       01  FSI     PIC X(2).
+
+       01 DATOS-IDIOMA.
+           02 LITERAL                  PIC X(20).
+           02 IDIOMA                   PIC XX.
+           02 TEXTO                    PIC X(62).
+
+       01 FICHERO-IDIOMAS-EXTEND       PIC XX.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-IDIOMA.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA CLAVE Y SU TRADUCCION---".
+           02 LINE 4   COL 19  VALUE "CLAVE DE LITERAL:".
+           02 LINE 4   COL 38  PIC X(20) USING LITERAL UNDERLINE.
+           02 LINE 6   COL 19  VALUE "IDIOMA (ES/EN/CA/EU):".
+           02 LINE 6   COL 42  PIC XX USING IDIOMA UNDERLINE.
+           02 LINE 8   COL 19  VALUE "TEXTO TRADUCIDO:".
+           02 LINE 9   COL 19  PIC X(62) USING TEXTO UNDERLINE.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+       01  PANTALLA-IDIOMA-REGISTRADO.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA CLAVE Y SU TRADUCCION---".
+           02 LINE 4   COL 19  VALUE "CLAVE DE LITERAL:".
+           02 LINE 4   COL 38  PIC X(20) FROM LITERAL.
+           02 LINE 6   COL 19  VALUE "IDIOMA (ES/EN/CA/EU):".
+           02 LINE 6   COL 42  PIC XX FROM IDIOMA.
+           02 LINE 8   COL 19  VALUE "TEXTO TRADUCIDO:".
+           02 LINE 9   COL 19  PIC X(62) FROM TEXTO.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM FIND-IDIOMASFILE.
+           DISPLAY CLEAR-SCREEN.
+           IF COB-CRT-STATUS = 1009
+               STOP RUN.
+           DISPLAY PANTALLA-IDIOMA-REGISTRADO.
+
+*> Busca el fichero de idiomas.
+       FIND-IDIOMASFILE.
+           OPEN INPUT IDIOMASFILE.
+           IF FSI = "35"
+               MOVE "NO" TO FICHERO-IDIOMAS-EXTEND
+           ELSE
+               PERFORM READ-IDIOMASFILE.
+           CLOSE IDIOMASFILE.
+           PERFORM WRITE-IDIOMA-DATA.
+
+*> Lee el fichero de idiomas.
+       READ-IDIOMASFILE.
+           READ IDIOMASFILE
+           AT END MOVE "NO" TO FICHERO-IDIOMAS-EXTEND
+           NOT AT END MOVE "SI" TO FICHERO-IDIOMAS-EXTEND.
+
+*> Escribe los datos del literal de idioma.
+       WRITE-IDIOMA-DATA.
+           IF FICHERO-IDIOMAS-EXTEND = "SI"
+               OPEN I-O IDIOMASFILE
+           ELSE
+               OPEN OUTPUT IDIOMASFILE.
+           PERFORM ASK-IDIOMA-DATA.
+           PERFORM WRITE-IDIOMASFILE.
+           CLOSE IDIOMASFILE.
+
+*> Pregunta por los datos del literal de idioma.
+       ASK-IDIOMA-DATA.
+           DISPLAY PANTALLA-DATOS-IDIOMA.
+           ACCEPT PANTALLA-DATOS-IDIOMA
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Actualiza el fichero de idiomas.
+       WRITE-IDIOMASFILE.
+           MOVE LITERAL TO IDI-LITERAL.
+           MOVE IDIOMA TO IDI-IDIOMA.
+           MOVE TEXTO TO IDI-TEXTO.
+
+           WRITE REG-IDIOMA
+               INVALID KEY REWRITE REG-IDIOMA.
