@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORMEREFERIDOS.
+       *> Proceso batch que recorre USERFILE completo y, para cada
+       *> tarjeta dada de alta con un codigo de promocion/referido
+       *> registrado (USER-COD-REFERIDO distinto de espacios), va
+       *> acumulando en una tabla el numero de altas hechas con ese
+       *> codigo en cada mes (segun USER-FECHA-EMISION), dejando al
+       *> terminar una linea por codigo y mes en REFERIDOS.DAT --
+       *> pensado para que la oficina pueda liquidar las campanas de
+       *> captacion de clientes sin tener que repasar USERS.DAT a mano.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Informe de altas por codigo de referido
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT REFERIDOSFILE ASSIGN TO "REFERIDOS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD REFERIDOSFILE.
+       01 REG-REFERIDO.
+              02 REF-CODIGO               PIC X(10).
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 REF-MES.
+                 03 REF-MES-AAAA             PIC 9999.
+                 03 FILLER                   PIC X VALUE "/".
+                 03 REF-MES-MM               PIC 99.
+              02 FILLER                   PIC X(2) VALUE SPACES.
+              02 REF-ALTAS                PIC ZZZ9.
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSR                   PIC XX.
+              77 N                     PIC 999 VALUE 1.
+              77 NUM-ENTRADAS          PIC 999 VALUE 0.
+              77 ENTRADA-ENCONTRADA    PIC X(3) VALUE "NO".
+
+       *> Tabla con una entrada por cada pareja codigo de referido/mes
+       *> de alta encontrada al recorrer USERFILE
+              01 TABLA-REFERIDOS.
+                 02 REFERIDO-ENTRADA OCCURS 300 TIMES.
+                    03 TR-CODIGO            PIC X(10).
+                    03 TR-MES-AAAAMM        PIC 9(6).
+                    03 TR-ALTAS             PIC 9(4) VALUE 0.
+
+              01 FECHA-EMISION-DESGLOSE.
+                 02 FEM-AAAA              PIC 9999.
+                 02 FEM-MM                PIC 99.
+                 02 FEM-DD                PIC 99.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM TALLAR-REFERIDOS THRU FIN-TALLAR-REFERIDOS.
+                  PERFORM EMITIR-REFERIDOS THRU FIN-EMITIR-REFERIDOS.
+                  STOP RUN.
+
+       *> Recorre USERFILE completo acumulando en TABLA-REFERIDOS el
+       *> numero de altas por codigo de referido y mes de emision;
+       *> las tarjetas sin codigo de referido registrado se ignoran
+              TALLAR-REFERIDOS.
+                  OPEN INPUT USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-TALLAR-REFERIDOS.
+
+                INICIO-TALLAR-REFERIDOS.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-TALLAR-REFERIDOS.
+
+                  IF USER-COD-REFERIDO NOT = SPACES
+                    PERFORM ACUMULAR-ALTA-REFERIDO
+                        THRU FIN-ACUMULAR-ALTA-REFERIDO.
+
+                  GO TO INICIO-TALLAR-REFERIDOS.
+
+                CERRAR-TALLAR-REFERIDOS.
+                  CLOSE USERFILE.
+              FIN-TALLAR-REFERIDOS.
+                  EXIT.
+
+       *> Descompone USER-FECHA-EMISION y busca en la tabla la entrada
+       *> del codigo de referido/mes de la tarjeta en curso, creandola
+       *> si todavia no existia, y le suma el alta en curso
+              ACUMULAR-ALTA-REFERIDO.
+                  MOVE USER-FECHA-EMISION TO FECHA-EMISION-DESGLOSE.
+
+                  MOVE "NO" TO ENTRADA-ENCONTRADA.
+                  MOVE 1 TO N.
+                  PERFORM LOCALIZAR-ENTRADA-REFERIDO
+                      UNTIL N > NUM-ENTRADAS
+                         OR ENTRADA-ENCONTRADA = "SI".
+
+                  IF ENTRADA-ENCONTRADA = "NO"
+                    ADD 1 TO NUM-ENTRADAS
+                    MOVE USER-COD-REFERIDO TO TR-CODIGO(NUM-ENTRADAS)
+                    COMPUTE TR-MES-AAAAMM(NUM-ENTRADAS) =
+                              (FEM-AAAA * 100) + FEM-MM
+                    MOVE 0 TO TR-ALTAS(NUM-ENTRADAS)
+                    MOVE NUM-ENTRADAS TO N.
+
+                  ADD 1 TO TR-ALTAS(N).
+              FIN-ACUMULAR-ALTA-REFERIDO.
+                  EXIT.
+
+       *> Compara la entrada N de la tabla contra el codigo de
+       *> referido/mes de la tarjeta en curso
+              LOCALIZAR-ENTRADA-REFERIDO.
+                  IF TR-CODIGO(N) = USER-COD-REFERIDO
+                    AND TR-MES-AAAAMM(N) = (FEM-AAAA * 100) + FEM-MM
+                    MOVE "SI" TO ENTRADA-ENCONTRADA
+                  ELSE
+                    ADD 1 TO N.
+
+       *> Vuelca a REFERIDOS.DAT una linea por cada pareja codigo de
+       *> referido/mes acumulada en la tabla
+              EMITIR-REFERIDOS.
+                  OPEN OUTPUT REFERIDOSFILE.
+                  IF NUM-ENTRADAS = 0
+                    CLOSE REFERIDOSFILE
+                    GO TO FIN-EMITIR-REFERIDOS.
+
+                  MOVE 1 TO N.
+                  PERFORM ESCRIBIR-ENTRADA-REFERIDO
+                      UNTIL N > NUM-ENTRADAS.
+
+                  CLOSE REFERIDOSFILE.
+              FIN-EMITIR-REFERIDOS.
+                  EXIT.
+
+       *> Escribe la entrada N de la tabla como una linea de
+       *> REFERIDOS.DAT y avanza a la siguiente
+              ESCRIBIR-ENTRADA-REFERIDO.
+                  MOVE TR-CODIGO(N) TO REF-CODIGO.
+                  DIVIDE TR-MES-AAAAMM(N) BY 100
+                      GIVING REF-MES-AAAA
+                      REMAINDER REF-MES-MM.
+                  MOVE TR-ALTAS(N) TO REF-ALTAS.
+                  WRITE REG-REFERIDO.
+                  ADD 1 TO N.
