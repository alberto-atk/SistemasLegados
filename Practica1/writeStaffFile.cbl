@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWrite.
+       *> Da de alta o actualiza una cuenta de personal en STAFF.DAT:
+       *> el ID y la clave que los programas de mantenimiento de back-
+       *> office (writeUsersLoginFile.cbl, writeEspecFile.cbl,
+       *> MANTENEESPEC.cbl) piden antes de dejar tocar sus ficheros.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFFFILE ASSIGN TO  "STAFF.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS STAFF-ID
+              FILE STATUS IS FSST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STAFFFILE.
+       01 REG-STAFF.
+          02 STAFF-ID               PIC X(8).
+          02 STAFF-CLAVE            PIC 9(4).
+          02 STAFF-NOMBRE           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  FSST    PIC XX.
+
+       01 DATOS-STAFF.
+           02 ID-STAFF                 PIC X(8).
+           02 CLAVE                    PIC 9(4).
+           02 NOMBRE                   PIC X(30).
+
+       01 FICHERO-STAFF-EXTEND         PIC XX.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-STAFF.
+           02 LINE 2   COL 9   VALUE "---INTRODUZCA DATOS DE PERSONAL---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) USING ID-STAFF UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CLAVE: ".
+           02 LINE 8   COL 32  PIC 9(4) USING CLAVE UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 10  COL 19  VALUE "NOMBRE: ".
+           02 LINE 10  COL 32  PIC X(30) USING NOMBRE UNDERLINE.
+           02 LINE 14  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 15  COL 19  VALUE "  F9  - Salir".
+
+       01  PANTALLA-STAFF-REGISTRADO.
+           02 LINE 2   COL 9   VALUE "---EMPLEADO REGISTRADO---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) FROM ID-STAFF.
+           02 LINE 10  COL 19  VALUE "NOMBRE: ".
+           02 LINE 10  COL 32  PIC X(30) FROM NOMBRE.
+
+
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM FIND-STAFFFILE.
+           DISPLAY CLEAR-SCREEN.
+           IF COB-CRT-STATUS = 1009
+               STOP RUN.
+           DISPLAY PANTALLA-STAFF-REGISTRADO.
+           STOP RUN.
+
+*> Busca el fichero de personal.
+       FIND-STAFFFILE.
+           OPEN INPUT STAFFFILE.
+           IF FSST = "35"
+               MOVE "NO" TO FICHERO-STAFF-EXTEND
+           ELSE
+               PERFORM READ-STAFFFILE.
+           CLOSE STAFFFILE.
+           PERFORM WRITE-STAFF-DATA.
+
+*> Lee el fichero de personal.
+       READ-STAFFFILE.
+           READ STAFFFILE
+           AT END MOVE "NO" TO FICHERO-STAFF-EXTEND
+           NOT AT END MOVE "SI" TO FICHERO-STAFF-EXTEND.
+
+*> Escribe los datos de personal.
+       WRITE-STAFF-DATA.
+           IF FICHERO-STAFF-EXTEND = "SI"
+               OPEN I-O STAFFFILE
+           ELSE
+               OPEN OUTPUT STAFFFILE.
+           PERFORM ASK-STAFF-DATA.
+           PERFORM WRITE-STAFFFILE.
+           CLOSE STAFFFILE.
+
+*> Pregunta por los datos de personal.
+       ASK-STAFF-DATA.
+           DISPLAY PANTALLA-DATOS-STAFF.
+           ACCEPT PANTALLA-DATOS-STAFF
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Actualiza el fichero de personal.
+       WRITE-STAFFFILE.
+           MOVE ID-STAFF TO STAFF-ID.
+           MOVE CLAVE TO STAFF-CLAVE.
+           MOVE NOMBRE TO STAFF-NOMBRE.
+           WRITE REG-STAFF.
+           REWRITE REG-STAFF.
