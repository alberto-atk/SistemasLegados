@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIARTRANSFERENCIAS.
+       *> Proceso batch que contrasta en MOVS.DAT las dos patas de cada
+       *> transferencia: por cada apunte de cargo ("Transferencia a ...")
+       *> en la cuenta de origen, busca su correspondiente apunte de
+       *> abono ("Transferencia a su favor...") en la cuenta de destino,
+       *> fechado el mismo dia. El WAL de CAJERO (ver RECUPERAR-WAL-
+       *> ARRANQUE) solo cubre el cargo en la cuenta de origen; si el
+       *> cajero se cae entre ese cargo y el abono en destino, el abono
+       *> no llega a producirse y no queda ninguna marca automatica de
+       *> que la transferencia quedo a medias salvo la ausencia de su
+       *> pata de destino. Este proceso deja constancia de esa ausencia
+       *> en TRANSFINCOMPLETAS.DAT para que la oficina pueda revisar y
+       *> completar a mano las transferencias que lo necesiten.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Conciliacion de las dos patas de cada transferencia
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+              SELECT TRANSFINCOMPLETASFILE ASSIGN TO "TRANSFINCOMPLETAS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       FD TRANSFINCOMPLETASFILE.
+       01 REG-TRANSF-INCOMPLETA.
+              02 TI-CUENTA-ORIGEN       PIC X(24).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 TI-CUENTA-DESTINO      PIC X(24).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 TI-FECHA               PIC X(10).
+              02 FILLER                 PIC X(2) VALUE SPACES.
+              02 TI-CANTIDAD            PIC --------9.99.
+
+       WORKING-STORAGE SECTION.
+              77 FSM                   PIC XX.
+              77 FST                   PIC XX.
+              77 K                     PIC 999 VALUE 1.
+              77 NUM-TRANSF-ORIGEN     PIC 999 VALUE 0.
+
+       *> Tabla con una entrada por cada cargo de transferencia
+       *> encontrado en MOVS.DAT; TO-CONFIRMADA pasa a "S" en cuanto
+       *> REPASAR-ABONOS-DESTINO localiza el abono que le corresponde
+              01 TABLA-TRANSF-ORIGEN.
+                 02 TRANSF-ORIGEN-ENTRADA OCCURS 500 TIMES.
+                    03 TO-CUENTA-ORIGEN     PIC X(24).
+                    03 TO-CUENTA-DESTINO    PIC X(24).
+                    03 TO-FECHA             PIC X(10).
+                    03 TO-CANTIDAD          PIC S9(9)V99.
+                    03 TO-CONFIRMADA        PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM CARGAR-TRANSFERENCIAS-ORIGEN
+                      THRU FIN-CARGAR-TRANSFERENCIAS-ORIGEN.
+                  PERFORM REPASAR-ABONOS-DESTINO
+                      THRU FIN-REPASAR-ABONOS-DESTINO.
+                  PERFORM EMITIR-TRANSFERENCIAS-INCOMPLETAS
+                      THRU FIN-EMITIR-TRANSFERENCIAS-INCOMPLETAS.
+                  STOP RUN.
+
+       *> Recorre MOVS.DAT completo y anota en la tabla cada apunte de
+       *> cargo de transferencia ("Transferencia a ...", sin ser el
+       *> abono "Transferencia a su favor..." de la cuenta de destino)
+              CARGAR-TRANSFERENCIAS-ORIGEN.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-CARGAR-TRANSFERENCIAS-ORIGEN.
+
+                INICIO-CARGAR-TRANSFERENCIAS-ORIGEN.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-CARGAR-TRANSFERENCIAS-ORIGEN.
+
+                  IF MOV-CONCEPTO(1:16) = "Transferencia a " AND
+                     MOV-CONCEPTO(1:24) NOT = "Transferencia a su favor" AND
+                     NUM-TRANSF-ORIGEN < 500
+                    PERFORM ANADIR-TRANSFERENCIA-ORIGEN.
+
+                  GO TO INICIO-CARGAR-TRANSFERENCIAS-ORIGEN.
+
+                CERRAR-CARGAR-TRANSFERENCIAS-ORIGEN.
+                  CLOSE MOVFILE.
+              FIN-CARGAR-TRANSFERENCIAS-ORIGEN.
+                  EXIT.
+
+       *> Anade a la tabla el cargo de transferencia leido
+              ANADIR-TRANSFERENCIA-ORIGEN.
+                  ADD 1 TO NUM-TRANSF-ORIGEN.
+                  MOVE MOV-ID TO TO-CUENTA-ORIGEN(NUM-TRANSF-ORIGEN).
+                  MOVE MOV-CUENTA-DESTINO TO
+                      TO-CUENTA-DESTINO(NUM-TRANSF-ORIGEN).
+                  MOVE MOV-FECHA TO TO-FECHA(NUM-TRANSF-ORIGEN).
+                  MOVE MOV-CANTIDAD TO TO-CANTIDAD(NUM-TRANSF-ORIGEN).
+                  MOVE "N" TO TO-CONFIRMADA(NUM-TRANSF-ORIGEN).
+
+       *> Recorre MOVS.DAT de nuevo; por cada apunte de abono
+       *> ("Transferencia a su favor...") marca como confirmado el
+       *> cargo de la tabla que le corresponde (misma cuenta de destino
+       *> y misma fecha)
+              REPASAR-ABONOS-DESTINO.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-REPASAR-ABONOS-DESTINO.
+
+                INICIO-REPASAR-ABONOS-DESTINO.
+                  READ MOVFILE NEXT RECORD
+                      AT END GO TO CERRAR-REPASAR-ABONOS-DESTINO.
+
+                  IF MOV-CONCEPTO(1:24) = "Transferencia a su favor"
+                    MOVE 1 TO K
+                    PERFORM BUSCAR-TRANSFERENCIA-ORIGEN
+                        UNTIL K > NUM-TRANSF-ORIGEN.
+
+                  GO TO INICIO-REPASAR-ABONOS-DESTINO.
+
+                CERRAR-REPASAR-ABONOS-DESTINO.
+                  CLOSE MOVFILE.
+              FIN-REPASAR-ABONOS-DESTINO.
+                  EXIT.
+
+       *> Procedimiento auxiliar que confirma la entrada K-esima de la
+       *> tabla si el abono en curso le corresponde
+              BUSCAR-TRANSFERENCIA-ORIGEN.
+                  IF TO-CONFIRMADA(K) = "N" AND
+                     TO-CUENTA-DESTINO(K) = MOV-ID AND
+                     TO-FECHA(K) = MOV-FECHA
+                    MOVE "S" TO TO-CONFIRMADA(K).
+                  ADD 1 TO K.
+
+       *> Escribe en TRANSFINCOMPLETAS.DAT una linea por cada cargo de
+       *> transferencia que se quedo sin su abono correspondiente
+              EMITIR-TRANSFERENCIAS-INCOMPLETAS.
+                  OPEN OUTPUT TRANSFINCOMPLETASFILE.
+                  MOVE 1 TO K.
+                  PERFORM ESCRIBIR-SI-INCOMPLETA
+                      UNTIL K > NUM-TRANSF-ORIGEN.
+                  CLOSE TRANSFINCOMPLETASFILE.
+              FIN-EMITIR-TRANSFERENCIAS-INCOMPLETAS.
+                  EXIT.
+
+              ESCRIBIR-SI-INCOMPLETA.
+                  IF TO-CONFIRMADA(K) = "N"
+                    MOVE TO-CUENTA-ORIGEN(K) TO TI-CUENTA-ORIGEN
+                    MOVE TO-CUENTA-DESTINO(K) TO TI-CUENTA-DESTINO
+                    MOVE TO-FECHA(K) TO TI-FECHA
+                    MOVE TO-CANTIDAD(K) TO TI-CANTIDAD
+                    WRITE REG-TRANSF-INCOMPLETA.
+                  ADD 1 TO K.
