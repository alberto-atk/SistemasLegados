@@ -10,6 +10,23 @@
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS ESPEC-NUMERO
                   FILE STATUS IS FSE.
+
+                SELECT ASIENTOFILE ASSIGN TO  "ASIENTOS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ASIENTO-CLAVE
+                  FILE STATUS IS FSA.
+
+                SELECT STAFFFILE ASSIGN TO  "STAFF.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS STAFF-ID
+                  FILE STATUS IS FSST.
+
+                SELECT AUDITORIAFILE ASSIGN TO  "AUDITORIA.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FSAUD.
        DATA DIVISION.
        FILE SECTION.
        FD ESPECFILE.
@@ -25,15 +42,92 @@
             03 MME                 PIC 99.
             03 FILLER              PIC X.
             03 AAE                 PIC 9999.
+         02 ESPEC-ENT-TOTAL       PIC 9(3).
+         02 ESPEC-PRECIO-NINO     PIC 999V99.
+         02 ESPEC-PRECIO-SENIOR   PIC 999V99.
+
+       FD ASIENTOFILE.
+       01 REG-ASIENTO.
+         02 ASIENTO-CLAVE.
+            03 ASIENTO-ESPEC          PIC 99.
+            03 ASIENTO-NUM            PIC 9(3).
+         02 ASIENTO-OCUPADO        PIC X.
+
+*> FD STAFFFILE: cuentas de personal de oficina habilitadas para
+*> ejecutar este programa de mantenimiento, independientes de
+*> LOGINFILE (que es de clientes, identificados por tarjeta)
+       FD STAFFFILE.
+        01 REG-STAFF.
+          02 STAFF-ID               PIC X(8).
+          02 STAFF-CLAVE            PIC 9(4).
+          02 STAFF-NOMBRE           PIC X(30).
+
+*> FD AUDITORIAFILE: registro de quien ha dado de alta o modificado
+*> que clave, y cuando, en los ficheros de datos que se mantienen a
+*> pie de terminal
+       FD AUDITORIAFILE.
+        01 REG-AUDITORIA.
+          02 AUD-STAFF-ID           PIC X(8).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-PROGRAMA           PIC X(20).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-OPERACION          PIC X(10).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FICHERO            PIC X(12).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-CLAVE              PIC X(24).
+          02 FILLER                 PIC X(2) VALUE SPACES.
+          02 AUD-FECHA.
+             03 DDA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MMA                 PIC 99.
+             03 FILLER              PIC X.
+             03 AAA                 PIC 9999.
+          02 AUD-HORA.
+             03 HHA                 PIC 99.
+             03 FILLER              PIC X.
+             03 MIA                 PIC 99.
+             03 FILLER              PIC X.
+             03 SSA                 PIC 99.
 
        WORKING-STORAGE SECTION.
        01  FSE     PIC X(2).
+       01  FSA     PIC X(2).
+       01  FSST    PIC X(2).
+       01  FSAUD   PIC X(2).
+       01  I-ASIENTO                PIC 9(3).
+
+*> Campos de trabajo del login de personal y de la auditoria
+       01  DATOS-LOGIN-STAFF.
+           02  STAFF-ID-INTENTO      PIC X(8).
+           02  STAFF-CLAVE-INTENTO   PIC 9(4).
+           02  NUM-INTENTOS-STAFF    PIC 9 VALUE 0.
+           02  STAFF-LOGIN-OK        PIC X VALUE "N".
+
+       01  DATOS-AUDITORIA.
+           02  AUD-PROGRAMA-WS       PIC X(20) VALUE "WRITEESPECFILE".
+           02  AUD-OPERACION-WS      PIC X(10).
+           02  AUD-FICHERO-WS        PIC X(12).
+           02  AUD-CLAVE-WS          PIC X(24).
+
+       01  FECHA-HORA-AUD.
+           02  AAUD                  PIC 9999.
+           02  MMUD                  PIC 99.
+           02  DDUD                  PIC 99.
+           02  HHUD                  PIC 99.
+           02  MIUD                  PIC 99.
+           02  SSUD                  PIC 99.
+           02  FILLER                PIC X(9).
 
        01 DATOS-ESPECTACULO.
            02 NUMERO                   PIC 99.
            02 NOMBRE                   PIC X(20).
            02 EUROS-ENTRADA            PIC 999.
            02 CENT-ENTRADA             PIC 99.
+           02 EUROS-ENTRADA-NINO       PIC 999.
+           02 CENT-ENTRADA-NINO        PIC 99.
+           02 EUROS-ENTRADA-SENIOR     PIC 999.
+           02 CENT-ENTRADA-SENIOR      PIC 99.
            02 DESCRIPCION              PIC X(30).
            02 ENTRADAS-DISPONIBLES     PIC 9(3).
            02 DIA                      PIC 99.
@@ -41,12 +135,22 @@
            02 ANYO                     PIC 9999.
 
        01 FICHERO-ESPEC-EXTEND         PIC XX.
+       01 FICHERO-ASIENTOS-EXTEND      PIC XX.
        01 SALDO                        PIC 999V99.
 
        SCREEN SECTION.
        01 CLEAR-SCREEN.
             02 BLANK SCREEN.
 
+       01  PANTALLA-LOGIN-STAFF.
+           02 BLANK SCREEN.
+           02 LINE 2   COL 9   VALUE "---ACCESO DE PERSONAL---".
+           02 LINE 6   COL 19  VALUE "ID EMPLEADO: ".
+           02 LINE 6   COL 32  PIC X(8) USING STAFF-ID-INTENTO UNDERLINE.
+           02 LINE 8   COL 19  VALUE "CLAVE: ".
+           02 LINE 8   COL 32  PIC 9(4) USING STAFF-CLAVE-INTENTO
+               SECURE BLANK WHEN ZERO.
+
        01  PANTALLA-DATOS-ESPECTACULO.
            02 LINE 2   COL 9   VALUE "---INTRODUZCA LOS DATOS DEL ESPECTACULO---".
            02 LINE 4   COL 19  VALUE "NUMERO DE ESPECTACULO:".
@@ -60,8 +164,14 @@
            02 LINE 10  COL 19   VALUE "DESCRIPCION:".
            02 LINE 10  COL 32  PIC X(30) USING DESCRIPCION UNDERLINE.
            02 LINE 12  COL 19  VALUE "ENTRADAS DISPONIBLES:".
-           02 LINE 12  COL 41  PIC 9(3) USING ENTRADAS-DISPONIBLES UNDERLINE 
+           02 LINE 12  COL 41  PIC 9(3) USING ENTRADAS-DISPONIBLES UNDERLINE
                BLANK WHEN ZERO.
+           02 LINE 14  COL 19  VALUE "PRECIO NINO:    .  ".
+           02 LINE 14  COL 32  PIC 999 USING EUROS-ENTRADA-NINO.
+           02 LINE 14  COL 36  PIC 99 USING CENT-ENTRADA-NINO.
+           02 LINE 14  COL 42  VALUE "PRECIO SENIOR:    .  ".
+           02 LINE 14  COL 57  PIC 999 USING EUROS-ENTRADA-SENIOR.
+           02 LINE 14  COL 61  PIC 99 USING CENT-ENTRADA-SENIOR.
            02 LINE 16 COL 19 VALUE "Fecha:   /  /    ".
            02 LINE 16 COL 26 PIC 99 USING DIA UNDERLINE FULL.
            02 LINE 16 COL 29 PIC 99 USING MES UNDERLINE FULL.
@@ -94,12 +204,84 @@
        PROCEDURE DIVISION.
 
        INICIO.
+           PERFORM LOGIN-STAFF THRU FIN-LOGIN-STAFF.
+           IF STAFF-LOGIN-OK NOT = "S"
+               STOP RUN.
            PERFORM FIND-ESPECFILE.
            DISPLAY CLEAR-SCREEN.
            IF COB-CRT-STATUS = 1009
                STOP RUN.
            DISPLAY PANTALLA-ESPECTACULO-REGISTRADO.
 
+*> Procedimiento login-staff: exige un ID de empleado y clave dados de
+*> alta en STAFF.DAT antes de dejar tocar ESPEC.DAT. Tres intentos
+*> fallidos y el programa termina sin abrir nada mas.
+       LOGIN-STAFF.
+           OPEN INPUT STAFFFILE.
+           IF FSST = "35"
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "No existe STAFF.DAT: de alta antes ningun empleado."
+               CLOSE STAFFFILE
+               GO TO FIN-LOGIN-STAFF.
+           CLOSE STAFFFILE.
+
+         PEDIR-LOGIN-STAFF.
+           DISPLAY PANTALLA-LOGIN-STAFF.
+           ACCEPT PANTALLA-LOGIN-STAFF
+               IF COB-CRT-STATUS = 1009
+                   GO TO FIN-LOGIN-STAFF.
+
+           OPEN INPUT STAFFFILE.
+           MOVE STAFF-ID-INTENTO TO STAFF-ID.
+           READ STAFFFILE
+               INVALID KEY MOVE "N" TO STAFF-LOGIN-OK
+               NOT INVALID KEY
+                   IF STAFF-CLAVE = STAFF-CLAVE-INTENTO
+                       MOVE "S" TO STAFF-LOGIN-OK
+                   ELSE
+                       MOVE "N" TO STAFF-LOGIN-OK.
+           CLOSE STAFFFILE.
+
+           IF STAFF-LOGIN-OK NOT = "S"
+               ADD 1 TO NUM-INTENTOS-STAFF
+               IF NUM-INTENTOS-STAFF >= 3
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY "Acceso denegado."
+                   GO TO FIN-LOGIN-STAFF
+               ELSE
+                   DISPLAY "ID o clave incorrectos, intentelo de nuevo."
+                   GO TO PEDIR-LOGIN-STAFF.
+       FIN-LOGIN-STAFF.
+           EXIT.
+
+*> Procedimiento obtener-fecha-hora-aud
+       OBTENER-FECHA-HORA-AUD.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-AUD.
+           MOVE DDUD TO DDA.
+           MOVE MMUD TO MMA.
+           MOVE AAUD TO AAA.
+           MOVE HHUD TO HHA.
+           MOVE MIUD TO MIA.
+           MOVE SSUD TO SSA.
+
+*> Procedimiento guardar-auditoria: deja constancia en AUDITORIA.DAT de
+*> quien ha escrito o modificado que clave, en que fichero, usando
+*> este programa. Los datos de la operacion se depositan de antemano
+*> en DATOS-AUDITORIA (AUD-OPERACION-WS, AUD-FICHERO-WS, AUD-CLAVE-WS).
+       GUARDAR-AUDITORIA.
+           PERFORM OBTENER-FECHA-HORA-AUD.
+           MOVE STAFF-ID-INTENTO TO AUD-STAFF-ID.
+           MOVE AUD-PROGRAMA-WS TO AUD-PROGRAMA.
+           MOVE AUD-OPERACION-WS TO AUD-OPERACION.
+           MOVE AUD-FICHERO-WS TO AUD-FICHERO.
+           MOVE AUD-CLAVE-WS TO AUD-CLAVE.
+           OPEN EXTEND AUDITORIAFILE.
+           IF FSAUD = "35"
+               CLOSE AUDITORIAFILE
+               OPEN OUTPUT AUDITORIAFILE.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIAFILE.
+
 *> Busca el fichero de espectaculos.
        FIND-ESPECFILE.
            OPEN INPUT ESPECFILE.
@@ -141,11 +323,49 @@
   
            COMPUTE SALDO = (CENT-ENTRADA / 100) + EUROS-ENTRADA.
            MOVE SALDO TO ESPEC-PRECIO-ENTRADA.
+           COMPUTE SALDO = (CENT-ENTRADA-NINO / 100) + EUROS-ENTRADA-NINO.
+           MOVE SALDO TO ESPEC-PRECIO-NINO.
+           COMPUTE SALDO =
+               (CENT-ENTRADA-SENIOR / 100) + EUROS-ENTRADA-SENIOR.
+           MOVE SALDO TO ESPEC-PRECIO-SENIOR.
            MOVE DESCRIPCION TO ESPEC-DESCRIPCION.
            MOVE ENTRADAS-DISPONIBLES TO ESPEC-ENT-DISPONIBLES.
+           MOVE ENTRADAS-DISPONIBLES TO ESPEC-ENT-TOTAL.
            MOVE DIA TO DDE.
            MOVE MES TO MME.
            MOVE ANYO TO AAE.
 
            WRITE REG-ESPECTACULO.
-           REWRITE REG-ESPECTACULO.
\ No newline at end of file
+           REWRITE REG-ESPECTACULO.
+           MOVE "ALTA/MOD" TO AUD-OPERACION-WS.
+           MOVE "ESPEC.DAT" TO AUD-FICHERO-WS.
+           MOVE ESPEC-NUMERO TO AUD-CLAVE-WS.
+           PERFORM GUARDAR-AUDITORIA.
+           PERFORM GENERAR-ASIENTOS-ESPEC.
+
+*> Da de alta en ASIENTOS.DAT un asiento libre por cada entrada
+*> disponible del espectaculo; si el asiento ya existia (p.ej. al
+*> reeditar un espectaculo con la misma capacidad) se deja como esta
+       GENERAR-ASIENTOS-ESPEC.
+           OPEN INPUT ASIENTOFILE.
+           IF FSA = "35"
+               MOVE "NO" TO FICHERO-ASIENTOS-EXTEND
+           ELSE
+               MOVE "SI" TO FICHERO-ASIENTOS-EXTEND.
+           CLOSE ASIENTOFILE.
+           IF FICHERO-ASIENTOS-EXTEND = "SI"
+               OPEN I-O ASIENTOFILE
+           ELSE
+               OPEN OUTPUT ASIENTOFILE.
+
+           MOVE 1 TO I-ASIENTO.
+           PERFORM ANADIR-UN-ASIENTO UNTIL I-ASIENTO > ENTRADAS-DISPONIBLES.
+
+           CLOSE ASIENTOFILE.
+
+       ANADIR-UN-ASIENTO.
+           MOVE NUMERO TO ASIENTO-ESPEC.
+           MOVE I-ASIENTO TO ASIENTO-NUM.
+           MOVE "N" TO ASIENTO-OCUPADO.
+           WRITE REG-ASIENTO INVALID KEY CONTINUE.
+           ADD 1 TO I-ASIENTO.
\ No newline at end of file
