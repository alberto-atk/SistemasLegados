@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVENGARINTERESES.
+       *> Proceso batch periodico que recorre USERFILE completo y, para
+       *> cada cuenta con un tipo de interes USER-TIPO-INTERES distinto
+       *> de cero, calcula los intereses devengados desde el ultimo
+       *> devengo (USER-FECHA-ULT-DEVENGO) sobre el saldo de cierre,
+       *> los abona en la propia cuenta y deja constancia del abono en
+       *> MOVS.DAT, igual que hace POSTORDENESPERIODICAS con el resto
+       *> de abonos automaticos.
+       *>
+       *> Versiones
+       *> Versión 1.0 - Devengo y abono periodico de intereses
+       *>
+       *> Radu Constantin Robu y Alberto Pérez Blasco
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT USERFILE ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-TARJ
+                  FILE STATUS IS FSU.
+
+              SELECT MOVFILE ASSIGN TO "MOVS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MOV-CLAVE
+                  ALTERNATE RECORD KEY IS MOV-FECHA-HORA-COMP
+                      WITH DUPLICATES
+                  FILE STATUS IS FSM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERFILE.
+       01 REG-USUARIO.
+              02 USER-TARJ             PIC 9(10).
+              02 USER-PIN              PIC 9(4).
+              02 USER-DNI              PIC X(9).
+              02 USER-NOM-APE          PIC X(30).
+              02 USER-TFNO             PIC X(9).
+              02 USER-DIRECCION        PIC X(25).
+              02 USER-BLOQUEADA        PIC X.
+              02 USER-LIMITE-DIARIO    PIC 9(7)V99.
+              02 USER-PREGUNTA-SEG     PIC X(30).
+              02 USER-RESPUESTA-SEG    PIC X(20).
+              02 CUENTA-USUARIO        OCCURS 3 TIMES.
+                 03 USER-NUM-CUENTA       PIC X(24).
+                 03 USER-SALDO            PIC S9(9)V99.
+                 03 USER-LIMITE-DESCUBIERTO PIC 9(7)V99.
+                 03 USER-MONEDA           PIC X(3).
+                 03 USER-TIPO-INTERES     PIC 9V9999.
+                 03 USER-FECHA-ULT-DEVENGO.
+                    04 USER-ULT-DEVENGO-AA  PIC 9999.
+                    04 USER-ULT-DEVENGO-MM  PIC 99.
+              02 USER-FECHA-BLOQUEO.
+                 03 USER-BLOQUEO-AAAAMMDD  PIC 9(8).
+                 03 USER-BLOQUEO-HORA.
+                    04 USER-BLOQUEO-HH       PIC 99.
+                    04 USER-BLOQUEO-MM       PIC 99.
+                    04 USER-BLOQUEO-SS       PIC 99.
+              02 USER-FECHA-EMISION       PIC 9(8).
+              02 USER-FECHA-CADUCIDAD     PIC 9(8).
+              02 USER-PUNTOS             PIC 9(7).
+              02 USER-COD-REFERIDO       PIC X(10).
+
+       FD MOVFILE.
+       01 REG-MOVIMIENTOS.
+              02 MOV-CLAVE.
+                 03 MOV-ID              PIC X(24).
+                 03 MOV-SEC             PIC 9(6).
+              02 MOV-FECHA-HORA-COMP    PIC 9(14).
+              02 MOV-CONCEPTO           PIC X(40).
+              02 MOV-CANTIDAD           PIC --------9.99.
+              02 MOV-CUENTA-DESTINO     PIC X(24).
+              02 MOV-SALDO              PIC S9(9)V99.
+              02 MOV-FECHA.
+                 03 DDM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 MMM                 PIC 99.
+                 03 FILLER              PIC X.
+                 03 AAM                 PIC 9999.
+              02 MOV-HORA.
+                 03 HH                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 MM                  PIC 99.
+                 03 FILLER              PIC X.
+                 03 SS                  PIC 99.
+
+       WORKING-STORAGE SECTION.
+              77 FSU                   PIC XX.
+              77 FSM                   PIC XX.
+              77 M                     PIC 999 VALUE 1.
+              77 MESES-HOY             PIC 9(6).
+              77 MESES-ULT-DEVENGO     PIC 9(6).
+              77 MESES-TRANSCURRIDOS   PIC 9(6).
+              77 MOV-SEC-WS            PIC 9(6).
+              77 MOV-ID-BUSQUEDA-WS    PIC X(24).
+              77 INTERES-CALCULADO     PIC S9(9)V99.
+
+              01 FECHA.
+                 02 AA                 PIC 9999.
+                 02 MM                 PIC 99.
+                 02 DD                 PIC 99.
+              01 FECHAF.
+                 02 DD                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 MM                 PIC 99.
+                 02 FILLER             PIC X VALUE "/".
+                 02 AA                 PIC 9999.
+              01 HORA.
+                 02 HH                 PIC 99.
+                 02 MM                 PIC 99.
+                 02 SS                 PIC 99.
+              01 HORAF.
+                 02 HH                 PIC 99.
+                 02 FILLER             PIC X VALUE ":".
+                 02 MM                 PIC 99.
+                 02 FILLER             PIC X VALUE ":".
+                 02 SS                 PIC 99.
+
+       PROCEDURE DIVISION.
+              INICIO.
+                  PERFORM OBTENER-FECHA-HOY.
+                  PERFORM DEVENGAR-CUENTAS THRU FIN-DEVENGAR-CUENTAS.
+                  STOP RUN.
+
+       *> Obtiene el mes en curso, expresado como numero total de meses
+       *> (AA*12+MM), para comparar contra el ultimo devengo de cada cuenta
+              OBTENER-FECHA-HOY.
+                  MOVE FUNCTION CURRENT-DATE TO FECHA.
+                  MOVE CORR FECHA TO FECHAF.
+                  ACCEPT HORA FROM TIME.
+                  MOVE CORR HORA TO HORAF.
+                  COMPUTE MESES-HOY = (AA OF FECHA * 12) + MM OF FECHA.
+
+       *> Recorre USERFILE completo devengando intereses cuenta a cuenta
+              DEVENGAR-CUENTAS.
+                  OPEN I-O USERFILE.
+                  IF FSU = "35"
+                    CLOSE USERFILE
+                    GO TO FIN-DEVENGAR-CUENTAS.
+
+                INICIO-DEVENGAR-CUENTAS.
+                  READ USERFILE NEXT RECORD
+                      AT END GO TO CERRAR-DEVENGAR-CUENTAS.
+
+                  MOVE 1 TO M.
+                  PERFORM DEVENGAR-CUENTA THRU FIN-DEVENGAR-CUENTA
+                      UNTIL M = 4.
+
+                  GO TO INICIO-DEVENGAR-CUENTAS.
+
+                CERRAR-DEVENGAR-CUENTAS.
+                  CLOSE USERFILE.
+              FIN-DEVENGAR-CUENTAS.
+                  EXIT.
+
+       *> Procedimiento auxiliar que devenga y abona los intereses de una
+       *> de las tres cuentas del titular en curso, si procede
+              DEVENGAR-CUENTA.
+                  IF USER-TIPO-INTERES(M) > 0
+                    PERFORM CALCULAR-MESES-TRANSCURRIDOS
+                    IF MESES-TRANSCURRIDOS > 0
+                      COMPUTE INTERES-CALCULADO ROUNDED =
+                          USER-SALDO(M) * USER-TIPO-INTERES(M)
+                              * MESES-TRANSCURRIDOS / 12
+                      IF INTERES-CALCULADO > 0
+                        COMPUTE USER-SALDO(M) =
+                            USER-SALDO(M) + INTERES-CALCULADO
+                        MOVE AA OF FECHA TO USER-ULT-DEVENGO-AA(M)
+                        MOVE MM OF FECHA TO USER-ULT-DEVENGO-MM(M)
+                        REWRITE REG-USUARIO
+                        PERFORM REGISTRAR-MOV-INTERESES
+                            THRU FIN-REGISTRAR-MOV-INTERESES.
+                  ADD 1 TO M.
+              FIN-DEVENGAR-CUENTA.
+                  EXIT.
+
+       *> Calcula los meses completos transcurridos desde el ultimo
+       *> devengo de la cuenta en curso; una fecha de ultimo devengo a
+       *> cero se trata como "nunca devengada" y cuenta como 1 mes
+              CALCULAR-MESES-TRANSCURRIDOS.
+                  IF USER-ULT-DEVENGO-AA(M) = 0
+                    MOVE 1 TO MESES-TRANSCURRIDOS
+                  ELSE
+                    COMPUTE MESES-ULT-DEVENGO =
+                        (USER-ULT-DEVENGO-AA(M) * 12)
+                            + USER-ULT-DEVENGO-MM(M)
+                    COMPUTE MESES-TRANSCURRIDOS =
+                        MESES-HOY - MESES-ULT-DEVENGO.
+
+       *> Procedimiento auxiliar que busca la siguiente secuencia libre de
+       *> MOVFILE para la cuenta ya depositada en MOV-ID (modelado sobre
+       *> BUSCAR-SEC-LIBRE-ORDEN)
+              BUSCAR-SEC-LIBRE-MOV.
+                  MOVE MOV-ID TO MOV-ID-BUSQUEDA-WS.
+                  MOVE 1 TO MOV-SEC-WS.
+                  OPEN INPUT MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    GO TO FIN-BUSCAR-SEC-LIBRE-MOV.
+
+*> En vez de probar MOV-SEC = 1, 2, 3... con una lectura por clave por
+*> cada intento (coste creciente segun se acumulan movimientos en la
+*> cuenta), se posiciona con START justo despues del ultimo posible
+*> movimiento de la cuenta (MOV-SEC = 999999) y se retrocede una unica
+*> vez con READ PREVIOUS: si esa lectura cae dentro de la misma cuenta,
+*> su MOV-SEC+1 es la siguiente libre; si no hay ningun movimiento
+*> previo de la cuenta (fin de fichero o cuenta distinta), la siguiente
+*> libre es la 1
+                  MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+                  MOVE 999999 TO MOV-SEC.
+                  START MOVFILE KEY IS NOT GREATER THAN MOV-CLAVE
+                      INVALID KEY GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+                  READ MOVFILE PREVIOUS RECORD
+                      AT END GO TO FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+
+                  IF MOV-ID = MOV-ID-BUSQUEDA-WS
+                    COMPUTE MOV-SEC-WS = MOV-SEC + 1.
+
+                FIN-BUSCAR-SEC-LIBRE-MOV-CERRAR.
+*> La busqueda (START/READ PREVIOUS) puede haber dejado en el registro
+*> la clave de otra cuenta, o ninguna si no habia movimientos previos;
+*> se repone MOV-ID a la cuenta buscada para que el procedimiento
+*> llamante pueda escribir el movimiento con la clave correcta
+                  MOVE MOV-ID-BUSQUEDA-WS TO MOV-ID.
+                  CLOSE MOVFILE.
+              FIN-BUSCAR-SEC-LIBRE-MOV.
+
+       *> Procedimiento auxiliar que abre MOVFILE en escritura, creandolo
+       *> si todavia no existe (equivalente indexado del antiguo OPEN EXTEND)
+              ABRIR-MOVFILE-ESCRITURA.
+                  OPEN I-O MOVFILE.
+                  IF FSM = "35"
+                    CLOSE MOVFILE
+                    OPEN OUTPUT MOVFILE.
+
+       *> Procedimiento auxiliar que calcula la clave alternativa de
+       *> fecha y hora comprimida (AAAAMMDDHHMMSS) de un apunte a grabar
+              CALCULAR-FECHA-HORA-MOV.
+                  COMPUTE MOV-FECHA-HORA-COMP =
+                            (AAM * 10000000000) + (MMM * 100000000)
+                            + (DDM * 1000000) + (HH OF MOV-HORA * 10000)
+                            + (MM OF MOV-HORA * 100) + SS OF MOV-HORA.
+
+       *> Deja constancia del abono de intereses en MOVS.DAT
+              REGISTRAR-MOV-INTERESES.
+                  MOVE USER-NUM-CUENTA(M) TO MOV-ID.
+                  MOVE "Abono de intereses" TO MOV-CONCEPTO.
+                  MOVE INTERES-CALCULADO TO MOV-CANTIDAD.
+                  MOVE " " TO MOV-CUENTA-DESTINO.
+                  MOVE USER-SALDO(M) TO MOV-SALDO.
+                  MOVE FECHAF TO MOV-FECHA.
+                  MOVE HORAF TO MOV-HORA.
+                  PERFORM CALCULAR-FECHA-HORA-MOV.
+                  PERFORM BUSCAR-SEC-LIBRE-MOV THRU FIN-BUSCAR-SEC-LIBRE-MOV.
+                  MOVE MOV-SEC-WS TO MOV-SEC.
+                  PERFORM ABRIR-MOVFILE-ESCRITURA.
+                  WRITE REG-MOVIMIENTOS.
+                  CLOSE MOVFILE.
+              FIN-REGISTRAR-MOV-INTERESES.
+                  EXIT.
