@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SeqWriteOperadoras.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT OPERADORASFILE ASSIGN TO  "OPERADORAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS OPERADORA-COD
+                  FILE STATUS IS FSOP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERADORASFILE.
+       01 REG-OPERADORA.
+         02 OPERADORA-COD         PIC 99.
+         02 OPERADORA-NOMBRE      PIC X(15).
+         02 OPERADORA-IMPORTE     PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+       01  FSOP    PIC X(2).
+
+       01 DATOS-OPERADORA.
+           02 CODIGO                   PIC 99.
+           02 NOMBRE                   PIC X(15).
+           02 EUROS-IMPORTE            PIC 99.
+           02 CENT-IMPORTE             PIC 99.
+
+       01 FICHERO-OPERADORAS-EXTEND    PIC XX.
+       01 SALDO                        PIC 99V99.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+            02 BLANK SCREEN.
+
+       01  PANTALLA-DATOS-OPERADORA.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA OPERADORA Y RECARGA---".
+           02 LINE 4   COL 19  VALUE "CODIGO DE OPERADORA:".
+           02 LINE 4   COL 40  PIC 99 USING CODIGO UNDERLINE
+               BLANK WHEN ZERO.
+           02 LINE 6   COL 19  VALUE "NOMBRE DE LA OPERADORA:".
+           02 LINE 6   COL 44  PIC X(15) USING NOMBRE UNDERLINE.
+           02 LINE 8   COL 19  VALUE "IMPORTE DE LA RECARGA:    .  ".
+           02 LINE 8   COL 42  PIC 99 USING EUROS-IMPORTE.
+           02 LINE 8   COL 45  PIC 99 USING CENT-IMPORTE.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+       01  PANTALLA-OPERADORA-REGISTRADA.
+           02 LINE 2   COL 7   VALUE "---INTRODUZCA LA OPERADORA Y RECARGA---".
+           02 LINE 4   COL 19  VALUE "CODIGO DE OPERADORA:".
+           02 LINE 4   COL 40  PIC 99 FROM CODIGO.
+           02 LINE 6   COL 19  VALUE "NOMBRE DE LA OPERADORA:".
+           02 LINE 6   COL 44  PIC X(15) FROM NOMBRE.
+           02 LINE 8   COL 19  VALUE "IMPORTE DE LA RECARGA:    .  ".
+           02 LINE 8   COL 42  PIC 99 FROM EUROS-IMPORTE.
+           02 LINE 8   COL 45  PIC 99 FROM CENT-IMPORTE.
+           02 LINE 20  COL 19  VALUE "ENTER - Aceptar".
+           02 LINE 21  COL 19  VALUE "  F9  - Salir".
+
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM FIND-OPERADORASFILE.
+           DISPLAY CLEAR-SCREEN.
+           IF COB-CRT-STATUS = 1009
+               STOP RUN.
+           DISPLAY PANTALLA-OPERADORA-REGISTRADA.
+
+*> Busca el fichero de operadoras.
+       FIND-OPERADORASFILE.
+           OPEN INPUT OPERADORASFILE.
+           IF FSOP = "35"
+               MOVE "NO" TO FICHERO-OPERADORAS-EXTEND
+           ELSE
+               PERFORM READ-OPERADORASFILE.
+           CLOSE OPERADORASFILE.
+           PERFORM WRITE-OPERADORA-DATA.
+
+*> Lee el fichero de operadoras.
+       READ-OPERADORASFILE.
+           READ OPERADORASFILE
+           AT END MOVE "NO" TO FICHERO-OPERADORAS-EXTEND
+           NOT AT END MOVE "SI" TO FICHERO-OPERADORAS-EXTEND.
+
+*> Escribe los datos de la operadora.
+       WRITE-OPERADORA-DATA.
+           IF FICHERO-OPERADORAS-EXTEND = "SI"
+               OPEN I-O OPERADORASFILE
+           ELSE
+               OPEN OUTPUT OPERADORASFILE.
+           PERFORM ASK-OPERADORA-DATA.
+           PERFORM WRITE-OPERADORASFILE.
+           CLOSE OPERADORASFILE.
+
+*> Pregunta por los datos de la operadora.
+       ASK-OPERADORA-DATA.
+           DISPLAY PANTALLA-DATOS-OPERADORA.
+           ACCEPT PANTALLA-DATOS-OPERADORA
+               IF COB-CRT-STATUS = 1009
+                   STOP RUN.
+
+*> Actualiza el fichero de operadoras.
+       WRITE-OPERADORASFILE.
+           MOVE CODIGO TO OPERADORA-COD.
+           MOVE NOMBRE TO OPERADORA-NOMBRE.
+
+           COMPUTE SALDO = (CENT-IMPORTE / 100) + EUROS-IMPORTE.
+           MOVE SALDO TO OPERADORA-IMPORTE.
+
+           WRITE REG-OPERADORA.
+           REWRITE REG-OPERADORA.
